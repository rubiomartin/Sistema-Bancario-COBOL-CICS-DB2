@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKZ.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKZ                                  **
+      ** TITULO ...........: RESTORE DE CLIENTES Y MOVIMIENTOS      **
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Contraparte de BATCH/PBNKY.cbl: reconstruye IBMUSER.      **
+      **   CLIENTES e IBMUSER.MOVIMIENTOS a partir de los archivos   **
+      **   de backup (DD BKPCLI/BKPMOV) que dejo esa corrida.        **
+      ** - Uso previsto: recuperacion ante una ventana batch que     **
+      **   salio mal (operacion manual, no una corrida automatica    **
+      **   de cada dia). Antes de cada tabla hace un DELETE FROM     **
+      **   completo y despues inserta fila por fila desde el         **
+      **   archivo - no es un merge ni preserva lo que hubiera en     **
+      **   la tabla al momento de correr.                            **
+      ** - El DELETE inicial hace que la corrida sea repetible sin    **
+      **   checkpoint: si el job se corta a mitad de la carga de una  **
+      **   tabla, basta con volver a correrlo entero - el DELETE      **
+      **   vuelve a dejar la tabla vacia antes de releer el archivo   **
+      **   desde el principio. No hace falta el punto de reinicio de  **
+      **   IBMUSER.CHECKPOINT_BATCH (BATCH/PBNKI.cbl y otros), pensado**
+      **   para reanudar a mitad de un UPDATE fila por fila, no para  **
+      **   esta carga completa.                                      **
+      ** - COMMIT fila por fila, igual que BATCH/PBNKB.cbl            **
+      **   2300-ALTA-CLIENTE/BATCH/PBNKI.cbl 7900-COMMIT-CUENTA: un   **
+      **   ROLLBACK tras un INSERT fallido solo puede deshacer la     **
+      **   fila actual (la unica sin confirmar) en vez de arrastrarse **
+      **   filas previas que ya se habian insertado bien.             **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BACKUP-CLIENTES ASSIGN TO BKPCLI
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BACKUP-MOVIMIENTOS ASSIGN TO BKPMOV
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BACKUP-CLIENTES
+           RECORDING MODE IS F.
+       01  REG-BKP-CLIENTE              PIC X(132).
+
+       FD  BACKUP-MOVIMIENTOS
+           RECORDING MODE IS F.
+       01  REG-BKP-MOVIMIENTO           PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-CONTADOR-CLIENTES  PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-MOVS      PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-ERR-CLI   PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-ERR-MOV   PIC S9(7) COMP-3 VALUE 0.
+           05 WS-EOF-CLIENTES       PIC X(01) VALUE 'N'.
+               88 FIN-CLIENTES                VALUE 'S'.
+           05 WS-EOF-MOVIMIENTOS    PIC X(01) VALUE 'N'.
+               88 FIN-MOVIMIENTOS             VALUE 'S'.
+
+      * Misma imagen sin editar de DCLCLIEN/DCLMOVIM que escribio
+      * BATCH/PBNKY.cbl - ver el comentario en ese programa.
+       01  WS-LINEA-BKP-CLIENTE.
+           05 WS-BKC-USUARIO              PIC X(8).
+           05 WS-BKC-PASSWORD             PIC X(16).
+           05 WS-BKC-NOMBRE               PIC X(20).
+           05 WS-BKC-SALDO                PIC S9(8)V9(2).
+           05 WS-BKC-INTENTOS-FALLIDOS    PIC S9(2).
+           05 WS-BKC-BLOQUEADO            PIC X(1).
+           05 WS-BKC-LIMITE-DIARIO        PIC S9(8)V9(2).
+           05 WS-BKC-LIMITE-SOBREGIRO     PIC S9(8)V9(2).
+           05 WS-BKC-MONEDA               PIC X(3).
+           05 WS-BKC-ESTADO               PIC X(1).
+           05 WS-BKC-SALDO-MINIMO         PIC S9(8)V9(2).
+           05 WS-BKC-TIPO-USUARIO         PIC X(1).
+           05 WS-BKC-CONTACTO-RECUPERACION PIC X(40).
+
+       01  WS-LINEA-BKP-MOVIMIENTO.
+           05 WS-BKM-ID-MOV               PIC S9(9).
+           05 WS-BKM-USUARIO              PIC X(8).
+           05 WS-BKM-TIPO-OPER            PIC X(1).
+           05 WS-BKM-MONTO                PIC S9(8)V9(2).
+           05 WS-BKM-FECHA                PIC X(26).
+           05 WS-BKM-USUARIO-REL          PIC X(8).
+           05 WS-BKM-SALDO-RESULTANTE     PIC S9(8)V9(2).
+           05 WS-BKM-AGENTE-ID            PIC X(8).
+           05 WS-BKM-CUENTA-NUM           PIC X(10).
+           05 WS-BKM-ID-MOV-ORIGEN        PIC S9(9).
+           05 WS-BKM-SUCURSAL-ID          PIC X(4).
+           05 WS-BKM-CONCEPTO             PIC X(30).
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA              PIC X(8) VALUE 'PBNKZ'.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-RESTAURAR-CLIENTES.
+           PERFORM 3000-RESTAURAR-MOVIMIENTOS.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKZ - RESTORE DE CLIENTES Y MOVIMIENTOS - INICIO'.
+           OPEN INPUT BACKUP-CLIENTES.
+           OPEN INPUT BACKUP-MOVIMIENTOS.
+
+      *================================================================*
+      * 2000 - RESTORE DE IBMUSER.CLIENTES                             *
+      *================================================================*
+       2000-RESTAURAR-CLIENTES.
+           EXEC SQL DELETE FROM IBMUSER.CLIENTES END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'PBNKZ - ERROR SQLCODE ' SQLCODE
+                   ' AL VACIAR IBMUSER.CLIENTES'
+               PERFORM 9900-ABORTAR-JOB
+           END-IF.
+           EXEC SQL COMMIT END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'PBNKZ - ERROR SQLCODE ' SQLCODE
+                   ' AL CONFIRMAR EL VACIADO DE IBMUSER.CLIENTES'
+               PERFORM 9900-ABORTAR-JOB
+           END-IF.
+
+           PERFORM 7100-LEER-CLIENTE.
+           PERFORM UNTIL FIN-CLIENTES
+               PERFORM 7200-INSERTAR-CLIENTE
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   ADD 1 TO WS-CONTADOR-CLIENTES
+               ELSE
+                   ADD 1 TO WS-CONTADOR-ERR-CLI
+                   DISPLAY 'PBNKZ - ERROR SQLCODE ' SQLCODE
+                       ' AL RESTAURAR CLIENTE ' WS-BKC-USUARIO
+                   EXEC SQL ROLLBACK END-EXEC
+               END-IF
+               PERFORM 7100-LEER-CLIENTE
+           END-PERFORM.
+
+      *================================================================*
+      * 3000 - RESTORE DE IBMUSER.MOVIMIENTOS                          *
+      *================================================================*
+       3000-RESTAURAR-MOVIMIENTOS.
+           EXEC SQL DELETE FROM IBMUSER.MOVIMIENTOS END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'PBNKZ - ERROR SQLCODE ' SQLCODE
+                   ' AL VACIAR IBMUSER.MOVIMIENTOS'
+               PERFORM 9900-ABORTAR-JOB
+           END-IF.
+           EXEC SQL COMMIT END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'PBNKZ - ERROR SQLCODE ' SQLCODE
+                   ' AL CONFIRMAR EL VACIADO DE IBMUSER.MOVIMIENTOS'
+               PERFORM 9900-ABORTAR-JOB
+           END-IF.
+
+           PERFORM 7300-LEER-MOVIMIENTO.
+           PERFORM UNTIL FIN-MOVIMIENTOS
+               PERFORM 7400-INSERTAR-MOVIMIENTO
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   ADD 1 TO WS-CONTADOR-MOVS
+               ELSE
+                   ADD 1 TO WS-CONTADOR-ERR-MOV
+                   DISPLAY 'PBNKZ - ERROR SQLCODE ' SQLCODE
+                       ' AL RESTAURAR MOVIMIENTO ' WS-BKM-ID-MOV
+                   EXEC SQL ROLLBACK END-EXEC
+               END-IF
+               PERFORM 7300-LEER-MOVIMIENTO
+           END-PERFORM.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+       7100-LEER-CLIENTE.
+           READ BACKUP-CLIENTES INTO WS-LINEA-BKP-CLIENTE
+               AT END SET FIN-CLIENTES TO TRUE
+           END-READ.
+
+       7200-INSERTAR-CLIENTE.
+           MOVE WS-BKC-USUARIO               TO HV-USUARIO.
+           MOVE WS-BKC-PASSWORD              TO HV-PASSWORD.
+           MOVE WS-BKC-NOMBRE                TO HV-NOMBRE.
+           MOVE WS-BKC-SALDO                 TO HV-SALDO.
+           MOVE WS-BKC-INTENTOS-FALLIDOS     TO HV-INTENTOS-FALLIDOS.
+           MOVE WS-BKC-BLOQUEADO             TO HV-BLOQUEADO.
+           MOVE WS-BKC-LIMITE-DIARIO         TO HV-LIMITE-DIARIO.
+           MOVE WS-BKC-LIMITE-SOBREGIRO      TO HV-LIMITE-SOBREGIRO.
+           MOVE WS-BKC-MONEDA                TO HV-MONEDA.
+           MOVE WS-BKC-ESTADO                TO HV-ESTADO.
+           MOVE WS-BKC-SALDO-MINIMO          TO HV-SALDO-MINIMO.
+           MOVE WS-BKC-TIPO-USUARIO          TO HV-TIPO-USUARIO.
+           MOVE WS-BKC-CONTACTO-RECUPERACION
+               TO HV-CONTACTO-RECUPERACION.
+           EXEC SQL
+                INSERT INTO IBMUSER.CLIENTES
+                (USUARIO, PASSWORD, NOMBRE, SALDO, INTENTOS_FALLIDOS,
+                 BLOQUEADO, LIMITE_DIARIO, LIMITE_SOBREGIRO, MONEDA,
+                 ESTADO, SALDO_MINIMO, TIPO_USUARIO,
+                 CONTACTO_RECUPERACION)
+                VALUES (:HV-USUARIO, :HV-PASSWORD, :HV-NOMBRE,
+                 :HV-SALDO, :HV-INTENTOS-FALLIDOS, :HV-BLOQUEADO,
+                 :HV-LIMITE-DIARIO, :HV-LIMITE-SOBREGIRO, :HV-MONEDA,
+                 :HV-ESTADO, :HV-SALDO-MINIMO, :HV-TIPO-USUARIO,
+                 :HV-CONTACTO-RECUPERACION)
+           END-EXEC.
+
+       7300-LEER-MOVIMIENTO.
+           READ BACKUP-MOVIMIENTOS INTO WS-LINEA-BKP-MOVIMIENTO
+               AT END SET FIN-MOVIMIENTOS TO TRUE
+           END-READ.
+
+       7400-INSERTAR-MOVIMIENTO.
+           MOVE WS-BKM-ID-MOV               TO HV-ID-MOV.
+           MOVE WS-BKM-USUARIO              TO HV-USUARIO-MOV.
+           MOVE WS-BKM-TIPO-OPER            TO HV-TIPO-OPER.
+           MOVE WS-BKM-MONTO                TO HV-MONTO.
+           MOVE WS-BKM-FECHA                TO HV-FECHA.
+           MOVE WS-BKM-USUARIO-REL          TO HV-USUARIO-REL.
+           MOVE WS-BKM-SALDO-RESULTANTE     TO HV-SALDO-RESULTANTE.
+           MOVE WS-BKM-AGENTE-ID            TO HV-AGENTE-ID.
+           MOVE WS-BKM-CUENTA-NUM           TO HV-CUENTA-NUM.
+           MOVE WS-BKM-ID-MOV-ORIGEN        TO HV-ID-MOV-ORIGEN.
+           MOVE WS-BKM-SUCURSAL-ID          TO HV-SUCURSAL-ID.
+           MOVE WS-BKM-CONCEPTO             TO HV-CONCEPTO.
+      * ID_MOV es GENERATED ALWAYS AS IDENTITY (DDL/MOVIMIENTOS.sql);
+      * OVERRIDING SYSTEM VALUE es obligatorio para poder reinsertar
+      * el valor original del backup en vez de dejar que DB2 genere
+      * uno nuevo, que romperia ID_MOV_ORIGEN de las filas de reverso/
+      * transferencia restauradas despues.
+           EXEC SQL
+                INSERT INTO IBMUSER.MOVIMIENTOS
+                (ID_MOV, USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                 SALDO_RESULTANTE, AGENTE_ID, CUENTA_NUM,
+                 ID_MOV_ORIGEN, SUCURSAL_ID, CONCEPTO)
+                OVERRIDING SYSTEM VALUE
+                VALUES (:HV-ID-MOV, :HV-USUARIO-MOV, :HV-TIPO-OPER,
+                 :HV-MONTO, :HV-FECHA, :HV-USUARIO-REL,
+                 :HV-SALDO-RESULTANTE, :HV-AGENTE-ID, :HV-CUENTA-NUM,
+                 :HV-ID-MOV-ORIGEN, :HV-SUCURSAL-ID, :HV-CONCEPTO)
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           CLOSE BACKUP-CLIENTES.
+           CLOSE BACKUP-MOVIMIENTOS.
+           DISPLAY 'PBNKZ - CLIENTES RESTAURADOS    : '
+               WS-CONTADOR-CLIENTES.
+           DISPLAY 'PBNKZ - CLIENTES CON ERROR     : '
+               WS-CONTADOR-ERR-CLI.
+           DISPLAY 'PBNKZ - MOVIMIENTOS RESTAURADOS: '
+               WS-CONTADOR-MOVS.
+           DISPLAY 'PBNKZ - MOVIMIENTOS CON ERROR  : '
+               WS-CONTADOR-ERR-MOV.
+           DISPLAY 'PBNKZ - RESTORE DE CLIENTES Y MOVIMIENTOS - FIN'.
+
+      *================================================================*
+      * 9900 - ABORTAR EL JOB ANTE UN ERROR DE DB2 QUE DEJARIA EL      *
+      * RESTORE A MEDIO CAMINO (DELETE o COMMIT fallido). Un error     *
+      * por fila individual NO entra aca - se cuenta en                *
+      * WS-CONTADOR-ERR-CLI/WS-CONTADOR-ERR-MOV y la carga sigue con   *
+      * la fila siguiente.                                             *
+      *================================================================*
+       9900-ABORTAR-JOB.
+           CLOSE BACKUP-CLIENTES.
+           CLOSE BACKUP-MOVIMIENTOS.
+           DISPLAY 'PBNKZ - RESTORE ABORTADO - VER SQLCODE ARRIBA'.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
