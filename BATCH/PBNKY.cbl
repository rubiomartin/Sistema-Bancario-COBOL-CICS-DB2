@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKY.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKY                                  **
+      ** TITULO ...........: BACKUP DE CLIENTES Y MOVIMIENTOS       **
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Corre antes de cada ventana batch (PBNKI/PBNKF/PBNKC/     **
+      **   PBNKD/PBNKJ/PBNKS/PBNKV/PBNKW) y vuelca una foto completa **
+      **   de IBMUSER.CLIENTES e IBMUSER.MOVIMIENTOS a dos archivos  **
+      **   secuenciales (DD BKPCLI/BKPMOV), uno por tabla, con todas **
+      **   las columnas sin editar - no es el extracto resumido de   **
+      **   BATCH/PBNKK.cbl (pensado para un canal externo de solo    **
+      **   lectura con pocas columnas), sino un volcado de respaldo   **
+      **   apto para reconstruir las tablas con BATCH/PBNKZ.cbl si   **
+      **   una corrida de ventana sale mal.                          **
+      ** - Los campos numericos COMP-3 de cada DCLGEN se graban en    **
+      **   el archivo como DISPLAY sin edicion (mismos digitos,       **
+      **   mismo signo) - un COMP-3 no tiene sentido en un archivo    **
+      **   LINE SEQUENTIAL de texto, y BATCH/PBNKZ.cbl los vuelve a   **
+      **   empaquetar con un simple MOVE al leerlos.                 **
+      ** - Solo lectura; no hace falta COMMIT ni punto de reinicio    **
+      **   (IBMUSER.CHECKPOINT_BATCH) - si la corrida se corta, se    **
+      **   repite desde el principio, igual que BATCH/PBNKK.cbl/     **
+      **   BATCH/PBNKG.cbl.                                          **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BACKUP-CLIENTES ASSIGN TO BKPCLI
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BACKUP-MOVIMIENTOS ASSIGN TO BKPMOV
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BACKUP-CLIENTES
+           RECORDING MODE IS F.
+       01  REG-BKP-CLIENTE              PIC X(132).
+
+       FD  BACKUP-MOVIMIENTOS
+           RECORDING MODE IS F.
+       01  REG-BKP-MOVIMIENTO           PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-CONTADOR-CLIENTES  PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-MOVS      PIC S9(7) COMP-3 VALUE 0.
+
+      * Imagen sin editar de DCLCLIEN (mismas columnas y precisiones,
+      * pero DISPLAY en vez de COMP-3, para que el archivo sea texto
+      * parejo y portable entre plataformas).
+       01  WS-LINEA-BKP-CLIENTE.
+           05 WS-BKC-USUARIO              PIC X(8).
+           05 WS-BKC-PASSWORD             PIC X(16).
+           05 WS-BKC-NOMBRE               PIC X(20).
+           05 WS-BKC-SALDO                PIC S9(8)V9(2).
+           05 WS-BKC-INTENTOS-FALLIDOS    PIC S9(2).
+           05 WS-BKC-BLOQUEADO            PIC X(1).
+           05 WS-BKC-LIMITE-DIARIO        PIC S9(8)V9(2).
+           05 WS-BKC-LIMITE-SOBREGIRO     PIC S9(8)V9(2).
+           05 WS-BKC-MONEDA               PIC X(3).
+           05 WS-BKC-ESTADO               PIC X(1).
+           05 WS-BKC-SALDO-MINIMO         PIC S9(8)V9(2).
+           05 WS-BKC-TIPO-USUARIO         PIC X(1).
+           05 WS-BKC-CONTACTO-RECUPERACION PIC X(40).
+
+      * Imagen sin editar de DCLMOVIM, mismo criterio que arriba.
+       01  WS-LINEA-BKP-MOVIMIENTO.
+           05 WS-BKM-ID-MOV               PIC S9(9).
+           05 WS-BKM-USUARIO              PIC X(8).
+           05 WS-BKM-TIPO-OPER            PIC X(1).
+           05 WS-BKM-MONTO                PIC S9(8)V9(2).
+           05 WS-BKM-FECHA                PIC X(26).
+           05 WS-BKM-USUARIO-REL          PIC X(8).
+           05 WS-BKM-SALDO-RESULTANTE     PIC S9(8)V9(2).
+           05 WS-BKM-AGENTE-ID            PIC X(8).
+           05 WS-BKM-CUENTA-NUM           PIC X(10).
+           05 WS-BKM-ID-MOV-ORIGEN        PIC S9(9).
+           05 WS-BKM-SUCURSAL-ID          PIC X(4).
+           05 WS-BKM-CONCEPTO             PIC X(30).
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKY'.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-RESPALDAR-CLIENTES.
+           PERFORM 3000-RESPALDAR-MOVIMIENTOS.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKY - BACKUP DE CLIENTES Y MOVIMIENTOS - INICIO'.
+           OPEN OUTPUT BACKUP-CLIENTES.
+           OPEN OUTPUT BACKUP-MOVIMIENTOS.
+
+      *================================================================*
+      * 2000 - BACKUP DE IBMUSER.CLIENTES                              *
+      *================================================================*
+       2000-RESPALDAR-CLIENTES.
+           PERFORM 7100-ABRIR-CURSOR-CLIENTES.
+           PERFORM 7200-FETCH-CLIENTE.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-CLIENTES
+               MOVE HV-USUARIO               TO WS-BKC-USUARIO
+               MOVE HV-PASSWORD              TO WS-BKC-PASSWORD
+               MOVE HV-NOMBRE                TO WS-BKC-NOMBRE
+               MOVE HV-SALDO                 TO WS-BKC-SALDO
+               MOVE HV-INTENTOS-FALLIDOS     TO WS-BKC-INTENTOS-FALLIDOS
+               MOVE HV-BLOQUEADO             TO WS-BKC-BLOQUEADO
+               MOVE HV-LIMITE-DIARIO         TO WS-BKC-LIMITE-DIARIO
+               MOVE HV-LIMITE-SOBREGIRO      TO WS-BKC-LIMITE-SOBREGIRO
+               MOVE HV-MONEDA                TO WS-BKC-MONEDA
+               MOVE HV-ESTADO                TO WS-BKC-ESTADO
+               MOVE HV-SALDO-MINIMO          TO WS-BKC-SALDO-MINIMO
+               MOVE HV-TIPO-USUARIO          TO WS-BKC-TIPO-USUARIO
+               MOVE HV-CONTACTO-RECUPERACION
+                   TO WS-BKC-CONTACTO-RECUPERACION
+               WRITE REG-BKP-CLIENTE FROM WS-LINEA-BKP-CLIENTE
+               PERFORM 7200-FETCH-CLIENTE
+           END-PERFORM.
+           EXEC SQL CLOSE CUR-CLIENTES-Y END-EXEC.
+
+      *================================================================*
+      * 3000 - BACKUP DE IBMUSER.MOVIMIENTOS                           *
+      *================================================================*
+       3000-RESPALDAR-MOVIMIENTOS.
+           PERFORM 7300-ABRIR-CURSOR-MOVIMIENTOS.
+           PERFORM 7400-FETCH-MOVIMIENTO.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-MOVS
+               MOVE HV-ID-MOV           TO WS-BKM-ID-MOV
+               MOVE HV-USUARIO-MOV      TO WS-BKM-USUARIO
+               MOVE HV-TIPO-OPER        TO WS-BKM-TIPO-OPER
+               MOVE HV-MONTO            TO WS-BKM-MONTO
+               MOVE HV-FECHA            TO WS-BKM-FECHA
+               MOVE HV-USUARIO-REL      TO WS-BKM-USUARIO-REL
+               MOVE HV-SALDO-RESULTANTE TO WS-BKM-SALDO-RESULTANTE
+               MOVE HV-AGENTE-ID        TO WS-BKM-AGENTE-ID
+               MOVE HV-CUENTA-NUM       TO WS-BKM-CUENTA-NUM
+               MOVE HV-ID-MOV-ORIGEN    TO WS-BKM-ID-MOV-ORIGEN
+               MOVE HV-SUCURSAL-ID      TO WS-BKM-SUCURSAL-ID
+               MOVE HV-CONCEPTO         TO WS-BKM-CONCEPTO
+               WRITE REG-BKP-MOVIMIENTO FROM WS-LINEA-BKP-MOVIMIENTO
+               PERFORM 7400-FETCH-MOVIMIENTO
+           END-PERFORM.
+           EXEC SQL CLOSE CUR-MOVS-Y END-EXEC.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+       7100-ABRIR-CURSOR-CLIENTES.
+           EXEC SQL DECLARE CUR-CLIENTES-Y CURSOR FOR
+               SELECT USUARIO, PASSWORD, NOMBRE, SALDO,
+                      INTENTOS_FALLIDOS, BLOQUEADO, LIMITE_DIARIO,
+                      LIMITE_SOBREGIRO, MONEDA, ESTADO, SALDO_MINIMO,
+                      TIPO_USUARIO, CONTACTO_RECUPERACION
+               FROM IBMUSER.CLIENTES
+               ORDER BY USUARIO
+           END-EXEC.
+           EXEC SQL OPEN CUR-CLIENTES-Y END-EXEC.
+
+       7200-FETCH-CLIENTE.
+           EXEC SQL FETCH CUR-CLIENTES-Y
+               INTO :HV-USUARIO, :HV-PASSWORD, :HV-NOMBRE, :HV-SALDO,
+                    :HV-INTENTOS-FALLIDOS, :HV-BLOQUEADO,
+                    :HV-LIMITE-DIARIO, :HV-LIMITE-SOBREGIRO,
+                    :HV-MONEDA, :HV-ESTADO, :HV-SALDO-MINIMO,
+                    :HV-TIPO-USUARIO, :HV-CONTACTO-RECUPERACION
+           END-EXEC.
+
+       7300-ABRIR-CURSOR-MOVIMIENTOS.
+           EXEC SQL DECLARE CUR-MOVS-Y CURSOR FOR
+               SELECT ID_MOV, USUARIO, TIPO_OPER, MONTO, FECHA,
+                      USUARIO_REL, SALDO_RESULTANTE, AGENTE_ID,
+                      CUENTA_NUM, ID_MOV_ORIGEN, SUCURSAL_ID, CONCEPTO
+               FROM IBMUSER.MOVIMIENTOS
+               ORDER BY ID_MOV
+           END-EXEC.
+           EXEC SQL OPEN CUR-MOVS-Y END-EXEC.
+
+       7400-FETCH-MOVIMIENTO.
+           EXEC SQL FETCH CUR-MOVS-Y
+               INTO :HV-ID-MOV, :HV-USUARIO-MOV, :HV-TIPO-OPER,
+                    :HV-MONTO, :HV-FECHA, :HV-USUARIO-REL,
+                    :HV-SALDO-RESULTANTE, :HV-AGENTE-ID,
+                    :HV-CUENTA-NUM, :HV-ID-MOV-ORIGEN,
+                    :HV-SUCURSAL-ID, :HV-CONCEPTO
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           CLOSE BACKUP-CLIENTES.
+           CLOSE BACKUP-MOVIMIENTOS.
+           DISPLAY 'PBNKY - CLIENTES RESPALDADOS    : '
+               WS-CONTADOR-CLIENTES.
+           DISPLAY 'PBNKY - MOVIMIENTOS RESPALDADOS: '
+               WS-CONTADOR-MOVS.
+           DISPLAY 'PBNKY - BACKUP DE CLIENTES Y MOVIMIENTOS - FIN'.
