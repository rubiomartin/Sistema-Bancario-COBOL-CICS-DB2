@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKW.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKW                                  **
+      ** TITULO ...........: ARCHIVADO DE MOVIMIENTOS HISTORICOS     **
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Recorre IBMUSER.CLIENTES; para cada USUARIO busca en      **
+      **   IBMUSER.MOVIMIENTOS las filas con mas de                 **
+      **   WS-DIAS-RETENCION dias de antiguedad (IBMUSER.PARAMETROS,**
+      **   NOMBRE_PARAM = 'DIAS_RETENCION_MOVIMIENTOS').             **
+      ** - Cada fila vieja se inserta en IBMUSER.MOVIMIENTOS_HIST    **
+      **   (mismas columnas mas FECHA_ARCHIVO) y luego se borra de   **
+      **   MOVIMIENTOS, para mantener chica la tabla operativa sin   **
+      **   perder el detalle historico (SOURCE/PBNKH.cbl la puede    **
+      **   seguir consultando con el nuevo toggle "incluir           **
+      **   archivados", PF9).                                       **
+      ** - Reiniciable: COMMIT por cuenta procesada y checkpoint en   **
+      **   IBMUSER.CHECKPOINT_BATCH, igual patron que BATCH/PBNKC.cbl*
+      **   /PBNKJ.cbl.                                               **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLMVHI END-EXEC.
+           EXEC SQL INCLUDE DCLPARA END-EXEC.
+           EXEC SQL INCLUDE DCLCHKP END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+      * Valor de fabrica; 7050-LEER-PARAMETROS lo reemplaza
+      * si la fila existe en IBMUSER.PARAMETROS.
+           05 WS-DIAS-RETENCION    PIC S9(7) COMP-3 VALUE 730.
+           05 WS-CONTADOR-CUENTAS  PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-ARCHIV   PIC S9(7) COMP-3 VALUE 0.
+      * Reinicio/checkpoint.
+           05 WS-USUARIO-DESDE     PIC X(8) VALUE SPACES.
+           05 WS-CONTADOR-COMMITS  PIC S9(7) COMP-3 VALUE 0.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA         PIC X(8)  VALUE 'PBNKW'.
+           03  WC-INTERVALO-CHECKPOINT PIC S9(4) COMP VALUE 50.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-CLIENTES.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKW - ARCHIVADO DE MOVIMIENTOS - INICIO'.
+           PERFORM 7050-LEER-PARAMETROS.
+           PERFORM 7060-LEER-CHECKPOINT.
+           PERFORM 7100-ABRIR-CURSOR-CLIENTES.
+
+      *================================================================*
+      * 2000 - PROCESO PRINCIPAL DE CUENTAS                            *
+      *================================================================*
+       2000-PROCESAR-CLIENTES.
+           PERFORM 7200-FETCH-CLIENTE.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-CUENTAS
+               PERFORM 2100-ARCHIVAR-CUENTA
+               PERFORM 7900-COMMIT-CUENTA
+               PERFORM 7200-FETCH-CLIENTE
+           END-PERFORM.
+
+       2100-ARCHIVAR-CUENTA.
+           PERFORM 7300-ABRIR-CURSOR-MOVS-VIEJOS.
+           PERFORM 7400-FETCH-MOV-VIEJO.
+           PERFORM UNTIL SQLCODE NOT = 0
+               PERFORM 2200-MOVER-A-HISTORICO
+               PERFORM 7400-FETCH-MOV-VIEJO
+           END-PERFORM.
+           PERFORM 7800-CERRAR-CURSOR-MOVS-VIEJOS.
+
+       2200-MOVER-A-HISTORICO.
+           PERFORM 7500-INSERTAR-HISTORICO.
+           IF SQLCODE = 0
+               PERFORM 7600-BORRAR-MOVIMIENTO
+               ADD 1 TO WS-CONTADOR-ARCHIV
+           ELSE
+               DISPLAY 'PBNKW - ERROR SQLCODE ' SQLCODE
+                   ' AL ARCHIVAR ID_MOV ' HV-ID-MOV
+           END-IF.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+      * umbral de retencion configurable via
+      * IBMUSER.PARAMETROS; una fila ausente deja el valor de fabrica.
+       7050-LEER-PARAMETROS.
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'DIAS_RETENCION_MOVIMIENTOS'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-DIAS-RETENCION
+           END-IF.
+
+      * si una corrida anterior quedo a mitad de camino, hay
+      * una fila propia en IBMUSER.CHECKPOINT_BATCH con el ultimo
+      * USUARIO analizado; de lo contrario se analiza desde el primero.
+       7060-LEER-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL SELECT ULTIMO_USUARIO INTO :HV-ULTIMO-USUARIO
+               FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-ULTIMO-USUARIO TO WS-USUARIO-DESDE
+               DISPLAY 'PBNKW - REINICIO DESDE CHECKPOINT '
+                   WS-USUARIO-DESDE
+           ELSE
+               MOVE SPACES TO WS-USUARIO-DESDE
+           END-IF.
+
+       7100-ABRIR-CURSOR-CLIENTES.
+           EXEC SQL DECLARE CUR-CLIENTES-W CURSOR FOR
+               SELECT USUARIO
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO > :WS-USUARIO-DESDE
+               ORDER BY USUARIO
+           END-EXEC.
+           EXEC SQL OPEN CUR-CLIENTES-W END-EXEC.
+
+       7200-FETCH-CLIENTE.
+           EXEC SQL FETCH CUR-CLIENTES-W
+               INTO :HV-USUARIO
+           END-EXEC.
+
+       7300-ABRIR-CURSOR-MOVS-VIEJOS.
+           EXEC SQL DECLARE CUR-MOVS-VIEJOS-W CURSOR FOR
+               SELECT ID_MOV, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                      SALDO_RESULTANTE, AGENTE_ID, CUENTA_NUM,
+                      ID_MOV_ORIGEN, SUCURSAL_ID, CONCEPTO
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE USUARIO = :HV-USUARIO
+                 AND DAYS(CURRENT TIMESTAMP) - DAYS(FECHA)
+                       > :WS-DIAS-RETENCION
+               ORDER BY ID_MOV
+           END-EXEC.
+           EXEC SQL OPEN CUR-MOVS-VIEJOS-W END-EXEC.
+
+       7400-FETCH-MOV-VIEJO.
+           EXEC SQL FETCH CUR-MOVS-VIEJOS-W
+               INTO :HV-ID-MOV, :HV-TIPO-OPER, :HV-MONTO, :HV-FECHA,
+                    :HV-USUARIO-REL, :HV-SALDO-RESULTANTE,
+                    :HV-AGENTE-ID, :HV-CUENTA-NUM, :HV-ID-MOV-ORIGEN,
+                    :HV-SUCURSAL-ID, :HV-CONCEPTO
+           END-EXEC.
+
+      * Copia literal de la fila que trajo el cursor de arriba, mas
+      * el USUARIO de la cuenta en curso y FECHA_ARCHIVO = hoy.
+       7500-INSERTAR-HISTORICO.
+           MOVE HV-ID-MOV           TO HV-ID-MOV-HIST.
+           MOVE HV-USUARIO          TO HV-USUARIO-HIST.
+           MOVE HV-TIPO-OPER        TO HV-TIPO-OPER-HIST.
+           MOVE HV-MONTO            TO HV-MONTO-HIST.
+           MOVE HV-FECHA            TO HV-FECHA-HIST.
+           MOVE HV-USUARIO-REL      TO HV-USUARIO-REL-HIST.
+           MOVE HV-SALDO-RESULTANTE TO HV-SALDO-RESULT-HIST.
+           MOVE HV-AGENTE-ID        TO HV-AGENTE-ID-HIST.
+           MOVE HV-CUENTA-NUM       TO HV-CUENTA-NUM-HIST.
+           MOVE HV-ID-MOV-ORIGEN    TO HV-ID-MOV-ORIG-HIST.
+           MOVE HV-SUCURSAL-ID      TO HV-SUCURSAL-ID-HIST.
+           MOVE HV-CONCEPTO         TO HV-CONCEPTO-HIST.
+           EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS_HIST
+               (ID_MOV, USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                SALDO_RESULTANTE, AGENTE_ID, CUENTA_NUM,
+                ID_MOV_ORIGEN, SUCURSAL_ID, CONCEPTO, FECHA_ARCHIVO)
+               VALUES (:HV-ID-MOV-HIST, :HV-USUARIO-HIST,
+                       :HV-TIPO-OPER-HIST, :HV-MONTO-HIST,
+                       :HV-FECHA-HIST, :HV-USUARIO-REL-HIST,
+                       :HV-SALDO-RESULT-HIST, :HV-AGENTE-ID-HIST,
+                       :HV-CUENTA-NUM-HIST, :HV-ID-MOV-ORIG-HIST,
+                       :HV-SUCURSAL-ID-HIST, :HV-CONCEPTO-HIST,
+                       CURRENT TIMESTAMP)
+           END-EXEC.
+
+       7600-BORRAR-MOVIMIENTO.
+           EXEC SQL DELETE FROM IBMUSER.MOVIMIENTOS
+               WHERE ID_MOV = :HV-ID-MOV
+           END-EXEC.
+
+       7800-CERRAR-CURSOR-MOVS-VIEJOS.
+           EXEC SQL CLOSE CUR-MOVS-VIEJOS-W END-EXEC.
+
+       7900-COMMIT-CUENTA.
+           EXEC SQL COMMIT END-EXEC.
+           ADD 1 TO WS-CONTADOR-COMMITS.
+           IF WS-CONTADOR-COMMITS >= WC-INTERVALO-CHECKPOINT
+               PERFORM 7950-GRABAR-CHECKPOINT
+               MOVE 0 TO WS-CONTADOR-COMMITS
+           END-IF.
+
+       7950-GRABAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           MOVE HV-USUARIO  TO HV-ULTIMO-USUARIO.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           EXEC SQL INSERT INTO IBMUSER.CHECKPOINT_BATCH
+               (PROGRAMA, ULTIMO_USUARIO, FECHA_ACTUALIZACION)
+               VALUES (:HV-PROGRAMA-CHK, :HV-ULTIMO-USUARIO,
+                       CURRENT TIMESTAMP)
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           EXEC SQL CLOSE CUR-CLIENTES-W END-EXEC.
+           PERFORM 9100-LIMPIAR-CHECKPOINT.
+           DISPLAY 'PBNKW - CUENTAS PROCESADAS  : ' WS-CONTADOR-CUENTAS.
+           DISPLAY 'PBNKW - MOVS ARCHIVADOS     : ' WS-CONTADOR-ARCHIV.
+           DISPLAY 'PBNKW - ARCHIVADO DE MOVIMIENTOS - FIN'.
+
+       9100-LIMPIAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
