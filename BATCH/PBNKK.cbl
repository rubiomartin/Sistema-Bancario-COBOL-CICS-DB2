@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKK.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKK                                  **
+      ** TITULO ...........: EXTRACTO DE STAGING PARA CANAL EXTERNO **
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - todo este sistema es 3270/CICS; no existe ningun **
+      **   punto de integracion para un canal externo (web, mobile,  **
+      **   switch de ATM) que necesite consultar saldos sin entrar   **
+      **   por la region CICS. Este job corre en cada ventana        **
+      **   programada y vuelca una foto de solo lectura a dos         **
+      **   archivos secuenciales de staging:                         **
+      **     DD EXTCLI - USUARIO/NOMBRE/SALDO de IBMUSER.CLIENTES    **
+      **     DD EXTMOV - IBMUSER.MOVIMIENTOS de los ultimos N dias   **
+      **   (N = PARAMETROS NOMBRE_PARAM='DIAS_EXTRACTO', igual patron **
+      **   de PBNKD con DIAS_DORMANCIA, con 1 dia de valor de         **
+      **   fabrica para cubrir una corrida diaria sin huecos).        **
+      ** - El canal externo (o un proceso de carga intermedio) lee    **
+      **   estos archivos; este job no expone ninguna API ni toca    **
+      **   la region CICS, solo produce la foto.                     **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACTO-CLIENTES ASSIGN TO EXTCLI
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXTRACTO-MOVIMIENTOS ASSIGN TO EXTMOV
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACTO-CLIENTES
+           RECORDING MODE IS F.
+       01  REG-EXT-CLIENTE             PIC X(60).
+
+       FD  EXTRACTO-MOVIMIENTOS
+           RECORDING MODE IS F.
+       01  REG-EXT-MOVIMIENTO          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLPARA END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-CONTADOR-CLIENTES  PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-MOVS      PIC S9(7) COMP-3 VALUE 0.
+      * Valor de fabrica (/024): ventana en dias de MOVIMIENTOS
+      * incluida en el extracto. PARAMETROS.DIAS_EXTRACTO la reemplaza
+      * una vez por corrida en 7050-LEER-PARAMETROS; si la fila no
+      * existe todavia, el job sigue con este literal.
+           05 WS-DIAS-EXTRACTO      PIC S9(7) COMP-3 VALUE 1.
+
+       01  WS-LINEA-EXT-CLIENTE.
+           05 WS-LEC-USUARIO        PIC X(8).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LEC-NOMBRE         PIC X(20).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LEC-SALDO          PIC -(8)9,99.
+           05 FILLER                PIC X(16) VALUE SPACES.
+
+       01  WS-LINEA-EXT-MOVIMIENTO.
+           05 WS-LEM-USUARIO        PIC X(8).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LEM-ID-MOV         PIC Z(9).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LEM-TIPO           PIC X(1).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LEM-MONTO          PIC -(8)9,99.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LEM-FECHA          PIC X(10).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LEM-RELACIONADO    PIC X(8).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LEM-SALDO-RES      PIC -(8)9,99.
+           05 FILLER                PIC X(4)  VALUE SPACES.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKK'.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-EXTRAER-CLIENTES.
+           PERFORM 3000-EXTRAER-MOVIMIENTOS.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKK - EXTRACTO DE STAGING - INICIO'.
+           OPEN OUTPUT EXTRACTO-CLIENTES.
+           OPEN OUTPUT EXTRACTO-MOVIMIENTOS.
+           PERFORM 7050-LEER-PARAMETROS.
+
+      *================================================================*
+      * 2000 - EXTRACTO DE CLIENTES                                    *
+      *================================================================*
+       2000-EXTRAER-CLIENTES.
+           PERFORM 7100-ABRIR-CURSOR-CLIENTES.
+           PERFORM 7200-FETCH-CLIENTE.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-CLIENTES
+               MOVE HV-USUARIO TO WS-LEC-USUARIO
+               MOVE HV-NOMBRE  TO WS-LEC-NOMBRE
+               MOVE HV-SALDO   TO WS-LEC-SALDO
+               WRITE REG-EXT-CLIENTE FROM WS-LINEA-EXT-CLIENTE
+               PERFORM 7200-FETCH-CLIENTE
+           END-PERFORM.
+           EXEC SQL CLOSE CUR-CLIENTES-K END-EXEC.
+
+      *================================================================*
+      * 3000 - EXTRACTO DE MOVIMIENTOS RECIENTES                       *
+      *================================================================*
+       3000-EXTRAER-MOVIMIENTOS.
+           PERFORM 7300-ABRIR-CURSOR-MOVIMIENTOS.
+           PERFORM 7400-FETCH-MOVIMIENTO.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-MOVS
+               MOVE HV-USUARIO-MOV      TO WS-LEM-USUARIO
+               MOVE HV-ID-MOV           TO WS-LEM-ID-MOV
+               MOVE HV-TIPO-OPER        TO WS-LEM-TIPO
+               MOVE HV-MONTO            TO WS-LEM-MONTO
+               MOVE HV-FECHA(1:10)      TO WS-LEM-FECHA
+               MOVE HV-USUARIO-REL      TO WS-LEM-RELACIONADO
+               MOVE HV-SALDO-RESULTANTE TO WS-LEM-SALDO-RES
+               WRITE REG-EXT-MOVIMIENTO FROM WS-LINEA-EXT-MOVIMIENTO
+               PERFORM 7400-FETCH-MOVIMIENTO
+           END-PERFORM.
+           EXEC SQL CLOSE CUR-MOVS-K END-EXEC.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+       7050-LEER-PARAMETROS.
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'DIAS_EXTRACTO'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-DIAS-EXTRACTO
+           END-IF.
+
+       7100-ABRIR-CURSOR-CLIENTES.
+           EXEC SQL DECLARE CUR-CLIENTES-K CURSOR FOR
+               SELECT USUARIO, NOMBRE, SALDO
+               FROM IBMUSER.CLIENTES
+               ORDER BY USUARIO
+           END-EXEC.
+           EXEC SQL OPEN CUR-CLIENTES-K END-EXEC.
+
+       7200-FETCH-CLIENTE.
+           EXEC SQL FETCH CUR-CLIENTES-K
+               INTO :HV-USUARIO, :HV-NOMBRE, :HV-SALDO
+           END-EXEC.
+
+       7300-ABRIR-CURSOR-MOVIMIENTOS.
+           EXEC SQL DECLARE CUR-MOVS-K CURSOR FOR
+               SELECT USUARIO, ID_MOV, TIPO_OPER, MONTO, FECHA,
+                      USUARIO_REL, SALDO_RESULTANTE
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE DAYS(CURRENT TIMESTAMP) - DAYS(FECHA)
+                       <= :WS-DIAS-EXTRACTO
+               ORDER BY USUARIO, ID_MOV
+           END-EXEC.
+           EXEC SQL OPEN CUR-MOVS-K END-EXEC.
+
+       7400-FETCH-MOVIMIENTO.
+           EXEC SQL FETCH CUR-MOVS-K
+               INTO :HV-USUARIO-MOV, :HV-ID-MOV, :HV-TIPO-OPER,
+                    :HV-MONTO, :HV-FECHA, :HV-USUARIO-REL,
+                    :HV-SALDO-RESULTANTE
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           CLOSE EXTRACTO-CLIENTES.
+           CLOSE EXTRACTO-MOVIMIENTOS.
+           DISPLAY 'PBNKK - CLIENTES VOLCADOS     : '
+               WS-CONTADOR-CLIENTES.
+           DISPLAY 'PBNKK - MOVIMIENTOS VOLCADOS   : ' WS-CONTADOR-MOVS.
+           DISPLAY 'PBNKK - EXTRACTO DE STAGING - FIN'.
