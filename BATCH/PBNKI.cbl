@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKI.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKI                                  **
+      ** TITULO ...........: LIQUIDACION NOCTURNA DE INTERESES      **
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Recorre IBMUSER.CLIENTES y acredita el interes diario    **
+      **   sobre el saldo de cada cuenta no bloqueada con saldo     **
+      **   positivo, generando un registro 'I' en MOVIMIENTOS con   **
+      **   el nuevo saldo resultante (ver ). **
+      ** - COMMIT por cuenta procesada (ver 7900-COMMIT-CUENTA) para **
+      **   no perder lo ya liquidado si el job corta a mitad de     **
+      **   corrida.                                                 **
+      ** - La tasa de interes (WS-TASA-INTERES) se lee de           **
+      **   IBMUSER.PARAMETROS en 7050-LEER-PARAMETRO-TASA; **
+      **   si la fila no existe se usa el valor de fabrica sin      **
+      **   romper el job.                                           **
+      ** - Reiniciable: 7060-LEER-CHECKPOINT retoma desde **
+      **   IBMUSER.CHECKPOINT_BATCH si una corrida anterior no       **
+      **   termino, en vez de volver a liquidar desde la primera     **
+      **   cuenta; 7950-GRABAR-CHECKPOINT graba el ultimo USUARIO     **
+      **   liquidado cada WC-INTERVALO-CHECKPOINT commits, y 9100-    **
+      **   LIMPIAR-CHECKPOINT borra el punto de reinicio al terminar **
+      **   una corrida completa.                                    **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLPARA END-EXEC.
+           EXEC SQL INCLUDE DCLCHKP END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+      * Valor de fabrica; 7050-LEER-PARAMETRO lo reemplaza
+      * por IBMUSER.PARAMETROS si existe la fila, sin romper el job
+      * si la tabla todavia no fue sembrada.
+           05 WS-TASA-INTERES     PIC S9(3)V9(6) COMP-3 VALUE 0.0005.
+           05 WS-SALDO-NUEVO        PIC S9(8)V9(2) COMP-3.
+           05 WS-INTERES-CALC       PIC S9(8)V9(2) COMP-3.
+           05 WS-CONTADOR-PROC      PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-OMIT      PIC S9(7) COMP-3 VALUE 0.
+      * Reinicio/checkpoint.
+           05 WS-USUARIO-DESDE      PIC X(8) VALUE SPACES.
+           05 WS-CONTADOR-COMMITS   PIC S9(7) COMP-3 VALUE 0.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKI'.
+           03  WC-INTERVALO-CHECKPOINT PIC S9(4) COMP VALUE 50.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-CLIENTES.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKI - LIQUIDACION DE INTERESES - INICIO'.
+           PERFORM 7050-LEER-PARAMETRO-TASA.
+           PERFORM 7060-LEER-CHECKPOINT.
+           PERFORM 7100-ABRIR-CURSOR-CLIENTES.
+
+      *================================================================*
+      * 2000 - PROCESO PRINCIPAL DE CUENTAS                            *
+      *================================================================*
+       2000-PROCESAR-CLIENTES.
+           PERFORM 7200-FETCH-CLIENTE.
+           PERFORM UNTIL SQLCODE NOT = 0
+               IF HV-BLOQUEADO = 'N' AND HV-SALDO > 0
+                   PERFORM 2100-LIQUIDAR-INTERES-CUENTA
+               ELSE
+                   ADD 1 TO WS-CONTADOR-OMIT
+               END-IF
+               PERFORM 7200-FETCH-CLIENTE
+           END-PERFORM.
+
+       2100-LIQUIDAR-INTERES-CUENTA.
+           COMPUTE WS-INTERES-CALC ROUNDED =
+               HV-SALDO * WS-TASA-INTERES.
+           IF WS-INTERES-CALC > 0
+               ADD WS-INTERES-CALC TO HV-SALDO GIVING WS-SALDO-NUEVO
+               PERFORM 7300-ACTUALIZAR-SALDO
+               IF SQLCODE = 0
+                   PERFORM 7400-INSERTAR-MOVIMIENTO
+               END-IF
+               IF SQLCODE = 0
+                   PERFORM 7900-COMMIT-CUENTA
+                   ADD 1 TO WS-CONTADOR-PROC
+               ELSE
+                   EXEC SQL ROLLBACK END-EXEC
+                   DISPLAY 'PBNKI - ERROR SQLCODE ' SQLCODE
+                       ' CUENTA ' HV-USUARIO
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+      * tasa configurable via IBMUSER.PARAMETROS; si la fila
+      * no existe se sigue usando el valor de fabrica de arriba.
+       7050-LEER-PARAMETRO-TASA.
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'TASA_INTERES'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-TASA-INTERES
+           END-IF.
+
+      * Si una corrida anterior quedo a mitad de camino, hay
+      * una fila propia en IBMUSER.CHECKPOINT_BATCH con el ultimo
+      * USUARIO liquidado; de lo contrario se liquida desde el primero.
+       7060-LEER-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL SELECT ULTIMO_USUARIO INTO :HV-ULTIMO-USUARIO
+               FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-ULTIMO-USUARIO TO WS-USUARIO-DESDE
+               DISPLAY 'PBNKI - REINICIO DESDE CHECKPOINT '
+                   WS-USUARIO-DESDE
+           ELSE
+               MOVE SPACES TO WS-USUARIO-DESDE
+           END-IF.
+
+       7100-ABRIR-CURSOR-CLIENTES.
+           EXEC SQL DECLARE CUR-CLIENTES CURSOR FOR
+               SELECT USUARIO, SALDO, BLOQUEADO
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO > :WS-USUARIO-DESDE
+               ORDER BY USUARIO
+           END-EXEC.
+           EXEC SQL OPEN CUR-CLIENTES END-EXEC.
+
+       7200-FETCH-CLIENTE.
+           EXEC SQL FETCH CUR-CLIENTES
+               INTO :HV-USUARIO, :HV-SALDO, :HV-BLOQUEADO
+           END-EXEC.
+
+       7300-ACTUALIZAR-SALDO.
+           EXEC SQL UPDATE IBMUSER.CLIENTES
+               SET SALDO = :WS-SALDO-NUEVO
+               WHERE USUARIO = :HV-USUARIO
+           END-EXEC.
+
+       7400-INSERTAR-MOVIMIENTO.
+           MOVE 'I'           TO HV-TIPO-OPER.
+           MOVE WS-INTERES-CALC TO HV-MONTO.
+           MOVE HV-USUARIO    TO HV-USUARIO-MOV.
+           MOVE HV-USUARIO    TO HV-USUARIO-REL.
+           MOVE WS-SALDO-NUEVO TO HV-SALDO-RESULTANTE.
+           EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
+               (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                SALDO_RESULTANTE)
+               VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                CURRENT TIMESTAMP, :HV-USUARIO-REL,
+                :HV-SALDO-RESULTANTE)
+           END-EXEC.
+
+       7900-COMMIT-CUENTA.
+           EXEC SQL COMMIT END-EXEC.
+           ADD 1 TO WS-CONTADOR-COMMITS.
+           IF WS-CONTADOR-COMMITS >= WC-INTERVALO-CHECKPOINT
+               PERFORM 7950-GRABAR-CHECKPOINT
+               MOVE 0 TO WS-CONTADOR-COMMITS
+           END-IF.
+
+      * El ultimo USUARIO liquidado (HV-USUARIO, el de la
+      * cuenta recien comiteada) queda como punto de reinicio, con el
+      * mismo patron DELETE+INSERT de BATCH/PBNKD.cbl/IBMUSER.DORMIDAS.
+       7950-GRABAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           MOVE HV-USUARIO  TO HV-ULTIMO-USUARIO.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           EXEC SQL INSERT INTO IBMUSER.CHECKPOINT_BATCH
+               (PROGRAMA, ULTIMO_USUARIO, FECHA_ACTUALIZACION)
+               VALUES (:HV-PROGRAMA-CHK, :HV-ULTIMO-USUARIO,
+                       CURRENT TIMESTAMP)
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           EXEC SQL CLOSE CUR-CLIENTES END-EXEC.
+           PERFORM 9100-LIMPIAR-CHECKPOINT.
+           DISPLAY 'PBNKI - CUENTAS LIQUIDADAS  : ' WS-CONTADOR-PROC.
+           DISPLAY 'PBNKI - CUENTAS OMITIDAS    : ' WS-CONTADOR-OMIT.
+           DISPLAY 'PBNKI - LIQUIDACION DE INTERESES - FIN'.
+
+      * La corrida termino completa - se borra el punto de
+      * reinicio para que la proxima corrida empiece desde el primer
+      * USUARIO otra vez.
+       9100-LIMPIAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
