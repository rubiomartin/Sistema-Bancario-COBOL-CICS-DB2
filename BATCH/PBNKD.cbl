@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKD.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKD                                  **
+      ** TITULO ...........: DETECCION DE CUENTAS DORMIDAS*
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Recorre IBMUSER.CLIENTES; para cada USUARIO busca la      **
+      **   fecha del ultimo movimiento en IBMUSER.MOVIMIENTOS.       **
+      ** - Si no tiene ningun movimiento, se considera dormida desde **
+      **   siempre (WS-SENTINEL-SIN-MOV, ver 7300).                 **
+      ** - Si los dias transcurridos desde esa fecha superan el      **
+      **   umbral configurable WS-DIAS-DORMANCIA (IBMUSER.PARAMETROS,**
+      **   NOMBRE_PARAM = 'DIAS_DORMANCIA', ), se (re)inserta **
+      **   la cuenta en IBMUSER.DORMIDAS; si ya no califica se borra **
+      **   su fila (la cuenta volvio a tener actividad).             **
+      ** - DELETE + INSERT por cuenta en vez de UPDATE, para que      **
+      **   DORMIDAS siempre refleje exactamente el resultado de la   **
+      **   ultima corrida sin arrastrar filas obsoletas.              **
+      ** - COMMIT por cuenta procesada, igual que PBNKF/PBNKI         **
+      **, para que un corte a mitad de corrida no deje **
+      **   cuentas a medio procesar.                                 **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLPARA END-EXEC.
+           EXEC SQL INCLUDE DCLDORM END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+      * Valor de fabrica; 7050-LEER-PARAMETROS lo reemplaza
+      * si la fila existe en IBMUSER.PARAMETROS.
+           05 WS-DIAS-DORMANCIA     PIC S9(7) COMP-3 VALUE 180.
+           05 WS-CONTADOR-MOV       PIC S9(7) COMP-3 VALUE 0.
+           05 WS-DIAS-INACTIVO      PIC S9(9) COMP VALUE 0.
+           05 WS-CONTADOR-DORMIDA   PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-ACTIVA    PIC S9(7) COMP-3 VALUE 0.
+
+      * Fecha usada cuando el USUARIO nunca tuvo un movimiento; tan
+      * vieja que cualquier umbral configurable la marca como dormida.
+           05 WS-SENTINEL-SIN-MOV   PIC X(26)
+              VALUE '0001-01-01-00.00.00.000000'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKD'.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-CLIENTES.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKD - DETECCION DE CUENTAS DORMIDAS - INICIO'.
+           PERFORM 7050-LEER-PARAMETROS.
+           PERFORM 7100-ABRIR-CURSOR-CLIENTES.
+
+      *================================================================*
+      * 2000 - PROCESO PRINCIPAL DE CUENTAS                            *
+      *================================================================*
+       2000-PROCESAR-CLIENTES.
+           PERFORM 7200-FETCH-CLIENTE.
+           PERFORM UNTIL SQLCODE NOT = 0
+               PERFORM 2100-EVALUAR-CUENTA
+               PERFORM 7200-FETCH-CLIENTE
+           END-PERFORM.
+
+       2100-EVALUAR-CUENTA.
+           PERFORM 7300-BUSCAR-ULTIMO-MOVIMIENTO.
+           PERFORM 7400-CALCULAR-DIAS-INACTIVO.
+
+           IF WS-DIAS-INACTIVO >= WS-DIAS-DORMANCIA
+               PERFORM 7500-BORRAR-DORMIDA
+               PERFORM 7600-INSERTAR-DORMIDA
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CONTADOR-DORMIDA
+               END-IF
+           ELSE
+               PERFORM 7500-BORRAR-DORMIDA
+               ADD 1 TO WS-CONTADOR-ACTIVA
+           END-IF.
+
+           IF SQLCODE = 0
+               PERFORM 7900-COMMIT-CUENTA
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY 'PBNKD - ERROR SQLCODE ' SQLCODE
+                   ' CUENTA ' HV-USUARIO
+           END-IF.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+      * umbral de dormancia configurable via
+      * IBMUSER.PARAMETROS; una fila ausente deja el valor de fabrica.
+       7050-LEER-PARAMETROS.
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'DIAS_DORMANCIA'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-DIAS-DORMANCIA
+           END-IF.
+
+       7100-ABRIR-CURSOR-CLIENTES.
+           EXEC SQL DECLARE CUR-CLIENTES-D CURSOR FOR
+               SELECT USUARIO
+               FROM IBMUSER.CLIENTES
+               ORDER BY USUARIO
+           END-EXEC.
+           EXEC SQL OPEN CUR-CLIENTES-D END-EXEC.
+
+       7200-FETCH-CLIENTE.
+           EXEC SQL FETCH CUR-CLIENTES-D
+               INTO :HV-USUARIO
+           END-EXEC.
+
+      * No hay NULLs reales en este esquema (ver convencion del
+      * repositorio en las demas tablas); en vez de un indicador de
+      * NULL para el caso "sin movimientos", se verifica primero con
+      * COUNT(*) y solo se pide el MAX(FECHA) cuando hay al menos una
+      * fila, con lo que MAX nunca puede resultar nulo.
+       7300-BUSCAR-ULTIMO-MOVIMIENTO.
+           EXEC SQL SELECT COUNT(*) INTO :WS-CONTADOR-MOV
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE USUARIO = :HV-USUARIO
+           END-EXEC.
+           IF WS-CONTADOR-MOV = 0
+               MOVE WS-SENTINEL-SIN-MOV TO HV-ULTIMA-ACTIVIDAD
+           ELSE
+               EXEC SQL SELECT MAX(FECHA) INTO :HV-ULTIMA-ACTIVIDAD
+                   FROM IBMUSER.MOVIMIENTOS
+                   WHERE USUARIO = :HV-USUARIO
+               END-EXEC
+           END-IF.
+
+       7400-CALCULAR-DIAS-INACTIVO.
+           EXEC SQL SELECT DAYS(CURRENT TIMESTAMP) -
+                      DAYS(:HV-ULTIMA-ACTIVIDAD)
+               INTO :WS-DIAS-INACTIVO
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       7500-BORRAR-DORMIDA.
+           EXEC SQL DELETE FROM IBMUSER.DORMIDAS
+               WHERE USUARIO = :HV-USUARIO
+           END-EXEC.
+
+       7600-INSERTAR-DORMIDA.
+           MOVE WS-DIAS-INACTIVO    TO HV-DIAS-INACTIVO.
+           EXEC SQL INSERT INTO IBMUSER.DORMIDAS
+               (USUARIO, ULTIMA_ACTIVIDAD, DIAS_INACTIVO,
+                FECHA_DETECCION)
+               VALUES (:HV-USUARIO, :HV-ULTIMA-ACTIVIDAD,
+                :HV-DIAS-INACTIVO, CURRENT TIMESTAMP)
+           END-EXEC.
+
+       7900-COMMIT-CUENTA.
+           EXEC SQL COMMIT END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           EXEC SQL CLOSE CUR-CLIENTES-D END-EXEC.
+           DISPLAY 'PBNKD - CUENTAS DORMIDAS    : ' WS-CONTADOR-DORMIDA.
+           DISPLAY 'PBNKD - CUENTAS ACTIVAS     : ' WS-CONTADOR-ACTIVA.
+           DISPLAY 'PBNKD - DETECCION DE CUENTAS DORMIDAS - FIN'.
