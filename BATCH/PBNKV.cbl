@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKV.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKV                                  **
+      ** TITULO ...........: EJECUCION DE RETIROS PROGRAMADOS        **
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Recorre IBMUSER.RETIROS_PROGRAMADOS (ESTADO='A', con      **
+      **   FECHA_PROXIMA <= CURRENT DATE) y aplica la cuota de cada  **
+      **   plan contra IBMUSER.CUENTAS/MOVIMIENTOS con la misma      **
+      **   logica de actualizacion con bloqueo optimista que usa     **
+      **   SOURCE/PBNKX.cbl (7100-UPDATE-SALDO/7200-INSERTAR-        **
+      **   HISTORIAL), en vez de requerir que el cliente retire cada **
+      **   cuota a mano.                                             **
+      ** - Si la cuenta no tiene saldo suficiente para la cuota del   **
+      **   dia, el plan no se marca como fallido: al ser dinero del   **
+      **   propio cliente y no haber contraparte en riesgo, se        **
+      **   reintenta al dia siguiente sin tocar FECHA_PROXIMA.        **
+      ** - Al llegar SALDO_PENDIENTE a cero el plan pasa a            **
+      **   ESTADO='F' (finalizado); de lo contrario FECHA_PROXIMA     **
+      **   avanza FRECUENCIA_DIAS dias y sigue ESTADO='A'.            **
+      ** - COMMIT por plan procesado (ver 7900-COMMIT-PLAN).          **
+      ** - Reiniciable: 7060-LEER-CHECKPOINT retoma desde             **
+      **   IBMUSER.CHECKPOINT_BATCH si una corrida anterior no        **
+      **   termino, en vez de volver a procesar desde el primer       **
+      **   USUARIO; 7950-GRABAR-CHECKPOINT graba el ultimo USUARIO    **
+      **   procesado cada WC-INTERVALO-CHECKPOINT commits, y 9100-    **
+      **   LIMPIAR-CHECKPOINT borra el punto de reinicio al terminar  **
+      **   una corrida completa. Si la corrida corta a mitad de los   **
+      **   varios planes de un mismo USUARIO, los que quedaron        **
+      **   pendientes ese USUARIO se retoman en la corrida del dia    **
+      **   siguiente (FECHA_PROXIMA sigue venciendo), no en la        **
+      **   misma corrida.                                             **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLRETP END-EXEC.
+           EXEC SQL INCLUDE DCLCTA END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLCHKP END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-SALDO-ACTUAL       PIC S9(8)V9(2) COMP-3.
+           05 WS-SALDO-NUEVO        PIC S9(8)V9(2) COMP-3.
+           05 WS-CUOTA-A-DEBITAR    PIC S9(8)V9(2) COMP-3.
+           05 WS-SALDO-PEND-NUEVO   PIC S9(8)V9(2) COMP-3.
+           05 WS-CONTADOR-PROC      PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-OMIT      PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-FIN       PIC S9(7) COMP-3 VALUE 0.
+      * Reinicio/checkpoint.
+           05 WS-USUARIO-DESDE      PIC X(8) VALUE SPACES.
+           05 WS-CONTADOR-COMMITS   PIC S9(7) COMP-3 VALUE 0.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKV'.
+           03  WC-INTERVALO-CHECKPOINT PIC S9(4) COMP VALUE 50.
+           03  WC-CONCEPTO-RETIRO   PIC X(30)
+               VALUE 'RETIRO PROGRAMADO'.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-PLANES.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKV - RETIROS PROGRAMADOS - INICIO'.
+           PERFORM 7060-LEER-CHECKPOINT.
+           PERFORM 7100-ABRIR-CURSOR-PLANES.
+
+      *================================================================*
+      * 2000 - PROCESO PRINCIPAL DE PLANES                             *
+      *================================================================*
+       2000-PROCESAR-PLANES.
+           PERFORM 7200-FETCH-PLAN.
+           PERFORM UNTIL SQLCODE NOT = 0
+               PERFORM 2100-EJECUTAR-CUOTA
+               PERFORM 7200-FETCH-PLAN
+           END-PERFORM.
+
+       2100-EJECUTAR-CUOTA.
+           PERFORM 7300-LEER-SALDO-CUENTA.
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-OMIT
+           ELSE
+               MOVE HV-MONTO-CUOTA-RETP TO WS-CUOTA-A-DEBITAR
+               IF HV-SALDO-PEND-RETP < WS-CUOTA-A-DEBITAR
+                   MOVE HV-SALDO-PEND-RETP TO WS-CUOTA-A-DEBITAR
+               END-IF
+               IF WS-SALDO-ACTUAL < WS-CUOTA-A-DEBITAR
+                   ADD 1 TO WS-CONTADOR-OMIT
+                   DISPLAY 'PBNKV - SALDO INSUFICIENTE, SE REINTENTA '
+                       'CUENTA ' HV-CUENTA-RETP
+               ELSE
+                   SUBTRACT WS-CUOTA-A-DEBITAR FROM WS-SALDO-ACTUAL
+                       GIVING WS-SALDO-NUEVO
+                   PERFORM 7400-ACTUALIZAR-SALDO-CUENTA
+                   IF SQLCODE = 0
+                       PERFORM 7500-INSERTAR-MOVIMIENTO
+                   END-IF
+                   IF SQLCODE = 0
+                       PERFORM 2200-ACTUALIZAR-PLAN
+                   END-IF
+                   IF SQLCODE = 0
+                       PERFORM 7900-COMMIT-PLAN
+                       ADD 1 TO WS-CONTADOR-PROC
+                   ELSE
+                       EXEC SQL ROLLBACK END-EXEC
+                       DISPLAY 'PBNKV - ERROR SQLCODE ' SQLCODE
+                           ' PLAN ' HV-ID-RETIRO-PROG
+                   END-IF
+               END-IF
+           END-IF.
+
+       2200-ACTUALIZAR-PLAN.
+           SUBTRACT WS-CUOTA-A-DEBITAR FROM HV-SALDO-PEND-RETP
+               GIVING WS-SALDO-PEND-NUEVO.
+           MOVE WS-SALDO-PEND-NUEVO TO HV-SALDO-PEND-RETP.
+           IF WS-SALDO-PEND-NUEVO <= 0
+               MOVE 'F' TO HV-ESTADO-RETP
+               ADD 1 TO WS-CONTADOR-FIN
+           END-IF.
+           PERFORM 7600-ACTUALIZAR-PLAN-DB2.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+      * Si una corrida anterior quedo a mitad de camino, hay una
+      * fila propia en IBMUSER.CHECKPOINT_BATCH con el ultimo USUARIO
+      * procesado; de lo contrario se procesa desde el primero.
+       7060-LEER-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL SELECT ULTIMO_USUARIO INTO :HV-ULTIMO-USUARIO
+               FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-ULTIMO-USUARIO TO WS-USUARIO-DESDE
+               DISPLAY 'PBNKV - REINICIO DESDE CHECKPOINT '
+                   WS-USUARIO-DESDE
+           ELSE
+               MOVE SPACES TO WS-USUARIO-DESDE
+           END-IF.
+
+       7100-ABRIR-CURSOR-PLANES.
+           EXEC SQL DECLARE CUR-RETIROS CURSOR FOR
+               SELECT ID_RETIRO_PROG, USUARIO, CUENTA_NUM, MONTO_TOTAL,
+                      MONTO_CUOTA, FRECUENCIA_DIAS, SALDO_PENDIENTE,
+                      FECHA_PROXIMA, ESTADO, FECHA_CREACION
+               FROM IBMUSER.RETIROS_PROGRAMADOS
+               WHERE ESTADO = 'A' AND FECHA_PROXIMA <= CURRENT DATE
+                 AND USUARIO > :WS-USUARIO-DESDE
+               ORDER BY USUARIO, ID_RETIRO_PROG
+           END-EXEC.
+           EXEC SQL OPEN CUR-RETIROS END-EXEC.
+
+       7200-FETCH-PLAN.
+           EXEC SQL FETCH CUR-RETIROS
+               INTO :HV-ID-RETIRO-PROG, :HV-USUARIO-RETP,
+                    :HV-CUENTA-RETP, :HV-MONTO-TOTAL-RETP,
+                    :HV-MONTO-CUOTA-RETP, :HV-FRECUENCIA-DIAS,
+                    :HV-SALDO-PEND-RETP, :HV-FECHA-PROXIMA,
+                    :HV-ESTADO-RETP, :HV-FECHA-CREAC-RETP
+           END-EXEC.
+
+       7300-LEER-SALDO-CUENTA.
+           MOVE HV-CUENTA-RETP TO HV-NUMERO-CUENTA.
+           EXEC SQL SELECT SALDO INTO :HV-SALDO-CTA
+               FROM IBMUSER.CUENTAS
+               WHERE NUMERO_CUENTA = :HV-NUMERO-CUENTA
+           END-EXEC.
+           MOVE HV-SALDO-CTA TO WS-SALDO-ACTUAL.
+
+      * Mismo bloqueo optimista de SOURCE/PBNKX.cbl (7100-UPDATE-
+      * SALDO): solo actualiza si el saldo sigue siendo el que se
+      * leyo en 7300, para no pisar un movimiento concurrente.
+       7400-ACTUALIZAR-SALDO-CUENTA.
+           MOVE WS-SALDO-NUEVO TO HV-SALDO-CTA.
+           EXEC SQL UPDATE IBMUSER.CUENTAS SET SALDO = :HV-SALDO-CTA
+               WHERE NUMERO_CUENTA = :HV-NUMERO-CUENTA
+                 AND SALDO = :WS-SALDO-ACTUAL
+           END-EXEC.
+
+       7500-INSERTAR-MOVIMIENTO.
+           MOVE 'Z'                TO HV-TIPO-OPER.
+           MOVE WS-CUOTA-A-DEBITAR TO HV-MONTO.
+           MOVE HV-USUARIO-RETP    TO HV-USUARIO-MOV.
+           MOVE HV-USUARIO-RETP    TO HV-USUARIO-REL.
+           MOVE WS-SALDO-NUEVO     TO HV-SALDO-RESULTANTE.
+           MOVE SPACES             TO HV-AGENTE-ID.
+           MOVE HV-CUENTA-RETP     TO HV-CUENTA-NUM.
+           MOVE SPACES             TO HV-SUCURSAL-ID.
+           MOVE WC-CONCEPTO-RETIRO TO HV-CONCEPTO.
+           EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
+               (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                SALDO_RESULTANTE, AGENTE_ID, CUENTA_NUM, SUCURSAL_ID,
+                CONCEPTO)
+               VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                CURRENT TIMESTAMP, :HV-USUARIO-REL,
+                :HV-SALDO-RESULTANTE, :HV-AGENTE-ID, :HV-CUENTA-NUM,
+                :HV-SUCURSAL-ID, :HV-CONCEPTO)
+           END-EXEC.
+
+       7600-ACTUALIZAR-PLAN-DB2.
+           IF HV-ESTADO-RETP = 'F'
+               PERFORM 7610-FINALIZAR-PLAN-DB2
+           ELSE
+               PERFORM 7620-REPROGRAMAR-PLAN-DB2
+           END-IF.
+
+       7610-FINALIZAR-PLAN-DB2.
+           EXEC SQL UPDATE IBMUSER.RETIROS_PROGRAMADOS
+               SET SALDO_PENDIENTE = :HV-SALDO-PEND-RETP,
+                   ESTADO = :HV-ESTADO-RETP
+               WHERE ID_RETIRO_PROG = :HV-ID-RETIRO-PROG
+           END-EXEC.
+
+       7620-REPROGRAMAR-PLAN-DB2.
+           EXEC SQL UPDATE IBMUSER.RETIROS_PROGRAMADOS
+               SET SALDO_PENDIENTE = :HV-SALDO-PEND-RETP,
+                   FECHA_PROXIMA =
+                       CURRENT DATE + :HV-FRECUENCIA-DIAS DAYS
+               WHERE ID_RETIRO_PROG = :HV-ID-RETIRO-PROG
+           END-EXEC.
+
+       7900-COMMIT-PLAN.
+           EXEC SQL COMMIT END-EXEC.
+           ADD 1 TO WS-CONTADOR-COMMITS.
+           IF WS-CONTADOR-COMMITS >= WC-INTERVALO-CHECKPOINT
+               PERFORM 7950-GRABAR-CHECKPOINT
+               MOVE 0 TO WS-CONTADOR-COMMITS
+           END-IF.
+
+      * El ultimo USUARIO procesado (HV-USUARIO-RETP, el del plan
+      * recien comiteado) queda como punto de reinicio, con el mismo
+      * patron DELETE+INSERT de BATCH/PBNKI.cbl/CHECKPOINT_BATCH.
+       7950-GRABAR-CHECKPOINT.
+           MOVE WC-PROGRAMA     TO HV-PROGRAMA-CHK.
+           MOVE HV-USUARIO-RETP TO HV-ULTIMO-USUARIO.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           EXEC SQL INSERT INTO IBMUSER.CHECKPOINT_BATCH
+               (PROGRAMA, ULTIMO_USUARIO, FECHA_ACTUALIZACION)
+               VALUES (:HV-PROGRAMA-CHK, :HV-ULTIMO-USUARIO,
+                       CURRENT TIMESTAMP)
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           EXEC SQL CLOSE CUR-RETIROS END-EXEC.
+           PERFORM 9100-LIMPIAR-CHECKPOINT.
+           DISPLAY 'PBNKV - CUOTAS APLICADAS    : ' WS-CONTADOR-PROC.
+           DISPLAY 'PBNKV - CUOTAS OMITIDAS      : ' WS-CONTADOR-OMIT.
+           DISPLAY 'PBNKV - PLANES FINALIZADOS   : ' WS-CONTADOR-FIN.
+           DISPLAY 'PBNKV - RETIROS PROGRAMADOS - FIN'.
+
+      * La corrida termino completa - se borra el punto de
+      * reinicio para que la proxima corrida empiece desde el primer
+      * USUARIO otra vez.
+       9100-LIMPIAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
