@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKB.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKB                                  **
+      ** TITULO ...........: CARGA MASIVA DE CLIENTES               **
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Lee DD CARCLI, un archivo secuencial de formato fijo con  **
+      **   un alta de cliente por registro (ver REG-ENTRADA-CLIENTE),**
+      **   y da de alta cada fila valida en IBMUSER.CLIENTES con la  **
+      **   misma logica de hash de password que SOURCE/PBNKE.cbl     **
+      **   (COPY CPYHSHPD, sal = USUARIO).                           **
+      ** - Rechaza a DD RCHCLI, con el motivo, cualquier registro    **
+      **   con USUARIO/PASSWORD/NOMBRE en blanco, SALDO no numerico, **
+      **   o USUARIO que ya exista en IBMUSER.CLIENTES; no interrumpe**
+      **   la corrida, sigue con el siguiente registro.              **
+      ** - INTENTOS_FALLIDOS y BLOQUEADO se cargan igual que un alta  **
+      **   por autoservicio (0 / 'N'); el resto de las columnas      **
+      **   (LIMITE_DIARIO, LIMITE_SOBREGIRO, ESTADO, SALDO_MINIMO,    **
+      **   TIPO_USUARIO, CONTACTO_RECUPERACION) quedan en el valor    **
+      **   de fabrica de IBMUSER.CLIENTES (ver DDL/CLIENTES.sql);     **
+      **   un administrador las ajusta despues por los programas      **
+      **   online si corresponde.                                    **
+      ** - COMMIT por registro cargado, igual que BATCH/PBNKD.cbl y   **
+      **   BATCH/PBNKI.cbl, para que un corte a mitad de corrida no   **
+      **   deje clientes a medio cargar. No lleva CHECKPOINT_BATCH:   **
+      **   el rechazo por USUARIO duplicado ya hace que relanzar el   **
+      **   job desde el principio del archivo sea seguro (las filas   **
+      **   ya cargadas simplemente se vuelven a rechazar como         **
+      **   duplicadas la segunda vez).                                **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CARGA-CLIENTES ASSIGN TO CARCLI
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARCHIVO-RECHAZOS-CLIENTES ASSIGN TO RCHCLI
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CARGA-CLIENTES
+           RECORDING MODE IS F.
+       01  REG-ENTRADA-CLIENTE.
+           05 ENT-USUARIO               PIC X(08).
+           05 ENT-PASSWORD              PIC X(16).
+           05 ENT-NOMBRE                PIC X(20).
+           05 ENT-SALDO                 PIC 9(09)V99.
+           05 ENT-MONEDA                PIC X(03).
+           05 FILLER                    PIC X(22).
+
+       FD  ARCHIVO-RECHAZOS-CLIENTES
+           RECORDING MODE IS F.
+       01  REG-RECHAZO-CLIENTE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2 Y UTILIDADES                                  *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+       COPY CPYHSHWD.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-CONTADOR-LEIDOS     PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-CARGADOS   PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-RECHAZADOS PIC S9(7) COMP-3 VALUE 0.
+           05 WS-EXISTE-USUARIO      PIC S9(4) COMP VALUE 0.
+           05 WS-MOTIVO-RECHAZO      PIC X(40) VALUE SPACES.
+
+       01  WS-LINEA-RECHAZO.
+           05 WS-LR-USUARIO          PIC X(8).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-LR-NOMBRE           PIC X(20).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-LR-MOTIVO           PIC X(40).
+           05 FILLER                 PIC X(8)  VALUE SPACES.
+
+       01  WS-CONTROL.
+           05 SW-FIN-ARCHIVO         PIC X(01) VALUE 'N'.
+              88 FIN-ARCHIVO                   VALUE 'S'.
+              88 NO-FIN-ARCHIVO                VALUE 'N'.
+           05 SW-ERRORES             PIC X(01) VALUE 'N'.
+              88 HAY-ERROR-VALIDACION          VALUE 'S'.
+              88 NO-HAY-ERRORES                VALUE 'N'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA           PIC X(8)  VALUE 'PBNKB'.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-ARCHIVO.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                         *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKB - CARGA MASIVA DE CLIENTES - INICIO'.
+           OPEN INPUT  ARCHIVO-CARGA-CLIENTES.
+           OPEN OUTPUT ARCHIVO-RECHAZOS-CLIENTES.
+
+      *================================================================*
+      * 2000 - PROCESO DEL ARCHIVO DE CARGA                            *
+      *================================================================*
+       2000-PROCESAR-ARCHIVO.
+           PERFORM 7100-LEER-REGISTRO-ENTRADA.
+           PERFORM UNTIL FIN-ARCHIVO
+               ADD 1 TO WS-CONTADOR-LEIDOS
+               PERFORM 2100-VALIDAR-REGISTRO
+               IF HAY-ERROR-VALIDACION
+                   PERFORM 2200-RECHAZAR-REGISTRO
+               ELSE
+                   PERFORM 2300-ALTA-CLIENTE
+               END-IF
+               PERFORM 7100-LEER-REGISTRO-ENTRADA
+           END-PERFORM.
+
+       2100-VALIDAR-REGISTRO.
+           SET NO-HAY-ERRORES TO TRUE.
+           MOVE SPACES TO WS-MOTIVO-RECHAZO.
+           EVALUATE TRUE
+               WHEN ENT-USUARIO = SPACES
+                   SET HAY-ERROR-VALIDACION TO TRUE
+                   MOVE 'USUARIO EN BLANCO' TO WS-MOTIVO-RECHAZO
+               WHEN ENT-PASSWORD = SPACES
+                   SET HAY-ERROR-VALIDACION TO TRUE
+                   MOVE 'PASSWORD EN BLANCO' TO WS-MOTIVO-RECHAZO
+               WHEN ENT-NOMBRE = SPACES
+                   SET HAY-ERROR-VALIDACION TO TRUE
+                   MOVE 'NOMBRE EN BLANCO' TO WS-MOTIVO-RECHAZO
+               WHEN ENT-SALDO IS NOT NUMERIC
+                   SET HAY-ERROR-VALIDACION TO TRUE
+                   MOVE 'SALDO INVALIDO' TO WS-MOTIVO-RECHAZO
+               WHEN OTHER
+                   MOVE ENT-USUARIO TO HV-USUARIO
+                   PERFORM 7200-VERIFICAR-DUPLICADO-DB2
+                   IF WS-EXISTE-USUARIO > 0
+                       SET HAY-ERROR-VALIDACION TO TRUE
+                       MOVE 'USUARIO DUPLICADO' TO WS-MOTIVO-RECHAZO
+                   END-IF
+           END-EVALUATE.
+
+       2200-RECHAZAR-REGISTRO.
+           ADD 1 TO WS-CONTADOR-RECHAZADOS.
+           MOVE ENT-USUARIO      TO WS-LR-USUARIO.
+           MOVE ENT-NOMBRE       TO WS-LR-NOMBRE.
+           MOVE WS-MOTIVO-RECHAZO TO WS-LR-MOTIVO.
+           WRITE REG-RECHAZO-CLIENTE FROM WS-LINEA-RECHAZO.
+
+       2300-ALTA-CLIENTE.
+           PERFORM 7300-INSERTAR-CLIENTE-DB2.
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               ADD 1 TO WS-CONTADOR-CARGADOS
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY 'PBNKB - ERROR SQLCODE ' SQLCODE
+                   ' USUARIO ' ENT-USUARIO
+               MOVE 'ERROR DB2 AL INSERTAR' TO WS-MOTIVO-RECHAZO
+               PERFORM 2200-RECHAZAR-REGISTRO
+           END-IF.
+
+      *================================================================*
+      * 7000 - ACCESO A ARCHIVOS Y DB2                                 *
+      *================================================================*
+       7100-LEER-REGISTRO-ENTRADA.
+           READ ARCHIVO-CARGA-CLIENTES
+               AT END
+                   SET FIN-ARCHIVO TO TRUE
+           END-READ.
+
+       7200-VERIFICAR-DUPLICADO-DB2.
+           MOVE 0 TO WS-EXISTE-USUARIO.
+           EXEC SQL SELECT COUNT(*) INTO :WS-EXISTE-USUARIO
+               FROM IBMUSER.CLIENTES WHERE USUARIO = :HV-USUARIO
+           END-EXEC.
+
+       7300-INSERTAR-CLIENTE-DB2.
+           MOVE ENT-PASSWORD TO WS-HASH-STR-IN.
+           MOVE ENT-USUARIO  TO WS-HASH-SALT-IN.
+           PERFORM 9960-CALCULAR-HASH.
+
+           MOVE ENT-USUARIO      TO HV-USUARIO.
+           MOVE WS-HASH-STR-OUT  TO HV-PASSWORD.
+           MOVE ENT-NOMBRE       TO HV-NOMBRE.
+           MOVE ENT-SALDO        TO HV-SALDO.
+           MOVE 0                TO HV-INTENTOS-FALLIDOS.
+           MOVE 'N'              TO HV-BLOQUEADO.
+           IF ENT-MONEDA = SPACES
+               MOVE 'USD'        TO HV-MONEDA
+           ELSE
+               MOVE ENT-MONEDA   TO HV-MONEDA
+           END-IF.
+
+           EXEC SQL INSERT INTO IBMUSER.CLIENTES
+                (USUARIO, PASSWORD, NOMBRE, SALDO, MONEDA,
+                 INTENTOS_FALLIDOS, BLOQUEADO)
+                VALUES (:HV-USUARIO, :HV-PASSWORD, :HV-NOMBRE,
+                        :HV-SALDO, :HV-MONEDA,
+                        :HV-INTENTOS-FALLIDOS, :HV-BLOQUEADO)
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           CLOSE ARCHIVO-CARGA-CLIENTES.
+           CLOSE ARCHIVO-RECHAZOS-CLIENTES.
+           DISPLAY 'PBNKB - REGISTROS LEIDOS    : ' WS-CONTADOR-LEIDOS.
+           DISPLAY 'PBNKB - CLIENTES CARGADOS   : '
+               WS-CONTADOR-CARGADOS.
+           DISPLAY 'PBNKB - REGISTROS RECHAZADOS: '
+               WS-CONTADOR-RECHAZADOS.
+           DISPLAY 'PBNKB - CARGA MASIVA DE CLIENTES - FIN'.
+
+       COPY CPYHSHPD.
