@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKC.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKC                                  **
+      ** TITULO ...........: CONCILIACION DE FIN DE DIA             **
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Para cada USUARIO de IBMUSER.CLIENTES, suma el MONTO de   **
+      **   IBMUSER.MOVIMIENTOS con signo segun TIPO_OPER ('D'/'I'/   **
+      **   'R' suman, 'Z'/'T'/'F' restan) y compara el total contra  **
+      **   CLIENTES.SALDO.                                          **
+      ** - Si no coinciden, escribe la cuenta en el reporte de       **
+      **   excepciones (DD REPEXC) y en IBMUSER.EXCEPCIONES_SALDO    **
+      **; siempre escribe un resumen en SYSOUT via **
+      **   DISPLAY.                                                  **
+      ** - Es el control que hubiera detectado cualquier corrida de  **
+      **   PBNKX/PBNKT/PBNKI/PBNKF que actualizara SALDO sin su      **
+      **   movimiento correspondiente (o viceversa) por una falla    **
+      **   a mitad de transaccion.                                   **
+      ** - Reiniciable: COMMIT por cuenta analizada (antes **
+      **   de esto el job entero era una sola unidad de trabajo) y   **
+      **   checkpoint en IBMUSER.CHECKPOINT_BATCH igual que BATCH/   **
+      **   PBNKI.cbl; si retoma una corrida anterior, DD REPEXC se   **
+      **   abre EXTEND en vez de OUTPUT para no perder lo ya         **
+      **   escrito.                                                  **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-EXCEPCIONES ASSIGN TO REPEXC
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE-EXCEPCIONES
+           RECORDING MODE IS F.
+       01  REG-EXCEPCION               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLEXSA END-EXEC.
+           EXEC SQL INCLUDE DCLCHKP END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-TOTAL-MOVS        PIC S9(8)V9(2) COMP-3 VALUE 0.
+           05 WS-DIFERENCIA        PIC S9(8)V9(2) COMP-3 VALUE 0.
+           05 WS-CONTADOR-CUENTAS  PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-EXCEP    PIC S9(7) COMP-3 VALUE 0.
+      * Reinicio/checkpoint.
+           05 WS-USUARIO-DESDE     PIC X(8) VALUE SPACES.
+           05 WS-CONTADOR-COMMITS  PIC S9(7) COMP-3 VALUE 0.
+
+       01  WS-LINEA-EXCEPCION.
+           05 WS-LEX-USUARIO       PIC X(8).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-LEX-TXT-SALDO     PIC X(10) VALUE 'SALDO:'.
+           05 WS-LEX-SALDO         PIC -(8)9,99.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-LEX-TXT-MOVS      PIC X(10) VALUE 'MOVS:'.
+           05 WS-LEX-MOVS          PIC -(8)9,99.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-LEX-TXT-DIF       PIC X(10) VALUE 'DIF:'.
+           05 WS-LEX-DIF           PIC -(8)9,99.
+           05 FILLER               PIC X(10) VALUE SPACES.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA         PIC X(8)  VALUE 'PBNKC'.
+           03  WC-INTERVALO-CHECKPOINT PIC S9(4) COMP VALUE 50.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-CLIENTES.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKC - CONCILIACION DE FIN DE DIA - INICIO'.
+           PERFORM 7060-LEER-CHECKPOINT.
+           IF WS-USUARIO-DESDE = SPACES
+               OPEN OUTPUT REPORTE-EXCEPCIONES
+           ELSE
+               OPEN EXTEND REPORTE-EXCEPCIONES
+           END-IF.
+           PERFORM 7100-ABRIR-CURSOR-CLIENTES.
+
+      *================================================================*
+      * 2000 - PROCESO PRINCIPAL DE CUENTAS                            *
+      *================================================================*
+       2000-PROCESAR-CLIENTES.
+           PERFORM 7200-FETCH-CLIENTE.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-CUENTAS
+               PERFORM 7300-SUMAR-MOVIMIENTOS
+               COMPUTE WS-DIFERENCIA = HV-SALDO - WS-TOTAL-MOVS
+               IF WS-DIFERENCIA NOT = 0
+                   PERFORM 2100-REGISTRAR-EXCEPCION
+               END-IF
+               PERFORM 7900-COMMIT-CUENTA
+               PERFORM 7200-FETCH-CLIENTE
+           END-PERFORM.
+
+       2100-REGISTRAR-EXCEPCION.
+           ADD 1 TO WS-CONTADOR-EXCEP.
+           MOVE HV-USUARIO   TO WS-LEX-USUARIO.
+           MOVE HV-SALDO     TO WS-LEX-SALDO.
+           MOVE WS-TOTAL-MOVS TO WS-LEX-MOVS.
+           MOVE WS-DIFERENCIA TO WS-LEX-DIF.
+           WRITE REG-EXCEPCION FROM WS-LINEA-EXCEPCION.
+           DISPLAY 'PBNKC - DESCUADRE CUENTA ' HV-USUARIO
+               ' DIF ' WS-DIFERENCIA.
+           PERFORM 2110-INSERTAR-EXCEPCION-DB2.
+
+      * Deja la excepcion en IBMUSER.EXCEPCIONES_SALDO, ademas
+      * del reporte plano de arriba, para que quede consultable por
+      * SQL (una futura pantalla de administracion podria listarla sin
+      * tener que ir a buscar el spool del job).
+       2110-INSERTAR-EXCEPCION-DB2.
+           MOVE HV-USUARIO    TO HV-USUARIO-EXC.
+           MOVE HV-SALDO      TO HV-SALDO-CLIENTES.
+           MOVE WS-TOTAL-MOVS TO HV-TOTAL-MOVS-EXC.
+           MOVE WS-DIFERENCIA TO HV-DIFERENCIA-EXC.
+           EXEC SQL INSERT INTO IBMUSER.EXCEPCIONES_SALDO
+               (USUARIO, SALDO_CLIENTES, TOTAL_MOVIMIENTOS,
+                DIFERENCIA, FECHA_DETECCION)
+               VALUES (:HV-USUARIO-EXC, :HV-SALDO-CLIENTES,
+                       :HV-TOTAL-MOVS-EXC, :HV-DIFERENCIA-EXC,
+                       CURRENT TIMESTAMP)
+           END-EXEC.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+      * si una corrida anterior quedo a mitad de camino, hay
+      * una fila propia en IBMUSER.CHECKPOINT_BATCH con el ultimo
+      * USUARIO analizado; de lo contrario se analiza desde el primero.
+       7060-LEER-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL SELECT ULTIMO_USUARIO INTO :HV-ULTIMO-USUARIO
+               FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-ULTIMO-USUARIO TO WS-USUARIO-DESDE
+               DISPLAY 'PBNKC - REINICIO DESDE CHECKPOINT '
+                   WS-USUARIO-DESDE
+           ELSE
+               MOVE SPACES TO WS-USUARIO-DESDE
+           END-IF.
+
+       7100-ABRIR-CURSOR-CLIENTES.
+           EXEC SQL DECLARE CUR-CLIENTES-C CURSOR FOR
+               SELECT USUARIO, SALDO
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO > :WS-USUARIO-DESDE
+               ORDER BY USUARIO
+           END-EXEC.
+           EXEC SQL OPEN CUR-CLIENTES-C END-EXEC.
+
+       7200-FETCH-CLIENTE.
+           EXEC SQL FETCH CUR-CLIENTES-C
+               INTO :HV-USUARIO, :HV-SALDO
+           END-EXEC.
+
+       7300-SUMAR-MOVIMIENTOS.
+           EXEC SQL SELECT
+               COALESCE(SUM(CASE TIPO_OPER
+                   WHEN 'D' THEN MONTO
+                   WHEN 'I' THEN MONTO
+                   WHEN 'R' THEN MONTO
+                   WHEN 'Z' THEN -MONTO
+                   WHEN 'T' THEN -MONTO
+                   WHEN 'F' THEN -MONTO
+                   ELSE 0 END), 0)
+               INTO :WS-TOTAL-MOVS
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE USUARIO = :HV-USUARIO
+           END-EXEC.
+
+       7900-COMMIT-CUENTA.
+           EXEC SQL COMMIT END-EXEC.
+           ADD 1 TO WS-CONTADOR-COMMITS.
+           IF WS-CONTADOR-COMMITS >= WC-INTERVALO-CHECKPOINT
+               PERFORM 7950-GRABAR-CHECKPOINT
+               MOVE 0 TO WS-CONTADOR-COMMITS
+           END-IF.
+
+       7950-GRABAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           MOVE HV-USUARIO  TO HV-ULTIMO-USUARIO.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           EXEC SQL INSERT INTO IBMUSER.CHECKPOINT_BATCH
+               (PROGRAMA, ULTIMO_USUARIO, FECHA_ACTUALIZACION)
+               VALUES (:HV-PROGRAMA-CHK, :HV-ULTIMO-USUARIO,
+                       CURRENT TIMESTAMP)
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           EXEC SQL CLOSE CUR-CLIENTES-C END-EXEC.
+           CLOSE REPORTE-EXCEPCIONES.
+           PERFORM 9100-LIMPIAR-CHECKPOINT.
+           DISPLAY 'PBNKC - CUENTAS ANALIZADAS  : ' WS-CONTADOR-CUENTAS.
+           DISPLAY 'PBNKC - CUENTAS CON DESCUADRE: ' WS-CONTADOR-EXCEP.
+           DISPLAY 'PBNKC - CONCILIACION DE FIN DE DIA - FIN'.
+
+       9100-LIMPIAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
