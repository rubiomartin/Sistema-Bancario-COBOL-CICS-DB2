@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKF.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKF                                  **
+      ** TITULO ...........: LIQUIDACION DE COMISION DE MANTENIMIENTO*
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Recorre IBMUSER.CLIENTES y cobra una comision fija de     **
+      **   mantenimiento ('F') a las cuentas no bloqueadas cuyo      **
+      **   saldo esta por debajo de WS-UMBRAL-EXENCION (las cuentas  **
+      **   con saldo mayor o igual al umbral quedan exentas).        **
+      ** - No cobra si la comision dejaria el saldo en negativo; la  **
+      **   cuenta queda registrada como omitida.                     **
+      ** - COMMIT por cuenta procesada, igual que PBNKI, **
+      **   para que un corte a mitad de corrida no deje cuentas a    **
+      **   medio cobrar.                                             **
+      ** - El importe de la comision y el umbral se leen de          **
+      **   IBMUSER.PARAMETROS en 7050-LEER-PARAMETROS; si **
+      **   una fila no existe se usa el valor de fabrica sin romper  **
+      **   el job.                                                    **
+      ** - Reiniciable, mismo mecanismo de IBMUSER. **
+      **   CHECKPOINT_BATCH que BATCH/PBNKI.cbl: 7060-LEER-CHECKPOINT **
+      **   retoma desde el ultimo USUARIO cobrado si una corrida      **
+      **   anterior no termino.                                      **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLPARA END-EXEC.
+           EXEC SQL INCLUDE DCLCHKP END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+      * Valores de fabrica; 7050-LEER-PARAMETROS los
+      * reemplaza por IBMUSER.PARAMETROS si las filas existen.
+           05 WS-COMISION-FIJA    PIC S9(8)V9(2) COMP-3 VALUE 5.00.
+           05 WS-UMBRAL-EXENCION  PIC S9(8)V9(2) COMP-3 VALUE 1000.00.
+           05 WS-SALDO-NUEVO      PIC S9(8)V9(2) COMP-3.
+           05 WS-CONTADOR-PROC    PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-EXENTO  PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-OMIT    PIC S9(7) COMP-3 VALUE 0.
+      * Reinicio/checkpoint.
+           05 WS-USUARIO-DESDE    PIC X(8) VALUE SPACES.
+           05 WS-CONTADOR-COMMITS PIC S9(7) COMP-3 VALUE 0.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA        PIC X(8)  VALUE 'PBNKF'.
+           03  WC-INTERVALO-CHECKPOINT PIC S9(4) COMP VALUE 50.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-CLIENTES.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKF - COMISION DE MANTENIMIENTO - INICIO'.
+           PERFORM 7050-LEER-PARAMETROS.
+           PERFORM 7060-LEER-CHECKPOINT.
+           PERFORM 7100-ABRIR-CURSOR-CLIENTES.
+
+      *================================================================*
+      * 2000 - PROCESO PRINCIPAL DE CUENTAS                            *
+      *================================================================*
+       2000-PROCESAR-CLIENTES.
+           PERFORM 7200-FETCH-CLIENTE.
+           PERFORM UNTIL SQLCODE NOT = 0
+               IF HV-BLOQUEADO NOT = 'N'
+                   ADD 1 TO WS-CONTADOR-OMIT
+               ELSE
+                   IF HV-SALDO >= WS-UMBRAL-EXENCION
+                       ADD 1 TO WS-CONTADOR-EXENTO
+                   ELSE
+                       IF HV-SALDO >= WS-COMISION-FIJA
+                           PERFORM 2100-COBRAR-COMISION-CUENTA
+                       ELSE
+                           ADD 1 TO WS-CONTADOR-OMIT
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 7200-FETCH-CLIENTE
+           END-PERFORM.
+
+       2100-COBRAR-COMISION-CUENTA.
+           SUBTRACT WS-COMISION-FIJA FROM HV-SALDO
+               GIVING WS-SALDO-NUEVO.
+           PERFORM 7300-ACTUALIZAR-SALDO.
+           IF SQLCODE = 0
+               PERFORM 7400-INSERTAR-MOVIMIENTO
+           END-IF.
+           IF SQLCODE = 0
+               PERFORM 7900-COMMIT-CUENTA
+               ADD 1 TO WS-CONTADOR-PROC
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY 'PBNKF - ERROR SQLCODE ' SQLCODE
+                   ' CUENTA ' HV-USUARIO
+           END-IF.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+      * importe y umbral configurables via
+      * IBMUSER.PARAMETROS; una fila ausente deja el valor de fabrica.
+       7050-LEER-PARAMETROS.
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'COMISION_FIJA'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-COMISION-FIJA
+           END-IF.
+
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'UMBRAL_EXENCION'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-UMBRAL-EXENCION
+           END-IF.
+
+      * Retoma desde el ultimo USUARIO cobrado si una corrida
+      * anterior quedo a mitad de camino (mismo mecanismo de
+      * BATCH/PBNKI.cbl/IBMUSER.CHECKPOINT_BATCH).
+       7060-LEER-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL SELECT ULTIMO_USUARIO INTO :HV-ULTIMO-USUARIO
+               FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-ULTIMO-USUARIO TO WS-USUARIO-DESDE
+               DISPLAY 'PBNKF - REINICIO DESDE CHECKPOINT '
+                   WS-USUARIO-DESDE
+           ELSE
+               MOVE SPACES TO WS-USUARIO-DESDE
+           END-IF.
+
+       7100-ABRIR-CURSOR-CLIENTES.
+           EXEC SQL DECLARE CUR-CLIENTES-F CURSOR FOR
+               SELECT USUARIO, SALDO, BLOQUEADO
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO > :WS-USUARIO-DESDE
+               ORDER BY USUARIO
+           END-EXEC.
+           EXEC SQL OPEN CUR-CLIENTES-F END-EXEC.
+
+       7200-FETCH-CLIENTE.
+           EXEC SQL FETCH CUR-CLIENTES-F
+               INTO :HV-USUARIO, :HV-SALDO, :HV-BLOQUEADO
+           END-EXEC.
+
+       7300-ACTUALIZAR-SALDO.
+           EXEC SQL UPDATE IBMUSER.CLIENTES
+               SET SALDO = :WS-SALDO-NUEVO
+               WHERE USUARIO = :HV-USUARIO
+           END-EXEC.
+
+       7400-INSERTAR-MOVIMIENTO.
+           MOVE 'F'            TO HV-TIPO-OPER.
+           MOVE WS-COMISION-FIJA TO HV-MONTO.
+           MOVE HV-USUARIO     TO HV-USUARIO-MOV.
+           MOVE HV-USUARIO     TO HV-USUARIO-REL.
+           MOVE WS-SALDO-NUEVO TO HV-SALDO-RESULTANTE.
+           EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
+               (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                SALDO_RESULTANTE)
+               VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                CURRENT TIMESTAMP, :HV-USUARIO-REL,
+                :HV-SALDO-RESULTANTE)
+           END-EXEC.
+
+       7900-COMMIT-CUENTA.
+           EXEC SQL COMMIT END-EXEC.
+           ADD 1 TO WS-CONTADOR-COMMITS.
+           IF WS-CONTADOR-COMMITS >= WC-INTERVALO-CHECKPOINT
+               PERFORM 7950-GRABAR-CHECKPOINT
+               MOVE 0 TO WS-CONTADOR-COMMITS
+           END-IF.
+
+       7950-GRABAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           MOVE HV-USUARIO  TO HV-ULTIMO-USUARIO.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           EXEC SQL INSERT INTO IBMUSER.CHECKPOINT_BATCH
+               (PROGRAMA, ULTIMO_USUARIO, FECHA_ACTUALIZACION)
+               VALUES (:HV-PROGRAMA-CHK, :HV-ULTIMO-USUARIO,
+                       CURRENT TIMESTAMP)
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           EXEC SQL CLOSE CUR-CLIENTES-F END-EXEC.
+           PERFORM 9100-LIMPIAR-CHECKPOINT.
+           DISPLAY 'PBNKF - CUENTAS COBRADAS    : ' WS-CONTADOR-PROC.
+           DISPLAY 'PBNKF - CUENTAS EXENTAS     : ' WS-CONTADOR-EXENTO.
+           DISPLAY 'PBNKF - CUENTAS OMITIDAS    : ' WS-CONTADOR-OMIT.
+           DISPLAY 'PBNKF - COMISION DE MANTENIMIENTO - FIN'.
+
+       9100-LIMPIAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
