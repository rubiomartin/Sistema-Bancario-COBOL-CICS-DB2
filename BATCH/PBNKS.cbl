@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKS.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKS                                  **
+      ** TITULO ...........: EJECUCION DE TRANSFERENCIAS PROGRAMADAS*
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Recorre IBMUSER.TRANSF_PROGRAMADA con ESTADO='P' y        **
+      **   FECHA_PROGRAMADA <= CURRENT DATE (transferencias creadas  **
+      **   por SOURCE/PBNKT.cbl - - cuando el usuario indica **
+      **   una fecha futura en FECHAPROI).                           **
+      ** - Para cada una, relee el saldo actual del origen; si       **
+      **   alcanza, debita origen/acredita destino y genera los dos  **
+      **   registros de MOVIMIENTOS ('T'/'R') igual que la           **
+      **   transferencia inmediata de PBNKT, y marca la fila         **
+      **   ESTADO='E' (ejecutada).                                   **
+      ** - Si no alcanza el saldo, no mueve dinero y marca la fila   **
+      **   ESTADO='X' (fallida); no reintenta automaticamente.       **
+      ** - ES_RECURRENTE='S' (orden permanente creada con **
+      **   REPETI='S' en PBNKT) no se marca ESTADO='E' al ejecutarse:**
+      **   se reprograma la misma fila un mes despues y vuelve a     **
+      **   ESTADO='P', para que siga disparando cada periodo hasta   **
+      **   que falle (ESTADO='X') o se cancele a nivel de base de    **
+      **   datos (ESTADO='C', reservado, sin pantalla todavia).      **
+      ** - COMMIT por fila procesada, igual que PBNKI/PBNKF/PBNKC    **
+      **   (-010), para que un corte a mitad de corrida solo **
+      **   pierda la fila sin confirmar.                             **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                                *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLTRPR END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-SALDO-ORIGEN      PIC S9(8)V9(2) COMP-3.
+           05 WS-SALDO-NUEVO-ORIG  PIC S9(8)V9(2) COMP-3.
+           05 WS-SALDO-NUEVO-DEST  PIC S9(8)V9(2) COMP-3.
+           05 WS-CONTADOR-EJEC     PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-FALLO    PIC S9(7) COMP-3 VALUE 0.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA         PIC X(8)  VALUE 'PBNKS'.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-PROGRAMADAS.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKS - TRANSFERENCIAS PROGRAMADAS - INICIO'.
+           PERFORM 7100-ABRIR-CURSOR-PROGRAMADAS.
+
+      *================================================================*
+      * 2000 - PROCESO PRINCIPAL DE TRANSFERENCIAS PROGRAMADAS         *
+      *================================================================*
+       2000-PROCESAR-PROGRAMADAS.
+           PERFORM 7200-FETCH-PROGRAMADA.
+           PERFORM UNTIL SQLCODE NOT = 0
+               PERFORM 7300-LEER-SALDO-ORIGEN
+               IF SQLCODE = 0 AND HV-SALDO >= HV-MONTO-PROG
+                   PERFORM 2100-EJECUTAR-TRANSFERENCIA
+               ELSE
+                   PERFORM 2200-MARCAR-FALLIDA
+               END-IF
+               PERFORM 7200-FETCH-PROGRAMADA
+           END-PERFORM.
+
+       2100-EJECUTAR-TRANSFERENCIA.
+           MOVE HV-SALDO TO WS-SALDO-ORIGEN.
+           SUBTRACT HV-MONTO-PROG FROM WS-SALDO-ORIGEN
+               GIVING WS-SALDO-NUEVO-ORIG.
+           PERFORM 7400-DEBITAR-ORIGEN.
+           IF SQLCODE = 0
+               PERFORM 7500-ACREDITAR-DESTINO
+           END-IF.
+           IF SQLCODE = 0
+               MOVE 'T'                TO HV-TIPO-OPER
+               MOVE HV-MONTO-PROG      TO HV-MONTO
+               MOVE HV-USUARIO-ORIGEN  TO HV-USUARIO-MOV
+               MOVE HV-USUARIO-DESTINO TO HV-USUARIO-REL
+               MOVE WS-SALDO-NUEVO-ORIG TO HV-SALDO-RESULTANTE
+               PERFORM 7600-INSERTAR-MOVIMIENTO
+           END-IF.
+           IF SQLCODE = 0
+               MOVE 'R'                TO HV-TIPO-OPER
+               MOVE HV-MONTO-PROG      TO HV-MONTO
+               MOVE HV-USUARIO-DESTINO TO HV-USUARIO-MOV
+               MOVE HV-USUARIO-ORIGEN  TO HV-USUARIO-REL
+               MOVE WS-SALDO-NUEVO-DEST TO HV-SALDO-RESULTANTE
+               PERFORM 7600-INSERTAR-MOVIMIENTO
+           END-IF.
+           IF SQLCODE = 0
+               IF HV-ES-RECURRENTE = 'S'
+                   PERFORM 7800-REPROGRAMAR-RECURRENTE
+               ELSE
+                   MOVE 'E' TO HV-ESTADO-PROG
+                   PERFORM 7700-ACTUALIZAR-ESTADO
+               END-IF
+           END-IF.
+           IF SQLCODE = 0
+               PERFORM 7900-COMMIT-FILA
+               ADD 1 TO WS-CONTADOR-EJEC
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY 'PBNKS - ERROR SQLCODE ' SQLCODE
+                   ' PROGRAMADA ID ' HV-ID-PROG
+           END-IF.
+
+       2200-MARCAR-FALLIDA.
+           MOVE 'X' TO HV-ESTADO-PROG.
+           PERFORM 7700-ACTUALIZAR-ESTADO.
+           IF SQLCODE = 0
+               PERFORM 7900-COMMIT-FILA
+               ADD 1 TO WS-CONTADOR-FALLO
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY 'PBNKS - ERROR SQLCODE ' SQLCODE
+                   ' AL MARCAR FALLIDA ID ' HV-ID-PROG
+           END-IF.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+       7100-ABRIR-CURSOR-PROGRAMADAS.
+           EXEC SQL DECLARE CUR-TRANSF-PROG CURSOR FOR
+               SELECT ID_PROG, USUARIO_ORIGEN, USUARIO_DESTINO, MONTO,
+                      FECHA_PROGRAMADA, ESTADO, FECHA_CREACION,
+                      ES_RECURRENTE
+               FROM IBMUSER.TRANSF_PROGRAMADA
+               WHERE ESTADO = 'P' AND FECHA_PROGRAMADA <= CURRENT DATE
+               ORDER BY ID_PROG
+           END-EXEC.
+           EXEC SQL OPEN CUR-TRANSF-PROG END-EXEC.
+
+       7200-FETCH-PROGRAMADA.
+           EXEC SQL FETCH CUR-TRANSF-PROG
+               INTO :HV-ID-PROG, :HV-USUARIO-ORIGEN,
+                    :HV-USUARIO-DESTINO, :HV-MONTO-PROG,
+                    :HV-FECHA-PROG, :HV-ESTADO-PROG,
+                    :HV-FECHA-CREACION, :HV-ES-RECURRENTE
+           END-EXEC.
+
+       7300-LEER-SALDO-ORIGEN.
+           EXEC SQL SELECT SALDO INTO :HV-SALDO
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO = :HV-USUARIO-ORIGEN
+           END-EXEC.
+
+       7400-DEBITAR-ORIGEN.
+           EXEC SQL UPDATE IBMUSER.CLIENTES
+               SET SALDO = :WS-SALDO-NUEVO-ORIG
+               WHERE USUARIO = :HV-USUARIO-ORIGEN
+           END-EXEC.
+
+       7500-ACREDITAR-DESTINO.
+           EXEC SQL UPDATE IBMUSER.CLIENTES
+               SET SALDO = SALDO + :HV-MONTO-PROG
+               WHERE USUARIO = :HV-USUARIO-DESTINO
+           END-EXEC.
+           EXEC SQL SELECT SALDO INTO :WS-SALDO-NUEVO-DEST
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO = :HV-USUARIO-DESTINO
+           END-EXEC.
+
+       7600-INSERTAR-MOVIMIENTO.
+           EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
+               (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                SALDO_RESULTANTE)
+               VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                CURRENT TIMESTAMP, :HV-USUARIO-REL,
+                :HV-SALDO-RESULTANTE)
+           END-EXEC.
+
+       7700-ACTUALIZAR-ESTADO.
+           EXEC SQL UPDATE IBMUSER.TRANSF_PROGRAMADA
+               SET ESTADO = :HV-ESTADO-PROG
+               WHERE ID_PROG = :HV-ID-PROG
+           END-EXEC.
+
+       7800-REPROGRAMAR-RECURRENTE.
+           EXEC SQL UPDATE IBMUSER.TRANSF_PROGRAMADA
+               SET ESTADO = 'P',
+                   FECHA_PROGRAMADA = FECHA_PROGRAMADA + 1 MONTH
+               WHERE ID_PROG = :HV-ID-PROG
+           END-EXEC.
+
+       7900-COMMIT-FILA.
+           EXEC SQL COMMIT END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           EXEC SQL CLOSE CUR-TRANSF-PROG END-EXEC.
+           DISPLAY 'PBNKS - TRANSFERENCIAS EJECUTADAS : '
+               WS-CONTADOR-EJEC.
+           DISPLAY 'PBNKS - TRANSFERENCIAS FALLIDAS   : '
+               WS-CONTADOR-FALLO.
+           DISPLAY 'PBNKS - TRANSFERENCIAS PROGRAMADAS - FIN'.
