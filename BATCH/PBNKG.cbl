@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKG.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKG                                  **
+      ** TITULO ...........: REPORTE GERENCIAL DE SALDOS Y MOVIMIENTOS**
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Responde las preguntas recurrentes de negocio que hoy     **
+      **   requieren un SQL ad hoc: que cuentas tienen mayor SALDO,  **
+      **   cuanto volumen se movio por TIPO_OPER en los ultimos      **
+      **   WC-DIAS-VOLUMEN dias, y que USUARIO genera mas            **
+      **   movimientos.                                              **
+      ** - Tres secciones, cada una resuelta con su propio cursor    **
+      **   DB2 (sin JOIN/subquery entre tablas, misma convencion     **
+      **   del resto del sistema):                                  **
+      **     1) TOP WC-TOP-N saldos de IBMUSER.CUENTAS (el saldo     **
+      **        operativo desde que PBNKX/PBNKT pasaron a mover      **
+      **        dinero contra CUENTAS.SALDO; CLIENTES.SALDO ya no    **
+      **        es el numero vigente por cuenta).                   **
+      **     2) Volumen (cantidad e importe) por TIPO_OPER de        **
+      **        IBMUSER.MOVIMIENTOS en la ventana de dias reciente.  **
+      **     3) TOP WC-TOP-N USUARIO por cantidad de movimientos.    **
+      ** - Escribe un reporte formateado en DD REPGER y un resumen   **
+      **   por DISPLAY en SYSOUT; no actualiza ninguna tabla, por lo **
+      **   que no necesita COMMIT/checkpoint de reinicio como        **
+      **   BATCH/PBNKC.cbl o BATCH/PBNKI.cbl - cada corrida es una   **
+      **   sola unidad de trabajo de solo lectura.                  **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-GERENCIAL ASSIGN TO REPGER
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE-GERENCIAL
+           RECORDING MODE IS F.
+       01  REG-GERENCIAL               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCTA END-EXEC.
+           EXEC SQL INCLUDE DCLPARA END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-RANGO-ED           PIC Z9.
+           05 WS-USUARIO-ED         PIC X(8).
+           05 WS-SALDO-ED           PIC -(8)9,99.
+           05 WS-TIPO-OPER-ED       PIC X(1).
+           05 WS-CANTIDAD-MOVS      PIC S9(9) COMP-3.
+           05 WS-CANTIDAD-ED        PIC ZZZ.ZZ9.
+           05 WS-TOTAL-MONTO        PIC S9(10)V9(2) COMP-3.
+           05 WS-TOTAL-MONTO-ED     PIC -(9)9,99.
+           05 WS-CONTADOR-SALDOS    PIC S9(4) COMP-3 VALUE 0.
+           05 WS-CONTADOR-ACTIVOS   PIC S9(4) COMP-3 VALUE 0.
+
+       01  WS-LINEA-TITULO.
+           05 WS-LT-TEXTO           PIC X(80).
+
+       01  WS-LINEA-SALDO.
+           05 WS-LS-RANGO           PIC X(4).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LS-CUENTA          PIC X(10).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LS-USUARIO         PIC X(8).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LS-TXT-SALDO       PIC X(8)  VALUE 'SALDO:'.
+           05 WS-LS-SALDO           PIC X(12).
+           05 FILLER                PIC X(32) VALUE SPACES.
+
+       01  WS-LINEA-VOLUMEN.
+           05 WS-LV-TXT-TIPO        PIC X(6)  VALUE 'TIPO:'.
+           05 WS-LV-TIPO            PIC X(1).
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-LV-TXT-CANT        PIC X(10) VALUE 'CANTIDAD:'.
+           05 WS-LV-CANTIDAD        PIC X(8).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LV-TXT-MONTO       PIC X(8)  VALUE 'MONTO:'.
+           05 WS-LV-MONTO           PIC X(14).
+           05 FILLER                PIC X(28) VALUE SPACES.
+
+       01  WS-LINEA-ACTIVO.
+           05 WS-LA-RANGO           PIC X(4).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LA-USUARIO         PIC X(8).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LA-TXT-CANT        PIC X(14) VALUE 'MOVIMIENTOS:'.
+           05 WS-LA-CANTIDAD        PIC X(8).
+           05 FILLER                PIC X(42) VALUE SPACES.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKG'.
+      * Cantidad de filas del TOP configurable via
+      * IBMUSER.PARAMETROS (NOMBRE_PARAM = 'REPORTE_TOP_N');
+      * valor de fabrica si la fila no existe.
+           03  WC-TOP-N             PIC S9(4) COMP VALUE 20.
+      * Ventana de dias para el volumen por TIPO_OPER. No es
+      * configurable via PARAMETROS (a diferencia de WC-TOP-N) porque
+      * cambia el significado del reporte, no solo su tamano; un
+      * operador que lo necesite distinto debe pedir el cambio de
+      * programa, igual que el resto de constantes compiladas en este
+      * sistema antes de moverse a PARAMETROS.
+           03  WC-DIAS-VOLUMEN      PIC S9(4) COMP VALUE 7.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-TOP-SALDOS.
+           PERFORM 3000-VOLUMEN-POR-TIPO.
+           PERFORM 4000-CUENTAS-MAS-ACTIVAS.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKG - REPORTE GERENCIAL - INICIO'.
+           OPEN OUTPUT REPORTE-GERENCIAL.
+           PERFORM 7060-LEER-PARAMETROS.
+
+      *================================================================*
+      * 2000 - TOP N SALDOS                                            *
+      *================================================================*
+       2000-TOP-SALDOS.
+           MOVE ' ' TO WS-LT-TEXTO.
+           WRITE REG-GERENCIAL FROM WS-LT-TEXTO.
+           MOVE '== TOP SALDOS (IBMUSER.CUENTAS) ==' TO WS-LT-TEXTO.
+           WRITE REG-GERENCIAL FROM WS-LT-TEXTO.
+
+           MOVE 0 TO WS-CONTADOR-SALDOS.
+           PERFORM 7100-ABRIR-CURSOR-SALDOS.
+           PERFORM 7200-FETCH-SALDO.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-SALDOS
+               PERFORM 2100-ESCRIBIR-LINEA-SALDO
+               PERFORM 7200-FETCH-SALDO
+           END-PERFORM.
+           EXEC SQL CLOSE CUR-TOP-SALDOS END-EXEC.
+
+       2100-ESCRIBIR-LINEA-SALDO.
+           MOVE WS-CONTADOR-SALDOS TO WS-RANGO-ED.
+           MOVE WS-RANGO-ED        TO WS-LS-RANGO.
+           MOVE HV-NUMERO-CUENTA   TO WS-LS-CUENTA.
+           MOVE HV-USUARIO-CTA     TO WS-LS-USUARIO.
+           MOVE HV-SALDO-CTA       TO WS-SALDO-ED.
+           MOVE WS-SALDO-ED        TO WS-LS-SALDO.
+           WRITE REG-GERENCIAL FROM WS-LINEA-SALDO.
+
+      *================================================================*
+      * 3000 - VOLUMEN POR TIPO_OPER                                   *
+      *================================================================*
+       3000-VOLUMEN-POR-TIPO.
+           MOVE ' ' TO WS-LT-TEXTO.
+           WRITE REG-GERENCIAL FROM WS-LT-TEXTO.
+           MOVE WC-DIAS-VOLUMEN TO WS-RANGO-ED.
+           STRING '== VOLUMEN POR TIPO_OPER, ULTIMOS '
+               DELIMITED BY SIZE
+               WS-RANGO-ED          DELIMITED BY SIZE
+               ' DIAS ==' DELIMITED BY SIZE
+               INTO WS-LT-TEXTO.
+           WRITE REG-GERENCIAL FROM WS-LT-TEXTO.
+
+           PERFORM 7300-ABRIR-CURSOR-VOLUMEN.
+           PERFORM 7400-FETCH-VOLUMEN.
+           PERFORM UNTIL SQLCODE NOT = 0
+               PERFORM 3100-ESCRIBIR-LINEA-VOLUMEN
+               PERFORM 7400-FETCH-VOLUMEN
+           END-PERFORM.
+           EXEC SQL CLOSE CUR-VOLUMEN-TIPO END-EXEC.
+
+       3100-ESCRIBIR-LINEA-VOLUMEN.
+           MOVE WS-TIPO-OPER-ED  TO WS-LV-TIPO.
+           MOVE WS-CANTIDAD-MOVS TO WS-CANTIDAD-ED.
+           MOVE WS-CANTIDAD-ED   TO WS-LV-CANTIDAD.
+           MOVE WS-TOTAL-MONTO   TO WS-TOTAL-MONTO-ED.
+           MOVE WS-TOTAL-MONTO-ED TO WS-LV-MONTO.
+           WRITE REG-GERENCIAL FROM WS-LINEA-VOLUMEN.
+
+      *================================================================*
+      * 4000 - CUENTAS MAS ACTIVAS                                     *
+      *================================================================*
+       4000-CUENTAS-MAS-ACTIVAS.
+           MOVE ' ' TO WS-LT-TEXTO.
+           WRITE REG-GERENCIAL FROM WS-LT-TEXTO.
+           MOVE '== CUENTAS MAS ACTIVAS (TODO EL HISTORICO) =='
+               TO WS-LT-TEXTO.
+           WRITE REG-GERENCIAL FROM WS-LT-TEXTO.
+
+           MOVE 0 TO WS-CONTADOR-ACTIVOS.
+           PERFORM 7500-ABRIR-CURSOR-ACTIVOS.
+           PERFORM 7600-FETCH-ACTIVO.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-ACTIVOS
+               PERFORM 4100-ESCRIBIR-LINEA-ACTIVO
+               PERFORM 7600-FETCH-ACTIVO
+           END-PERFORM.
+           EXEC SQL CLOSE CUR-CUENTAS-ACTIVAS END-EXEC.
+
+       4100-ESCRIBIR-LINEA-ACTIVO.
+           MOVE WS-CONTADOR-ACTIVOS TO WS-RANGO-ED.
+           MOVE WS-RANGO-ED         TO WS-LA-RANGO.
+           MOVE WS-USUARIO-ED       TO WS-LA-USUARIO.
+           MOVE WS-CANTIDAD-MOVS    TO WS-CANTIDAD-ED.
+           MOVE WS-CANTIDAD-ED      TO WS-LA-CANTIDAD.
+           WRITE REG-GERENCIAL FROM WS-LINEA-ACTIVO.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+      * limite del TOP configurable via IBMUSER.PARAMETROS; una
+      * fila ausente deja el valor de fabrica declarado arriba.
+       7060-LEER-PARAMETROS.
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'REPORTE_TOP_N'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WC-TOP-N
+           END-IF.
+
+       7100-ABRIR-CURSOR-SALDOS.
+           EXEC SQL DECLARE CUR-TOP-SALDOS CURSOR FOR
+               SELECT NUMERO_CUENTA, USUARIO, SALDO
+               FROM IBMUSER.CUENTAS
+               ORDER BY SALDO DESC
+               FETCH FIRST :WC-TOP-N ROWS ONLY
+           END-EXEC.
+           EXEC SQL OPEN CUR-TOP-SALDOS END-EXEC.
+
+       7200-FETCH-SALDO.
+           EXEC SQL FETCH CUR-TOP-SALDOS
+               INTO :HV-NUMERO-CUENTA, :HV-USUARIO-CTA, :HV-SALDO-CTA
+           END-EXEC.
+
+       7300-ABRIR-CURSOR-VOLUMEN.
+           EXEC SQL DECLARE CUR-VOLUMEN-TIPO CURSOR FOR
+               SELECT TIPO_OPER, COUNT(*), SUM(MONTO)
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE FECHA >=
+                   CURRENT TIMESTAMP - :WC-DIAS-VOLUMEN DAYS
+               GROUP BY TIPO_OPER
+               ORDER BY TIPO_OPER
+           END-EXEC.
+           EXEC SQL OPEN CUR-VOLUMEN-TIPO END-EXEC.
+
+       7400-FETCH-VOLUMEN.
+           EXEC SQL FETCH CUR-VOLUMEN-TIPO
+               INTO :WS-TIPO-OPER-ED, :WS-CANTIDAD-MOVS,
+                    :WS-TOTAL-MONTO
+           END-EXEC.
+
+       7500-ABRIR-CURSOR-ACTIVOS.
+           EXEC SQL DECLARE CUR-CUENTAS-ACTIVAS CURSOR FOR
+               SELECT USUARIO, COUNT(*)
+               FROM IBMUSER.MOVIMIENTOS
+               GROUP BY USUARIO
+               ORDER BY COUNT(*) DESC
+               FETCH FIRST :WC-TOP-N ROWS ONLY
+           END-EXEC.
+           EXEC SQL OPEN CUR-CUENTAS-ACTIVAS END-EXEC.
+
+       7600-FETCH-ACTIVO.
+           EXEC SQL FETCH CUR-CUENTAS-ACTIVAS
+               INTO :WS-USUARIO-ED, :WS-CANTIDAD-MOVS
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           CLOSE REPORTE-GERENCIAL.
+           DISPLAY 'PBNKG - CUENTAS EN TOP SALDOS : '
+               WS-CONTADOR-SALDOS.
+           DISPLAY 'PBNKG - CUENTAS MAS ACTIVAS   : '
+               WS-CONTADOR-ACTIVOS.
+           DISPLAY 'PBNKG - REPORTE GERENCIAL - FIN'.
