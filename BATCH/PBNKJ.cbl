@@ -0,0 +1,359 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKJ.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKJ                                  **
+      ** TITULO ...........: EXTRACTO MENSUAL DE CUENTA              **
+      ** **
+      ** TIPO .............: BATCH                                  **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: BATCH (SIN CICS)               **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - SOURCE/PBNKH.cbl solo muestra los movimientos en **
+      **   una grilla 3270 a pedido; no existe un documento formal   **
+      **   de extracto mensual. Este job recorre IBMUSER.CLIENTES y, **
+      **   para cada USUARIO, escribe al DD EXTRACTO un encabezado   **
+      **   con saldo inicial/final del mes calendario anterior y el  **
+      **   detalle de IBMUSER.MOVIMIENTOS del periodo, usando el     **
+      **   mismo filtro (USUARIO + rango de fechas) que las          **
+      **   CUR-SMART-ASC/DESC de PBNKH.                              **
+      ** - El saldo inicial es el SALDO_RESULTANTE del ultimo         **
+      **   movimiento anterior al periodo, y el saldo final el del   **
+      **   ultimo movimiento del periodo (o anterior si el mes no    **
+      **   tuvo movimientos); ambos con el patron COUNT(*)-antes-de- **
+      **   MAX de BATCH/PBNKD.cbl 7300-BUSCAR-ULTIMO-MOVIMIENTO, ya   **
+      **   que el esquema no usa NULL real (ver convencion del       **
+      **   repositorio).                                             **
+      ** - DD EXTRACTO queda en texto plano de ancho fijo, listo      **
+      **   para ser tomado por un paso posterior (no COBOL) que lo   **
+      **   convierta a PDF para impresion/envio; ese renderizado no  **
+      **   es responsabilidad de este programa.                      **
+      ** - Reiniciable: este job no escribe en DB2, asi que **
+      **   el checkpoint en IBMUSER.CHECKPOINT_BATCH se graba cada    **
+      **   WC-INTERVALO-CHECKPOINT clientes extractados (en vez de    **
+      **   cada COMMIT, que no existe aqui); DD EXTRACTO se abre      **
+      **   EXTEND en un reinicio para no perder los extractos ya      **
+      **   escritos antes del corte.                                 **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACTO-CLIENTE ASSIGN TO EXTRACTO
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACTO-CLIENTE
+           RECORDING MODE IS F.
+       01  REG-EXTRACTO                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLCHKP END-EXEC.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-CONTADOR-CLIENTES  PIC S9(7) COMP-3 VALUE 0.
+      * Reinicio/checkpoint.
+           05 WS-USUARIO-DESDE      PIC X(8) VALUE SPACES.
+           05 WS-CONTADOR-DESDE-CKP PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-MOVS      PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-MOV-CLI   PIC S9(7) COMP-3 VALUE 0.
+           05 WS-CONTADOR-PREVIOS   PIC S9(7) COMP-3 VALUE 0.
+           05 WS-PERIODO-INI        PIC X(10).
+           05 WS-PERIODO-FIN        PIC X(10).
+           05 WS-SALDO-INICIAL      PIC S9(8)V9(2) COMP-3 VALUE 0.
+           05 WS-SALDO-FINAL        PIC S9(8)V9(2) COMP-3 VALUE 0.
+      * Centinela de "sin movimientos previos al periodo" (no hay
+      * NULL real en el esquema - ver BATCH/PBNKD.cbl 7300).
+           05 WS-SENTINEL-SIN-MOV   PIC S9(8)V9(2) COMP-3 VALUE 0.
+
+       01  WS-LINEA-ENCABEZADO.
+           05 FILLER                PIC X(14) VALUE
+              'EXTRACTO DE '.
+           05 WS-LEN-USUARIO        PIC X(8).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-LEN-NOMBRE         PIC X(20).
+           05 FILLER                PIC X(36) VALUE SPACES.
+
+       01  WS-LINEA-PERIODO.
+           05 FILLER                PIC X(14) VALUE
+              'PERIODO .....:'.
+           05 WS-LPE-INI            PIC X(10).
+           05 FILLER                PIC X(4)  VALUE ' AL '.
+           05 WS-LPE-FIN            PIC X(10).
+           05 FILLER                PIC X(42) VALUE SPACES.
+
+       01  WS-LINEA-SALDO-INI.
+           05 FILLER                PIC X(18) VALUE
+              'SALDO INICIAL ...:'.
+           05 WS-LSI-SALDO          PIC -(8)9,99.
+           05 FILLER                PIC X(51) VALUE SPACES.
+
+       01  WS-LINEA-SALDO-FIN.
+           05 FILLER                PIC X(18) VALUE
+              'SALDO FINAL .....:'.
+           05 WS-LSF-SALDO          PIC -(8)9,99.
+           05 FILLER                PIC X(51) VALUE SPACES.
+
+       01  WS-LINEA-TITULO-DET.
+           05 FILLER                PIC X(80) VALUE
+              'FECHA      TIPO  MONTO        RELACIONADO  SALDO RES.'.
+
+       01  WS-LINEA-DETALLE.
+           05 WS-LDE-FECHA          PIC X(10).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-LDE-TIPO           PIC X(04).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-LDE-MONTO          PIC -(8)9,99.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 WS-LDE-RELACIONADO    PIC X(08).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-LDE-SALDO          PIC -(8)9,99.
+           05 FILLER                PIC X(10) VALUE SPACES.
+
+       01  WS-LINEA-SIN-MOV.
+           05 FILLER                PIC X(40) VALUE
+              'SIN MOVIMIENTOS EN EL PERIODO'.
+           05 FILLER                PIC X(40) VALUE SPACES.
+
+       01  WS-LINEA-BLANCO          PIC X(80) VALUE SPACES.
+       01  WS-LINEA-SEPARADOR       PIC X(80) VALUE ALL '-'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKJ'.
+           03  WC-INTERVALO-CHECKPOINT PIC S9(4) COMP VALUE 50.
+
+       PROCEDURE DIVISION.
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESAR-CLIENTES.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZAR.
+           DISPLAY 'PBNKJ - EXTRACTO MENSUAL DE CUENTA - INICIO'.
+           PERFORM 7060-LEER-CHECKPOINT.
+           IF WS-USUARIO-DESDE = SPACES
+               OPEN OUTPUT EXTRACTO-CLIENTE
+           ELSE
+               OPEN EXTEND EXTRACTO-CLIENTE
+           END-IF.
+           PERFORM 7050-CALCULAR-PERIODO.
+           PERFORM 7100-ABRIR-CURSOR-CLIENTES.
+
+      *================================================================*
+      * 2000 - PROCESO PRINCIPAL DE CLIENTES                           *
+      *================================================================*
+       2000-PROCESAR-CLIENTES.
+           PERFORM 7200-FETCH-CLIENTE.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-CLIENTES
+               PERFORM 2100-ESCRIBIR-EXTRACTO-CLIENTE
+               PERFORM 7950-GRABAR-CHECKPOINT-SI-CORRESPONDE
+               PERFORM 7200-FETCH-CLIENTE
+           END-PERFORM.
+
+       2100-ESCRIBIR-EXTRACTO-CLIENTE.
+           MOVE 0 TO WS-CONTADOR-MOV-CLI.
+           PERFORM 7300-BUSCAR-SALDO-INICIAL.
+           PERFORM 7400-ABRIR-CURSOR-MOVIMIENTOS.
+           PERFORM 2150-ESCRIBIR-ENCABEZADO.
+           PERFORM 7500-FETCH-MOVIMIENTO.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTADOR-MOV-CLI
+               ADD 1 TO WS-CONTADOR-MOVS
+               MOVE HV-SALDO-RESULTANTE TO WS-SALDO-FINAL
+               PERFORM 2160-ESCRIBIR-DETALLE
+               PERFORM 7500-FETCH-MOVIMIENTO
+           END-PERFORM.
+           PERFORM 7600-CERRAR-CURSOR-MOVIMIENTOS.
+           IF WS-CONTADOR-MOV-CLI = 0
+               MOVE WS-SALDO-INICIAL TO WS-SALDO-FINAL
+               WRITE REG-EXTRACTO FROM WS-LINEA-SIN-MOV
+           END-IF.
+           PERFORM 2170-ESCRIBIR-PIE.
+
+       2150-ESCRIBIR-ENCABEZADO.
+           MOVE HV-USUARIO     TO WS-LEN-USUARIO.
+           MOVE HV-NOMBRE      TO WS-LEN-NOMBRE.
+           WRITE REG-EXTRACTO FROM WS-LINEA-ENCABEZADO.
+           MOVE WS-PERIODO-INI TO WS-LPE-INI.
+           MOVE WS-PERIODO-FIN TO WS-LPE-FIN.
+           WRITE REG-EXTRACTO FROM WS-LINEA-PERIODO.
+           MOVE WS-SALDO-INICIAL TO WS-LSI-SALDO.
+           WRITE REG-EXTRACTO FROM WS-LINEA-SALDO-INI.
+           WRITE REG-EXTRACTO FROM WS-LINEA-SEPARADOR.
+           WRITE REG-EXTRACTO FROM WS-LINEA-TITULO-DET.
+
+       2160-ESCRIBIR-DETALLE.
+           MOVE HV-FECHA(1:10)       TO WS-LDE-FECHA.
+           MOVE HV-TIPO-OPER         TO WS-LDE-TIPO.
+           MOVE HV-MONTO             TO WS-LDE-MONTO.
+           MOVE HV-USUARIO-REL       TO WS-LDE-RELACIONADO.
+           MOVE HV-SALDO-RESULTANTE  TO WS-LDE-SALDO.
+           WRITE REG-EXTRACTO FROM WS-LINEA-DETALLE.
+
+       2170-ESCRIBIR-PIE.
+           WRITE REG-EXTRACTO FROM WS-LINEA-SEPARADOR.
+           MOVE WS-SALDO-FINAL TO WS-LSF-SALDO.
+           WRITE REG-EXTRACTO FROM WS-LINEA-SALDO-FIN.
+           WRITE REG-EXTRACTO FROM WS-LINEA-BLANCO.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS                                          *
+      *================================================================*
+      * Periodo = mes calendario anterior a la fecha de corrida, igual
+      * criterio que un extracto mensual real (el mes en curso todavia
+      * no cerro).
+       7050-CALCULAR-PERIODO.
+           EXEC SQL SELECT CHAR(CURRENT DATE - DAY(CURRENT DATE) DAYS
+                  - (DAY(CURRENT DATE - DAY(CURRENT DATE) DAYS) - 1)
+                    DAYS, ISO)
+               INTO :WS-PERIODO-INI
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+           EXEC SQL SELECT CHAR(CURRENT DATE - DAY(CURRENT DATE) DAYS,
+                  ISO)
+               INTO :WS-PERIODO-FIN
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+      * Si una corrida anterior quedo a mitad de camino, hay
+      * una fila propia en IBMUSER.CHECKPOINT_BATCH con el ultimo
+      * USUARIO extractado; de lo contrario se extracta desde el
+      * primero.
+       7060-LEER-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL SELECT ULTIMO_USUARIO INTO :HV-ULTIMO-USUARIO
+               FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-ULTIMO-USUARIO TO WS-USUARIO-DESDE
+               DISPLAY 'PBNKJ - REINICIO DESDE CHECKPOINT '
+                   WS-USUARIO-DESDE
+           ELSE
+               MOVE SPACES TO WS-USUARIO-DESDE
+           END-IF.
+
+       7100-ABRIR-CURSOR-CLIENTES.
+           EXEC SQL DECLARE CUR-CLIENTES-J CURSOR FOR
+               SELECT USUARIO, NOMBRE
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO > :WS-USUARIO-DESDE
+               ORDER BY USUARIO
+           END-EXEC.
+           EXEC SQL OPEN CUR-CLIENTES-J END-EXEC.
+
+       7200-FETCH-CLIENTE.
+           EXEC SQL FETCH CUR-CLIENTES-J
+               INTO :HV-USUARIO, :HV-NOMBRE
+           END-EXEC.
+
+      * Mismo patron COUNT(*)-antes-de-MAX que BATCH/PBNKD.cbl 7300-
+      * BUSCAR-ULTIMO-MOVIMIENTO: el esquema no tiene NULL real, asi
+      * que solo se pide el SALDO_RESULTANTE del ultimo movimiento
+      * previo al periodo cuando existe al menos uno.
+       7300-BUSCAR-SALDO-INICIAL.
+           EXEC SQL SELECT COUNT(*) INTO :WS-CONTADOR-PREVIOS
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE USUARIO = :HV-USUARIO
+                 AND DATE(FECHA) < DATE(:WS-PERIODO-INI)
+           END-EXEC.
+           IF WS-CONTADOR-PREVIOS = 0
+               MOVE WS-SENTINEL-SIN-MOV TO WS-SALDO-INICIAL
+           ELSE
+               EXEC SQL SELECT SALDO_RESULTANTE
+                   INTO :HV-SALDO-RESULTANTE
+                   FROM IBMUSER.MOVIMIENTOS
+                   WHERE USUARIO = :HV-USUARIO
+                     AND DATE(FECHA) < DATE(:WS-PERIODO-INI)
+                     AND FECHA = (SELECT MAX(FECHA)
+                                    FROM IBMUSER.MOVIMIENTOS
+                                    WHERE USUARIO = :HV-USUARIO
+                                      AND DATE(FECHA) <
+                                          DATE(:WS-PERIODO-INI))
+               END-EXEC
+               MOVE HV-SALDO-RESULTANTE TO WS-SALDO-INICIAL
+           END-IF.
+      * Por defecto (sin movimientos en el periodo) el saldo final es
+      * el mismo que el inicial; 2100-ESCRIBIR-EXTRACTO-CLIENTE lo
+      * actualiza con cada fila que SI aparezca en el cursor del mes.
+           MOVE WS-SALDO-INICIAL TO WS-SALDO-FINAL.
+
+       7400-ABRIR-CURSOR-MOVIMIENTOS.
+           EXEC SQL DECLARE CUR-MOVS-J CURSOR FOR
+               SELECT ID_MOV, TIPO_OPER, MONTO, USUARIO_REL, FECHA,
+                      SALDO_RESULTANTE
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE USUARIO = :HV-USUARIO
+                 AND DATE(FECHA) >= DATE(:WS-PERIODO-INI)
+                 AND DATE(FECHA) <= DATE(:WS-PERIODO-FIN)
+               ORDER BY ID_MOV ASC
+           END-EXEC.
+           EXEC SQL OPEN CUR-MOVS-J END-EXEC.
+
+       7500-FETCH-MOVIMIENTO.
+           EXEC SQL FETCH CUR-MOVS-J
+               INTO :HV-ID-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                    :HV-USUARIO-REL, :HV-FECHA, :HV-SALDO-RESULTANTE
+           END-EXEC.
+
+       7600-CERRAR-CURSOR-MOVIMIENTOS.
+           EXEC SQL CLOSE CUR-MOVS-J END-EXEC.
+
+      * No hay COMMIT que sirva de gancho (el job no escribe
+      * en DB2), asi que el checkpoint se graba cada
+      * WC-INTERVALO-CHECKPOINT clientes ya extractados al DD EXTRACTO.
+       7950-GRABAR-CHECKPOINT-SI-CORRESPONDE.
+           ADD 1 TO WS-CONTADOR-DESDE-CKP.
+           IF WS-CONTADOR-DESDE-CKP >= WC-INTERVALO-CHECKPOINT
+               MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK
+               MOVE HV-USUARIO  TO HV-ULTIMO-USUARIO
+               EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+                   WHERE PROGRAMA = :HV-PROGRAMA-CHK
+               END-EXEC
+               EXEC SQL INSERT INTO IBMUSER.CHECKPOINT_BATCH
+                   (PROGRAMA, ULTIMO_USUARIO, FECHA_ACTUALIZACION)
+                   VALUES (:HV-PROGRAMA-CHK, :HV-ULTIMO-USUARIO,
+                           CURRENT TIMESTAMP)
+               END-EXEC
+               EXEC SQL COMMIT END-EXEC
+               MOVE 0 TO WS-CONTADOR-DESDE-CKP
+           END-IF.
+
+      *================================================================*
+      * 9000 - CIERRE DEL JOB                                          *
+      *================================================================*
+       9000-FINALIZAR.
+           EXEC SQL CLOSE CUR-CLIENTES-J END-EXEC.
+           CLOSE EXTRACTO-CLIENTE.
+           PERFORM 9100-LIMPIAR-CHECKPOINT.
+           DISPLAY 'PBNKJ - CLIENTES PROCESADOS  : '
+               WS-CONTADOR-CLIENTES.
+           DISPLAY 'PBNKJ - MOVIMIENTOS INCLUIDOS: ' WS-CONTADOR-MOVS.
+           DISPLAY 'PBNKJ - EXTRACTO MENSUAL DE CUENTA - FIN'.
+
+       9100-LIMPIAR-CHECKPOINT.
+           MOVE WC-PROGRAMA TO HV-PROGRAMA-CHK.
+           EXEC SQL DELETE FROM IBMUSER.CHECKPOINT_BATCH
+               WHERE PROGRAMA = :HV-PROGRAMA-CHK
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
