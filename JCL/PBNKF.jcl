@@ -0,0 +1,19 @@
+//PBNKF    JOB  (ACCTG),'COMISION MANTENIM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKF                                            *
+//* TITULO .......: COBRO DE COMISION DE MANTENIMIENTO              *
+//* PROGRAMA .....: PBNKF (BATCH/PBNKF.cbl)                         *
+//* FRECUENCIA ...: MENSUAL, FUERA DE VENTANA ONLINE                *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKF) PLAN(PBNKFPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
