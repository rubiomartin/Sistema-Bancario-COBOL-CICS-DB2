@@ -0,0 +1,19 @@
+//PBNKD    JOB  (ACCTG),'CUENTAS DORMIDAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKD                                            *
+//* TITULO .......: DETECCION DE CUENTAS DORMIDAS                   *
+//* PROGRAMA .....: PBNKD (BATCH/PBNKD.cbl)                         *
+//* FRECUENCIA ...: DIARIA, FUERA DE VENTANA ONLINE                 *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKD) PLAN(PBNKDPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
