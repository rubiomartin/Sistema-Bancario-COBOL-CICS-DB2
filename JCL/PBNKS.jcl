@@ -0,0 +1,19 @@
+//PBNKS    JOB  (ACCTG),'TRANSF PROGRAMADAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKS                                            *
+//* TITULO .......: EJECUCION DE TRANSFERENCIAS PROGRAMADAS         *
+//* PROGRAMA .....: PBNKS (BATCH/PBNKS.cbl)                         *
+//* FRECUENCIA ...: DIARIA, FUERA DE VENTANA ONLINE                 *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKS) PLAN(PBNKSPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
