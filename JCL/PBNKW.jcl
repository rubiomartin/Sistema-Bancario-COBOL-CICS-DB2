@@ -0,0 +1,19 @@
+//PBNKW    JOB  (ACCTG),'ARCHIVADO MOVIMIENTOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKW                                            *
+//* TITULO .......: ARCHIVADO DE MOVIMIENTOS VIEJOS A HISTORICO     *
+//* PROGRAMA .....: PBNKW (BATCH/PBNKW.cbl)                         *
+//* FRECUENCIA ...: MENSUAL, FUERA DE VENTANA ONLINE                *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKW) PLAN(PBNKWPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
