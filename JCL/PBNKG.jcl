@@ -0,0 +1,23 @@
+//PBNKG    JOB  (ACCTG),'REPORTE GERENCIAL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKG                                            *
+//* TITULO .......: REPORTE GERENCIAL DE SALDOS Y MOVIMIENTOS        *
+//* PROGRAMA .....: PBNKG (BATCH/PBNKG.cbl)                         *
+//* FRECUENCIA ...: SEGUN REQUERIMIENTO DEL NEGOCIO (AD HOC/SEMANAL) *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//REPGER   DD   DSN=IBMUSER.BANKPRJ.PBNKG.REPGER,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKG) PLAN(PBNKGPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
