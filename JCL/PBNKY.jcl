@@ -0,0 +1,28 @@
+//PBNKY    JOB  (ACCTG),'BACKUP CLIENTES/MOVIMIENTOS',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKY                                            *
+//* TITULO .......: BACKUP DE CLIENTES Y MOVIMIENTOS A SECUENCIAL   *
+//* PROGRAMA .....: PBNKY (BATCH/PBNKY.cbl)                         *
+//* FRECUENCIA ...: ANTES DE CADA VENTANA BATCH (VER PBNKZ PARA EL  *
+//*                 RESTORE)                                        *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//BKPCLI   DD   DSN=IBMUSER.BANKPRJ.PBNKY.BKPCLI,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//BKPMOV   DD   DSN=IBMUSER.BANKPRJ.PBNKY.BKPMOV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(200,200),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKY) PLAN(PBNKYPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
