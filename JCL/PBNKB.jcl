@@ -0,0 +1,24 @@
+//PBNKB    JOB  (ACCTG),'CARGA CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKB                                            *
+//* TITULO .......: CARGA MASIVA DE CLIENTES                        *
+//* PROGRAMA .....: PBNKB (BATCH/PBNKB.cbl)                         *
+//* FRECUENCIA ...: SEGUN REQUERIMIENTO DEL NEGOCIO (AD HOC)        *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//CARCLI   DD   DSN=IBMUSER.BANKPRJ.PBNKB.CARCLI,DISP=SHR
+//RCHCLI   DD   DSN=IBMUSER.BANKPRJ.PBNKB.RCHCLI,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKB) PLAN(PBNKBPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
