@@ -0,0 +1,22 @@
+//PBNKZ    JOB  (ACCTG),'RESTORE CLIENTES/MOVIMIENTOS',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKZ                                            *
+//* TITULO .......: RESTORE DE CLIENTES Y MOVIMIENTOS DESDE BACKUP  *
+//* PROGRAMA .....: PBNKZ (BATCH/PBNKZ.cbl)                         *
+//* FRECUENCIA ...: MANUAL, SOLO ANTE RECUPERACION (VER PBNKY PARA  *
+//*                 EL BACKUP QUE PRODUCE BKPCLI/BKPMOV)            *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//BKPCLI   DD   DSN=IBMUSER.BANKPRJ.PBNKY.BKPCLI,DISP=SHR
+//BKPMOV   DD   DSN=IBMUSER.BANKPRJ.PBNKY.BKPMOV,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKZ) PLAN(PBNKZPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
