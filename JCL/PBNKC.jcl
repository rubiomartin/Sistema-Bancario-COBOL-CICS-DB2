@@ -0,0 +1,23 @@
+//PBNKC    JOB  (ACCTG),'CONCILIACION EOD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKC                                            *
+//* TITULO .......: CONCILIACION DE FIN DE DIA                      *
+//* PROGRAMA .....: PBNKC (BATCH/PBNKC.cbl)                         *
+//* FRECUENCIA ...: DIARIA, AL CIERRE DE LA VENTANA ONLINE          *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//REPEXC   DD   DSN=IBMUSER.BANKPRJ.PBNKC.REPEXC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKC) PLAN(PBNKCPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
