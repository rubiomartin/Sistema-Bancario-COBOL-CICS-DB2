@@ -0,0 +1,19 @@
+//PBNKI    JOB  (ACCTG),'LIQ INTERESES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKI                                            *
+//* TITULO .......: LIQUIDACION NOCTURNA DE INTERESES               *
+//* PROGRAMA .....: PBNKI (BATCH/PBNKI.cbl)                         *
+//* FRECUENCIA ...: DIARIA, FUERA DE VENTANA ONLINE                 *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKI) PLAN(PBNKIPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
