@@ -0,0 +1,23 @@
+//PBNKJ    JOB  (ACCTG),'EXTRACTO MENSUAL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKJ                                            *
+//* TITULO .......: EXTRACTO MENSUAL DE CUENTA                      *
+//* PROGRAMA .....: PBNKJ (BATCH/PBNKJ.cbl)                         *
+//* FRECUENCIA ...: MENSUAL, FUERA DE VENTANA ONLINE                *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//EXTRACTO DD   DSN=IBMUSER.BANKPRJ.PBNKJ.EXTRACTO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKJ) PLAN(PBNKJPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
