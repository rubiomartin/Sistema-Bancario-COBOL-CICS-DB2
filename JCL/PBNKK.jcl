@@ -0,0 +1,27 @@
+//PBNKK    JOB  (ACCTG),'EXTRACTO STAGING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* JOB .........: PBNKK                                            *
+//* TITULO .......: EXTRACTO DE STAGING PARA CANAL EXTERNO          *
+//* PROGRAMA .....: PBNKK (BATCH/PBNKK.cbl)                         *
+//* FRECUENCIA ...: DIARIA, FUERA DE VENTANA ONLINE                 *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=IBMUSER.BANKPRJ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2.SDSNLOAD,DISP=SHR
+//EXTCLI   DD   DSN=IBMUSER.BANKPRJ.PBNKK.EXTCLI,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//EXTMOV   DD   DSN=IBMUSER.BANKPRJ.PBNKK.EXTMOV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(200,200),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(PBNKK) PLAN(PBNKKPLN) LIB('IBMUSER.BANKPRJ.LOADLIB')
+  END
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
