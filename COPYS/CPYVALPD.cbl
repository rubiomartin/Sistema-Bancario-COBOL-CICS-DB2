@@ -15,6 +15,7 @@
 
        9900-RUTINA-VALIDAR-NUMERO.
            INITIALIZE WS-VAL-SALIDA.
+           MOVE 'N' TO SW-VAL-ERROR.
            MOVE 0 TO WS-VAL-POS-COMA.
            INSPECT WS-VAL-ENTRADA REPLACING ALL LOW-VALUES BY SPACES.
 
@@ -31,16 +32,26 @@
            IF WS-VAL-POS-COMA > 0
       * --- SI HAY COMA: PROCESAR DECIMALES (MAXIMO 2) ---
               COMPUTE WS-VAL-START-AUX = WS-VAL-POS-COMA + 1
-              IF WS-VAL-START-AUX <= 12 AND
-                 WS-VAL-ENTRADA(WS-VAL-START-AUX:1) IS NUMERIC
-                 MOVE WS-VAL-ENTRADA(WS-VAL-START-AUX:1)
-                   TO WS-VAL-SALIDA(11:1)
+              IF WS-VAL-START-AUX <= 12
+                 IF WS-VAL-ENTRADA(WS-VAL-START-AUX:1) IS NUMERIC
+                    MOVE WS-VAL-ENTRADA(WS-VAL-START-AUX:1)
+                      TO WS-VAL-SALIDA(11:1)
+                 ELSE
+                    IF WS-VAL-ENTRADA(WS-VAL-START-AUX:1) NOT = SPACE
+                       MOVE 'S' TO SW-VAL-ERROR
+                    END-IF
+                 END-IF
               END-IF
               ADD 1 TO WS-VAL-START-AUX
-              IF WS-VAL-START-AUX <= 12 AND
-                 WS-VAL-ENTRADA(WS-VAL-START-AUX:1) IS NUMERIC
-                 MOVE WS-VAL-ENTRADA(WS-VAL-START-AUX:1)
-                   TO WS-VAL-SALIDA(12:1)
+              IF WS-VAL-START-AUX <= 12
+                 IF WS-VAL-ENTRADA(WS-VAL-START-AUX:1) IS NUMERIC
+                    MOVE WS-VAL-ENTRADA(WS-VAL-START-AUX:1)
+                      TO WS-VAL-SALIDA(12:1)
+                 ELSE
+                    IF WS-VAL-ENTRADA(WS-VAL-START-AUX:1) NOT = SPACE
+                       MOVE 'S' TO SW-VAL-ERROR
+                    END-IF
+                 END-IF
               END-IF
       * --- PROCESAR PARTE ENTERA ---
               MOVE 10 TO WS-VAL-INDICE-OUT
@@ -51,6 +62,10 @@
                     MOVE WS-VAL-ENTRADA(WS-VAL-INDICE-IN:1)
                       TO WS-VAL-SALIDA(WS-VAL-INDICE-OUT:1)
                     SUBTRACT 1 FROM WS-VAL-INDICE-OUT
+                 ELSE
+                    IF WS-VAL-ENTRADA(WS-VAL-INDICE-IN:1) NOT = SPACE
+                       MOVE 'S' TO SW-VAL-ERROR
+                    END-IF
                  END-IF
               END-PERFORM
            ELSE
@@ -62,6 +77,10 @@
                     MOVE WS-VAL-ENTRADA(WS-VAL-INDICE-IN:1)
                       TO WS-VAL-SALIDA(WS-VAL-INDICE-OUT:1)
                     SUBTRACT 1 FROM WS-VAL-INDICE-OUT
+                 ELSE
+                    IF WS-VAL-ENTRADA(WS-VAL-INDICE-IN:1) NOT = SPACE
+                       MOVE 'S' TO SW-VAL-ERROR
+                    END-IF
                  END-IF
               END-PERFORM
-           END-IF.
\ No newline at end of file
+           END-IF.
