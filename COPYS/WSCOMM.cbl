@@ -6,8 +6,20 @@
        01  COMMAREA-GLOBAL.
            03  CG-CONTEXTO-USUARIO.
                05  CG-M-USER              PIC X(08) VALUE SPACES.
+      * Empleado que opera por cuenta del cliente (vacio = el propio
+      * cliente se autoatiende). Ver PBNKX/PBNKT 7200-INSERTAR-HISTORIAL.
+               05  CG-AGENTE-ID           PIC X(08) VALUE SPACES.
+      * Rol del USUARIO logueado, resuelto por PBNKL al login desde
+      * CLIENTES.TIPO_USUARIO y propagado por COMMAREA, igual que
+      * CG-SUCURSAL-ID/CG-TIMEOUT-SEGUNDOS. SOURCE/PBNKM.cbl lo
+      * consulta para habilitar las opciones de menu reservadas a
+      * personal (aprobacion de transferencias, reverso de
+      * movimientos) sin tener que volver a leer CLIENTES.
+               05  CG-TIPO-USUARIO        PIC X(01) VALUE 'C'.
+                   88 USUARIO-EMPLEADO              VALUE 'E'.
+                   88 USUARIO-CLIENTE                VALUE 'C'.
 
-           03  CG-NAVEGACION.
+           03  CH-COMUN.
                05  CH-TRANS-RETORNO       PIC X(04) VALUE SPACES.
                05  CH-PROGRAMA-RETORNO    PIC X(08) VALUE SPACES.
                05  CH-XCTL                PIC X(08) VALUE SPACES.
@@ -25,6 +37,14 @@
                05  SW-CONFIRMACION        PIC X(01) VALUE 'N'.
                    88 CONFIRMACION-PENDIENTE        VALUE 'S'.
 
+      * Flag para el tercer paso de PBNKT en transferencias
+      * inmediatas de alto monto: pide un codigo OTP (IBMUSER.
+      * CODIGOS_OTP_TRANSF) antes de ejecutar 2500-EJECUTAR-NEGOCIO.
+      * Independiente de SW-CONFIRMACION arriba, que sigue en 'S'
+      * mientras dura este paso.
+               05  SW-OTP-PENDIENTE       PIC X(01) VALUE 'N'.
+                   88 OTP-CONFIRMACION-PENDIENTE    VALUE 'S'.
+
            03  CG-HISTORIAL.
                05  CG-H-OPER              PIC X(01) VALUE SPACE.
                05  CG-H-ORDEN             PIC X(01) VALUE 'D'.
@@ -32,6 +52,95 @@
                05  CG-H-ID4               PIC S9(9) COMP.
                05  CG-H-UP-MORE           PIC X(01) VALUE '-'.
                05  CG-H-DOWN-MORE         PIC X(01) VALUE '-'.
+      * Rango de fechas del filtro (formato ISO AAAA-MM-DD, SPACES=sin
+      * limite). Persisten entre pseudo-conversaciones igual que
+      * CG-H-OPER/CG-H-ORDEN.
+               05  CG-H-FECHA-INI         PIC X(10) VALUE SPACES.
+               05  CG-H-FECHA-FIN         PIC X(10) VALUE SPACES.
+
+      * Usuario relacionado (contraparte) del filtro. SPACES
+      * = sin filtro de contraparte. Persiste igual que CG-H-FECHA-INI/
+      * FIN arriba.
+               05  CG-H-FILTRO-REL        PIC X(08) VALUE SPACES.
+
+      * Rango de monto del filtro, 0 = sin limite. Mismo tipo
+      * que HV-MONTO de DCLGEN/DCLMOVIM.cbl para comparar sin
+      * conversion en el cursor.
+               05  CG-H-MONTO-MIN         PIC S9(8)V99 COMP-3 VALUE 0.
+               05  CG-H-MONTO-MAX         PIC S9(8)V99 COMP-3 VALUE 0.
+
+      * Toggle PF9 de PBNKH: 'S' = la grilla tambien incluye filas ya
+      * archivadas en IBMUSER.MOVIMIENTOS_HIST (ver BATCH/PBNKW.cbl).
+      * Persiste entre pseudo-conversaciones igual que el resto de
+      * CG-HISTORIAL.
+               05  CG-H-INCL-HIST         PIC X(01) VALUE 'N'.
+                   88 INCLUYE-HIST-ARCHIVADOS    VALUE 'S'.
+
+      * Cuenta de IBMUSER.CUENTAS activa para la sesion.
+      * CG-CUENTA-DESTINO la usa SOURCE/PBNKQ.cbl para saber a que
+      * programa XCTL una vez resuelta la seleccion.
+           03  CG-CUENTA-SELECCION.
+               05  CG-CUENTA-NUM          PIC X(10) VALUE SPACES.
+               05  CG-CUENTA-TIPO         PIC X(01) VALUE SPACES.
+               05  CG-CUENTA-DESTINO      PIC X(08) VALUE SPACES.
+      * Dueno real de CG-CUENTA-NUM, resuelto por PBNKQ al
+      * confirmar la seleccion. Para una cuenta propia coincide con
+      * CG-M-USER; para una cuenta compartida (IBMUSER.
+      * CUENTAS_COMPARTIDAS) es el USUARIO_PRINCIPAL, no quien esta
+      * realmente conectado. PBNKX/PBNKT lo usan para los controles de
+      * cliente (LIMITE_DIARIO/LIMITE_SOBREGIRO) en vez de CG-M-USER,
+      * que sigue siendo quien realmente hizo el movimiento.
+               05  CG-CUENTA-TITULAR      PIC X(08) VALUE SPACES.
+
+      * Ultima actividad de la sesion, en segundos desde medianoche
+      *. La actualiza cada programa online en 9150-VERIFICAR-
+      * INACTIVIDAD y se compara contra EIBTIME al reingresar para
+      * forzar el logout de una sesion abandonada. Como EIBTIME no
+      * acarrea la fecha, una sesion que queda abierta justo al cruzar
+      * medianoche no se detecta como inactiva (limitacion aceptada).
+           03  CG-ULT-ACTIVIDAD-SEG       PIC S9(7) COMP-3 VALUE 0.
+
+      * Periodo de inactividad vigente para la sesion, en
+      * segundos. Valor de fabrica en el VALUE de abajo; PBNKL lo
+      * reemplaza una sola vez por sesion en 9450-LEER-PARAMETROS
+      * (IBMUSER.PARAMETROS, NOMBRE_PARAM = 'TIMEOUT_SEGUNDOS') y lo
+      * propaga al resto de los programas online por COMMAREA.
+           03  CG-TIMEOUT-SEGUNDOS        PIC S9(7) COMP VALUE 300.
+
+      * Sucursal/canal de la sesion. PBNKL la resuelve una
+      * sola vez por sesion en 9460-LEER-SUCURSAL a partir del
+      * terminal CICS (IBMUSER.SUCURSAL, TERMINAL_ID = EIBTRMID) y la
+      * propaga al resto de los programas online por COMMAREA, igual
+      * que CG-TIMEOUT-SEGUNDOS. 'ONLN' = terminal sin sucursal
+      * registrada (canal online/autoatencion); SPACES solo puede
+      * verse en una fila de MOVIMIENTOS insertada fuera de CICS
+      * (BATCH/PBNKI, PBNKF, PBNKS).
+           03  CG-SUCURSAL-ID             PIC X(04) VALUE SPACES.
+
+      * Lote de transferencias en borrador. SOURCE/PBNKT.cbl
+      * encola cada USRDESTI/MONTOI validado en una TS queue propia de
+      * la terminal (ver 7750-ARMAR-NOMBRE-LOTE) y necesita, igual que
+      * CG-H-OPER/CG-H-ORDEN de PBNKH arriba, que el conteo y el estado
+      * de confirmacion sobrevivan entre pseudo-conversaciones.
+           03  CG-LOTE.
+               05  CG-LOTE-CONTADOR       PIC S9(4) COMP VALUE 0.
+               05  CG-LOTE-PENDIENTE      PIC X(01) VALUE 'N'.
+                   88 LOTE-CONFIRMACION-PENDIENTE     VALUE 'S'.
+
+      * ID_MOV resuelto por SOURCE/PBNKR.cbl en 2100-BUSCAR-MOVIMIENTO
+      * y que 2500-EJECUTAR-REVERSION debe re-leer para concretar la
+      * reversion; sin esto se pierde al llegar la confirmacion en una
+      * tarea CICS nueva, igual que CG-CUENTA-SELECCION arriba.
+           03  CG-REV-ID-MOV           PIC S9(9) COMP VALUE 0.
+
+      * Ultimo ingreso anterior a esta sesion, ya formateado
+      * como texto (SPACES = primer login, no hay fila previa en
+      * IBMUSER.ACCESOS). SOURCE/PBNKL.cbl lo resuelve una sola vez en
+      * 7350-BUSCAR-ACCESO-ANTERIOR, antes de insertar la fila de este
+      * login, y lo propaga por COMMAREA igual que CG-TIMEOUT-SEGUNDOS/
+      * CG-SUCURSAL-ID arriba; SOURCE/PBNKM.cbl lo muestra en el menu
+      * de bienvenida sin tener que volver a consultar DB2.
+           03  CG-ULTIMO-ACCESO           PIC X(40) VALUE SPACES.
 
       *================================================================*
       * CONSTANTES DE PROGRAMAS                                        *
@@ -41,4 +150,11 @@
            03  CS-PGM-MENU                PIC X(08) VALUE 'PBNKM   '.
            03  CS-PGM-CONSULTA            PIC X(08) VALUE 'PBNKX   '.
            03  CS-PGM-TRANSFERIR          PIC X(08) VALUE 'PBNKT   '.
-           03  CS-PGM-HISTORIAL           PIC X(08) VALUE 'PBNKH   '.
\ No newline at end of file
+           03  CS-PGM-HISTORIAL           PIC X(08) VALUE 'PBNKH   '.
+           03  CS-PGM-CLAVE               PIC X(08) VALUE 'PBNKP   '.
+           03  CS-PGM-ENROLAR             PIC X(08) VALUE 'PBNKE   '.
+           03  CS-PGM-APROBACION          PIC X(08) VALUE 'PBNKA   '.
+           03  CS-PGM-CUENTAS             PIC X(08) VALUE 'PBNKQ   '.
+           03  CS-PGM-REVERSO             PIC X(08) VALUE 'PBNKR   '.
+           03  CS-PGM-RECUPERAR           PIC X(08) VALUE 'PBNKO   '.
+           03  CS-PGM-RETIROS             PIC X(08) VALUE 'PBNKN   '.
