@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * CPYHSHWD: LIBRERIA DE VARIABLES (HASH DE PASSWORD)             *
+      *----------------------------------------------------------------*
+
+       01  WS-HASH-CONTROLES.
+           05 WS-HASH-STR-IN          PIC X(16) VALUE SPACES.
+           05 WS-HASH-SALT-IN         PIC X(08) VALUE SPACES.
+           05 WS-HASH-STR-OUT         PIC X(16) VALUE SPACES.
+           05 WS-HASH-ACUM            PIC 9(16) VALUE 0.
+           05 WS-HASH-IND             PIC 99    VALUE 0.
+           05 WS-HASH-ORD             PIC 9(03) VALUE 0.
