@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------*
+      * CPYHSHPD: LIBRERIA DE LOGICA (HASH DE PASSWORD)                *
+      * Digest deterministico de 16 digitos, combinando el valor en   *
+      * WS-HASH-STR-IN con la sal en WS-HASH-SALT-IN (usuario).       *
+      * No sustituye un algoritmo criptografico certificado (p.ej.    *
+      * ICSF/CSNBOWH en un z/OS real); limitacion aceptada de este    *
+      * entorno sin el servicio criptografico del mainframe.          *
+      *----------------------------------------------------------------*
+       9960-CALCULAR-HASH.
+           MOVE 0 TO WS-HASH-ACUM.
+
+           PERFORM VARYING WS-HASH-IND FROM 1 BY 1
+                   UNTIL WS-HASH-IND > 16
+               IF WS-HASH-STR-IN(WS-HASH-IND:1) NOT = SPACE
+                   MOVE FUNCTION ORD(WS-HASH-STR-IN(WS-HASH-IND:1))
+                     TO WS-HASH-ORD
+                   COMPUTE WS-HASH-ACUM =
+                       FUNCTION MOD(
+                           (WS-HASH-ACUM * 31) + WS-HASH-ORD
+                             + (WS-HASH-IND * 7), 9999999999999999)
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-HASH-IND FROM 1 BY 1
+                   UNTIL WS-HASH-IND > 8
+               IF WS-HASH-SALT-IN(WS-HASH-IND:1) NOT = SPACE
+                   MOVE FUNCTION ORD(WS-HASH-SALT-IN(WS-HASH-IND:1))
+                     TO WS-HASH-ORD
+                   COMPUTE WS-HASH-ACUM =
+                       FUNCTION MOD(
+                           (WS-HASH-ACUM * 17) + WS-HASH-ORD,
+                           9999999999999999)
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-HASH-ACUM TO WS-HASH-STR-OUT.
