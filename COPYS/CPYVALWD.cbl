@@ -48,4 +48,4 @@
 
            05 WS-VAL-POS-COMA      PIC 9(02).
 
-           05 WS-VAL-START-AUX     PIC 9(02).
\ No newline at end of file
+           05 WS-VAL-START-AUX     PIC 9(02).
