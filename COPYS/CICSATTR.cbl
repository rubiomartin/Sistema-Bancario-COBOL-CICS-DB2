@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * CICSATTR: LIBRERIA DE VARIABLES (ATRIBUTOS DE CAMPO BMS)       *
+      * Nombres legibles para los valores de un byte que ya se movian  *
+      * a los campos -A (protegido/desprotegido, con o sin MDT) y -C   *
+      * (color extendido) de los mapas BMS, con el mismo significado   *
+      * que DFHBMPRO/DFHBMUNP/DFHRED/DFHGREEN/etc. de DFHBMSCA.        *
+      *----------------------------------------------------------------*
+       01  ATTR-PROT              PIC X(01) VALUE 'Y'.
+       01  ATTR-PROT-MDT          PIC X(01) VALUE 'Z'.
+       01  ATTR-UNPROT            PIC X(01) VALUE '&'.
+       01  ATTR-UNPROT-MDT        PIC X(01) VALUE 'H'.
+       01  ATTR-UNPROT-NUM-MDT    PIC X(01) VALUE 'I'.
+
+       01  ATTR-NORMAL            PIC X(01) VALUE '1'.
+       01  ATTR-RED               PIC X(01) VALUE '2'.
+       01  ATTR-GREEN             PIC X(01) VALUE '3'.
+       01  ATTR-YELLOW            PIC X(01) VALUE '4'.
