@@ -23,6 +23,12 @@
       ** en la tabla de MOVIMIENTOS.                                **
       ** Incluye doble verificacion (Confirmacion de usuario)       **
       ** Utiliza COMMIT/ROLLBACK (SYNCPOINT) para integridad.       **
+      ** - un retiro que dejaria el saldo por debajo de **
+      **   CLIENTES.SALDO_MINIMO se rechaza (por defecto 0,00, o sea **
+      **   el mismo comportamiento de siempre); uno que lo deja      **
+      **   aprobado pero muy por debajo del promedio historico de la **
+      **   cuenta (WS-PORCENTAJE-AVISO-SALDO, configurable via       **
+      **   IBMUSER.PARAMETROS) se permite con un aviso no bloqueante.**
       *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -45,6 +51,9 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE DCLCLIEN END-EXEC.
            EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLCTA END-EXEC.
+           EXEC SQL INCLUDE DCLDETE END-EXEC.
+           EXEC SQL INCLUDE DCLPARA END-EXEC.
 
        01  WA-RESPUESTA-CICS        PIC S9(8) COMP.
        01  WS-MONTO-EDITADO         PIC Z.ZZZ.ZZZ.ZZ9,99.
@@ -52,10 +61,45 @@
        01  WS-VARIABLES-TRABAJO.
            05 WS-MSG-EXITO          PIC X(60).
            05 WS-MONTO-DECIMAL      PIC 9(10)V99.
-           05 WS-SALDO-ACTUAL       PIC 9(10)V99.
-           05 WS-SALDO-NUEVO        PIC 9(10)V99.
+      * Con sobregiro el saldo puede quedar negativo.
+           05 WS-SALDO-ACTUAL       PIC S9(10)V99.
+           05 WS-SALDO-NUEVO        PIC S9(10)V99.
       * Variable puente para el usuario en DB2
            05 WS-USER-DB2           PIC X(8).
+      * Limite diario de transacciones (retiros)
+           05 WS-TOTAL-RETIRADO-HOY PIC S9(8)V9(2) COMP-3 VALUE 0.
+      * Cargo por uso de sobregiro. Valor de fabrica;
+      * 7060-LEER-PARAMETROS lo reemplaza por
+      * IBMUSER.PARAMETROS si la fila existe.
+           05 WS-COMISION-SOBREGIRO PIC 9(10)V99 VALUE 25,00.
+      * Techo maximo de saldo permitido. Valor de fabrica; tambien
+      * configurable via IBMUSER.PARAMETROS.
+           05 WS-SALDO-MAXIMO       PIC 9(10)V99 VALUE 99999999,99.
+      * Aviso no bloqueante de saldo bajo. Porcentaje del
+      * promedio historico de la cuenta por debajo del cual se avisa;
+      * valor de fabrica, configurable via IBMUSER.PARAMETROS.
+           05 WS-PORCENTAJE-AVISO   PIC 9(3)V99  VALUE 010,00.
+           05 WS-SALDO-PROMEDIO-HIST PIC S9(10)V99 COMP-3 VALUE 0.
+           05 WS-UMBRAL-AVISO-SALDO PIC S9(10)V99 COMP-3 VALUE 0.
+
+       01  SW-SOBREGIRO.
+           05 SW-USO-SOBREGIRO      PIC X     VALUE 'N'.
+              88 HUBO-SOBREGIRO               VALUE 'S'.
+
+      * Desglose de efectivo por billete, opcional. Valores
+      * fijos de billete (100/50/20/10); el cajero solo ingresa la
+      * cantidad de cada uno.
+       01  WS-DESGLOSE-EFECTIVO.
+           05 WS-DENOM1-VALOR            PIC 9(6) VALUE 100.
+           05 WS-DENOM2-VALOR            PIC 9(6) VALUE 50.
+           05 WS-DENOM3-VALOR            PIC 9(6) VALUE 20.
+           05 WS-DENOM4-VALOR            PIC 9(6) VALUE 10.
+           05 WS-DENOM1-CANT             PIC 9(3) VALUE 0.
+           05 WS-DENOM2-CANT             PIC 9(3) VALUE 0.
+           05 WS-DENOM3-CANT             PIC 9(3) VALUE 0.
+           05 WS-DENOM4-CANT             PIC 9(3) VALUE 0.
+           05 SW-HAY-DESGLOSE            PIC X    VALUE 'N'.
+              88 HAY-DESGLOSE-EFECTIVO            VALUE 'S'.
 
        01  WS-CONTROL.
            05 SW-ENVIO-MAPA PIC X.
@@ -72,6 +116,16 @@
 
            05 SW-SALDO-LEIDO        PIC X     VALUE 'N'.
 
+      * Control de inactividad
+       01  WS-CONTROL-INACTIVIDAD.
+           05 WS-EIB-HORA           PIC S9(7).
+           05 WS-EIB-RESTO          PIC S9(7).
+           05 WS-EIB-MINUTO         PIC S9(7).
+           05 WS-EIB-SEGUNDO        PIC S9(7).
+           05 WS-SEGUNDOS-ACTUAL    PIC S9(7).
+           05 SW-SESION-EXPIRADA    PIC X     VALUE 'N'.
+              88 SESION-EXPIRADA              VALUE 'S'.
+
        01  WS-CONSTANTES.
            05 WS-MENSAJE-LOGN       PIC X(25)
               VALUE 'DEBE INGRESAR POR LOGN'.
@@ -83,7 +137,7 @@
            03  WC-MAPSET            PIC X(8)  VALUE 'BNKXMP'.
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA              PIC X(126).
+       01  DFHCOMMAREA              PIC X(179).
 
        PROCEDURE DIVISION.
 
@@ -94,6 +148,7 @@
 
            IF EIBCALEN > 0
                MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+               PERFORM 9150-VERIFICAR-INACTIVIDAD
            END-IF.
 
            EVALUATE TRUE
@@ -101,6 +156,12 @@
                    SET ESTADO-ERROR-LOGN TO TRUE
                    PERFORM 9200-ENVIAR-AVISO-TEXTO
 
+      * 1B. sesion inactiva por mas del tiempo permitido
+               WHEN EIBCALEN > 0 AND NOT ESTADO-ERROR-LOGN
+                       AND SESION-EXPIRADA
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 9200-ENVIAR-AVISO-TEXTO
+
       * 2. REDIRECCION: Usuario presiono Enter tras el error
                WHEN EIBCALEN > 0 AND ESTADO-ERROR-LOGN
                    PERFORM 9100-SALIR-A-LOGN
@@ -120,6 +181,8 @@
        1000-PREPARAR-DATOS.
            MOVE LOW-VALUES TO BNKMAPXO.
 
+           PERFORM 7060-LEER-PARAMETROS.
+
       * Al entrar, buscamos el saldo para mostrarlo en pantalla
            PERFORM 7000-LEER-SALDO-DB2.
 
@@ -138,7 +201,7 @@
            PERFORM 4000-ENVIO-MAPA.
 
       *================================================================*
-      * 2000 - LOGICA DE NEGOCIO                                     *
+      * 2000 - LOGICA DE NEGOCIO                                       *
       *================================================================*
        2000-PROCESAR-INTERACCION.
            PERFORM 4100-RECIBIR-MAPA.
@@ -152,6 +215,9 @@
                WHEN EIBAID = DFHPF3
                    PERFORM 2200-TRATAR-SALIDA
 
+               WHEN EIBAID = DFHPF1
+                   PERFORM 2250-MOSTRAR-AYUDA
+
                WHEN OTHER
                    MOVE SPACES TO MSGO
                    MOVE ' TECLA INVALIDA' TO MSGO
@@ -182,9 +248,15 @@
                PERFORM 9000-VOLVER-AL-MENU
            END-IF.
 
+       2250-MOSTRAR-AYUDA.
+           MOVE ' ENTER=CONFIRMAR/EJECUTAR PF3=CANCELAR/SALIR' TO MSGO.
+           MOVE ATTR-YELLOW TO MSGC.
+
        2300-VALIDAR-CAMPOS.
            MOVE 'N' TO SW-ERRORES.
            MOVE FUNCTION UPPER-CASE(TIPOOPERI) TO TIPOOPERI.
+           MOVE ATTR-NORMAL TO MONTOC.
+           MOVE ATTR-NORMAL TO TIPOOPERC.
 
            MOVE MONTOI TO WS-VAL-ENTRADA.
            PERFORM 9900-RUTINA-VALIDAR-NUMERO.
@@ -198,21 +270,80 @@
            EVALUATE TRUE
                WHEN VAL-HAY-ERROR
                    MOVE ' ERROR: MONTO INVALIDO' TO MSGO
+                   MOVE ATTR-RED TO MONTOC
                    SET HAY-ERROR-VALIDACION TO TRUE
 
                WHEN WS-VAL-SALIDA <= 0
                    MOVE ' ERROR: MONTO DEBE SER > 0' TO MSGO
+                   MOVE ATTR-RED TO MONTOC
                    SET HAY-ERROR-VALIDACION TO TRUE
 
                WHEN TIPOOPERI NOT = 'D' AND TIPOOPERI NOT = 'R'
                    MOVE ' ERROR: OPERACION INVALIDA' TO MSGO
+                   MOVE ATTR-RED TO TIPOOPERC
                    SET HAY-ERROR-VALIDACION TO TRUE
            END-EVALUATE.
 
+           IF NO-HAY-ERRORES
+               PERFORM 2350-VALIDAR-DESGLOSE
+           END-IF.
+
            IF HAY-ERROR-VALIDACION
                MOVE 'N' TO SW-CONFIRMACION
            END-IF.
 
+      *================================================================*
+      * 2350 - DESGLOSE DE EFECTIVO (OPCIONAL)                         *
+      *================================================================*
+       2350-VALIDAR-DESGLOSE.
+           MOVE 0 TO WS-DENOM1-CANT WS-DENOM2-CANT
+                     WS-DENOM3-CANT WS-DENOM4-CANT.
+           MOVE 'N' TO SW-HAY-DESGLOSE.
+           MOVE ATTR-NORMAL TO DENOM1C DENOM2C DENOM3C DENOM4C.
+
+           IF DENOM1I NOT = SPACES
+               IF DENOM1I IS NUMERIC
+                   MOVE DENOM1I TO WS-DENOM1-CANT
+               ELSE
+                   MOVE ' ERROR: CANTIDAD DE BILLETE INVALIDA' TO MSGO
+                   MOVE ATTR-RED TO DENOM1C
+                   SET HAY-ERROR-VALIDACION TO TRUE
+               END-IF
+           END-IF.
+           IF DENOM2I NOT = SPACES
+               IF DENOM2I IS NUMERIC
+                   MOVE DENOM2I TO WS-DENOM2-CANT
+               ELSE
+                   MOVE ' ERROR: CANTIDAD DE BILLETE INVALIDA' TO MSGO
+                   MOVE ATTR-RED TO DENOM2C
+                   SET HAY-ERROR-VALIDACION TO TRUE
+               END-IF
+           END-IF.
+           IF DENOM3I NOT = SPACES
+               IF DENOM3I IS NUMERIC
+                   MOVE DENOM3I TO WS-DENOM3-CANT
+               ELSE
+                   MOVE ' ERROR: CANTIDAD DE BILLETE INVALIDA' TO MSGO
+                   MOVE ATTR-RED TO DENOM3C
+                   SET HAY-ERROR-VALIDACION TO TRUE
+               END-IF
+           END-IF.
+           IF DENOM4I NOT = SPACES
+               IF DENOM4I IS NUMERIC
+                   MOVE DENOM4I TO WS-DENOM4-CANT
+               ELSE
+                   MOVE ' ERROR: CANTIDAD DE BILLETE INVALIDA' TO MSGO
+                   MOVE ATTR-RED TO DENOM4C
+                   SET HAY-ERROR-VALIDACION TO TRUE
+               END-IF
+           END-IF.
+
+           IF NO-HAY-ERRORES
+              AND (WS-DENOM1-CANT > 0 OR WS-DENOM2-CANT > 0
+               OR WS-DENOM3-CANT > 0 OR WS-DENOM4-CANT > 0)
+               SET HAY-DESGLOSE-EFECTIVO TO TRUE
+           END-IF.
+
        2400-PREPARAR-CONFIRMACION.
            MOVE SPACES TO MSGO
            MOVE ' CONFIRME: ENTER=SI PF3=CANCELAR' TO MSGO.
@@ -242,6 +373,10 @@
       * Bloqueamos campos
            MOVE ATTR-PROT TO TIPOOPERA.
            MOVE ATTR-PROT TO MONTOA.
+           MOVE ATTR-PROT TO DENOM1A.
+           MOVE ATTR-PROT TO DENOM2A.
+           MOVE ATTR-PROT TO DENOM3A.
+           MOVE ATTR-PROT TO DENOM4A.
 
        2500-EJECUTAR-NEGOCIO.
       * Inicializamos estado como fallido por defecto
@@ -264,7 +399,7 @@
                    WHEN 'D'
                        ADD WS-MONTO-DECIMAL TO WS-SALDO-ACTUAL
                            GIVING WS-SALDO-NUEVO
-                       IF WS-SALDO-NUEVO > 99999999,99
+                       IF WS-SALDO-NUEVO > WS-SALDO-MAXIMO
                            MOVE ' ERROR: SALDO SUPERA LIMITE MAXIMO'
                              TO MSGO
                            MOVE ATTR-RED TO MSGC
@@ -272,13 +407,41 @@
                        END-IF
 
                    WHEN 'R'
-                       IF WS-SALDO-ACTUAL < WS-MONTO-DECIMAL
+                       MOVE 'N' TO SW-USO-SOBREGIRO
+      * El retiro se permite hasta el saldo mas el sobregiro
+      * autorizado del cliente (HV-LIMITE-SOBREGIRO = 0 preserva el
+      * rechazo de siempre para quien no tiene cupo).
+                       IF WS-SALDO-ACTUAL + HV-LIMITE-SOBREGIRO
+                             < WS-MONTO-DECIMAL
                            MOVE ' FONDOS INSUFICIENTES' TO MSGO
                            MOVE ATTR-RED TO MSGC
                            SET HAY-ERROR-VALIDACION TO TRUE
                        ELSE
-                           SUBTRACT WS-MONTO-DECIMAL
-                            FROM WS-SALDO-ACTUAL GIVING WS-SALDO-NUEVO
+                           PERFORM 7050-CONSULTAR-RETIRADO-HOY-DB2
+                           IF WS-TOTAL-RETIRADO-HOY + WS-MONTO-DECIMAL
+                                 > HV-LIMITE-DIARIO
+                               MOVE ' LIMITE DIARIO DE RETIROS EXCEDIDO'
+                                 TO MSGO
+                               MOVE ATTR-RED TO MSGC
+                               SET HAY-ERROR-VALIDACION TO TRUE
+                           ELSE
+                               SUBTRACT WS-MONTO-DECIMAL
+                                FROM WS-SALDO-ACTUAL
+                                GIVING WS-SALDO-NUEVO
+      * Politica de saldo minimo del cliente (0,00 de fabrica
+      * preserva el rechazo de siempre basado solo en fondos/sobregiro).
+                               IF WS-SALDO-NUEVO < HV-SALDO-MINIMO
+                                   MOVE
+                                   ' RETIRO RECHAZADO - SALDO MINIMO'
+                                     TO MSGO
+                                   MOVE ATTR-RED TO MSGC
+                                   SET HAY-ERROR-VALIDACION TO TRUE
+                               ELSE
+                                   IF WS-SALDO-NUEVO < 0
+                                       SET HUBO-SOBREGIRO TO TRUE
+                                   END-IF
+                               END-IF
+                           END-IF
                        END-IF
                END-EVALUATE
 
@@ -294,14 +457,44 @@
                IF OPERACION-EXITOSA
                    MOVE LOW-VALUES   TO BNKMAPXO
                    MOVE SPACES       TO CONFRMO
-                   MOVE WS-MSG-EXITO TO MSGO
                    MOVE ATTR-GREEN   TO MSGC
+                   IF TIPOOPERI = 'R'
+                       PERFORM 2550-VERIFICAR-SALDO-BAJO
+                   END-IF
+                   MOVE WS-MSG-EXITO TO MSGO
                    PERFORM 4200-DESBLOQUEAR-CAMPOS
                    MOVE SPACES       TO MONTOO
                    MOVE SPACES       TO TIPOOPERO
                    MOVE WS-SALDO-NUEVO TO WS-SALDO-ACTUAL
                    SET ENVIO-ERASE   TO TRUE
                    MOVE 'N'          TO SW-CONFIRMACION
+      * Saldo en sobregiro (negativo) se resalta en rojo
+                   IF WS-SALDO-ACTUAL < 0
+                       MOVE ATTR-RED TO SALDOC
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2550 - AVISO NO BLOQUEANTE DE SALDO BAJO                       *
+      * El retiro ya se aplico; esto solo decide el mensaje/color con  *
+      * que se informa, comparando el saldo resultante contra un       *
+      * porcentaje del promedio historico de SALDO_RESULTANTE de la    *
+      * cuenta en IBMUSER.MOVIMIENTOS.                                 *
+      *----------------------------------------------------------------*
+       2550-VERIFICAR-SALDO-BAJO.
+           EXEC SQL SELECT COALESCE(AVG(SALDO_RESULTANTE), 0)
+               INTO :WS-SALDO-PROMEDIO-HIST
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE CUENTA_NUM = :CG-CUENTA-NUM
+           END-EXEC.
+
+           IF WS-SALDO-PROMEDIO-HIST > 0
+               COMPUTE WS-UMBRAL-AVISO-SALDO ROUNDED =
+                   WS-SALDO-PROMEDIO-HIST * WS-PORCENTAJE-AVISO / 100
+               IF WS-SALDO-NUEVO < WS-UMBRAL-AVISO-SALDO
+                   MOVE ' RETIRO EXITOSO - SALDO BAJO' TO WS-MSG-EXITO
+                   MOVE ATTR-YELLOW TO MSGC
                END-IF
            END-IF.
 
@@ -312,6 +505,9 @@
            PERFORM 7100-UPDATE-SALDO.
            IF SQLCODE = 0
                PERFORM 7200-INSERTAR-HISTORIAL
+               IF SQLCODE = 0 AND HUBO-SOBREGIRO
+                   PERFORM 7300-APLICAR-COMISION-SOBREGIRO
+               END-IF
                IF SQLCODE = 0
                    EXEC CICS SYNCPOINT END-EXEC
 
@@ -320,7 +516,12 @@
                    IF TIPOOPERI = 'D'
                        MOVE ' DEPOSITO EXITOSO' TO WS-MSG-EXITO
                    ELSE
-                       MOVE ' RETIRO EXITOSO'   TO WS-MSG-EXITO
+                       IF HUBO-SOBREGIRO
+                           MOVE ' RETIRO EXITOSO (CON SOBREGIRO)'
+                             TO WS-MSG-EXITO
+                       ELSE
+                           MOVE ' RETIRO EXITOSO' TO WS-MSG-EXITO
+                       END-IF
                    END-IF
                ELSE
                    EXEC CICS SYNCPOINT ROLLBACK END-EXEC
@@ -328,7 +529,15 @@
                END-IF
            ELSE
                EXEC CICS SYNCPOINT ROLLBACK END-EXEC
-               MOVE ' ERROR UPDATE' TO MSGO
+      * SQLCODE +100 en el UPDATE de 7100-UPDATE-SALDO
+      * significa que SALDO ya no coincidia con la re-lectura (otra
+      * sesion del mismo USUARIO modifico la cuenta en el medio).
+               IF SQLCODE = 100
+                   MOVE ' SALDO MODIFICADO POR OTRA SESION - REINTENTE'
+                     TO MSGO
+               ELSE
+                   MOVE ' ERROR UPDATE' TO MSGO
+               END-IF
            END-IF.
 
       *================================================================*
@@ -363,20 +572,96 @@
        4200-DESBLOQUEAR-CAMPOS.
            MOVE ATTR-UNPROT-MDT     TO TIPOOPERA.
            MOVE ATTR-UNPROT-NUM-MDT TO MONTOA.
+           MOVE ATTR-UNPROT-MDT     TO DENOM1A.
+           MOVE ATTR-UNPROT-MDT     TO DENOM2A.
+           MOVE ATTR-UNPROT-MDT     TO DENOM3A.
+           MOVE ATTR-UNPROT-MDT     TO DENOM4A.
 
       *================================================================*
       * 7000 - CONSULTAS E INSERCIONES A DB2                           *
       *================================================================*
+      * comision de sobregiro y techo de saldo configurables
+      * via IBMUSER.PARAMETROS; una fila ausente deja el valor de
+      * fabrica declarado arriba.
+       7060-LEER-PARAMETROS.
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'COMISION_SOBREGIRO'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-COMISION-SOBREGIRO
+           END-IF.
+
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'SALDO_MAXIMO'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-SALDO-MAXIMO
+           END-IF.
+
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'PORCENTAJE_AVISO_SALDO'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-PORCENTAJE-AVISO
+           END-IF.
+
        7000-LEER-SALDO-DB2.
-           MOVE CG-M-USER TO WS-USER-DB2.
-           EXEC SQL SELECT SALDO INTO :HV-SALDO
-               FROM IBMUSER.CLIENTES WHERE USUARIO = :WS-USER-DB2
+      * LIMITE_DIARIO/LIMITE_SOBREGIRO son controles del
+      * cliente DUENO de la cuenta (CG-CUENTA-TITULAR), no de quien
+      * esta conectado - para una cuenta propia son el mismo USUARIO,
+      * para una cuenta compartida (IBMUSER.CUENTAS_COMPARTIDAS) no.
+           MOVE CG-CUENTA-TITULAR TO WS-USER-DB2.
+      * El saldo que se opera ahora vive en IBMUSER.CUENTAS, una fila
+      * por cuenta; LIMITE_DIARIO sigue siendo un control a
+      * nivel de cliente, no de cuenta, y se queda en CLIENTES.
+           EXEC SQL SELECT SALDO INTO :HV-SALDO-CTA
+               FROM IBMUSER.CUENTAS WHERE NUMERO_CUENTA = :CG-CUENTA-NUM
            END-EXEC.
+      * Si esta SELECT falla, el SQLCODE que debe ver el llamador es
+      * el de esta, no el de la de CLIENTES que sigue abajo - por eso
+      * la segunda SELECT queda condicionada al exito de la primera.
+           IF SQLCODE = 0
+               MOVE HV-SALDO-CTA TO HV-SALDO
+               EXEC SQL SELECT LIMITE_DIARIO, LIMITE_SOBREGIRO,
+                        SALDO_MINIMO
+                   INTO :HV-LIMITE-DIARIO, :HV-LIMITE-SOBREGIRO,
+                        :HV-SALDO-MINIMO
+                   FROM IBMUSER.CLIENTES WHERE USUARIO = :WS-USER-DB2
+               END-EXEC
+           END-IF.
 
+       7050-CONSULTAR-RETIRADO-HOY-DB2.
+      * El tope diario se mide por cuenta (CUENTA_NUM), no por
+      * USUARIO - asi el cupo de una cuenta compartida es uno solo sin
+      * importar cual de sus usuarios autorizados fue retirando.
+           MOVE 0 TO WS-TOTAL-RETIRADO-HOY.
+           EXEC SQL
+                SELECT COALESCE(SUM(MONTO), 0) INTO :WS-TOTAL-RETIRADO-HOY
+                FROM IBMUSER.MOVIMIENTOS
+                WHERE CUENTA_NUM = :CG-CUENTA-NUM
+                  AND TIPO_OPER = 'Z'
+                  AND DATE(FECHA) = CURRENT DATE
+           END-EXEC.
+
+      * Proteccion contra lost-update entre dos sesiones
+      * activas para el mismo USUARIO. En vez de un SELECT ... FOR
+      * UPDATE (que obligaria a mantener el cursor abierto entre la
+      * re-lectura de 2500-EJECUTAR-NEGOCIO y este UPDATE, atravesando
+      * el SYNCPOINT), el UPDATE compara SALDO contra el valor que
+      * WS-SALDO-ACTUAL trae de la re-lectura: si otra sesion ya
+      * modifico la cuenta en el medio, 0 filas califican y DB2
+      * devuelve SQLCODE +100 (lectura optimista de version de fila).
+      * 3000-PERSISTENCIA-DATOS ya trata cualquier SQLCODE <> 0 del
+      * UPDATE como fallo y hace ROLLBACK.
        7100-UPDATE-SALDO.
            MOVE WS-SALDO-NUEVO TO HV-SALDO.
-           EXEC SQL UPDATE IBMUSER.CLIENTES SET SALDO = :HV-SALDO
-               WHERE USUARIO = :WS-USER-DB2
+           MOVE WS-SALDO-NUEVO TO HV-SALDO-CTA.
+           EXEC SQL UPDATE IBMUSER.CUENTAS SET SALDO = :HV-SALDO-CTA
+               WHERE NUMERO_CUENTA = :CG-CUENTA-NUM
+                 AND SALDO = :WS-SALDO-ACTUAL
            END-EXEC.
 
        7200-INSERTAR-HISTORIAL.
@@ -387,12 +672,87 @@
            END-IF
            MOVE WS-MONTO-DECIMAL TO HV-MONTO.
            MOVE CG-M-USER        TO HV-USUARIO-MOV.
+           MOVE WS-SALDO-NUEVO   TO HV-SALDO-RESULTANTE.
+           MOVE CG-AGENTE-ID     TO HV-AGENTE-ID.
+      * Se registra la cuenta afectada para que una futura
+      * reversion (SOURCE/PBNKR.cbl) sepa reaplicar el SALDO en
+      * IBMUSER.CUENTAS en vez de IBMUSER.CLIENTES.
+           MOVE CG-CUENTA-NUM    TO HV-CUENTA-NUM.
+      * Sucursal/canal resuelto por PBNKL al login.
+           MOVE CG-SUCURSAL-ID   TO HV-SUCURSAL-ID.
            EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
-               (USUARIO, TIPO_OPER, MONTO, FECHA)
+               (USUARIO, TIPO_OPER, MONTO, FECHA, SALDO_RESULTANTE,
+                AGENTE_ID, CUENTA_NUM, SUCURSAL_ID)
                VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
-                CURRENT TIMESTAMP)
+                CURRENT TIMESTAMP, :HV-SALDO-RESULTANTE, :HV-AGENTE-ID,
+                :HV-CUENTA-NUM, :HV-SUCURSAL-ID)
            END-EXEC.
 
+           IF SQLCODE = 0 AND HAY-DESGLOSE-EFECTIVO
+               PERFORM 7250-INSERTAR-DESGLOSE
+           END-IF.
+
+       7250-INSERTAR-DESGLOSE.
+      * Desglose de efectivo del movimiento recien insertado,
+      * una fila por denominacion con cantidad > 0.
+           EXEC SQL SELECT IDENTITY_VAL_LOCAL() INTO :HV-ID-MOV-DET
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF WS-DENOM1-CANT > 0
+               MOVE WS-DENOM1-VALOR TO HV-DENOMINACION
+               MOVE WS-DENOM1-CANT  TO HV-CANTIDAD
+               PERFORM 7260-INSERTAR-FILA-DESGLOSE
+           END-IF.
+           IF WS-DENOM2-CANT > 0
+               MOVE WS-DENOM2-VALOR TO HV-DENOMINACION
+               MOVE WS-DENOM2-CANT  TO HV-CANTIDAD
+               PERFORM 7260-INSERTAR-FILA-DESGLOSE
+           END-IF.
+           IF WS-DENOM3-CANT > 0
+               MOVE WS-DENOM3-VALOR TO HV-DENOMINACION
+               MOVE WS-DENOM3-CANT  TO HV-CANTIDAD
+               PERFORM 7260-INSERTAR-FILA-DESGLOSE
+           END-IF.
+           IF WS-DENOM4-CANT > 0
+               MOVE WS-DENOM4-VALOR TO HV-DENOMINACION
+               MOVE WS-DENOM4-CANT  TO HV-CANTIDAD
+               PERFORM 7260-INSERTAR-FILA-DESGLOSE
+           END-IF.
+
+       7260-INSERTAR-FILA-DESGLOSE.
+           EXEC SQL INSERT INTO IBMUSER.DETALLE_EFECTIVO
+               (ID_MOV, DENOMINACION, CANTIDAD)
+               VALUES (:HV-ID-MOV-DET, :HV-DENOMINACION, :HV-CANTIDAD)
+           END-EXEC.
+
+       7300-APLICAR-COMISION-SOBREGIRO.
+      * Se cobra una comision por usar el cupo de sobregiro,
+      * con su propio movimiento en el historial (TIPO_OPER 'F', igual
+      * al codigo de comision de mantenimiento usado en PBNKF).
+           SUBTRACT WS-COMISION-SOBREGIRO FROM WS-SALDO-NUEVO.
+           MOVE WS-SALDO-NUEVO TO HV-SALDO.
+           MOVE WS-SALDO-NUEVO TO HV-SALDO-CTA.
+           EXEC SQL UPDATE IBMUSER.CUENTAS SET SALDO = :HV-SALDO-CTA
+               WHERE NUMERO_CUENTA = :CG-CUENTA-NUM
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE 'F'                     TO HV-TIPO-OPER
+               MOVE WS-COMISION-SOBREGIRO    TO HV-MONTO
+               MOVE CG-M-USER                TO HV-USUARIO-MOV
+               MOVE WS-SALDO-NUEVO           TO HV-SALDO-RESULTANTE
+               MOVE CG-AGENTE-ID             TO HV-AGENTE-ID
+               MOVE CG-CUENTA-NUM            TO HV-CUENTA-NUM
+               EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
+                   (USUARIO, TIPO_OPER, MONTO, FECHA, SALDO_RESULTANTE,
+                    AGENTE_ID, CUENTA_NUM, SUCURSAL_ID)
+                   VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                    CURRENT TIMESTAMP, :HV-SALDO-RESULTANTE,
+                    :HV-AGENTE-ID, :HV-CUENTA-NUM, :HV-SUCURSAL-ID)
+               END-EXEC
+           END-IF.
+
       *================================================================*
       * 9000 - NAVEGACION Y SALIDA                                     *
       *================================================================*
@@ -416,6 +776,26 @@
                FREEKB
            END-EXEC.
 
+      *================================================================*
+      * 9150 - CONTROL DE INACTIVIDAD                                  *
+      *================================================================*
+       9150-VERIFICAR-INACTIVIDAD.
+           SET SW-SESION-EXPIRADA TO 'N'.
+           DIVIDE EIBTIME BY 10000 GIVING WS-EIB-HORA
+               REMAINDER WS-EIB-RESTO.
+           DIVIDE WS-EIB-RESTO BY 100 GIVING WS-EIB-MINUTO
+               REMAINDER WS-EIB-SEGUNDO.
+           COMPUTE WS-SEGUNDOS-ACTUAL =
+               WS-EIB-HORA * 3600 + WS-EIB-MINUTO * 60 + WS-EIB-SEGUNDO.
+
+           IF CG-ULT-ACTIVIDAD-SEG > 0
+               AND WS-SEGUNDOS-ACTUAL - CG-ULT-ACTIVIDAD-SEG
+                   > CG-TIMEOUT-SEGUNDOS
+               SET SESION-EXPIRADA TO TRUE
+           END-IF.
+
+           MOVE WS-SEGUNDOS-ACTUAL TO CG-ULT-ACTIVIDAD-SEG.
+
        9999-RETORNO-CICS.
 
            EXEC CICS RETURN TRANSID(WC-TRANSACCION)
