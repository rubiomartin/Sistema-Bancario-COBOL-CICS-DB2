@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKP.
+       AUTHOR. MARTIN RUBIO.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKP                                  **
+      ** TITULO ...........: CAMBIO DE CLAVE DE ACCESO               **
+      ** **
+      ** TIPO .............: ONLINE                                 **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: CICS                           **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Permite al usuario autenticado cambiar su password.      **
+      ** Valida la clave actual contra IBMUSER.CLIENTES, exige que  **
+      ** la clave nueva se confirme dos veces y sea distinta de la  **
+      ** actual, y actualiza la tabla usando COMMIT/ROLLBACK        **
+      ** (SYNCPOINT) para integridad.                                **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * COPIES DE MAPAS, COMMAREA Y UTILIDADES                         *
+      *----------------------------------------------------------------*
+       COPY BNKPMP.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY WSCOMM.
+       COPY CICSATTR.
+       COPY CPYHSHWD.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+
+       01  WA-RESPUESTA-CICS        PIC S9(8) COMP.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-USER-DB2           PIC X(8).
+           05 WS-CLAVE-ACTUAL       PIC X(8).
+           05 WS-CLAVE-NUEVA        PIC X(8).
+           05 WS-CLAVE-CONFIRMA     PIC X(8).
+           05 WS-CLAVE-ACTUAL-HASH  PIC X(16).
+           05 WS-CLAVE-NUEVA-HASH   PIC X(16).
+           05 WS-MENSAJE-LOGN       PIC X(25)
+              VALUE 'DEBE INGRESAR POR LOGN'.
+
+       01  WS-CONTROL.
+           05 SW-ENVIO-MAPA         PIC X.
+              88 ENVIO-ERASE                  VALUE '1'.
+              88 ENVIO-DATAONLY               VALUE '2'.
+           05 SW-ERRORES            PIC X.
+              88 HAY-ERROR-VALIDACION         VALUE 'S'.
+              88 NO-HAY-ERRORES               VALUE 'N'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKP'.
+           03  WC-TRANSACCION       PIC X(4)  VALUE 'BNKP'.
+           03  WC-MAP               PIC X(8)  VALUE 'BNKMAPP'.
+           03  WC-MAPSET            PIC X(8)  VALUE 'BNKPMP'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA              PIC X(179).
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-TAREA.
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 9200-ENVIAR-AVISO-TEXTO
+
+               WHEN EIBCALEN > 0 AND ESTADO-ERROR-LOGN
+                   PERFORM 9100-SALIR-A-LOGN
+
+               WHEN EIBTRNID NOT = WC-TRANSACCION
+                   PERFORM 1000-PREPARAR-DATOS
+
+               WHEN OTHER
+                   PERFORM 2000-PROCESAR-INTERACCION
+           END-EVALUATE.
+
+           PERFORM 9999-RETORNO-CICS.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-PREPARAR-DATOS.
+           MOVE LOW-VALUES TO BNKMAPPO.
+           SET ENVIO-ERASE TO TRUE.
+           PERFORM 4000-ENVIO-MAPA.
+
+      *================================================================*
+      * 2000 - LOGICA DE NEGOCIO                                       *
+      *================================================================*
+       2000-PROCESAR-INTERACCION.
+           PERFORM 4100-RECIBIR-MAPA.
+           SET ENVIO-DATAONLY TO TRUE.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+                   PERFORM 2100-VALIDAR-CAMPOS
+                   IF NO-HAY-ERRORES
+                       PERFORM 2500-EJECUTAR-CAMBIO
+                   END-IF
+
+               WHEN EIBAID = DFHPF3
+                   PERFORM 9000-VOLVER-AL-MENU
+
+               WHEN OTHER
+                   MOVE SPACES TO MSGPO
+                   MOVE ' TECLA INVALIDA' TO MSGPO
+           END-EVALUATE.
+
+           PERFORM 4000-ENVIO-MAPA.
+
+       2100-VALIDAR-CAMPOS.
+           MOVE 'N' TO SW-ERRORES.
+           MOVE SPACES TO MSGPO.
+
+           INSPECT CLAVEAI REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT CLAVENI REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT CLAVECI REPLACING ALL LOW-VALUES BY SPACES.
+
+           MOVE CLAVEAI TO WS-CLAVE-ACTUAL.
+           MOVE CLAVENI TO WS-CLAVE-NUEVA.
+           MOVE CLAVECI TO WS-CLAVE-CONFIRMA.
+
+           PERFORM 7000-LEER-PASSWORD-DB2.
+
+           MOVE WS-CLAVE-ACTUAL TO WS-HASH-STR-IN.
+           MOVE CG-M-USER       TO WS-HASH-SALT-IN.
+           PERFORM 9960-CALCULAR-HASH.
+           MOVE WS-HASH-STR-OUT TO WS-CLAVE-ACTUAL-HASH.
+
+           EVALUATE TRUE
+               WHEN SQLCODE NOT = 0
+                   MOVE ' ERROR LEYENDO DATOS DE USUARIO' TO MSGPO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-CLAVE-ACTUAL-HASH NOT = HV-PASSWORD
+                   MOVE ' CLAVE ACTUAL INCORRECTA' TO MSGPO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-CLAVE-NUEVA = SPACES
+                   MOVE ' LA CLAVE NUEVA NO PUEDE IR VACIA' TO MSGPO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-CLAVE-NUEVA NOT = WS-CLAVE-CONFIRMA
+                   MOVE ' LA CONFIRMACION NO COINCIDE' TO MSGPO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-CLAVE-NUEVA = WS-CLAVE-ACTUAL
+                   MOVE ' LA CLAVE NUEVA DEBE SER DISTINTA' TO MSGPO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+           END-EVALUATE.
+
+           IF HAY-ERROR-VALIDACION
+               MOVE DFHRED TO MSGPC
+           END-IF.
+
+       2500-EJECUTAR-CAMBIO.
+           PERFORM 7100-ACTUALIZAR-PASSWORD-DB2.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE LOW-VALUES TO BNKMAPPO
+               MOVE ' CLAVE ACTUALIZADA CON EXITO' TO MSGPO
+               MOVE DFHGREEN TO MSGPC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR ACTUALIZANDO LA CLAVE' TO MSGPO
+               MOVE DFHRED TO MSGPC
+           END-IF.
+
+      *================================================================*
+      * 4000 - MANEJO DE MAPAS                                         *
+      *================================================================*
+       4000-ENVIO-MAPA.
+           EVALUATE TRUE
+               WHEN ENVIO-ERASE
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPPO) ERASE FREEKB END-EXEC
+               WHEN ENVIO-DATAONLY
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPPO) DATAONLY FREEKB END-EXEC
+           END-EVALUATE.
+
+       4100-RECIBIR-MAPA.
+           EXEC CICS RECEIVE MAP(WC-MAP) MAPSET(WC-MAPSET)
+                INTO(BNKMAPPI) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+      *================================================================*
+      * 7000 - CONSULTAS Y ACTUALIZACIONES DB2                         *
+      *================================================================*
+       7000-LEER-PASSWORD-DB2.
+           MOVE CG-M-USER TO WS-USER-DB2.
+           EXEC SQL SELECT PASSWORD INTO :HV-PASSWORD
+               FROM IBMUSER.CLIENTES WHERE USUARIO = :WS-USER-DB2
+           END-EXEC.
+
+       7100-ACTUALIZAR-PASSWORD-DB2.
+           MOVE WS-CLAVE-NUEVA TO WS-HASH-STR-IN.
+           MOVE CG-M-USER      TO WS-HASH-SALT-IN.
+           PERFORM 9960-CALCULAR-HASH.
+           MOVE WS-HASH-STR-OUT TO WS-CLAVE-NUEVA-HASH.
+
+           MOVE WS-CLAVE-NUEVA-HASH TO HV-PASSWORD.
+           EXEC SQL UPDATE IBMUSER.CLIENTES SET PASSWORD = :HV-PASSWORD
+               WHERE USUARIO = :WS-USER-DB2
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - NAVEGACION Y SALIDA                                     *
+      *================================================================*
+       9000-VOLVER-AL-MENU.
+           INITIALIZE CH-COMUN.
+           MOVE WC-TRANSACCION TO CH-TRANS-RETORNO.
+           EXEC CICS XCTL PROGRAM(CS-PGM-MENU)
+               COMMAREA(COMMAREA-GLOBAL) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+       9100-SALIR-A-LOGN.
+           EXEC CICS XCTL
+                PROGRAM (CS-PGM-LOGIN)
+           END-EXEC.
+
+       9200-ENVIAR-AVISO-TEXTO.
+           EXEC CICS SEND TEXT
+                FROM (WS-MENSAJE-LOGN)
+                LENGTH (LENGTH OF WS-MENSAJE-LOGN)
+                ERASE
+                FREEKB
+           END-EXEC.
+
+       9999-RETORNO-CICS.
+           EXEC CICS RETURN TRANSID(WC-TRANSACCION)
+               COMMAREA(COMMAREA-GLOBAL)
+           END-EXEC.
+
+       COPY CPYHSHPD.
