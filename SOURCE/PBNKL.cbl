@@ -37,12 +37,17 @@
        COPY DFHAID.
        COPY DFHBMSCA.
        COPY WSCOMM.
+       COPY CPYVALWD.
+       COPY CPYHSHWD.
 
       *----------------------------------------------------------------*
       * DEFINICIONES DB2                                               *
       *----------------------------------------------------------------*
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLPARA END-EXEC.
+           EXEC SQL INCLUDE DCLSUCUR END-EXEC.
+           EXEC SQL INCLUDE DCLACCE END-EXEC.
 
       *----------------------------------------------------------------*
       * VARIABLES DE TRABAJO                                           *
@@ -51,6 +56,40 @@
            05 WA-RESPUESTA-CICS     PIC S9(8) COMP.
            05 WS-USUARIO-INPUT      PIC X(08).
            05 WS-PASSWORD-INPUT     PIC X(08).
+           05 WS-PASSWORD-HASH      PIC X(16).
+           05 WS-TERMINAL-ID        PIC X(04).
+
+      * Auditoria de ultimo acceso
+       01  WS-ULTIMO-ACCESO.
+           05 WS-CONTADOR-ACCESOS   PIC S9(7) COMP-3 VALUE 0.
+           05 WS-UA-FECHA-FMT.
+              10 WS-UA-DIA          PIC X(02).
+              10 FILLER             PIC X(01) VALUE '/'.
+              10 WS-UA-MES          PIC X(02).
+              10 FILLER             PIC X(01) VALUE '/'.
+              10 WS-UA-ANIO         PIC X(04).
+              10 FILLER             PIC X(01) VALUE SPACE.
+              10 WS-UA-HORA         PIC X(02).
+              10 FILLER             PIC X(01) VALUE ':'.
+              10 WS-UA-MIN          PIC X(02).
+
+      * Validacion de formato del usuario
+       01  WS-VALIDACION-USUARIO.
+           05 SW-USUARIO-INVALIDO   PIC X     VALUE 'N'.
+              88 USUARIO-FORMATO-INVALIDO      VALUE 'S'.
+              88 USUARIO-FORMATO-VALIDO        VALUE 'N'.
+           05 WS-CANT-ESPACIOS-TOT  PIC 99     VALUE 0.
+           05 WS-CANT-ESPACIOS-FIN  PIC 99     VALUE 0.
+
+      * Control de inactividad
+       01  WS-CONTROL-INACTIVIDAD.
+           05 WS-EIB-HORA           PIC S9(7).
+           05 WS-EIB-RESTO          PIC S9(7).
+           05 WS-EIB-MINUTO         PIC S9(7).
+           05 WS-EIB-SEGUNDO        PIC S9(7).
+           05 WS-SEGUNDOS-ACTUAL    PIC S9(7).
+           05 SW-SESION-EXPIRADA    PIC X     VALUE 'N'.
+              88 SESION-EXPIRADA              VALUE 'S'.
 
        01  WS-CONSTANTES-PANTALLA.
            03 WC-TRANSACCION        PIC X(4)  VALUE 'BNKL'.
@@ -58,6 +97,7 @@
            03 WC-MAPSET             PIC X(8)  VALUE 'BNKLMP'.
            03 WC-MSG-SALIDA         PIC X(30)
               VALUE 'GRACIAS POR USAR EL SISTEMA'.
+           03 WC-MAX-INTENTOS       PIC S9(2) VALUE +3.
 
       * SWITCHES DE ESTADO
        01  WS-FLAGS.
@@ -66,7 +106,7 @@
               88 ENVIO-DATAONLY               VALUE '2'.
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA              PIC X(100).
+       01  DFHCOMMAREA              PIC X(179).
 
        PROCEDURE DIVISION.
 
@@ -76,12 +116,18 @@
        0000-PROCESO-TAREA.
            IF EIBCALEN > 0
                MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+               PERFORM 9150-VERIFICAR-INACTIVIDAD
            END-IF.
 
            EVALUATE TRUE
                WHEN EIBCALEN = 0
                    PERFORM 1000-INICIALIZACION
 
+      * Sesion de login abandonada -- se reinicia la pantalla
+      * en vez de retomar un intento de acceso ya vencido.
+               WHEN EIBCALEN > 0 AND SESION-EXPIRADA
+                   PERFORM 1000-INICIALIZACION
+
                WHEN EIBCALEN > 0
                    PERFORM 1100-PROCESAR-INTERACCION
            END-EVALUATE.
@@ -107,6 +153,15 @@
                WHEN DFHPF3
                    PERFORM 9200-SALIR-DEL-SISTEMA
 
+               WHEN DFHPF4
+                   PERFORM 9500-XCTL-ENROLAR
+
+               WHEN DFHPF5
+                   PERFORM 9600-XCTL-RECUPERAR
+
+               WHEN DFHPF1
+                   PERFORM 9700-MOSTRAR-AYUDA
+
                WHEN OTHER
                    MOVE LOW-VALUES TO BNKMAPLO
                    PERFORM 9300-MANEJO-ERROR-TECLA
@@ -117,37 +172,110 @@
       *----------------------------------------------------------------*
        2000-VALIDAR-ACCESO.
            PERFORM 2100-PREPARAR-INPUTS.
+           PERFORM 2150-VALIDAR-FORMATO-USUARIO.
 
-           PERFORM 7000-CONSULTA-DB2.
+           IF USUARIO-FORMATO-INVALIDO
+               MOVE 'USUARIO INVALIDO - VERIFIQUE EL FORMATO' TO MSGFO
+               PERFORM 2900-SETEAR-ERROR-VISUAL
+           ELSE
+               PERFORM 7000-CONSULTA-DB2
+               EVALUATE SQLCODE
+                   WHEN 0
+                       EVALUATE TRUE
+                           WHEN HV-ESTADO = 'C'
+                               PERFORM 2160-MOSTRAR-CUENTA-CERRADA
+                           WHEN HV-BLOQUEADO = 'S'
+                               PERFORM 2170-MOSTRAR-BLOQUEADO
+                           WHEN OTHER
+                               PERFORM 2200-VERIFICAR-PASSWORD
+                       END-EVALUATE
+                   WHEN +100
+                       MOVE 'USUARIO NO REGISTRADO' TO MSGFO
+                       PERFORM 2900-SETEAR-ERROR-VISUAL
+                   WHEN OTHER
+                       MOVE 'ERROR GENERAL DE BASE DE DATOS' TO MSGFO
+                       PERFORM 2900-SETEAR-ERROR-VISUAL
+               END-EVALUATE
+           END-IF.
 
-           EVALUATE SQLCODE
-               WHEN 0
-                   PERFORM 2200-VERIFICAR-PASSWORD
-               WHEN +100
-                   MOVE 'USUARIO NO REGISTRADO' TO MSGFO
-                   PERFORM 2900-SETEAR-ERROR-VISUAL
-               WHEN OTHER
-                   MOVE 'ERROR GENERAL DE BASE DE DATOS' TO MSGFO
-                   PERFORM 2900-SETEAR-ERROR-VISUAL
-           END-EVALUATE.
+      * USUARIO cerrado por SOURCE/PBNKU.cbl (7000-CERRAR-
+      * CUENTA) - mismo tratamiento que un BLOQUEADO, pero el mensaje
+      * aclara que no es un bloqueo por intentos fallidos.
+       2160-MOSTRAR-CUENTA-CERRADA.
+           MOVE 'CUENTA CERRADA - CONTACTE SOPORTE' TO MSGFO.
+           PERFORM 2900-SETEAR-ERROR-VISUAL.
+
+       2170-MOSTRAR-BLOQUEADO.
+           MOVE 'USUARIO BLOQUEADO - CONTACTE SOPORTE' TO MSGFO.
+           PERFORM 2900-SETEAR-ERROR-VISUAL.
 
        2100-PREPARAR-INPUTS.
       * Limpieza de Low-Values que suelen llegar del mapa vacio
            INSPECT USERFI REPLACING ALL LOW-VALUES BY SPACES.
            INSPECT PASSFI REPLACING ALL LOW-VALUES BY SPACES.
 
-           MOVE FUNCTION UPPER-CASE(USERFI) TO WS-USUARIO-INPUT.
+      * Recorta espacios a la izquierda antes de mayusculizar,
+      * reutilizando la rutina generica de trim de CPYVALWD/CPYVALPD
+      * (el mismo par que ya usan las validaciones numericas de
+      * PBNKX/PBNKT) en vez de escribir una segunda logica de trim.
+           MOVE SPACES TO WS-TRIM-STR-IN.
+           MOVE USERFI TO WS-TRIM-STR-IN(1:8).
+           MOVE 8 TO WS-TRIM-MAX-LEN.
+           PERFORM 9950-ELIMINAR-ESPACIOS-IZQ.
+           MOVE FUNCTION UPPER-CASE(WS-TRIM-STR-OUT(1:8))
+               TO WS-USUARIO-INPUT.
            MOVE FUNCTION UPPER-CASE(PASSFI) TO WS-PASSWORD-INPUT.
 
+      *----------------------------------------------------------------*
+      * 2150: forma del usuario. Distingue un usuario con              *
+      * forma invalida (vacio o con un espacio incrustado, que nunca    *
+      * puede calzar con una fila de IBMUSER.CLIENTES) de un usuario    *
+      * bien formado que simplemente no existe - antes ambos casos      *
+      * caian igual en el SQLCODE +100 de 7000-CONSULTA-DB2 y mostraban *
+      * el mismo "USUARIO NO REGISTRADO", indistinguibles para soporte. *
+      *----------------------------------------------------------------*
+       2150-VALIDAR-FORMATO-USUARIO.
+           SET USUARIO-FORMATO-VALIDO TO TRUE.
+           IF WS-USUARIO-INPUT = SPACES
+               SET USUARIO-FORMATO-INVALIDO TO TRUE
+           ELSE
+               INSPECT WS-USUARIO-INPUT TALLYING WS-CANT-ESPACIOS-TOT
+                   FOR ALL SPACE
+               INSPECT WS-USUARIO-INPUT TALLYING WS-CANT-ESPACIOS-FIN
+                   FOR TRAILING SPACE
+               IF WS-CANT-ESPACIOS-TOT NOT = WS-CANT-ESPACIOS-FIN
+                   SET USUARIO-FORMATO-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
        2200-VERIFICAR-PASSWORD.
-           IF HV-PASSWORD = WS-PASSWORD-INPUT
+           MOVE WS-PASSWORD-INPUT TO WS-HASH-STR-IN.
+           MOVE WS-USUARIO-INPUT  TO WS-HASH-SALT-IN.
+           PERFORM 9960-CALCULAR-HASH.
+           MOVE WS-HASH-STR-OUT TO WS-PASSWORD-HASH.
+
+           IF HV-PASSWORD = WS-PASSWORD-HASH
+               PERFORM 7300-RESETEAR-INTENTOS
                PERFORM 9400-XCTL-MENU
            ELSE
-               MOVE LOW-VALUES TO BNKMAPLO
+               PERFORM 2300-REGISTRAR-INTENTO-FALLIDO
+           END-IF.
+
+       2300-REGISTRAR-INTENTO-FALLIDO.
+           ADD 1 TO HV-INTENTOS-FALLIDOS.
+           MOVE LOW-VALUES TO BNKMAPLO.
+
+           IF HV-INTENTOS-FALLIDOS >= WC-MAX-INTENTOS
+               MOVE 'S' TO HV-BLOQUEADO
+               PERFORM 7200-BLOQUEAR-USUARIO
+               MOVE 'USUARIO BLOQUEADO POR INTENTOS FALLIDOS' TO MSGFO
+           ELSE
+               PERFORM 7100-ACTUALIZAR-INTENTOS
                MOVE 'PASSWORD INCORRECTO' TO MSGFO
-               PERFORM 2900-SETEAR-ERROR-VISUAL
            END-IF.
 
+           PERFORM 2900-SETEAR-ERROR-VISUAL.
+
        2900-SETEAR-ERROR-VISUAL.
            MOVE DFHRED TO MSGFC.
            SET ENVIO-DATAONLY TO TRUE.
@@ -157,12 +285,79 @@
       *----------------------------------------------------------------*
        7000-CONSULTA-DB2.
            EXEC SQL
-                SELECT PASSWORD
-                INTO :HV-PASSWORD
+                SELECT PASSWORD, INTENTOS_FALLIDOS, BLOQUEADO, ESTADO,
+                       TIPO_USUARIO
+                INTO :HV-PASSWORD, :HV-INTENTOS-FALLIDOS, :HV-BLOQUEADO,
+                     :HV-ESTADO, :HV-TIPO-USUARIO
                 FROM IBMUSER.CLIENTES
                 WHERE USUARIO = :WS-USUARIO-INPUT
            END-EXEC.
 
+       7100-ACTUALIZAR-INTENTOS.
+           EXEC SQL
+                UPDATE IBMUSER.CLIENTES
+                SET INTENTOS_FALLIDOS = :HV-INTENTOS-FALLIDOS
+                WHERE USUARIO = :WS-USUARIO-INPUT
+           END-EXEC.
+
+       7200-BLOQUEAR-USUARIO.
+           EXEC SQL
+                UPDATE IBMUSER.CLIENTES
+                SET INTENTOS_FALLIDOS = :HV-INTENTOS-FALLIDOS,
+                    BLOQUEADO = :HV-BLOQUEADO
+                WHERE USUARIO = :WS-USUARIO-INPUT
+           END-EXEC.
+
+       7300-RESETEAR-INTENTOS.
+           IF HV-INTENTOS-FALLIDOS NOT = 0
+               MOVE 0 TO HV-INTENTOS-FALLIDOS
+               EXEC SQL
+                    UPDATE IBMUSER.CLIENTES
+                    SET INTENTOS_FALLIDOS = 0
+                    WHERE USUARIO = :WS-USUARIO-INPUT
+               END-EXEC
+           END-IF.
+
+      * Auditoria de ultimo acceso: una fila por login
+      * exitoso, EIBTRMID via WS-TERMINAL-ID (ya lo resuelve 9460-LEER-
+      * SUCURSAL mas abajo). Antes de insertar la fila de este login
+      * se busca la anterior, para poder mostrarla en el menu de
+      * bienvenida de PBNKM (ver CG-ULTIMO-ACCESO en COPYS/WSCOMM.cbl).
+       7400-REGISTRAR-ACCESO.
+           MOVE EIBTRMID TO WS-TERMINAL-ID.
+           PERFORM 7350-BUSCAR-ACCESO-ANTERIOR.
+           EXEC SQL INSERT INTO IBMUSER.ACCESOS
+               (USUARIO, FECHA_HORA, TERMINAL_ID)
+               VALUES (:WS-USUARIO-INPUT, CURRENT TIMESTAMP,
+                       :WS-TERMINAL-ID)
+           END-EXEC.
+
+      * No hay NULL real en el esquema (ver convencion del
+      * repositorio); en vez de un indicador de NULL para el caso "sin
+      * acceso previo", se verifica primero con COUNT(*) y solo se
+      * pide el MAX(FECHA_HORA) cuando hay al menos una fila, mismo
+      * patron que BATCH/PBNKD.cbl 7300-BUSCAR-ULTIMO-MOVIMIENTO.
+       7350-BUSCAR-ACCESO-ANTERIOR.
+           MOVE SPACES TO CG-ULTIMO-ACCESO.
+           EXEC SQL SELECT COUNT(*) INTO :WS-CONTADOR-ACCESOS
+               FROM IBMUSER.ACCESOS
+               WHERE USUARIO = :WS-USUARIO-INPUT
+           END-EXEC.
+           IF WS-CONTADOR-ACCESOS > 0
+               EXEC SQL SELECT MAX(FECHA_HORA) INTO :HV-FECHA-ACC
+                   FROM IBMUSER.ACCESOS
+                   WHERE USUARIO = :WS-USUARIO-INPUT
+               END-EXEC
+               MOVE HV-FECHA-ACC(1:4)  TO WS-UA-ANIO
+               MOVE HV-FECHA-ACC(6:2)  TO WS-UA-MES
+               MOVE HV-FECHA-ACC(9:2)  TO WS-UA-DIA
+               MOVE HV-FECHA-ACC(12:2) TO WS-UA-HORA
+               MOVE HV-FECHA-ACC(15:2) TO WS-UA-MIN
+               STRING 'ULTIMO INGRESO: ' DELIMITED BY SIZE
+                   WS-UA-FECHA-FMT DELIMITED BY SIZE
+                   INTO CG-ULTIMO-ACCESO
+           END-IF.
+
       *----------------------------------------------------------------*
       * 9000 - RUTINAS CICS ESTANDAR                                   *
       *----------------------------------------------------------------*
@@ -181,6 +376,26 @@
                 INTO(BNKMAPLI) RESP(WA-RESPUESTA-CICS)
            END-EXEC.
 
+      *----------------------------------------------------------------*
+      * 9150 - CONTROL DE INACTIVIDAD                                  *
+      *----------------------------------------------------------------*
+       9150-VERIFICAR-INACTIVIDAD.
+           SET SW-SESION-EXPIRADA TO 'N'.
+           DIVIDE EIBTIME BY 10000 GIVING WS-EIB-HORA
+               REMAINDER WS-EIB-RESTO.
+           DIVIDE WS-EIB-RESTO BY 100 GIVING WS-EIB-MINUTO
+               REMAINDER WS-EIB-SEGUNDO.
+           COMPUTE WS-SEGUNDOS-ACTUAL =
+               WS-EIB-HORA * 3600 + WS-EIB-MINUTO * 60 + WS-EIB-SEGUNDO.
+
+           IF CG-ULT-ACTIVIDAD-SEG > 0
+               AND WS-SEGUNDOS-ACTUAL - CG-ULT-ACTIVIDAD-SEG
+                   > CG-TIMEOUT-SEGUNDOS
+               SET SESION-EXPIRADA TO TRUE
+           END-IF.
+
+           MOVE WS-SEGUNDOS-ACTUAL TO CG-ULT-ACTIVIDAD-SEG.
+
        9200-SALIR-DEL-SISTEMA.
            EXEC CICS SEND TEXT
                 FROM (WC-MSG-SALIDA)
@@ -196,14 +411,75 @@
        9400-XCTL-MENU.
            INITIALIZE COMMAREA-GLOBAL.
            MOVE WS-USUARIO-INPUT     TO CG-M-USER.
+           MOVE HV-TIPO-USUARIO      TO CG-TIPO-USUARIO.
            MOVE WC-TRANSACCION       TO CH-TRANS-RETORNO.
+           PERFORM 9450-LEER-PARAMETROS.
+           PERFORM 9460-LEER-SUCURSAL.
+           PERFORM 7400-REGISTRAR-ACCESO.
 
            EXEC CICS XCTL PROGRAM(CS-PGM-MENU)
                 COMMAREA(COMMAREA-GLOBAL)
                 RESP(WA-RESPUESTA-CICS)
            END-EXEC.
 
+      *----------------------------------------------------------------*
+      * 9450: Tiempo de inactividad permitido, leido una               *
+      * sola vez por sesion e impuesto via COMMAREA en adelante.       *
+      *----------------------------------------------------------------*
+       9450-LEER-PARAMETROS.
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'TIMEOUT_SEGUNDOS'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO CG-TIMEOUT-SEGUNDOS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 9460: Sucursal/canal de la sesion, resuelta una sola           *
+      * vez por sesion a partir del terminal CICS y propagada via      *
+      * COMMAREA en adelante. Un terminal sin fila en IBMUSER.SUCURSAL *
+      * (ATM, online, terminal no registrado) cae en el sentinela      *
+      * 'ONLN'.                                                        *
+      *----------------------------------------------------------------*
+       9460-LEER-SUCURSAL.
+           MOVE EIBTRMID TO WS-TERMINAL-ID.
+           EXEC SQL SELECT SUCURSAL_ID INTO :HV-SUCURSAL-ID
+               FROM IBMUSER.SUCURSAL
+               WHERE TERMINAL_ID = :WS-TERMINAL-ID
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-SUCURSAL-ID TO CG-SUCURSAL-ID
+           ELSE
+               MOVE 'ONLN' TO CG-SUCURSAL-ID
+           END-IF.
+
+      * PF4 desde la pantalla de Login: alta de cliente nuevo (sin
+      * necesidad de estar autenticado).
+       9500-XCTL-ENROLAR.
+           EXEC CICS XCTL
+                PROGRAM (CS-PGM-ENROLAR)
+           END-EXEC.
+
+      * PF5 desde la pantalla de Login: olvido de clave (sin
+      * necesidad de estar autenticado). Ver SOURCE/PBNKO.cbl.
+       9600-XCTL-RECUPERAR.
+           EXEC CICS XCTL
+                PROGRAM (CS-PGM-RECUPERAR)
+           END-EXEC.
+
+      * PF1 desde la pantalla de Login: ayuda con las teclas
+      * disponibles (sin necesidad de estar autenticado).
+       9700-MOSTRAR-AYUDA.
+           MOVE 'ENTER=INGRESAR PF3=SALIR PF4=CLIENTE NUEVO PF5=OLVIDE'
+             TO MSGFO.
+           MOVE DFHYELLOW TO MSGFC.
+           SET ENVIO-DATAONLY TO TRUE.
+
        9999-RETORNO-CICS.
            EXEC CICS RETURN TRANSID(WC-TRANSACCION)
                COMMAREA(COMMAREA-GLOBAL)
            END-EXEC.
+
+       COPY CPYVALPD.
+       COPY CPYHSHPD.
