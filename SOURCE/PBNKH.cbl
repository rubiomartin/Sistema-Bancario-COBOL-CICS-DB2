@@ -27,8 +27,14 @@
       ** PF5 : Cambiar filtro (Deposito/Retiro/Transf).             **
       ** PF7 : Volver al inicio / Pagina anterior.                  **
       ** PF8 : Pagina siguiente.                                    **
+      ** PF6 : Exportar historial completo (filtro/orden actual)    **
+      **       al spool de impresion.                               **
       ** PF10: Invertir orden (ASC/DESC).                           **
       ** PF11: Limpiar filtros.                                     **
+      ** **
+      ** Campo RELFILTI: filtra por usuario de la contraparte       **
+      ** (USUARIO_REL), igual que el rango de fechas - se aplica al **
+      ** presionar ENTER, sin tecla de funcion dedicada.            **
       *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -50,6 +56,8 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE DCLCLIEN END-EXEC.
            EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLCTA END-EXEC.
+           EXEC SQL INCLUDE DCLCOMP END-EXEC.
 
       * VARIABLES DE TRABAJO
        01 WS-FORMATOS.
@@ -61,18 +69,59 @@
                10 FILLER           PIC X(01) VALUE '/'.
                10 WS-ANIO          PIC X(04).
            05 WS-MONTO-FORMATO     PIC $$$,$$$,$$9.99.
+           05 WS-SALDO-RES-FORMATO PIC $$$,$$$,$$9.99.
            05 WS-TIPO-DISPLAY      PIC X(15).
            05 WS-USER-REL          PIC X(12).
 
+      * LINEA DE EXPORTACION AL SPOOL DE IMPRESION
+       01 WS-LINEA-EXPORT.
+           05 WS-LEX-FECHA         PIC X(11).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-LEX-TIPO          PIC X(15).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-LEX-MONTO         PIC $$$,$$$,$$9.99.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-LEX-SALDO         PIC $$$,$$$,$$9.99.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-LEX-RELACIONADO   PIC X(12).
+           05 FILLER               PIC X(21) VALUE SPACES.
+
        01 WS-VARIABLES-CONTROL.
            05 WS-CONTADOR-REGS     PIC 9(01) VALUE 0.
            05 L                    PIC S9(4) COMP.
            05 WS-USER-DB2          PIC X(8).
            05 WS-OPER              PIC X(01) VALUE SPACE.
            05 WS-ORDEN             PIC X(01) VALUE SPACE.
+      * Filtro de rango de fechas, formato ISO AAAA-MM-DD
+           05 WS-FECHA-INI         PIC X(10) VALUE SPACES.
+           05 WS-FECHA-FIN         PIC X(10) VALUE SPACES.
+           05 WS-FECHA-RAW         PIC X(10) VALUE SPACES.
+           05 WS-FECHA-CONV        PIC X(10) VALUE SPACES.
+           05 SW-FECHA-FILTRO      PIC X(01) VALUE 'N'.
+              88 FECHA-FILTRO-INVALIDA       VALUE 'S'.
+      * Filtro por usuario de la contraparte
+           05 WS-FILTRO-REL        PIC X(08) VALUE SPACES.
+      * Filtro de rango de monto, 0 = sin limite
+           05 WS-MONTO-MIN         PIC S9(8)V99 COMP-3 VALUE 0.
+           05 WS-MONTO-MAX         PIC S9(8)V99 COMP-3 VALUE 0.
+           05 SW-MONTO-FILTRO      PIC X(01) VALUE 'N'.
+              88 MONTO-FILTRO-INVALIDO        VALUE 'S'.
+      * Usuarios autorizados sobre una cuenta de WS-USER-DB2 (
+      * IBMUSER.CUENTAS_COMPARTIDAS) - para que el dueno vea en su
+      * propio historial los movimientos que ellos hicieron. Maximo 3;
+      * espacios = posicion sin usar (no calza con USUARIO_REL real).
+           05 WS-AUTORIZADOS.
+              10 WS-AUTORIZADOS-1  PIC X(08) VALUE SPACES.
+              10 WS-AUTORIZADOS-2  PIC X(08) VALUE SPACES.
+              10 WS-AUTORIZADOS-3  PIC X(08) VALUE SPACES.
+           05 WS-CONT-AUTORIZADOS  PIC S9(4) COMP VALUE 0.
            05 WA-RESPUESTA-CICS    PIC S9(8) COMP.
       * Variable auxiliar para el "Scan" de paginacion
            05 WS-ID-PUNTERO-AUX    PIC S9(9) COMP.
+      * Variables para la exportacion al spool
+           05 WS-SPOOL-TOKEN       PIC X(8)  VALUE SPACES.
+           05 WS-CONTADOR-EXPORT   PIC 9(05) VALUE 0.
+           05 WS-CONTADOR-EDIT     PIC ZZZZ9.
 
       * SWITCHES DE ESTADO
        01 WS-FLAGS.
@@ -80,6 +129,16 @@
               88 ENVIO-ERASE                 VALUE '1'.
               88 ENVIO-DATAONLY              VALUE '2'.
 
+      * Control de inactividad
+       01  WS-CONTROL-INACTIVIDAD.
+           05 WS-EIB-HORA           PIC S9(7).
+           05 WS-EIB-RESTO          PIC S9(7).
+           05 WS-EIB-MINUTO         PIC S9(7).
+           05 WS-EIB-SEGUNDO        PIC S9(7).
+           05 WS-SEGUNDOS-ACTUAL    PIC S9(7).
+           05 SW-SESION-EXPIRADA    PIC X     VALUE 'N'.
+              88 SESION-EXPIRADA              VALUE 'S'.
+
        01 WC-CONSTANTES.
            03 WC-TRANSACCION       PIC X(4)  VALUE 'BNKH'.
            03 WC-MAP               PIC X(8)  VALUE 'BNKMAPH'.
@@ -89,7 +148,7 @@
 
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA              PIC X(128).
+       01 DFHCOMMAREA              PIC X(179).
 
        PROCEDURE DIVISION.
 
@@ -100,6 +159,7 @@
 
            IF EIBCALEN > 0
                MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+               PERFORM 9150-VERIFICAR-INACTIVIDAD
            END-IF.
 
            EVALUATE TRUE
@@ -107,6 +167,12 @@
                    SET ESTADO-ERROR-LOGN TO TRUE
                    PERFORM 9200-ENVIAR-AVISO-TEXTO
 
+      * Sesion inactiva por mas del tiempo permitido
+               WHEN EIBCALEN > 0 AND NOT ESTADO-ERROR-LOGN
+                       AND SESION-EXPIRADA
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 9200-ENVIAR-AVISO-TEXTO
+
                WHEN EIBCALEN > 0 AND ESTADO-ERROR-LOGN
                    PERFORM 9300-SALIR-A-LOGN
 
@@ -126,8 +192,14 @@
        1000-INICIALIZACION.
            MOVE LOW-VALUES TO BNKMAPHO.
            MOVE CG-M-USER  TO WS-USER-DB2.
+           PERFORM 7600-CARGAR-AUTORIZADOS.
            MOVE CG-H-OPER  TO WS-OPER.
            MOVE CG-H-ORDEN TO WS-ORDEN.
+           MOVE CG-H-FECHA-INI TO WS-FECHA-INI.
+           MOVE CG-H-FECHA-FIN TO WS-FECHA-FIN.
+           MOVE CG-H-FILTRO-REL TO WS-FILTRO-REL.
+           MOVE CG-H-MONTO-MIN TO WS-MONTO-MIN.
+           MOVE CG-H-MONTO-MAX TO WS-MONTO-MAX.
            MOVE CG-M-USER TO NOMBREUSO.
            PERFORM 8000-LEER-SALDO-DB2.
            IF SQLCODE = 0
@@ -145,21 +217,57 @@
 
        1100-PROCESAR-ENTRADA.
            MOVE CG-M-USER  TO WS-USER-DB2.
+           PERFORM 7600-CARGAR-AUTORIZADOS.
            MOVE CG-H-OPER  TO WS-OPER.
            MOVE CG-H-ORDEN TO WS-ORDEN.
+           MOVE CG-H-FECHA-INI TO WS-FECHA-INI.
+           MOVE CG-H-FECHA-FIN TO WS-FECHA-FIN.
+           MOVE CG-H-FILTRO-REL TO WS-FILTRO-REL.
+           MOVE CG-H-MONTO-MIN TO WS-MONTO-MIN.
+           MOVE CG-H-MONTO-MAX TO WS-MONTO-MAX.
 
            PERFORM 9100-RECIBIR-MAPA.
            SET ENVIO-DATAONLY TO TRUE.
+           PERFORM 2400-APLICAR-FILTRO-FECHAS.
+           PERFORM 2500-APLICAR-FILTRO-RELACIONADO.
+           PERFORM 2600-APLICAR-FILTRO-MONTO.
 
            EVALUATE TRUE
                WHEN EIBAID = DFHPF3
                    PERFORM 9400-VOLVER-AL-MENU
 
+               WHEN EIBAID = DFHENTER
+                   PERFORM 2000-RESET-PUNTEROS
+                   PERFORM 3000-CARGAR-GRILLA
+                   IF FECHA-FILTRO-INVALIDA
+                       MOVE ' FORMATO DE FECHA INVALIDO, USE DD/MM/AAAA'
+                         TO MSGO
+                       MOVE DFHRED TO MSGC
+                   ELSE
+                       IF MONTO-FILTRO-INVALIDO
+                           MOVE ' MONTO MINIMO/MAXIMO INVALIDO' TO MSGO
+                           MOVE DFHRED TO MSGC
+                       ELSE
+                           IF WS-FECHA-INI NOT = SPACES
+                                OR WS-FECHA-FIN NOT = SPACES
+                               OR WS-FILTRO-REL NOT = SPACES
+                               OR WS-MONTO-MIN NOT = 0
+                               OR WS-MONTO-MAX NOT = 0
+                               MOVE ' FILTROS APLICADOS' TO MSGO
+                           ELSE
+                               MOVE SPACES TO MSGO
+                           END-IF
+                       END-IF
+                   END-IF
+
                WHEN EIBAID = DFHPF5
                    PERFORM 2100-CAMBIAR-FILTRO
                    PERFORM 2000-RESET-PUNTEROS
                    PERFORM 3000-CARGAR-GRILLA
 
+               WHEN EIBAID = DFHPF6
+                   PERFORM 5000-EXPORTAR-HISTORIAL
+
                WHEN EIBAID = DFHPF7
                    MOVE SPACES TO MSGO
                    PERFORM 2000-RESET-PUNTEROS
@@ -181,6 +289,14 @@
                    PERFORM 2000-RESET-PUNTEROS
                    PERFORM 3000-CARGAR-GRILLA
 
+               WHEN EIBAID = DFHPF9
+                   PERFORM 2350-TOGGLE-HIST
+                   PERFORM 2000-RESET-PUNTEROS
+                   PERFORM 3000-CARGAR-GRILLA
+
+               WHEN EIBAID = DFHPF1
+                   PERFORM 9450-MOSTRAR-AYUDA
+
                WHEN OTHER
                    MOVE ' PRESIONE UNA TECLA CORRECTA' TO MSGO
            END-EVALUATE.
@@ -242,8 +358,146 @@
            MOVE SPACE TO CG-H-OPER WS-OPER
            MOVE SPACE TO SELDEPO SELRECO SELRETO SELTRNO
            MOVE 'D'   TO CG-H-ORDEN
+           MOVE SPACES TO CG-H-FECHA-INI CG-H-FECHA-FIN
+           MOVE SPACES TO WS-FECHA-INI WS-FECHA-FIN
+           MOVE SPACES TO FECHDESDEO FECHHASTAO
+           MOVE SPACES TO CG-H-FILTRO-REL WS-FILTRO-REL RELFILTO
+           MOVE 0 TO CG-H-MONTO-MIN CG-H-MONTO-MAX
+                     WS-MONTO-MIN WS-MONTO-MAX
+           MOVE SPACES TO MTOMINO MTOMAXO
            MOVE ' FILTROS ELIMINADOS' TO MSGO.
 
+      *----------------------------------------------------------------*
+      * 2350 - TOGGLE-HIST (PF9). Prende/apaga si la grilla incluye    *
+      * tambien lo archivado en IBMUSER.MOVIMIENTOS_HIST.              *
+      *----------------------------------------------------------------*
+       2350-TOGGLE-HIST.
+           IF INCLUYE-HIST-ARCHIVADOS
+               MOVE 'N' TO CG-H-INCL-HIST
+               MOVE ' HISTORIAL: SOLO MOVIMIENTOS VIGENTES' TO MSGO
+           ELSE
+               MOVE 'S' TO CG-H-INCL-HIST
+               MOVE ' HISTORIAL: INCLUYE ARCHIVADOS' TO MSGO
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2400 - FILTRO DE RANGO DE FECHAS                               *
+      *----------------------------------------------------------------*
+       2400-APLICAR-FILTRO-FECHAS.
+           MOVE 'N' TO SW-FECHA-FILTRO.
+
+           IF FECHDESDEI = SPACES
+               MOVE SPACES TO WS-FECHA-INI
+           ELSE
+               MOVE FECHDESDEI TO WS-FECHA-RAW
+               PERFORM 2410-CONVERTIR-FECHA-ISO
+               MOVE WS-FECHA-CONV TO WS-FECHA-INI
+           END-IF.
+           MOVE WS-FECHA-INI TO CG-H-FECHA-INI.
+
+           IF FECHHASTAI = SPACES
+               MOVE SPACES TO WS-FECHA-FIN
+           ELSE
+               MOVE FECHHASTAI TO WS-FECHA-RAW
+               PERFORM 2410-CONVERTIR-FECHA-ISO
+               MOVE WS-FECHA-CONV TO WS-FECHA-FIN
+           END-IF.
+           MOVE WS-FECHA-FIN TO CG-H-FECHA-FIN.
+
+           PERFORM 2450-MOSTRAR-FILTRO-FECHAS.
+
+       2410-CONVERTIR-FECHA-ISO.
+      * Convierte WS-FECHA-RAW (DD/MM/AAAA tecleado por el usuario) a
+      * WS-FECHA-CONV (AAAA-MM-DD, formato esperado por DATE() en DB2).
+      * Si el formato no es valido se deja WS-FECHA-CONV en SPACES y
+      * se activa FECHA-FILTRO-INVALIDA para avisar al usuario.
+           IF WS-FECHA-RAW(3:1) = '/' AND WS-FECHA-RAW(6:1) = '/'
+               STRING WS-FECHA-RAW(7:4) '-' WS-FECHA-RAW(4:2) '-'
+                      WS-FECHA-RAW(1:2)
+                      DELIMITED BY SIZE INTO WS-FECHA-CONV
+           ELSE
+               MOVE SPACES TO WS-FECHA-CONV
+               SET FECHA-FILTRO-INVALIDA TO TRUE
+           END-IF.
+
+       2450-MOSTRAR-FILTRO-FECHAS.
+           IF WS-FECHA-INI = SPACES
+               MOVE SPACES TO FECHDESDEO
+           ELSE
+               STRING WS-FECHA-INI(9:2) '/' WS-FECHA-INI(6:2) '/'
+                      WS-FECHA-INI(1:4)
+                      DELIMITED BY SIZE INTO FECHDESDEO
+           END-IF.
+           IF WS-FECHA-FIN = SPACES
+               MOVE SPACES TO FECHHASTAO
+           ELSE
+               STRING WS-FECHA-FIN(9:2) '/' WS-FECHA-FIN(6:2) '/'
+                      WS-FECHA-FIN(1:4)
+                      DELIMITED BY SIZE INTO FECHHASTAO
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2500 - FILTRO POR USUARIO CONTRAPARTE                          *
+      * RELFILTI viaja tecleado tal cual (mismo USUARIO de 8 posiciones*
+      * que IBMUSER.MOVIMIENTOS.USUARIO_REL, sin el digito de relleno  *
+      * que agrega WS-USER-REL(2:8) solo para la grilla/export).       *
+      *----------------------------------------------------------------*
+       2500-APLICAR-FILTRO-RELACIONADO.
+           IF RELFILTI = SPACES
+               MOVE SPACES TO WS-FILTRO-REL
+           ELSE
+               MOVE FUNCTION UPPER-CASE(RELFILTI) TO WS-FILTRO-REL
+           END-IF.
+           MOVE WS-FILTRO-REL TO CG-H-FILTRO-REL.
+           MOVE WS-FILTRO-REL TO RELFILTO.
+
+      *----------------------------------------------------------------*
+      * 2600 - FILTRO DE RANGO DE MONTO                                *
+      * MTOMINI/MTOMAXI se parsean con la misma 9900-RUTINA-VALIDAR-    *
+      * NUMERO que usan PBNKX/PBNKT para MONTOI (CPYVALPD); en blanco   *
+      * equivale a 0, es decir sin limite en ese extremo.               *
+      *----------------------------------------------------------------*
+       2600-APLICAR-FILTRO-MONTO.
+           MOVE 'N' TO SW-MONTO-FILTRO.
+
+           IF MTOMINI = ZEROS OR MTOMINI = SPACES
+               MOVE 0 TO WS-MONTO-MIN
+           ELSE
+               MOVE MTOMINI TO WS-VAL-ENTRADA
+               PERFORM 9900-RUTINA-VALIDAR-NUMERO
+               MOVE WS-VAL-SALIDA-V TO WS-MONTO-MIN
+           END-IF.
+
+           IF MTOMAXI = ZEROS OR MTOMAXI = SPACES
+               MOVE 0 TO WS-MONTO-MAX
+           ELSE
+               MOVE MTOMAXI TO WS-VAL-ENTRADA
+               PERFORM 9900-RUTINA-VALIDAR-NUMERO
+               MOVE WS-VAL-SALIDA-V TO WS-MONTO-MAX
+           END-IF.
+
+           IF WS-MONTO-MIN > 0 AND WS-MONTO-MAX > 0
+                AND WS-MONTO-MIN > WS-MONTO-MAX
+               SET MONTO-FILTRO-INVALIDO TO TRUE
+               MOVE 0 TO WS-MONTO-MIN WS-MONTO-MAX
+           END-IF.
+
+           MOVE WS-MONTO-MIN TO CG-H-MONTO-MIN.
+           MOVE WS-MONTO-MAX TO CG-H-MONTO-MAX.
+
+           IF WS-MONTO-MIN = 0
+               MOVE SPACES TO MTOMINO
+           ELSE
+               MOVE WS-MONTO-MIN TO WS-MONTO-FORMATO
+               MOVE WS-MONTO-FORMATO TO MTOMINO
+           END-IF.
+           IF WS-MONTO-MAX = 0
+               MOVE SPACES TO MTOMAXO
+           ELSE
+               MOVE WS-MONTO-MAX TO WS-MONTO-FORMATO
+               MOVE WS-MONTO-FORMATO TO MTOMAXO
+           END-IF.
+
       *----------------------------------------------------------------*
       * 3000 - RELLENAMOS PANTALLA CON REGISTROS                       *
       *----------------------------------------------------------------*
@@ -319,7 +573,8 @@
               WHEN 'T' MOVE ' TRANSFERENCIA' TO WS-TIPO-DISPLAY
            END-EVALUATE.
 
-           MOVE HV-MONTO       TO WS-MONTO-FORMATO.
+           MOVE HV-MONTO             TO WS-MONTO-FORMATO.
+           MOVE HV-SALDO-RESULTANTE  TO WS-SALDO-RES-FORMATO.
            MOVE HV-FECHA(9:2)  TO WS-DIA.
            MOVE HV-FECHA(6:2)  TO WS-MES.
            MOVE HV-FECHA(1:4)  TO WS-ANIO.
@@ -328,32 +583,143 @@
 
            EVALUATE L
                WHEN 1
-                   MOVE WS-TIPO-DISPLAY  TO TYP1O
-                   MOVE WS-MONTO-FORMATO TO MTO1O
-                   MOVE WS-USER-REL      TO REL1O
-                   MOVE WS-FECHA-FMT     TO FEC1O
+                   MOVE WS-TIPO-DISPLAY     TO TYP1O
+                   MOVE WS-MONTO-FORMATO    TO MTO1O
+                   MOVE WS-USER-REL         TO REL1O
+                   MOVE WS-SALDO-RES-FORMATO TO SAL1O
+                   MOVE WS-FECHA-FMT        TO FEC1O
                WHEN 2
-                   MOVE WS-TIPO-DISPLAY  TO TYP2O
-                   MOVE WS-MONTO-FORMATO TO MTO2O
-                   MOVE WS-USER-REL      TO REL2O
-                   MOVE WS-FECHA-FMT     TO FEC2O
+                   MOVE WS-TIPO-DISPLAY     TO TYP2O
+                   MOVE WS-MONTO-FORMATO    TO MTO2O
+                   MOVE WS-USER-REL         TO REL2O
+                   MOVE WS-SALDO-RES-FORMATO TO SAL2O
+                   MOVE WS-FECHA-FMT        TO FEC2O
                WHEN 3
-                   MOVE WS-TIPO-DISPLAY  TO TYP3O
-                   MOVE WS-MONTO-FORMATO TO MTO3O
-                   MOVE WS-USER-REL      TO REL3O
-                   MOVE WS-FECHA-FMT     TO FEC3O
+                   MOVE WS-TIPO-DISPLAY     TO TYP3O
+                   MOVE WS-MONTO-FORMATO    TO MTO3O
+                   MOVE WS-USER-REL         TO REL3O
+                   MOVE WS-SALDO-RES-FORMATO TO SAL3O
+                   MOVE WS-FECHA-FMT        TO FEC3O
                WHEN 4
-                   MOVE WS-TIPO-DISPLAY  TO TYP4O
-                   MOVE WS-MONTO-FORMATO TO MTO4O
-                   MOVE WS-USER-REL      TO REL4O
-                   MOVE WS-FECHA-FMT     TO FEC4O
+                   MOVE WS-TIPO-DISPLAY     TO TYP4O
+                   MOVE WS-MONTO-FORMATO    TO MTO4O
+                   MOVE WS-USER-REL         TO REL4O
+                   MOVE WS-SALDO-RES-FORMATO TO SAL4O
+                   MOVE WS-FECHA-FMT        TO FEC4O
            END-EVALUATE.
 
        4200-LIMPIAR-GRILLA-COMPLETA.
-           MOVE SPACES TO TYP1O MTO1O REL1O FEC1O.
-           MOVE SPACES TO TYP2O MTO2O REL2O FEC2O.
-           MOVE SPACES TO TYP3O MTO3O REL3O FEC3O.
-           MOVE SPACES TO TYP4O MTO4O REL4O FEC4O.
+           MOVE SPACES TO TYP1O MTO1O REL1O SAL1O FEC1O.
+           MOVE SPACES TO TYP2O MTO2O REL2O SAL2O FEC2O.
+           MOVE SPACES TO TYP3O MTO3O REL3O SAL3O FEC3O.
+           MOVE SPACES TO TYP4O MTO4O REL4O SAL4O FEC4O.
+
+      *----------------------------------------------------------------*
+      * 5000 - EXPORTACION DEL HISTORIAL COMPLETO AL SPOOL (PF6)       *
+      *----------------------------------------------------------------*
+       5000-EXPORTAR-HISTORIAL.
+           IF CG-H-ORDEN = 'A'
+               MOVE 0         TO HV-ID-MOV
+           ELSE
+               MOVE 999999999 TO HV-ID-MOV
+           END-IF.
+
+           EXEC CICS SPOOLOPEN OUTPUT
+                TOKEN(WS-SPOOL-TOKEN)
+                CLASS('A')
+                RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+           MOVE 0 TO WS-CONTADOR-EXPORT.
+           PERFORM 5100-ESCRIBIR-ENCABEZADO.
+           PERFORM 7100-OPEN-CURSOR.
+           PERFORM 7400-FETCH-CURSOR.
+           PERFORM UNTIL SQLCODE = +100
+               PERFORM 5200-ESCRIBIR-LINEA-EXPORT
+               ADD 1 TO WS-CONTADOR-EXPORT
+               PERFORM 7400-FETCH-CURSOR
+           END-PERFORM.
+           PERFORM 7900-CLOSE-CURSOR.
+
+           EXEC CICS SPOOLCLOSE
+                TOKEN(WS-SPOOL-TOKEN)
+                RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+           MOVE WS-CONTADOR-EXPORT TO WS-CONTADOR-EDIT.
+           STRING ' HISTORIAL ENVIADO A IMPRESORA (' DELIMITED BY SIZE
+                  WS-CONTADOR-EDIT                   DELIMITED BY SIZE
+                  ' MOVS)'                            DELIMITED BY SIZE
+                  INTO MSGO
+           END-STRING.
+
+      * Restauramos el puntero de paginacion de la pagina visible,
+      * ya que 5000 lo usa solo como cursor de barrido para el spool.
+           MOVE CG-H-ID1 TO HV-ID-MOV.
+
+       5100-ESCRIBIR-ENCABEZADO.
+           MOVE SPACES TO WS-LINEA-EXPORT.
+           STRING 'HISTORIAL DE MOVIMIENTOS - USUARIO: ' DELIMITED BY
+                  SIZE
+                  CG-M-USER                              DELIMITED BY
+                  SIZE
+                  INTO WS-LINEA-EXPORT
+           END-STRING.
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM(WS-LINEA-EXPORT)
+                FLENGTH(LENGTH OF WS-LINEA-EXPORT)
+                RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+           MOVE SPACES TO WS-LINEA-EXPORT.
+           STRING 'FECHA'       DELIMITED BY SIZE
+                  '        '    DELIMITED BY SIZE
+                  'TIPO'        DELIMITED BY SIZE
+                  '           '    DELIMITED BY SIZE
+                  'MONTO'       DELIMITED BY SIZE
+                  '          '  DELIMITED BY SIZE
+                  'SALDO'       DELIMITED BY SIZE
+                  '          '  DELIMITED BY SIZE
+                  'RELACIONADO' DELIMITED BY SIZE
+                  INTO WS-LINEA-EXPORT
+           END-STRING.
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM(WS-LINEA-EXPORT)
+                FLENGTH(LENGTH OF WS-LINEA-EXPORT)
+                RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+       5200-ESCRIBIR-LINEA-EXPORT.
+           EVALUATE HV-TIPO-OPER
+              WHEN 'D' MOVE ' DEPOSITO'      TO WS-TIPO-DISPLAY
+              WHEN 'R' MOVE ' RECIBO'        TO WS-TIPO-DISPLAY
+              WHEN 'Z' MOVE ' RETIRO'        TO WS-TIPO-DISPLAY
+              WHEN 'T' MOVE ' TRANSFERENCIA' TO WS-TIPO-DISPLAY
+           END-EVALUATE.
+
+           MOVE HV-MONTO             TO WS-MONTO-FORMATO.
+           MOVE HV-SALDO-RESULTANTE  TO WS-SALDO-RES-FORMATO.
+           MOVE HV-FECHA(9:2)  TO WS-DIA.
+           MOVE HV-FECHA(6:2)  TO WS-MES.
+           MOVE HV-FECHA(1:4)  TO WS-ANIO.
+           MOVE SPACES         TO WS-USER-REL.
+           MOVE HV-USUARIO-REL TO WS-USER-REL(2:8).
+
+           MOVE SPACES           TO WS-LINEA-EXPORT.
+           MOVE WS-FECHA-FMT     TO WS-LEX-FECHA.
+           MOVE WS-TIPO-DISPLAY  TO WS-LEX-TIPO.
+           MOVE WS-MONTO-FORMATO TO WS-LEX-MONTO.
+           MOVE WS-SALDO-RES-FORMATO TO WS-LEX-SALDO.
+           MOVE WS-USER-REL      TO WS-LEX-RELACIONADO.
+
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM(WS-LINEA-EXPORT)
+                FLENGTH(LENGTH OF WS-LINEA-EXPORT)
+                RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
 
       *----------------------------------------------------------------*
       * 7000 - RUTINAS DB2                                             *
@@ -361,52 +727,236 @@
        7000-SQL-DECLARATIONS.
             CONTINUE.
            EXEC SQL DECLARE CUR-SMART-ASC CURSOR FOR
-               SELECT ID_MOV, TIPO_OPER, MONTO, USUARIO_REL, FECHA
+               SELECT ID_MOV, TIPO_OPER, MONTO, USUARIO_REL, FECHA,
+                      SALDO_RESULTANTE
                FROM IBMUSER.MOVIMIENTOS
-               WHERE USUARIO = :WS-USER-DB2
+      * Ademas de lo propio, trae lo que hicieron los usuarios
+      * autorizados (WS-AUTORIZADOS-1/2/3) sobre una cuenta suya.
+               WHERE (USUARIO = :WS-USER-DB2
+                      OR USUARIO = :WS-AUTORIZADOS-1
+                      OR USUARIO = :WS-AUTORIZADOS-2
+                      OR USUARIO = :WS-AUTORIZADOS-3)
                  AND ID_MOV  > :HV-ID-MOV
                  AND (:WS-OPER = ' ' OR TIPO_OPER = :WS-OPER)
+                 AND (:WS-FECHA-INI = '          '
+                      OR DATE(FECHA) >= DATE(:WS-FECHA-INI))
+                 AND (:WS-FECHA-FIN = '          '
+                      OR DATE(FECHA) <= DATE(:WS-FECHA-FIN))
+                 AND (:WS-FILTRO-REL = '        '
+                      OR USUARIO_REL = :WS-FILTRO-REL)
+                 AND (:WS-MONTO-MIN = 0 OR MONTO >= :WS-MONTO-MIN)
+                 AND (:WS-MONTO-MAX = 0 OR MONTO <= :WS-MONTO-MAX)
                ORDER BY ID_MOV ASC
            END-EXEC.
 
            EXEC SQL DECLARE CUR-SMART-DESC CURSOR FOR
-               SELECT ID_MOV, TIPO_OPER, MONTO, USUARIO_REL, FECHA
+               SELECT ID_MOV, TIPO_OPER, MONTO, USUARIO_REL, FECHA,
+                      SALDO_RESULTANTE
                FROM IBMUSER.MOVIMIENTOS
-               WHERE USUARIO = :WS-USER-DB2
+               WHERE (USUARIO = :WS-USER-DB2
+                      OR USUARIO = :WS-AUTORIZADOS-1
+                      OR USUARIO = :WS-AUTORIZADOS-2
+                      OR USUARIO = :WS-AUTORIZADOS-3)
                  AND ID_MOV  < :HV-ID-MOV
                  AND (:WS-OPER = ' ' OR TIPO_OPER = :WS-OPER)
+                 AND (:WS-FECHA-INI = '          '
+                      OR DATE(FECHA) >= DATE(:WS-FECHA-INI))
+                 AND (:WS-FECHA-FIN = '          '
+                      OR DATE(FECHA) <= DATE(:WS-FECHA-FIN))
+                 AND (:WS-FILTRO-REL = '        '
+                      OR USUARIO_REL = :WS-FILTRO-REL)
+                 AND (:WS-MONTO-MIN = 0 OR MONTO >= :WS-MONTO-MIN)
+                 AND (:WS-MONTO-MAX = 0 OR MONTO <= :WS-MONTO-MAX)
                ORDER BY ID_MOV DESC
            END-EXEC.
 
+      * CUR-SMART-ASC/DESC-HIST: igual que CUR-SMART-ASC/DESC arriba
+      * mas lo archivado en IBMUSER.MOVIMIENTOS_HIST por BATCH/
+      * PBNKW.cbl (UNION ALL, misma lista/orden de columnas). Solo se
+      * abren cuando CG-H-INCL-HIST = 'S' (PF9) - ver 7100-OPEN-CURSOR.
+           EXEC SQL DECLARE CUR-SMART-ASC-HIST CURSOR FOR
+               SELECT ID_MOV, TIPO_OPER, MONTO, USUARIO_REL, FECHA,
+                      SALDO_RESULTANTE
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE (USUARIO = :WS-USER-DB2
+                      OR USUARIO = :WS-AUTORIZADOS-1
+                      OR USUARIO = :WS-AUTORIZADOS-2
+                      OR USUARIO = :WS-AUTORIZADOS-3)
+                 AND ID_MOV  > :HV-ID-MOV
+                 AND (:WS-OPER = ' ' OR TIPO_OPER = :WS-OPER)
+                 AND (:WS-FECHA-INI = '          '
+                      OR DATE(FECHA) >= DATE(:WS-FECHA-INI))
+                 AND (:WS-FECHA-FIN = '          '
+                      OR DATE(FECHA) <= DATE(:WS-FECHA-FIN))
+                 AND (:WS-FILTRO-REL = '        '
+                      OR USUARIO_REL = :WS-FILTRO-REL)
+                 AND (:WS-MONTO-MIN = 0 OR MONTO >= :WS-MONTO-MIN)
+                 AND (:WS-MONTO-MAX = 0 OR MONTO <= :WS-MONTO-MAX)
+               UNION ALL
+               SELECT ID_MOV, TIPO_OPER, MONTO, USUARIO_REL, FECHA,
+                      SALDO_RESULTANTE
+               FROM IBMUSER.MOVIMIENTOS_HIST
+               WHERE (USUARIO = :WS-USER-DB2
+                      OR USUARIO = :WS-AUTORIZADOS-1
+                      OR USUARIO = :WS-AUTORIZADOS-2
+                      OR USUARIO = :WS-AUTORIZADOS-3)
+                 AND ID_MOV  > :HV-ID-MOV
+                 AND (:WS-OPER = ' ' OR TIPO_OPER = :WS-OPER)
+                 AND (:WS-FECHA-INI = '          '
+                      OR DATE(FECHA) >= DATE(:WS-FECHA-INI))
+                 AND (:WS-FECHA-FIN = '          '
+                      OR DATE(FECHA) <= DATE(:WS-FECHA-FIN))
+                 AND (:WS-FILTRO-REL = '        '
+                      OR USUARIO_REL = :WS-FILTRO-REL)
+                 AND (:WS-MONTO-MIN = 0 OR MONTO >= :WS-MONTO-MIN)
+                 AND (:WS-MONTO-MAX = 0 OR MONTO <= :WS-MONTO-MAX)
+               ORDER BY 1 ASC
+           END-EXEC.
+
+           EXEC SQL DECLARE CUR-SMART-DESC-HIST CURSOR FOR
+               SELECT ID_MOV, TIPO_OPER, MONTO, USUARIO_REL, FECHA,
+                      SALDO_RESULTANTE
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE (USUARIO = :WS-USER-DB2
+                      OR USUARIO = :WS-AUTORIZADOS-1
+                      OR USUARIO = :WS-AUTORIZADOS-2
+                      OR USUARIO = :WS-AUTORIZADOS-3)
+                 AND ID_MOV  < :HV-ID-MOV
+                 AND (:WS-OPER = ' ' OR TIPO_OPER = :WS-OPER)
+                 AND (:WS-FECHA-INI = '          '
+                      OR DATE(FECHA) >= DATE(:WS-FECHA-INI))
+                 AND (:WS-FECHA-FIN = '          '
+                      OR DATE(FECHA) <= DATE(:WS-FECHA-FIN))
+                 AND (:WS-FILTRO-REL = '        '
+                      OR USUARIO_REL = :WS-FILTRO-REL)
+                 AND (:WS-MONTO-MIN = 0 OR MONTO >= :WS-MONTO-MIN)
+                 AND (:WS-MONTO-MAX = 0 OR MONTO <= :WS-MONTO-MAX)
+               UNION ALL
+               SELECT ID_MOV, TIPO_OPER, MONTO, USUARIO_REL, FECHA,
+                      SALDO_RESULTANTE
+               FROM IBMUSER.MOVIMIENTOS_HIST
+               WHERE (USUARIO = :WS-USER-DB2
+                      OR USUARIO = :WS-AUTORIZADOS-1
+                      OR USUARIO = :WS-AUTORIZADOS-2
+                      OR USUARIO = :WS-AUTORIZADOS-3)
+                 AND ID_MOV  < :HV-ID-MOV
+                 AND (:WS-OPER = ' ' OR TIPO_OPER = :WS-OPER)
+                 AND (:WS-FECHA-INI = '          '
+                      OR DATE(FECHA) >= DATE(:WS-FECHA-INI))
+                 AND (:WS-FECHA-FIN = '          '
+                      OR DATE(FECHA) <= DATE(:WS-FECHA-FIN))
+                 AND (:WS-FILTRO-REL = '        '
+                      OR USUARIO_REL = :WS-FILTRO-REL)
+                 AND (:WS-MONTO-MIN = 0 OR MONTO >= :WS-MONTO-MIN)
+                 AND (:WS-MONTO-MAX = 0 OR MONTO <= :WS-MONTO-MAX)
+               ORDER BY 1 DESC
+           END-EXEC.
+
+      * Usuarios que WS-USER-DB2 autorizo sobre sus cuentas
+      * (IBMUSER.CUENTAS_COMPARTIDAS), para incluirlos en CUR-SMART-ASC/
+      * DESC arriba - ver 7600-CARGAR-AUTORIZADOS.
+           EXEC SQL DECLARE CUR-AUTORIZADOS CURSOR FOR
+               SELECT USUARIO_AUTORIZADO
+               FROM IBMUSER.CUENTAS_COMPARTIDAS
+               WHERE USUARIO_PRINCIPAL = :WS-USER-DB2
+               ORDER BY USUARIO_AUTORIZADO
+           END-EXEC.
+
        7100-OPEN-CURSOR.
-           IF CG-H-ORDEN = 'A'
-              EXEC SQL OPEN CUR-SMART-ASC END-EXEC
+           IF INCLUYE-HIST-ARCHIVADOS
+              IF CG-H-ORDEN = 'A'
+                 EXEC SQL OPEN CUR-SMART-ASC-HIST END-EXEC
+              ELSE
+                 EXEC SQL OPEN CUR-SMART-DESC-HIST END-EXEC
+              END-IF
            ELSE
-              EXEC SQL OPEN CUR-SMART-DESC END-EXEC
+              IF CG-H-ORDEN = 'A'
+                 EXEC SQL OPEN CUR-SMART-ASC END-EXEC
+              ELSE
+                 EXEC SQL OPEN CUR-SMART-DESC END-EXEC
+              END-IF
            END-IF.
 
        7400-FETCH-CURSOR.
-           IF CG-H-ORDEN = 'A'
-              EXEC SQL FETCH CUR-SMART-ASC
-              INTO :HV-ID-MOV, :HV-TIPO-OPER, :HV-MONTO,
-                   :HV-USUARIO-REL, :HV-FECHA END-EXEC
+           IF INCLUYE-HIST-ARCHIVADOS
+              IF CG-H-ORDEN = 'A'
+                 EXEC SQL FETCH CUR-SMART-ASC-HIST
+                 INTO :HV-ID-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                      :HV-USUARIO-REL, :HV-FECHA,
+                      :HV-SALDO-RESULTANTE END-EXEC
+              ELSE
+                 EXEC SQL FETCH CUR-SMART-DESC-HIST
+                 INTO :HV-ID-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                      :HV-USUARIO-REL, :HV-FECHA,
+                      :HV-SALDO-RESULTANTE END-EXEC
+              END-IF
            ELSE
-              EXEC SQL FETCH CUR-SMART-DESC
-              INTO :HV-ID-MOV, :HV-TIPO-OPER, :HV-MONTO,
-                   :HV-USUARIO-REL, :HV-FECHA END-EXEC
+              IF CG-H-ORDEN = 'A'
+                 EXEC SQL FETCH CUR-SMART-ASC
+                 INTO :HV-ID-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                      :HV-USUARIO-REL, :HV-FECHA,
+                      :HV-SALDO-RESULTANTE END-EXEC
+              ELSE
+                 EXEC SQL FETCH CUR-SMART-DESC
+                 INTO :HV-ID-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                      :HV-USUARIO-REL, :HV-FECHA,
+                      :HV-SALDO-RESULTANTE END-EXEC
+              END-IF
            END-IF.
 
        7900-CLOSE-CURSOR.
-           IF CG-H-ORDEN = 'A'
-              EXEC SQL CLOSE CUR-SMART-ASC END-EXEC
+           IF INCLUYE-HIST-ARCHIVADOS
+              IF CG-H-ORDEN = 'A'
+                 EXEC SQL CLOSE CUR-SMART-ASC-HIST END-EXEC
+              ELSE
+                 EXEC SQL CLOSE CUR-SMART-DESC-HIST END-EXEC
+              END-IF
            ELSE
-              EXEC SQL CLOSE CUR-SMART-DESC END-EXEC
+              IF CG-H-ORDEN = 'A'
+                 EXEC SQL CLOSE CUR-SMART-ASC END-EXEC
+              ELSE
+                 EXEC SQL CLOSE CUR-SMART-DESC END-EXEC
+              END-IF
            END-IF.
+
+      *----------------------------------------------------------------*
+      * 7600 - CARGAR-AUTORIZADOS. Carga hasta 3 usuarios              *
+      * autorizados sobre cuentas de WS-USER-DB2, para que CUR-SMART-  *
+      * ASC/DESC muestren tambien lo que ellos hicieron. Se invoca      *
+      * cada vez que WS-USER-DB2 se fija con CG-M-USER.                *
+      *----------------------------------------------------------------*
+       7600-CARGAR-AUTORIZADOS.
+           MOVE SPACES TO WS-AUTORIZADOS.
+           MOVE 0 TO WS-CONT-AUTORIZADOS.
+           EXEC SQL OPEN CUR-AUTORIZADOS END-EXEC.
+           PERFORM 3 TIMES
+               EXEC SQL FETCH CUR-AUTORIZADOS
+                   INTO :HV-USUARIO-AUTOR
+               END-EXEC
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CONT-AUTORIZADOS
+                   EVALUATE WS-CONT-AUTORIZADOS
+                       WHEN 1
+                           MOVE HV-USUARIO-AUTOR TO WS-AUTORIZADOS-1
+                       WHEN 2
+                           MOVE HV-USUARIO-AUTOR TO WS-AUTORIZADOS-2
+                       WHEN 3
+                           MOVE HV-USUARIO-AUTOR TO WS-AUTORIZADOS-3
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+           EXEC SQL CLOSE CUR-AUTORIZADOS END-EXEC.
+
        8000-LEER-SALDO-DB2.
            MOVE CG-M-USER TO WS-USER-DB2.
-           EXEC SQL SELECT SALDO INTO :HV-SALDO
-                FROM IBMUSER.CLIENTES WHERE USUARIO = :WS-USER-DB2
+      * PBNKH no pasa por el paso de seleccion de cuenta de SOURCE/
+      * PBNKQ.cbl (solo lo agrega antes de PBNKX/PBNKT), asi
+      * que el encabezado muestra la suma de todas las cuentas del
+      * usuario en IBMUSER.CUENTAS en lugar de una sola.
+           EXEC SQL SELECT COALESCE(SUM(SALDO), 0) INTO :HV-SALDO-CTA
+                FROM IBMUSER.CUENTAS WHERE USUARIO = :WS-USER-DB2
            END-EXEC.
+           MOVE HV-SALDO-CTA TO HV-SALDO.
 
        7500-INVIERTE-SENTIDO-ORDEN.
            IF CG-H-ORDEN = 'A' MOVE 'D' TO CG-H-ORDEN
@@ -452,7 +1002,33 @@
                 COMMAREA(COMMAREA-GLOBAL)
            END-EXEC.
 
+       9450-MOSTRAR-AYUDA.
+           STRING ' PF:3=MENU 5=FILT 6=EXP 7=INI 8=SIG 9=HIST'
+                  DELIMITED BY SIZE
+                  ' 10=ORD 11=LIMP' DELIMITED BY SIZE
+               INTO MSGO.
+           MOVE DFHYELLOW TO MSGC.
+
+       9150-VERIFICAR-INACTIVIDAD.
+           SET SW-SESION-EXPIRADA TO 'N'.
+           DIVIDE EIBTIME BY 10000 GIVING WS-EIB-HORA
+               REMAINDER WS-EIB-RESTO.
+           DIVIDE WS-EIB-RESTO BY 100 GIVING WS-EIB-MINUTO
+               REMAINDER WS-EIB-SEGUNDO.
+           COMPUTE WS-SEGUNDOS-ACTUAL =
+               WS-EIB-HORA * 3600 + WS-EIB-MINUTO * 60 + WS-EIB-SEGUNDO.
+
+           IF CG-ULT-ACTIVIDAD-SEG > 0
+               AND WS-SEGUNDOS-ACTUAL - CG-ULT-ACTIVIDAD-SEG
+                   > CG-TIMEOUT-SEGUNDOS
+               SET SESION-EXPIRADA TO TRUE
+           END-IF.
+
+           MOVE WS-SEGUNDOS-ACTUAL TO CG-ULT-ACTIVIDAD-SEG.
+
        9999-RETORNO-CICS.
            EXEC CICS RETURN TRANSID(WC-TRANSACCION)
                COMMAREA(COMMAREA-GLOBAL)
            END-EXEC.
+
+       COPY CPYVALPD.
