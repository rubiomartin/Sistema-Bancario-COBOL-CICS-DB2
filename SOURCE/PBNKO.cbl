@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKO.
+       AUTHOR. MARTIN RUBIO.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKO                                  **
+      ** TITULO ...........: RECUPERACION DE CLAVE (AUTOSERVICIO)   **
+      ** **
+      ** TIPO .............: ONLINE                                 **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: CICS                           **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Permite que un cliente que olvido su clave la recupere    **
+      ** sin pasar por soporte, en dos pasos:                        **
+      ** 1) Ingresa su USUARIO. Si tiene un canal de recuperacion     **
+      **    registrado (IBMUSER.CLIENTES.CONTACTO_RECUPERACION), se   **
+      **    genera un codigo de un solo uso y se graba en             **
+      **    IBMUSER.CODIGOS_RECUPERACION para que el canal externo     **
+      **    (no parte de este sistema, igual que el interfaz de       **
+      **    IBMUSER.NOTIFICACIONES) lo entregue.                      **
+      ** 2) Ingresa el codigo recibido y la clave nueva (dos veces);   **
+      **    si el codigo es valido y no esta vencido ni usado, se      **
+      **    actualiza la clave por el mismo camino que SOURCE/         **
+      **    PBNKP.cbl (hash + UPDATE de IBMUSER.CLIENTES).             **
+      ** - Se accede desde PBNKL via PF5, sin necesidad de estar       **
+      **   autenticado. El paso en que esta la interaccion se          **
+      **   conserva en una COMMAREA propia del programa (no la         **
+      **   COMMAREA-GLOBAL de WSCOMM, que requiere sesion logueada).   **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * COPIES DE MAPAS Y UTILIDADES                                   *
+      *----------------------------------------------------------------*
+       COPY BNKOMP.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY WSCOMM.
+       COPY CPYHSHWD.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLCREC END-EXEC.
+
+       01  WA-RESPUESTA-CICS        PIC S9(8) COMP.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-USUARIO-INPUT      PIC X(8).
+           05 WS-CODIGO-INPUT       PIC X(6).
+           05 WS-CLAVE-NUEVA        PIC X(8).
+           05 WS-CLAVE-CONFIRMA     PIC X(8).
+           05 WS-CLAVE-NUEVA-HASH   PIC X(16).
+           05 WS-CODIGO-GENERADO    PIC 9(6).
+
+      * COMMAREA propia del programa: solo debe sobrevivir entre el
+      * paso 1 (solicitar codigo) y el paso 2 (confirmarlo) de una
+      * misma pseudo-conversacion de este usuario no autenticado.
+       01  WS-COMMAREA-O.
+           05 WS-O-USUARIO          PIC X(8) VALUE SPACES.
+           05 WS-O-ETAPA            PIC X(1) VALUE '1'.
+              88 ETAPA-SOLICITAR             VALUE '1'.
+              88 ETAPA-CONFIRMAR             VALUE '2'.
+
+       01  WS-CONTROL.
+           05 SW-ENVIO-MAPA         PIC X.
+              88 ENVIO-ERASE                  VALUE '1'.
+              88 ENVIO-DATAONLY               VALUE '2'.
+           05 SW-ERRORES            PIC X.
+              88 HAY-ERROR-VALIDACION         VALUE 'S'.
+              88 NO-HAY-ERRORES               VALUE 'N'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKO'.
+           03  WC-TRANSACCION       PIC X(4)  VALUE 'BNKO'.
+           03  WC-MAP               PIC X(8)  VALUE 'BNKMAPO'.
+           03  WC-MAPSET            PIC X(8)  VALUE 'BNKOMP'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA              PIC X(9).
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-TAREA.
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO WS-COMMAREA-O
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   PERFORM 1000-PREPARAR-DATOS
+
+               WHEN EIBTRNID NOT = WC-TRANSACCION
+                   PERFORM 1000-PREPARAR-DATOS
+
+               WHEN OTHER
+                   PERFORM 2000-PROCESAR-INTERACCION
+           END-EVALUATE.
+
+           PERFORM 9999-RETORNO-CICS.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-PREPARAR-DATOS.
+           MOVE LOW-VALUES TO BNKMAPOO.
+           SET ETAPA-SOLICITAR TO TRUE.
+           MOVE SPACES TO WS-O-USUARIO.
+           MOVE 'INGRESE SU USUARIO PARA RECIBIR UN CODIGO' TO INSTRUO.
+           SET ENVIO-ERASE TO TRUE.
+           PERFORM 4000-ENVIO-MAPA.
+
+      *================================================================*
+      * 2000 - LOGICA DE NEGOCIO                                       *
+      *================================================================*
+       2000-PROCESAR-INTERACCION.
+           PERFORM 4100-RECIBIR-MAPA.
+           SET ENVIO-DATAONLY TO TRUE.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER AND ETAPA-SOLICITAR
+                   PERFORM 2100-SOLICITAR-CODIGO
+
+               WHEN EIBAID = DFHENTER AND ETAPA-CONFIRMAR
+                   PERFORM 2500-CONFIRMAR-CODIGO
+
+               WHEN EIBAID = DFHPF3
+                   PERFORM 9100-SALIR-A-LOGN
+
+               WHEN OTHER
+                   MOVE SPACES TO MSGOO
+                   MOVE ' TECLA INVALIDA' TO MSGOO
+           END-EVALUATE.
+
+           PERFORM 4000-ENVIO-MAPA.
+
+      *----------------------------------------------------------------*
+      * PASO 1: el cliente pide que se genere un codigo               *
+      *----------------------------------------------------------------*
+       2100-SOLICITAR-CODIGO.
+           MOVE 'N' TO SW-ERRORES.
+           MOVE SPACES TO MSGOO.
+
+           INSPECT USERFI REPLACING ALL LOW-VALUES BY SPACES.
+           MOVE FUNCTION UPPER-CASE(USERFI) TO WS-USUARIO-INPUT.
+
+           IF WS-USUARIO-INPUT = SPACES
+               MOVE ' EL USUARIO NO PUEDE IR VACIO' TO MSGOO
+               SET HAY-ERROR-VALIDACION TO TRUE
+           ELSE
+               PERFORM 7000-LEER-CLIENTE-DB2
+               EVALUATE TRUE
+                   WHEN SQLCODE NOT = 0
+                       MOVE ' USUARIO NO REGISTRADO' TO MSGOO
+                       SET HAY-ERROR-VALIDACION TO TRUE
+
+                   WHEN HV-ESTADO = 'C'
+                       MOVE ' CUENTA CERRADA - CONTACTE SOPORTE'
+                           TO MSGOO
+                       SET HAY-ERROR-VALIDACION TO TRUE
+
+                   WHEN HV-CONTACTO-RECUPERACION = SPACES
+                       MOVE ' SIN CANAL DE RECUPERACION - CONTACTE '
+                           TO MSGOO
+                       SET HAY-ERROR-VALIDACION TO TRUE
+               END-EVALUATE
+           END-IF.
+
+           IF HAY-ERROR-VALIDACION
+               MOVE DFHRED TO MSGOC
+           ELSE
+               PERFORM 2150-GENERAR-Y-GRABAR-CODIGO
+           END-IF.
+
+       2150-GENERAR-Y-GRABAR-CODIGO.
+           PERFORM 9700-GENERAR-CODIGO.
+           PERFORM 7050-BORRAR-CODIGO-ANTERIOR.
+           PERFORM 7100-INSERTAR-CODIGO-DB2.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE WS-USUARIO-INPUT TO WS-O-USUARIO
+               SET ETAPA-CONFIRMAR TO TRUE
+               MOVE LOW-VALUES TO BNKMAPOO
+               MOVE 'INGRESE EL CODIGO RECIBIDO Y LA CLAVE NUEVA'
+                   TO INSTRUO
+               MOVE ' CODIGO GENERADO Y ENVIADO AL CANAL REGISTRADO'
+                   TO MSGOO
+               MOVE DFHGREEN TO MSGOC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR GENERANDO EL CODIGO' TO MSGOO
+               MOVE DFHRED TO MSGOC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PASO 2: el cliente confirma el codigo y fija la clave nueva    *
+      *----------------------------------------------------------------*
+       2500-CONFIRMAR-CODIGO.
+           MOVE 'N' TO SW-ERRORES.
+           MOVE SPACES TO MSGOO.
+
+           INSPECT CODIGOI REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT CLAVENI REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT CLAVECI REPLACING ALL LOW-VALUES BY SPACES.
+
+           MOVE CODIGOI TO WS-CODIGO-INPUT.
+           MOVE CLAVENI TO WS-CLAVE-NUEVA.
+           MOVE CLAVECI TO WS-CLAVE-CONFIRMA.
+
+           PERFORM 7200-LEER-CODIGO-DB2.
+
+           EVALUATE TRUE
+               WHEN SQLCODE NOT = 0
+                   MOVE ' CODIGO INVALIDO O VENCIDO - SOLICITE OTRO'
+                       TO MSGOO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN HV-USADO-CREC = 'Y'
+                   MOVE ' CODIGO YA UTILIZADO - SOLICITE UNO NUEVO'
+                       TO MSGOO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-CODIGO-INPUT NOT = HV-CODIGO-CREC
+                   MOVE ' CODIGO INCORRECTO' TO MSGOO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-CLAVE-NUEVA = SPACES
+                   MOVE ' LA CLAVE NUEVA NO PUEDE IR VACIA' TO MSGOO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-CLAVE-NUEVA NOT = WS-CLAVE-CONFIRMA
+                   MOVE ' LA CONFIRMACION NO COINCIDE' TO MSGOO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+           END-EVALUATE.
+
+           IF HAY-ERROR-VALIDACION
+               MOVE DFHRED TO MSGOC
+           ELSE
+               PERFORM 2550-ACTUALIZAR-CLAVE
+           END-IF.
+
+       2550-ACTUALIZAR-CLAVE.
+           MOVE WS-CLAVE-NUEVA TO WS-HASH-STR-IN.
+           MOVE WS-O-USUARIO   TO WS-HASH-SALT-IN.
+           PERFORM 9960-CALCULAR-HASH.
+           MOVE WS-HASH-STR-OUT TO WS-CLAVE-NUEVA-HASH.
+
+           PERFORM 7300-ACTUALIZAR-PASSWORD-DB2.
+
+           IF SQLCODE = 0
+               PERFORM 7400-MARCAR-CODIGO-USADO
+               EXEC CICS SYNCPOINT END-EXEC
+               SET ETAPA-SOLICITAR TO TRUE
+               MOVE SPACES TO WS-O-USUARIO
+               MOVE LOW-VALUES TO BNKMAPOO
+               MOVE 'INGRESE SU USUARIO PARA RECIBIR UN CODIGO'
+                   TO INSTRUO
+               MOVE ' CLAVE ACTUALIZADA - INGRESE POR LOGIN (PF3)'
+                   TO MSGOO
+               MOVE DFHGREEN TO MSGOC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR ACTUALIZANDO LA CLAVE' TO MSGOO
+               MOVE DFHRED TO MSGOC
+           END-IF.
+
+      *================================================================*
+      * 4000 - MANEJO DE MAPAS                                         *
+      *================================================================*
+       4000-ENVIO-MAPA.
+           EVALUATE TRUE
+               WHEN ENVIO-ERASE
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPOO) ERASE FREEKB END-EXEC
+               WHEN ENVIO-DATAONLY
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPOO) DATAONLY FREEKB END-EXEC
+           END-EVALUATE.
+
+       4100-RECIBIR-MAPA.
+           EXEC CICS RECEIVE MAP(WC-MAP) MAPSET(WC-MAPSET)
+                INTO(BNKMAPOI) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+      *================================================================*
+      * 7000 - CONSULTAS Y ACTUALIZACIONES DB2                         *
+      *================================================================*
+       7000-LEER-CLIENTE-DB2.
+           EXEC SQL
+                SELECT ESTADO, CONTACTO_RECUPERACION
+                INTO :HV-ESTADO, :HV-CONTACTO-RECUPERACION
+                FROM IBMUSER.CLIENTES
+                WHERE USUARIO = :WS-USUARIO-INPUT
+           END-EXEC.
+
+       7050-BORRAR-CODIGO-ANTERIOR.
+           MOVE WS-USUARIO-INPUT TO HV-USUARIO-CREC.
+           EXEC SQL
+                DELETE FROM IBMUSER.CODIGOS_RECUPERACION
+                WHERE USUARIO = :HV-USUARIO-CREC
+           END-EXEC.
+
+       7100-INSERTAR-CODIGO-DB2.
+           MOVE WS-USUARIO-INPUT   TO HV-USUARIO-CREC.
+           MOVE WS-CODIGO-GENERADO TO HV-CODIGO-CREC.
+           MOVE 'N'                TO HV-USADO-CREC.
+           EXEC SQL
+                INSERT INTO IBMUSER.CODIGOS_RECUPERACION
+                (USUARIO, CODIGO, FECHA_GENERACION, USADO)
+                VALUES (:HV-USUARIO-CREC, :HV-CODIGO-CREC,
+                        CURRENT TIMESTAMP, :HV-USADO-CREC)
+           END-EXEC.
+
+      * Vigencia de 10 minutos desde que se genero el codigo.
+       7200-LEER-CODIGO-DB2.
+           MOVE WS-O-USUARIO TO HV-USUARIO-CREC.
+           EXEC SQL
+                SELECT CODIGO, USADO INTO :HV-CODIGO-CREC,
+                       :HV-USADO-CREC
+                FROM IBMUSER.CODIGOS_RECUPERACION
+                WHERE USUARIO = :HV-USUARIO-CREC
+                  AND FECHA_GENERACION > (CURRENT TIMESTAMP
+                      - 10 MINUTES)
+           END-EXEC.
+
+       7300-ACTUALIZAR-PASSWORD-DB2.
+           MOVE WS-CLAVE-NUEVA-HASH TO HV-PASSWORD.
+           EXEC SQL
+                UPDATE IBMUSER.CLIENTES SET PASSWORD = :HV-PASSWORD
+                WHERE USUARIO = :WS-O-USUARIO
+           END-EXEC.
+
+       7400-MARCAR-CODIGO-USADO.
+           MOVE WS-O-USUARIO TO HV-USUARIO-CREC.
+           EXEC SQL
+                UPDATE IBMUSER.CODIGOS_RECUPERACION SET USADO = 'Y'
+                WHERE USUARIO = :HV-USUARIO-CREC
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - NAVEGACION Y SALIDA                                     *
+      *================================================================*
+       9100-SALIR-A-LOGN.
+           EXEC CICS XCTL
+                PROGRAM (CS-PGM-LOGIN)
+           END-EXEC.
+
+       9999-RETORNO-CICS.
+           EXEC CICS RETURN TRANSID(WC-TRANSACCION)
+               COMMAREA(WS-COMMAREA-O)
+           END-EXEC.
+
+      *================================================================*
+      * 9700 - GENERACION DE CODIGO                                    *
+      * Codigo de 6 digitos derivado de EIBTIME/EIBDATE: este entorno  *
+      * no tiene un servicio de numeros aleatorios de hardware (misma  *
+      * limitacion que COPYS/CPYHSHPD.cbl para el hash de password).   *
+      *================================================================*
+       9700-GENERAR-CODIGO.
+           COMPUTE WS-CODIGO-GENERADO =
+               FUNCTION MOD((EIBTIME * 31) + EIBDATE, 1000000).
+
+       COPY CPYHSHPD.
