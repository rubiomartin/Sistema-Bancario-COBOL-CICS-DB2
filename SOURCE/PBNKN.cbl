@@ -0,0 +1,363 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKN.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKN                                  **
+      ** TITULO ...........: RETIROS PROGRAMADOS (CUOTAS)           **
+      ** **
+      ** TIPO .............: ONLINE                                 **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: CICS                           **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Mantenimiento de un plan de retiros programados contra la **
+      **   cuenta elegida en SOURCE/PBNKQ.cbl (CG-CUENTA-NUM).        **
+      **   El cliente define un monto total y una cuota periodica;    **
+      **   BATCH/PBNKV.cbl aplica cada cuota automaticamente contra   **
+      **   IBMUSER.CUENTAS/MOVIMIENTOS, en vez de requerir que el     **
+      **   cliente retire cada cuota a mano desde SOURCE/PBNKX.cbl.   **
+      ** - Solo admite un plan ESTADO='A' (activo) por cuenta a la    **
+      **   vez; mientras haya uno activo, ENTER no crea otro y solo   **
+      **   muestra los datos del plan vigente. PF5 lo cancela         **
+      **   (ESTADO='C'), liberando la cuenta para un plan nuevo.       **
+      ** - PF3 vuelve al menu sin modificar nada.                     **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * COPIES DE MAPAS, COMMAREA Y UTILIDADES                         *
+      *----------------------------------------------------------------*
+       COPY BNKNMP.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY WSCOMM.
+       COPY CICSATTR.
+       COPY CPYVALWD.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLRETP END-EXEC.
+
+       01  WA-RESPUESTA-CICS        PIC S9(8) COMP.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-MONTO-TOTAL-DEC    PIC 9(10)V99.
+           05 WS-MONTO-CUOTA-DEC    PIC 9(10)V99.
+           05 WS-FRECUENCIA-NUM     PIC S9(4) COMP.
+           05 WS-MONTO-TOTAL-ED     PIC $$$,$$$,$$9.99.
+           05 WS-MONTO-CUOTA-ED     PIC $$$,$$$,$$9.99.
+           05 WS-SALDO-PEND-ED      PIC $$$,$$$,$$9.99.
+           05 WS-FRECUENCIA-ED      PIC ZZZ9.
+           05 WS-MENSAJE-LOGN       PIC X(25)
+              VALUE 'DEBE INGRESAR POR LOGN'.
+
+       01  WS-CONTROL.
+           05 SW-ENVIO-MAPA         PIC X.
+              88 ENVIO-ERASE                  VALUE '1'.
+              88 ENVIO-DATAONLY               VALUE '2'.
+           05 SW-ERRORES            PIC X.
+              88 HAY-ERROR-VALIDACION         VALUE 'S'.
+              88 NO-HAY-ERRORES               VALUE 'N'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKN'.
+           03  WC-TRANSACCION       PIC X(4)  VALUE 'BNKN'.
+           03  WC-MAP               PIC X(8)  VALUE 'BNKMAPN'.
+           03  WC-MAPSET            PIC X(8)  VALUE 'BNKNMP'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA              PIC X(179).
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-TAREA.
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 9200-ENVIAR-AVISO-TEXTO
+
+               WHEN EIBCALEN > 0 AND ESTADO-ERROR-LOGN
+                   PERFORM 9100-SALIR-A-LOGN
+
+               WHEN EIBTRNID NOT = WC-TRANSACCION
+                   PERFORM 1000-PREPARAR-DATOS
+
+               WHEN OTHER
+                   PERFORM 2000-PROCESAR-INTERACCION
+           END-EVALUATE.
+
+           PERFORM 9999-RETORNO-CICS.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-PREPARAR-DATOS.
+           MOVE LOW-VALUES TO BNKMAPNO.
+           MOVE CG-M-USER     TO NOMBREUSO.
+           MOVE CG-CUENTA-NUM TO CUENTAO.
+           PERFORM 7000-LEER-PLAN-ACTIVO-DB2.
+           IF SQLCODE = 0
+               PERFORM 3100-MOSTRAR-PLAN
+               PERFORM 3200-PROTEGER-CAMPOS
+               MOVE ' PLAN ACTIVO - PF5 CANCELA, PF3 VUELVE AL MENU'
+                 TO MSGNO
+           ELSE
+               PERFORM 3300-DESPROTEGER-CAMPOS
+               MOVE ' INGRESE LOS DATOS DEL NUEVO PLAN Y OPRIMA ENTER'
+                 TO MSGNO
+           END-IF.
+           SET ENVIO-ERASE TO TRUE.
+           PERFORM 4000-ENVIO-MAPA.
+
+      *================================================================*
+      * 2000 - LOGICA DE NEGOCIO                                       *
+      *================================================================*
+       2000-PROCESAR-INTERACCION.
+           PERFORM 4100-RECIBIR-MAPA.
+           SET ENVIO-DATAONLY TO TRUE.
+           MOVE SPACES TO MSGNO.
+           PERFORM 7000-LEER-PLAN-ACTIVO-DB2.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER AND SQLCODE = 0
+                   MOVE ' YA TIENE UN PLAN ACTIVO - CANCELELO (PF5)'
+                     TO MSGNO
+
+               WHEN EIBAID = DFHENTER AND SQLCODE NOT = 0
+                   PERFORM 2100-VALIDAR-CAMPOS
+                   IF NO-HAY-ERRORES
+                       PERFORM 2500-CREAR-PLAN
+                       PERFORM 7000-LEER-PLAN-ACTIVO-DB2
+                   END-IF
+
+               WHEN EIBAID = DFHPF5 AND SQLCODE = 0
+                   PERFORM 2600-CANCELAR-PLAN
+                   PERFORM 7000-LEER-PLAN-ACTIVO-DB2
+
+               WHEN EIBAID = DFHPF5 AND SQLCODE NOT = 0
+                   MOVE ' NO TIENE UN PLAN ACTIVO PARA CANCELAR'
+                     TO MSGNO
+
+               WHEN EIBAID = DFHPF3
+                   PERFORM 9000-VOLVER-AL-MENU
+
+               WHEN OTHER
+                   MOVE ' TECLA INVALIDA' TO MSGNO
+           END-EVALUATE.
+
+           IF SQLCODE = 0
+               PERFORM 3100-MOSTRAR-PLAN
+               PERFORM 3200-PROTEGER-CAMPOS
+           ELSE
+               PERFORM 3300-DESPROTEGER-CAMPOS
+           END-IF.
+
+           PERFORM 4000-ENVIO-MAPA.
+
+      *----------------------------------------------------------------*
+      * 2100 - VALIDAR-CAMPOS. Mismo patron de 9900-RUTINA-VALIDAR-    *
+      * NUMERO (CPYVALPD) que SOURCE/PBNKX.cbl/SOURCE/PBNKT.cbl        *
+      * usan para MONTOI, aplicado tambien a FRECUENI por ser un       *
+      * campo numerico mas.                                            *
+      *----------------------------------------------------------------*
+       2100-VALIDAR-CAMPOS.
+           MOVE 'N' TO SW-ERRORES.
+
+           MOVE MONTOTOTI TO WS-VAL-ENTRADA.
+           PERFORM 9900-RUTINA-VALIDAR-NUMERO.
+           MOVE WS-VAL-SALIDA-V TO WS-MONTO-TOTAL-DEC.
+
+           MOVE MONTOCUOI TO WS-VAL-ENTRADA.
+           PERFORM 9900-RUTINA-VALIDAR-NUMERO.
+           MOVE WS-VAL-SALIDA-V TO WS-MONTO-CUOTA-DEC.
+
+           MOVE FRECUENI TO WS-VAL-ENTRADA.
+           PERFORM 9900-RUTINA-VALIDAR-NUMERO.
+           MOVE WS-VAL-SALIDA TO WS-FRECUENCIA-NUM.
+
+           EVALUATE TRUE
+               WHEN VAL-HAY-ERROR
+                   MOVE ' ERROR: DATOS INVALIDOS' TO MSGNO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-MONTO-TOTAL-DEC <= 0
+                   MOVE ' EL MONTO TOTAL DEBE SER MAYOR A CERO'
+                     TO MSGNO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-MONTO-CUOTA-DEC <= 0
+                   MOVE ' LA CUOTA DEBE SER MAYOR A CERO' TO MSGNO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-MONTO-CUOTA-DEC > WS-MONTO-TOTAL-DEC
+                   MOVE ' LA CUOTA NO PUEDE SUPERAR EL MONTO TOTAL'
+                     TO MSGNO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-FRECUENCIA-NUM <= 0
+                   MOVE ' LA FRECUENCIA DEBE SER MAYOR A CERO DIAS'
+                     TO MSGNO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+           END-EVALUATE.
+
+           IF HAY-ERROR-VALIDACION
+               MOVE DFHRED TO MSGNC
+           END-IF.
+
+       2500-CREAR-PLAN.
+           MOVE CG-CUENTA-TITULAR  TO HV-USUARIO-RETP.
+           MOVE CG-CUENTA-NUM      TO HV-CUENTA-RETP.
+           MOVE WS-MONTO-TOTAL-DEC TO HV-MONTO-TOTAL-RETP.
+           MOVE WS-MONTO-CUOTA-DEC TO HV-MONTO-CUOTA-RETP.
+           MOVE WS-FRECUENCIA-NUM  TO HV-FRECUENCIA-DIAS.
+           MOVE WS-MONTO-TOTAL-DEC TO HV-SALDO-PEND-RETP.
+           MOVE 'A'                TO HV-ESTADO-RETP.
+           PERFORM 7100-INSERTAR-PLAN-DB2.
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE ' PLAN CREADO CON EXITO' TO MSGNO
+               MOVE DFHGREEN TO MSGNC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR CREANDO EL PLAN' TO MSGNO
+               MOVE DFHRED TO MSGNC
+           END-IF.
+
+       2600-CANCELAR-PLAN.
+           MOVE 'C' TO HV-ESTADO-RETP.
+           PERFORM 7200-CANCELAR-PLAN-DB2.
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE ' PLAN CANCELADO' TO MSGNO
+               MOVE DFHGREEN TO MSGNC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR CANCELANDO EL PLAN' TO MSGNO
+               MOVE DFHRED TO MSGNC
+           END-IF.
+
+      *================================================================*
+      * 3000 - PREPARACION DE PANTALLA                                 *
+      *================================================================*
+       3100-MOSTRAR-PLAN.
+           MOVE 'ACTIVO' TO ESTADOO.
+           MOVE HV-MONTO-TOTAL-RETP TO WS-MONTO-TOTAL-ED.
+           MOVE WS-MONTO-TOTAL-ED   TO MONTOTOTO.
+           MOVE HV-MONTO-CUOTA-RETP TO WS-MONTO-CUOTA-ED.
+           MOVE WS-MONTO-CUOTA-ED   TO MONTOCUOO.
+           MOVE HV-FRECUENCIA-DIAS  TO WS-FRECUENCIA-ED.
+           MOVE WS-FRECUENCIA-ED    TO FRECUENO.
+           MOVE HV-SALDO-PEND-RETP  TO WS-SALDO-PEND-ED.
+           MOVE WS-SALDO-PEND-ED    TO SALDOPENO.
+           MOVE HV-FECHA-PROXIMA    TO PROXIMAO.
+
+       3200-PROTEGER-CAMPOS.
+           MOVE ATTR-PROT TO MONTOTOTA.
+           MOVE ATTR-PROT TO MONTOCUOA.
+           MOVE ATTR-PROT TO FRECUENA.
+
+       3300-DESPROTEGER-CAMPOS.
+           MOVE 'NINGUNO' TO ESTADOO.
+           MOVE SPACES    TO SALDOPENO.
+           MOVE SPACES    TO PROXIMAO.
+           MOVE ATTR-UNPROT-NUM-MDT TO MONTOTOTA.
+           MOVE ATTR-UNPROT-NUM-MDT TO MONTOCUOA.
+           MOVE ATTR-UNPROT-NUM-MDT TO FRECUENA.
+
+      *================================================================*
+      * 4000 - MANEJO DE MAPAS                                         *
+      *================================================================*
+       4000-ENVIO-MAPA.
+           EVALUATE TRUE
+               WHEN ENVIO-ERASE
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPNO) ERASE FREEKB END-EXEC
+               WHEN ENVIO-DATAONLY
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPNO) DATAONLY FREEKB END-EXEC
+           END-EVALUATE.
+
+       4100-RECIBIR-MAPA.
+           EXEC CICS RECEIVE MAP(WC-MAP) MAPSET(WC-MAPSET)
+                INTO(BNKMAPNI) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS (DB2)                                    *
+      *================================================================*
+       7000-LEER-PLAN-ACTIVO-DB2.
+           MOVE CG-CUENTA-NUM TO HV-CUENTA-RETP.
+           EXEC SQL SELECT ID_RETIRO_PROG, USUARIO, CUENTA_NUM,
+                    MONTO_TOTAL, MONTO_CUOTA, FRECUENCIA_DIAS,
+                    SALDO_PENDIENTE, FECHA_PROXIMA, ESTADO,
+                    FECHA_CREACION
+               INTO :HV-ID-RETIRO-PROG, :HV-USUARIO-RETP,
+                    :HV-CUENTA-RETP, :HV-MONTO-TOTAL-RETP,
+                    :HV-MONTO-CUOTA-RETP, :HV-FRECUENCIA-DIAS,
+                    :HV-SALDO-PEND-RETP, :HV-FECHA-PROXIMA,
+                    :HV-ESTADO-RETP, :HV-FECHA-CREAC-RETP
+               FROM IBMUSER.RETIROS_PROGRAMADOS
+               WHERE CUENTA_NUM = :HV-CUENTA-RETP AND ESTADO = 'A'
+           END-EXEC.
+
+       7100-INSERTAR-PLAN-DB2.
+           EXEC SQL INSERT INTO IBMUSER.RETIROS_PROGRAMADOS
+               (USUARIO, CUENTA_NUM, MONTO_TOTAL, MONTO_CUOTA,
+                FRECUENCIA_DIAS, SALDO_PENDIENTE, FECHA_PROXIMA,
+                ESTADO, FECHA_CREACION)
+               VALUES (:HV-USUARIO-RETP, :HV-CUENTA-RETP,
+                :HV-MONTO-TOTAL-RETP, :HV-MONTO-CUOTA-RETP,
+                :HV-FRECUENCIA-DIAS, :HV-SALDO-PEND-RETP,
+                CURRENT DATE + :HV-FRECUENCIA-DIAS DAYS,
+                :HV-ESTADO-RETP, CURRENT TIMESTAMP)
+           END-EXEC.
+
+       7200-CANCELAR-PLAN-DB2.
+           EXEC SQL UPDATE IBMUSER.RETIROS_PROGRAMADOS
+               SET ESTADO = :HV-ESTADO-RETP
+               WHERE ID_RETIRO_PROG = :HV-ID-RETIRO-PROG
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - NAVEGACION Y SALIDA                                     *
+      *================================================================*
+       9000-VOLVER-AL-MENU.
+           INITIALIZE CH-COMUN.
+           MOVE WC-TRANSACCION TO CH-TRANS-RETORNO.
+           EXEC CICS XCTL PROGRAM(CS-PGM-MENU)
+               COMMAREA(COMMAREA-GLOBAL) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+       9100-SALIR-A-LOGN.
+           EXEC CICS XCTL
+                PROGRAM (CS-PGM-LOGIN)
+           END-EXEC.
+
+       9200-ENVIAR-AVISO-TEXTO.
+           EXEC CICS SEND TEXT
+                FROM (WS-MENSAJE-LOGN)
+                LENGTH (LENGTH OF WS-MENSAJE-LOGN)
+                ERASE
+                FREEKB
+           END-EXEC.
+
+       9999-RETORNO-CICS.
+           EXEC CICS RETURN TRANSID(WC-TRANSACCION)
+               COMMAREA(COMMAREA-GLOBAL)
+           END-EXEC.
+
+       COPY CPYVALPD.
