@@ -0,0 +1,446 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKU.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKU                                  **
+      ** TITULO ...........: ADMINISTRACION DE USUARIOS **
+      ** **
+      ** TIPO .............: ONLINE                                 **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: CICS                           **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Transaccion de soporte (BNKU), de entrada directa igual   **
+      **   que PBNKL - no pasa por el menu ni por PBNKL, y no usa    **
+      **   CG-M-USER/COMMAREA-GLOBAL: el empleado se autentica con   **
+      **   su propia credencial contra IBMUSER.ADMINS, separada de   **
+      **   IBMUSER.CLIENTES.                                        **
+      ** - Una vez autenticado puede buscar un USUARIO de CLIENTES,  **
+      **   ver su perfil (nombre, saldo, intentos fallidos, estado   **
+      **   de bloqueo y de cuenta) y, sobre ese mismo USUARIO:       **
+      **     PF5 = resetear el contador de intentos fallidos y       **
+      **           desbloquear la cuenta (ver ). **
+      **     PF6 = forzar un reseteo de clave a un valor temporal    **
+      **           fijo (WC-PASSWORD-TEMPORAL), desbloqueando        **
+      **           tambien la cuenta; el cliente debe cambiarla en   **
+      **           su siguiente ingreso via PBNKP.                   **
+      **     PF7 = cerrar la cuenta del USUARIO consultado **
+      **           poniendo CLIENTES.ESTADO = 'C'. Si el saldo        **
+      **           combinado (CLIENTES.SALDO mas todas sus filas de  **
+      **           IBMUSER.CUENTAS) no es cero, exige un USUARIO      **
+      **           destino en PAYOUTI y lo barre hacia alla con la    **
+      **           misma mecanica de una transferencia (SOURCE/       **
+      **           PBNKT.cbl); un USUARIO cerrado no puede volver a   **
+      **           ingresar (ver SOURCE/PBNKL.cbl).                   **
+      ** - PF3 cierra la sesion administrativa.                      **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * COPIES DE MAPAS Y UTILIDADES                                   *
+      *----------------------------------------------------------------*
+       COPY BNKUMP.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY CICSATTR.
+       COPY CPYHSHWD.
+
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLADMIN END-EXEC.
+           EXEC SQL INCLUDE DCLCTA END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+
+      *----------------------------------------------------------------*
+      * COMMAREA PROPIA DE LA SESION ADMINISTRATIVA *
+      * Deliberadamente no es COMMAREA-GLOBAL/WSCOMM: esta sesion no   *
+      * es la de un cliente y no debe mezclarse con CG-M-USER.         *
+      *----------------------------------------------------------------*
+       01  WA-COMMAREA-ADMIN.
+           05 WA-ADMIN-AUTENTICADO  PIC X     VALUE 'N'.
+              88 ADMIN-AUTENTICADO            VALUE 'S'.
+           05 WA-ADMIN-ID           PIC X(08) VALUE SPACES.
+           05 WA-USUARIO-CONSULTADO PIC X(08) VALUE SPACES.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WA-RESPUESTA-CICS     PIC S9(8) COMP.
+           05 WS-ADMIN-INPUT        PIC X(08).
+           05 WS-ADMINPWD-INPUT     PIC X(08).
+           05 WS-ADMIN-PASSWORD-HASH PIC X(16).
+           05 WS-USUARIO-INPUT      PIC X(08).
+           05 WS-SALDO-EDICION      PIC -(9)9.99.
+      * Cierre de cuenta / barrido de saldo.
+           05 WS-USUARIO-PAYOUT     PIC X(08).
+           05 WS-SALDO-TOTAL-CIERRE PIC S9(8)V9(2) COMP-3 VALUE 0.
+           05 WS-CONTADOR-PAYOUT    PIC S9(4) COMP VALUE 0.
+
+       01  WS-CONTROL.
+           03 SW-ENVIO-MAPA         PIC X     VALUE '0'.
+              88 ENVIO-ERASE                  VALUE '1'.
+              88 ENVIO-DATAONLY               VALUE '2'.
+
+       01  WC-CONSTANTES.
+           03  WC-TRANSACCION       PIC X(4)  VALUE 'BNKU'.
+           03  WC-MAP               PIC X(8)  VALUE 'BNKMAPU'.
+           03  WC-MAPSET            PIC X(8)  VALUE 'BNKUMP'.
+           03  WC-PASSWORD-TEMPORAL PIC X(08) VALUE 'TEMP1234'.
+           03  WC-MSG-SALIDA        PIC X(30)
+               VALUE 'SESION DE SOPORTE FINALIZADA'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA              PIC X(17).
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-TAREA.
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO WA-COMMAREA-ADMIN
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   PERFORM 1000-INICIALIZACION
+
+               WHEN OTHER
+                   PERFORM 1100-PROCESAR-INTERACCION
+           END-EVALUATE.
+
+           PERFORM 9999-RETORNO-CICS.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-INICIALIZACION.
+           MOVE LOW-VALUES TO BNKMAPUO.
+           SET ENVIO-ERASE TO TRUE.
+           PERFORM 4000-ENVIO-MAPA.
+
+       1100-PROCESAR-INTERACCION.
+           PERFORM 4100-RECIBIR-MAPA.
+           SET ENVIO-DATAONLY TO TRUE.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER AND NOT ADMIN-AUTENTICADO
+                   PERFORM 2000-VALIDAR-ADMIN
+
+               WHEN EIBAID = DFHENTER AND ADMIN-AUTENTICADO
+                   PERFORM 3000-CONSULTAR-USUARIO
+
+               WHEN EIBAID = DFHPF5 AND ADMIN-AUTENTICADO
+                       AND WA-USUARIO-CONSULTADO NOT = SPACES
+                   PERFORM 4500-RESETEAR-INTENTOS
+
+               WHEN EIBAID = DFHPF6 AND ADMIN-AUTENTICADO
+                       AND WA-USUARIO-CONSULTADO NOT = SPACES
+                   PERFORM 5000-FORZAR-RESET-PASSWORD
+
+               WHEN EIBAID = DFHPF7 AND ADMIN-AUTENTICADO
+                       AND WA-USUARIO-CONSULTADO NOT = SPACES
+                   PERFORM 6000-CERRAR-CUENTA
+
+               WHEN EIBAID = DFHPF3
+                   PERFORM 9200-SALIR-DEL-SISTEMA
+
+               WHEN OTHER
+                   MOVE ' TECLA INVALIDA O FUERA DE SECUENCIA' TO MSGO
+           END-EVALUATE.
+
+           PERFORM 4000-ENVIO-MAPA.
+
+      *================================================================*
+      * 2000 - AUTENTICACION DEL ADMINISTRADOR                         *
+      *================================================================*
+       2000-VALIDAR-ADMIN.
+           INSPECT ADMINUI REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT ADMINPI REPLACING ALL LOW-VALUES BY SPACES.
+           MOVE FUNCTION UPPER-CASE(ADMINUI) TO WS-ADMIN-INPUT.
+           MOVE FUNCTION UPPER-CASE(ADMINPI) TO WS-ADMINPWD-INPUT.
+
+           EXEC SQL SELECT PASSWORD, NOMBRE
+               INTO :HV-ADMIN-PASSWORD, :HV-ADMIN-NOMBRE
+               FROM IBMUSER.ADMINS
+               WHERE ADMIN_ID = :WS-ADMIN-INPUT
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE ' CREDENCIAL DE SOPORTE INVALIDA' TO MSGO
+           ELSE
+               MOVE WS-ADMINPWD-INPUT TO WS-HASH-STR-IN
+               MOVE WS-ADMIN-INPUT    TO WS-HASH-SALT-IN
+               PERFORM 9960-CALCULAR-HASH
+               MOVE WS-HASH-STR-OUT TO WS-ADMIN-PASSWORD-HASH
+               IF WS-ADMIN-PASSWORD-HASH = HV-ADMIN-PASSWORD
+                   SET ADMIN-AUTENTICADO TO TRUE
+                   MOVE WS-ADMIN-INPUT TO WA-ADMIN-ID
+                   MOVE ATTR-PROT TO ADMINUA
+                   MOVE ATTR-PROT TO ADMINPA
+                   MOVE ATTR-UNPROT-MDT TO USUARIOA
+                   MOVE ATTR-UNPROT-MDT TO PAYOUTA
+                   MOVE ' INGRESE EL USUARIO A CONSULTAR' TO MSGO
+               ELSE
+                   MOVE ' CREDENCIAL DE SOPORTE INVALIDA' TO MSGO
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * 3000 - CONSULTA DE PERFIL                                      *
+      *================================================================*
+       3000-CONSULTAR-USUARIO.
+           INSPECT USUARIOI REPLACING ALL LOW-VALUES BY SPACES.
+           MOVE FUNCTION UPPER-CASE(USUARIOI) TO WS-USUARIO-INPUT.
+
+           EXEC SQL SELECT NOMBRE, SALDO, INTENTOS_FALLIDOS, BLOQUEADO,
+                    ESTADO
+               INTO :HV-NOMBRE, :HV-SALDO, :HV-INTENTOS-FALLIDOS,
+                    :HV-BLOQUEADO, :HV-ESTADO
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO = :WS-USUARIO-INPUT
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE SPACES TO WA-USUARIO-CONSULTADO
+               MOVE ' USUARIO NO ENCONTRADO' TO MSGO
+           ELSE
+               MOVE WS-USUARIO-INPUT TO WA-USUARIO-CONSULTADO
+               PERFORM 3100-MOSTRAR-PERFIL
+               MOVE ' PF5=INTENTOS PF6=CLAVE PF7=CERRAR CUENTA' TO MSGO
+           END-IF.
+
+       3100-MOSTRAR-PERFIL.
+           MOVE HV-NOMBRE TO NOMBREO.
+           MOVE HV-SALDO  TO WS-SALDO-EDICION.
+           MOVE WS-SALDO-EDICION TO SALDOO.
+           MOVE HV-INTENTOS-FALLIDOS TO INTENTOO.
+           MOVE HV-BLOQUEADO TO BLOQO.
+           MOVE HV-ESTADO TO ESTADOO.
+
+      *================================================================*
+      * 4500 - RESETEO DE INTENTOS FALLIDOS                            *
+      *================================================================*
+       4500-RESETEAR-INTENTOS.
+           EXEC SQL UPDATE IBMUSER.CLIENTES
+               SET INTENTOS_FALLIDOS = 0, BLOQUEADO = 'N'
+               WHERE USUARIO = :WA-USUARIO-CONSULTADO
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE WA-USUARIO-CONSULTADO TO WS-USUARIO-INPUT
+               PERFORM 3000-CONSULTAR-USUARIO
+               MOVE ' INTENTOS RESETEADOS Y CUENTA DESBLOQUEADA'
+                 TO MSGO
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR AL RESETEAR LOS INTENTOS' TO MSGO
+           END-IF.
+
+      *================================================================*
+      * 5000 - RESETEO FORZADO DE CLAVE                                *
+      *================================================================*
+       5000-FORZAR-RESET-PASSWORD.
+           MOVE WC-PASSWORD-TEMPORAL  TO WS-HASH-STR-IN.
+           MOVE WA-USUARIO-CONSULTADO TO WS-HASH-SALT-IN.
+           PERFORM 9960-CALCULAR-HASH.
+
+           EXEC SQL UPDATE IBMUSER.CLIENTES
+               SET PASSWORD = :WS-HASH-STR-OUT,
+                   INTENTOS_FALLIDOS = 0, BLOQUEADO = 'N'
+               WHERE USUARIO = :WA-USUARIO-CONSULTADO
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE WA-USUARIO-CONSULTADO TO WS-USUARIO-INPUT
+               PERFORM 3000-CONSULTAR-USUARIO
+               MOVE ' CLAVE TEMPORAL: TEMP1234 - INFORME AL CLIENTE'
+                 TO MSGO
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR AL FORZAR EL RESETEO DE CLAVE' TO MSGO
+           END-IF.
+
+      *================================================================*
+      * 6000 - CIERRE DE CUENTA / BARRIDO DE SALDO                     *
+      *================================================================*
+       6000-CERRAR-CUENTA.
+           INSPECT PAYOUTI REPLACING ALL LOW-VALUES BY SPACES.
+           MOVE FUNCTION UPPER-CASE(PAYOUTI) TO WS-USUARIO-PAYOUT.
+
+           EXEC SQL SELECT SALDO INTO :HV-SALDO
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO = :WA-USUARIO-CONSULTADO
+           END-EXEC.
+           EXEC SQL SELECT COALESCE(SUM(SALDO), 0) INTO :HV-SALDO-CTA
+               FROM IBMUSER.CUENTAS
+               WHERE USUARIO = :WA-USUARIO-CONSULTADO
+           END-EXEC.
+           ADD HV-SALDO HV-SALDO-CTA GIVING WS-SALDO-TOTAL-CIERRE.
+
+           IF WS-SALDO-TOTAL-CIERRE = 0
+               PERFORM 6100-CERRAR-SIN-BARRIDO
+           ELSE
+               PERFORM 6200-VALIDAR-PAYOUT
+           END-IF.
+
+       6100-CERRAR-SIN-BARRIDO.
+           EXEC SQL UPDATE IBMUSER.CLIENTES
+               SET ESTADO = 'C'
+               WHERE USUARIO = :WA-USUARIO-CONSULTADO
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE WA-USUARIO-CONSULTADO TO WS-USUARIO-INPUT
+               PERFORM 3000-CONSULTAR-USUARIO
+               MOVE ' CUENTA CERRADA - SALDO YA EN CERO' TO MSGO
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR AL CERRAR LA CUENTA' TO MSGO
+           END-IF.
+
+       6200-VALIDAR-PAYOUT.
+           IF WS-USUARIO-PAYOUT = SPACES
+               MOVE ' SALDO NO ES CERO - INDIQUE USUARIO DESTINO'
+                 TO MSGO
+           ELSE
+               IF WS-USUARIO-PAYOUT = WA-USUARIO-CONSULTADO
+                   MOVE ' EL USUARIO DESTINO NO PUEDE SER EL MISMO'
+                     TO MSGO
+               ELSE
+                   EXEC SQL SELECT COUNT(*) INTO :WS-CONTADOR-PAYOUT
+                       FROM IBMUSER.CLIENTES
+                       WHERE USUARIO = :WS-USUARIO-PAYOUT
+                   END-EXEC
+                   IF WS-CONTADOR-PAYOUT = 0
+                       MOVE ' USUARIO DESTINO NO EXISTE' TO MSGO
+                   ELSE
+                       PERFORM 6300-EJECUTAR-BARRIDO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 6300 - ejecuta el barrido, con la misma mecanica de registro   *
+      * que una transferencia entre clientes (SOURCE/PBNKT.cbl): una   *
+      * fila 'T' (debito) para WA-USUARIO-CONSULTADO y una fila 'R'    *
+      * (credito) para WS-USUARIO-PAYOUT, ambas sin CUENTA_NUM porque  *
+      * afectan CLIENTES.SALDO directamente, no una fila puntual de    *
+      * IBMUSER.CUENTAS.                                               *
+      *----------------------------------------------------------------*
+       6300-EJECUTAR-BARRIDO.
+           MOVE WA-ADMIN-ID TO HV-AGENTE-ID.
+           MOVE SPACES      TO HV-CUENTA-NUM.
+           MOVE SPACES      TO HV-SUCURSAL-ID.
+           MOVE WS-SALDO-TOTAL-CIERRE TO HV-MONTO.
+
+           MOVE 'T'                   TO HV-TIPO-OPER.
+           MOVE WA-USUARIO-CONSULTADO TO HV-USUARIO-MOV.
+           MOVE WS-USUARIO-PAYOUT     TO HV-USUARIO-REL.
+           MOVE ZERO                  TO HV-SALDO-RESULTANTE.
+           EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
+               (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                SALDO_RESULTANTE, AGENTE_ID, CUENTA_NUM, SUCURSAL_ID)
+               VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                CURRENT TIMESTAMP, :HV-USUARIO-REL,
+                :HV-SALDO-RESULTANTE, :HV-AGENTE-ID, :HV-CUENTA-NUM,
+                :HV-SUCURSAL-ID)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL UPDATE IBMUSER.CLIENTES
+                   SET SALDO = 0, ESTADO = 'C'
+                   WHERE USUARIO = :WA-USUARIO-CONSULTADO
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE = 0
+               EXEC SQL UPDATE IBMUSER.CUENTAS
+                   SET SALDO = 0
+                   WHERE USUARIO = :WA-USUARIO-CONSULTADO
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE = 0
+               EXEC SQL UPDATE IBMUSER.CLIENTES
+                   SET SALDO = SALDO + :WS-SALDO-TOTAL-CIERRE
+                   WHERE USUARIO = :WS-USUARIO-PAYOUT
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE = 0
+               MOVE 'R'                   TO HV-TIPO-OPER
+               MOVE WS-USUARIO-PAYOUT     TO HV-USUARIO-MOV
+               MOVE WA-USUARIO-CONSULTADO TO HV-USUARIO-REL
+               EXEC SQL SELECT SALDO INTO :HV-SALDO-RESULTANTE
+                   FROM IBMUSER.CLIENTES
+                   WHERE USUARIO = :WS-USUARIO-PAYOUT
+               END-EXEC
+               EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
+                   (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                    SALDO_RESULTANTE, AGENTE_ID, CUENTA_NUM,
+                    SUCURSAL_ID)
+                   VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                    CURRENT TIMESTAMP, :HV-USUARIO-REL,
+                    :HV-SALDO-RESULTANTE, :HV-AGENTE-ID,
+                    :HV-CUENTA-NUM, :HV-SUCURSAL-ID)
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE WA-USUARIO-CONSULTADO TO WS-USUARIO-INPUT
+               PERFORM 3000-CONSULTAR-USUARIO
+               MOVE ' CUENTA CERRADA - SALDO TRANSFERIDO' TO MSGO
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR AL BARRER EL SALDO' TO MSGO
+           END-IF.
+
+      *================================================================*
+      * 4000 - MANEJO DE MAPAS                                         *
+      *================================================================*
+       4000-ENVIO-MAPA.
+           MOVE WA-COMMAREA-ADMIN TO DFHCOMMAREA.
+           EVALUATE TRUE
+               WHEN ENVIO-ERASE
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPUO) ERASE FREEKB END-EXEC
+               WHEN ENVIO-DATAONLY
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPUO) DATAONLY FREEKB END-EXEC
+           END-EVALUATE.
+
+       4100-RECIBIR-MAPA.
+           EXEC CICS RECEIVE MAP(WC-MAP) MAPSET(WC-MAPSET)
+                INTO(BNKMAPUI) RESP(WA-RESPUESTA-CICS) END-EXEC.
+
+      *================================================================*
+      * 9000 - SALIDA                                                  *
+      *================================================================*
+       9200-SALIR-DEL-SISTEMA.
+           EXEC CICS SEND TEXT
+                FROM (WC-MSG-SALIDA)
+                LENGTH (LENGTH OF WC-MSG-SALIDA)
+                ERASE FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       9999-RETORNO-CICS.
+           MOVE WA-COMMAREA-ADMIN TO DFHCOMMAREA.
+           EXEC CICS RETURN TRANSID(WC-TRANSACCION)
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       COPY CPYHSHPD.
