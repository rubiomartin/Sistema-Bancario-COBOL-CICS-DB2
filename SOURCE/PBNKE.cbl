@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKE.
+       AUTHOR. MARTIN RUBIO.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKE                                  **
+      ** TITULO ...........: ALTA DE CLIENTE (AUTOSERVICIO)         **
+      ** **
+      ** TIPO .............: ONLINE                                 **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: CICS                           **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Permite que un cliente nuevo se registre por si mismo,    **
+      ** sin pasar por LOGN, eligiendo usuario y clave.              **
+      ** Valida que el usuario no exista, que ambas claves           **
+      ** coincidan, e inserta el registro en IBMUSER.CLIENTES con    **
+      ** saldo inicial en cero. Se accede desde PBNKL via PF4.       **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * COPIES DE MAPAS, COMMAREA Y UTILIDADES                         *
+      *----------------------------------------------------------------*
+       COPY BNKEMP.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY WSCOMM.
+       COPY CPYHSHWD.
+
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+
+       01  WA-RESPUESTA-CICS        PIC S9(8) COMP.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-USUARIO-INPUT      PIC X(08).
+           05 WS-NOMBRE-INPUT       PIC X(20).
+           05 WS-PASS1-INPUT        PIC X(08).
+           05 WS-PASS2-INPUT        PIC X(08).
+           05 WS-EXISTE-USUARIO     PIC S9(4) COMP VALUE 0.
+
+       01  WS-CONTROL.
+           05 SW-ENVIO-MAPA         PIC X.
+              88 ENVIO-ERASE                  VALUE '1'.
+              88 ENVIO-DATAONLY               VALUE '2'.
+           05 SW-ERRORES            PIC X.
+              88 HAY-ERROR-VALIDACION         VALUE 'S'.
+              88 NO-HAY-ERRORES               VALUE 'N'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKE'.
+           03  WC-TRANSACCION       PIC X(4)  VALUE 'BNKE'.
+           03  WC-MAP               PIC X(8)  VALUE 'BNKMAPE'.
+           03  WC-MAPSET            PIC X(8)  VALUE 'BNKEMP'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA              PIC X(179).
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-TAREA.
+
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   PERFORM 1000-PREPARAR-DATOS
+
+               WHEN EIBTRNID NOT = WC-TRANSACCION
+                   PERFORM 1000-PREPARAR-DATOS
+
+               WHEN OTHER
+                   PERFORM 2000-PROCESAR-INTERACCION
+           END-EVALUATE.
+
+           PERFORM 9999-RETORNO-CICS.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-PREPARAR-DATOS.
+           MOVE LOW-VALUES TO BNKMAPEO.
+           SET ENVIO-ERASE TO TRUE.
+           PERFORM 4000-ENVIO-MAPA.
+
+      *================================================================*
+      * 2000 - LOGICA DE NEGOCIO                                       *
+      *================================================================*
+       2000-PROCESAR-INTERACCION.
+           PERFORM 4100-RECIBIR-MAPA.
+           SET ENVIO-DATAONLY TO TRUE.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+                   PERFORM 2100-VALIDAR-CAMPOS
+                   IF NO-HAY-ERRORES
+                       PERFORM 2500-EJECUTAR-ALTA
+                   END-IF
+
+               WHEN EIBAID = DFHPF3
+                   PERFORM 9100-SALIR-A-LOGN
+
+               WHEN OTHER
+                   MOVE SPACES TO MSGEO
+                   MOVE ' TECLA INVALIDA' TO MSGEO
+           END-EVALUATE.
+
+           PERFORM 4000-ENVIO-MAPA.
+
+       2100-VALIDAR-CAMPOS.
+           MOVE 'N' TO SW-ERRORES.
+           MOVE SPACES TO MSGEO.
+
+           INSPECT USERNI REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT NOMBREI REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT PASS1I REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT PASS2I REPLACING ALL LOW-VALUES BY SPACES.
+
+           MOVE FUNCTION UPPER-CASE(USERNI) TO WS-USUARIO-INPUT.
+           MOVE NOMBREI                     TO WS-NOMBRE-INPUT.
+           MOVE PASS1I                      TO WS-PASS1-INPUT.
+           MOVE PASS2I                      TO WS-PASS2-INPUT.
+
+           EVALUATE TRUE
+               WHEN WS-USUARIO-INPUT = SPACES
+                   MOVE ' EL USUARIO NO PUEDE IR VACIO' TO MSGEO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-NOMBRE-INPUT = SPACES
+                   MOVE ' EL NOMBRE NO PUEDE IR VACIO' TO MSGEO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-PASS1-INPUT = SPACES
+                   MOVE ' LA CLAVE NO PUEDE IR VACIA' TO MSGEO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-PASS1-INPUT NOT = WS-PASS2-INPUT
+                   MOVE ' LAS CLAVES NO COINCIDEN' TO MSGEO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN OTHER
+                   PERFORM 7000-VERIFICAR-USUARIO-DB2
+                   IF WS-EXISTE-USUARIO > 0
+                       MOVE ' EL USUARIO YA EXISTE' TO MSGEO
+                       SET HAY-ERROR-VALIDACION TO TRUE
+                   END-IF
+           END-EVALUATE.
+
+           IF HAY-ERROR-VALIDACION
+               MOVE DFHRED TO MSGEC
+           END-IF.
+
+       2500-EJECUTAR-ALTA.
+           PERFORM 7100-INSERTAR-CLIENTE-DB2.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE LOW-VALUES TO BNKMAPEO
+               MOVE ' CUENTA CREADA - INGRESE POR LOGIN' TO MSGEO
+               MOVE DFHGREEN TO MSGEC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR CREANDO LA CUENTA' TO MSGEO
+               MOVE DFHRED TO MSGEC
+           END-IF.
+
+      *================================================================*
+      * 4000 - MANEJO DE MAPAS                                         *
+      *================================================================*
+       4000-ENVIO-MAPA.
+           EVALUATE TRUE
+               WHEN ENVIO-ERASE
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPEO) ERASE FREEKB END-EXEC
+               WHEN ENVIO-DATAONLY
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPEO) DATAONLY FREEKB END-EXEC
+           END-EVALUATE.
+
+       4100-RECIBIR-MAPA.
+           EXEC CICS RECEIVE MAP(WC-MAP) MAPSET(WC-MAPSET)
+                INTO(BNKMAPEI) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+      *================================================================*
+      * 7000 - CONSULTAS Y ALTAS DB2                                   *
+      *================================================================*
+       7000-VERIFICAR-USUARIO-DB2.
+           MOVE 0 TO WS-EXISTE-USUARIO.
+           EXEC SQL SELECT COUNT(*) INTO :WS-EXISTE-USUARIO
+               FROM IBMUSER.CLIENTES WHERE USUARIO = :WS-USUARIO-INPUT
+           END-EXEC.
+
+       7100-INSERTAR-CLIENTE-DB2.
+           MOVE WS-PASS1-INPUT TO WS-HASH-STR-IN.
+           MOVE WS-USUARIO-INPUT TO WS-HASH-SALT-IN.
+           PERFORM 9960-CALCULAR-HASH.
+
+           MOVE WS-USUARIO-INPUT  TO HV-USUARIO.
+           MOVE WS-HASH-STR-OUT   TO HV-PASSWORD.
+           MOVE WS-NOMBRE-INPUT   TO HV-NOMBRE.
+           MOVE 0                 TO HV-SALDO.
+           MOVE 0                 TO HV-INTENTOS-FALLIDOS.
+           MOVE 'N'                TO HV-BLOQUEADO.
+
+           EXEC SQL INSERT INTO IBMUSER.CLIENTES
+                (USUARIO, PASSWORD, NOMBRE, SALDO,
+                 INTENTOS_FALLIDOS, BLOQUEADO)
+                VALUES (:HV-USUARIO, :HV-PASSWORD, :HV-NOMBRE,
+                        :HV-SALDO, :HV-INTENTOS-FALLIDOS, :HV-BLOQUEADO)
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - NAVEGACION Y SALIDA                                     *
+      *================================================================*
+       9100-SALIR-A-LOGN.
+           EXEC CICS XCTL
+                PROGRAM (CS-PGM-LOGIN)
+           END-EXEC.
+
+       9999-RETORNO-CICS.
+           EXEC CICS RETURN TRANSID(WC-TRANSACCION)
+           END-EXEC.
+
+       COPY CPYHSHPD.
