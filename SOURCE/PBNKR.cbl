@@ -0,0 +1,442 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKR.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKR                                  **
+      ** TITULO ...........: REVERSION DE MOVIMIENTOS **
+      ** **
+      ** TIPO .............: ONLINE                                 **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: CICS                           **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Transaccion de mantenimiento para corregir un movimiento **
+      **   ya posteado en IBMUSER.MOVIMIENTOS (deposito, retiro o   **
+      **   una de las dos patas de una transferencia), sin necesitar**
+      **   un segundo asiento manual en sentido contrario.          **
+      ** - El usuario ingresa un ID_MOV; ENTER lo busca y lo muestra**
+      **   (doble confirmacion, igual patron que PBNKX/PBNKT/PBNKA).**
+      ** - ENTER otra vez (con la confirmacion pendiente) reaplica  **
+      **   el SALDO en sentido inverso - en IBMUSER.CUENTAS si el    **
+      **   movimiento original llevaba CUENTA_NUM, o en **
+      **   IBMUSER.CLIENTES si no (fila previa a o una pata**
+      **   que nunca se trackeo por cuenta, p.ej. el destino de una **
+      **   transferencia) - e inserta una fila TIPO_OPER 'X' con    **
+      **   ID_MOV_ORIGEN apuntando al movimiento revertido.         **
+      ** - No permite revertir una reversion ('X') ni revertir el   **
+      **   mismo movimiento dos veces.                              **
+      ** - PF3 cancela la confirmacion pendiente, o vuelve al menu. **
+      ** - Utiliza COMMIT/ROLLBACK (SYNCPOINT) para integridad.     **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * COPIES DE MAPAS, COMMAREA Y UTILIDADES                         *
+      *----------------------------------------------------------------*
+       COPY BNKRMP.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY WSCOMM.
+       COPY CICSATTR.
+       COPY CPYVALWD.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+
+       01  WA-RESPUESTA-CICS        PIC S9(8) COMP.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-ID-MOV-BUSCADO     PIC S9(9) COMP.
+           05 WS-SALDO-ACTUAL       PIC S9(8)V9(2) COMP-3.
+           05 WS-SALDO-NUEVO        PIC S9(8)V9(2) COMP-3.
+           05 WS-CONTADOR-REV       PIC S9(8) COMP-3.
+           05 WS-TIPO-DISPLAY       PIC X(15).
+           05 WS-MONTO-EDITADO      PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+       01  WS-CONTROL.
+           03 SW-ENVIO-MAPA         PIC X     VALUE '0'.
+              88 ENVIO-ERASE                  VALUE '1'.
+              88 ENVIO-DATAONLY               VALUE '2'.
+
+      * Control de inactividad
+       01  WS-CONTROL-INACTIVIDAD.
+           05 WS-EIB-HORA           PIC S9(7).
+           05 WS-EIB-RESTO          PIC S9(7).
+           05 WS-EIB-MINUTO         PIC S9(7).
+           05 WS-EIB-SEGUNDO        PIC S9(7).
+           05 WS-SEGUNDOS-ACTUAL    PIC S9(7).
+           05 SW-SESION-EXPIRADA    PIC X     VALUE 'N'.
+              88 SESION-EXPIRADA              VALUE 'S'.
+
+       01  WS-CONSTANTES.
+           05 WS-MENSAJE-LOGN       PIC X(25)
+              VALUE 'DEBE INGRESAR POR LOGN'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKR'.
+           03  WC-TRANSACCION       PIC X(4)  VALUE 'BNKR'.
+           03  WC-MAP               PIC X(8)  VALUE 'BNKMAPR'.
+           03  WC-MAPSET            PIC X(8)  VALUE 'BNKRMP'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA              PIC X(179).
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-TAREA.
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+               PERFORM 9150-VERIFICAR-INACTIVIDAD
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 9200-ENVIAR-AVISO-TEXTO
+
+      * Sesion inactiva por mas del tiempo permitido
+               WHEN EIBCALEN > 0 AND NOT ESTADO-ERROR-LOGN
+                       AND SESION-EXPIRADA
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 9200-ENVIAR-AVISO-TEXTO
+
+               WHEN EIBCALEN > 0 AND ESTADO-ERROR-LOGN
+                   PERFORM 9100-SALIR-A-LOGN
+
+               WHEN EIBTRNID NOT = WC-TRANSACCION
+                   PERFORM 1000-PREPARAR-DATOS
+
+               WHEN OTHER
+                   PERFORM 2000-PROCESAR-INTERACCION
+           END-EVALUATE.
+
+           PERFORM 9999-RETORNO-CICS.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-PREPARAR-DATOS.
+           MOVE LOW-VALUES TO BNKMAPRO.
+           MOVE 'N' TO SW-CONFIRMACION.
+           SET ENVIO-ERASE TO TRUE.
+           PERFORM 4000-ENVIO-MAPA.
+
+      *================================================================*
+      * 2000 - LOGICA DE NEGOCIO                                       *
+      *================================================================*
+       2000-PROCESAR-INTERACCION.
+           PERFORM 4100-RECIBIR-MAPA.
+           SET ENVIO-DATAONLY TO TRUE.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+                   IF CONFIRMACION-PENDIENTE
+                       PERFORM 2500-EJECUTAR-REVERSION
+                   ELSE
+                       PERFORM 2100-BUSCAR-MOVIMIENTO
+                   END-IF
+
+               WHEN EIBAID = DFHPF3
+                   PERFORM 2200-TRATAR-SALIDA
+
+               WHEN OTHER
+                   MOVE ' TECLA INVALIDA' TO MSGRO
+           END-EVALUATE.
+
+           PERFORM 4000-ENVIO-MAPA.
+
+      *================================================================*
+      * 2100 - BUSQUEDA Y VALIDACION DEL MOVIMIENTO                    *
+      *================================================================*
+       2100-BUSCAR-MOVIMIENTO.
+           MOVE SPACES TO MSGRO.
+           MOVE IDMOVI TO WS-ID-MOV-BUSCADO.
+
+           IF WS-ID-MOV-BUSCADO NOT > 0
+               MOVE ' ERROR: INGRESE UN ID_MOV VALIDO' TO MSGRO
+           ELSE
+               PERFORM 7100-LEER-MOVIMIENTO
+               IF SQLCODE NOT = 0
+                   MOVE ' MOVIMIENTO NO ENCONTRADO' TO MSGRO
+               ELSE
+                   IF HV-TIPO-OPER = 'X'
+                       MOVE ' NO SE PUEDE REVERSAR UNA REVERSION'
+                         TO MSGRO
+                   ELSE
+                       PERFORM 7150-VERIFICAR-YA-REVERSADO
+                       IF WS-CONTADOR-REV > 0
+                           MOVE ' ESTE MOVIMIENTO YA FUE REVERSADO'
+                             TO MSGRO
+                       ELSE
+                           PERFORM 2400-PREPARAR-CONFIRMACION
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2400-PREPARAR-CONFIRMACION.
+           MOVE HV-USUARIO-MOV TO USUARIORO.
+           PERFORM 7190-FORMATEAR-TIPO.
+           MOVE WS-TIPO-DISPLAY TO TIPORO.
+           MOVE HV-MONTO          TO WS-MONTO-EDITADO.
+           MOVE WS-MONTO-EDITADO  TO WS-TRIM-STR-IN.
+           MOVE 16                TO WS-TRIM-MAX-LEN.
+           PERFORM 9950-ELIMINAR-ESPACIOS-IZQ.
+           MOVE WS-TRIM-STR-OUT   TO MONTORO.
+           MOVE HV-FECHA        TO FECHARO.
+           MOVE HV-CUENTA-NUM   TO CUENTARO.
+
+           MOVE WS-ID-MOV-BUSCADO TO CG-REV-ID-MOV.
+
+           MOVE ' CONFIRME LA REVERSION: ENTER=SI PF3=CANCELAR'
+             TO MSGRO.
+           MOVE ATTR-YELLOW     TO MSGRC.
+           MOVE ATTR-PROT-MDT   TO IDMOVA.
+           SET CONFIRMACION-PENDIENTE TO TRUE.
+
+       2200-TRATAR-SALIDA.
+           IF CONFIRMACION-PENDIENTE
+               MOVE 'N' TO SW-CONFIRMACION
+               MOVE SPACES TO MSGRO
+               MOVE ' OPERACION CANCELADA' TO MSGRO
+               MOVE ATTR-UNPROT-NUM-MDT TO IDMOVA
+           ELSE
+               PERFORM 9000-VOLVER-AL-MENU
+           END-IF.
+
+      *================================================================*
+      * 2500 - EJECUCION DE LA REVERSION                               *
+      *================================================================*
+       2500-EJECUTAR-REVERSION.
+      * Se re-lee el movimiento por consistencia (pudo ser revertido
+      * por otra sesion mientras esta quedaba con la confirmacion
+      * pendiente). CG-REV-ID-MOV trae el ID_MOV resuelto en
+      * 2100-BUSCAR-MOVIMIENTO: esta es una tarea CICS nueva y
+      * WS-ID-MOV-BUSCADO, sin respaldo en COMMAREA, ya volvio a su
+      * valor inicial.
+           MOVE CG-REV-ID-MOV TO WS-ID-MOV-BUSCADO.
+           PERFORM 7100-LEER-MOVIMIENTO.
+           IF SQLCODE NOT = 0
+               MOVE ' ERROR: EL MOVIMIENTO YA NO EXISTE' TO MSGRO
+               MOVE 'N' TO SW-CONFIRMACION
+           ELSE
+               PERFORM 7150-VERIFICAR-YA-REVERSADO
+               IF WS-CONTADOR-REV > 0
+                   MOVE ' ESTE MOVIMIENTO YA FUE REVERSADO' TO MSGRO
+                   MOVE 'N' TO SW-CONFIRMACION
+               ELSE
+                   PERFORM 7200-REAPLICAR-SALDO
+                   IF SQLCODE = 0
+                       PERFORM 7300-INSERTAR-REVERSION
+                   END-IF
+                   IF SQLCODE = 0
+                       EXEC CICS SYNCPOINT END-EXEC
+                       MOVE ' MOVIMIENTO REVERSADO CORRECTAMENTE'
+                         TO MSGRO
+                       MOVE ATTR-GREEN TO MSGRC
+                       MOVE LOW-VALUES TO BNKMAPRO
+                       SET ENVIO-ERASE TO TRUE
+                   ELSE
+                       EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                       MOVE ' ERROR AL REVERSAR EL MOVIMIENTO'
+                         TO MSGRO
+                   END-IF
+                   MOVE 'N' TO SW-CONFIRMACION
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * 4000 - MANEJO DE MAPAS                                         *
+      *================================================================*
+       4000-ENVIO-MAPA.
+           EVALUATE TRUE
+               WHEN ENVIO-ERASE
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPRO) ERASE FREEKB END-EXEC
+               WHEN ENVIO-DATAONLY
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPRO) DATAONLY FREEKB END-EXEC
+           END-EVALUATE.
+
+       4100-RECIBIR-MAPA.
+           EXEC CICS RECEIVE MAP(WC-MAP) MAPSET(WC-MAPSET)
+                INTO(BNKMAPRI) RESP(WA-RESPUESTA-CICS) END-EXEC.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS (DB2)                                    *
+      *================================================================*
+       7100-LEER-MOVIMIENTO.
+           EXEC SQL SELECT USUARIO, TIPO_OPER, MONTO, FECHA,
+                      USUARIO_REL, SALDO_RESULTANTE, AGENTE_ID,
+                      CUENTA_NUM
+               INTO :HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                    :HV-FECHA, :HV-USUARIO-REL, :HV-SALDO-RESULTANTE,
+                    :HV-AGENTE-ID, :HV-CUENTA-NUM
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE ID_MOV = :WS-ID-MOV-BUSCADO
+           END-EXEC.
+
+       7150-VERIFICAR-YA-REVERSADO.
+           MOVE 0 TO WS-CONTADOR-REV.
+           EXEC SQL SELECT COUNT(*) INTO :WS-CONTADOR-REV
+               FROM IBMUSER.MOVIMIENTOS
+               WHERE ID_MOV_ORIGEN = :WS-ID-MOV-BUSCADO
+                 AND TIPO_OPER = 'X'
+           END-EXEC.
+
+      * El efecto original sobre el SALDO se deshace en
+      * sentido inverso - 'D'/'R'/'I' sumaron, la reversion resta; el
+      * resto (retiro 'Z', transferencia saliente 'T', comision 'F')
+      * restaron, la reversion suma. Si HV-CUENTA-NUM viene en blanco
+      * (fila previa a o una pata sin cuenta propia, p.ej. el
+      * destino de una transferencia) se reaplica sobre
+      * IBMUSER.CLIENTES en vez de IBMUSER.CUENTAS.
+       7200-REAPLICAR-SALDO.
+           EVALUATE HV-TIPO-OPER
+               WHEN 'D'
+               WHEN 'R'
+               WHEN 'I'
+                   SUBTRACT HV-MONTO FROM WS-SALDO-ACTUAL
+                       GIVING WS-SALDO-NUEVO
+               WHEN OTHER
+                   ADD HV-MONTO TO WS-SALDO-ACTUAL
+                       GIVING WS-SALDO-NUEVO
+           END-EVALUATE.
+
+           IF HV-CUENTA-NUM = SPACES
+               EXEC SQL SELECT SALDO INTO :WS-SALDO-ACTUAL
+                   FROM IBMUSER.CLIENTES
+                   WHERE USUARIO = :HV-USUARIO-MOV
+               END-EXEC
+               IF SQLCODE = 0
+                   EVALUATE HV-TIPO-OPER
+                       WHEN 'D'
+                       WHEN 'R'
+                       WHEN 'I'
+                           SUBTRACT HV-MONTO FROM WS-SALDO-ACTUAL
+                               GIVING WS-SALDO-NUEVO
+                       WHEN OTHER
+                           ADD HV-MONTO TO WS-SALDO-ACTUAL
+                               GIVING WS-SALDO-NUEVO
+                   END-EVALUATE
+                   EXEC SQL UPDATE IBMUSER.CLIENTES
+                       SET SALDO = :WS-SALDO-NUEVO
+                       WHERE USUARIO = :HV-USUARIO-MOV
+                   END-EXEC
+               END-IF
+           ELSE
+               EXEC SQL SELECT SALDO INTO :WS-SALDO-ACTUAL
+                   FROM IBMUSER.CUENTAS
+                   WHERE NUMERO_CUENTA = :HV-CUENTA-NUM
+               END-EXEC
+               IF SQLCODE = 0
+                   EVALUATE HV-TIPO-OPER
+                       WHEN 'D'
+                       WHEN 'R'
+                       WHEN 'I'
+                           SUBTRACT HV-MONTO FROM WS-SALDO-ACTUAL
+                               GIVING WS-SALDO-NUEVO
+                       WHEN OTHER
+                           ADD HV-MONTO TO WS-SALDO-ACTUAL
+                               GIVING WS-SALDO-NUEVO
+                   END-EVALUATE
+                   EXEC SQL UPDATE IBMUSER.CUENTAS
+                       SET SALDO = :WS-SALDO-NUEVO
+                       WHERE NUMERO_CUENTA = :HV-CUENTA-NUM
+                   END-EXEC
+               END-IF
+           END-IF.
+
+       7300-INSERTAR-REVERSION.
+           MOVE WS-ID-MOV-BUSCADO TO HV-ID-MOV-ORIGEN.
+           MOVE 'X'              TO HV-TIPO-OPER.
+           MOVE WS-SALDO-NUEVO   TO HV-SALDO-RESULTANTE.
+           MOVE CG-M-USER        TO HV-AGENTE-ID.
+      * Sucursal/canal de quien revierte, no de la operacion
+      * original (HV-SUCURSAL-ID trae la del movimiento leido en
+      * 7100; se pisa con la de esta sesion a proposito).
+           MOVE CG-SUCURSAL-ID   TO HV-SUCURSAL-ID.
+           EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
+               (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                SALDO_RESULTANTE, AGENTE_ID, CUENTA_NUM,
+                ID_MOV_ORIGEN, SUCURSAL_ID)
+               VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                CURRENT TIMESTAMP, :HV-USUARIO-REL,
+                :HV-SALDO-RESULTANTE, :HV-AGENTE-ID, :HV-CUENTA-NUM,
+                :HV-ID-MOV-ORIGEN, :HV-SUCURSAL-ID)
+           END-EXEC.
+
+       7190-FORMATEAR-TIPO.
+           EVALUATE HV-TIPO-OPER
+               WHEN 'D' MOVE 'DEPOSITO'      TO WS-TIPO-DISPLAY
+               WHEN 'Z' MOVE 'RETIRO'        TO WS-TIPO-DISPLAY
+               WHEN 'T' MOVE 'TRANSF. SALIDA' TO WS-TIPO-DISPLAY
+               WHEN 'R' MOVE 'TRANSF. ENTRADA' TO WS-TIPO-DISPLAY
+               WHEN 'I' MOVE 'INTERES'       TO WS-TIPO-DISPLAY
+               WHEN 'F' MOVE 'COMISION'      TO WS-TIPO-DISPLAY
+               WHEN OTHER MOVE 'DESCONOCIDO' TO WS-TIPO-DISPLAY
+           END-EVALUATE.
+
+      *================================================================*
+      * 9000 - NAVEGACION Y SALIDA                                     *
+      *================================================================*
+       9000-VOLVER-AL-MENU.
+           INITIALIZE CH-COMUN.
+           MOVE WC-TRANSACCION TO CH-TRANS-RETORNO.
+           EXEC CICS XCTL PROGRAM(CS-PGM-MENU)
+               COMMAREA(COMMAREA-GLOBAL) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+       9100-SALIR-A-LOGN.
+           EXEC CICS XCTL
+                PROGRAM (CS-PGM-LOGIN)
+           END-EXEC.
+
+       9200-ENVIAR-AVISO-TEXTO.
+           EXEC CICS SEND TEXT
+                FROM (WS-MENSAJE-LOGN)
+                LENGTH (LENGTH OF WS-MENSAJE-LOGN)
+                ERASE
+                FREEKB
+           END-EXEC.
+
+      *================================================================*
+      * 9150 - CONTROL DE INACTIVIDAD                                  *
+      *================================================================*
+       9150-VERIFICAR-INACTIVIDAD.
+           SET SW-SESION-EXPIRADA TO 'N'.
+           DIVIDE EIBTIME BY 10000 GIVING WS-EIB-HORA
+               REMAINDER WS-EIB-RESTO.
+           DIVIDE WS-EIB-RESTO BY 100 GIVING WS-EIB-MINUTO
+               REMAINDER WS-EIB-SEGUNDO.
+           COMPUTE WS-SEGUNDOS-ACTUAL =
+               WS-EIB-HORA * 3600 + WS-EIB-MINUTO * 60 + WS-EIB-SEGUNDO.
+
+           IF CG-ULT-ACTIVIDAD-SEG > 0
+               AND WS-SEGUNDOS-ACTUAL - CG-ULT-ACTIVIDAD-SEG
+                   > CG-TIMEOUT-SEGUNDOS
+               SET SESION-EXPIRADA TO TRUE
+           END-IF.
+
+           MOVE WS-SEGUNDOS-ACTUAL TO CG-ULT-ACTIVIDAD-SEG.
+
+       9999-RETORNO-CICS.
+           EXEC CICS RETURN TRANSID(WC-TRANSACCION)
+               COMMAREA(COMMAREA-GLOBAL)
+           END-EXEC.
+
+       COPY CPYVALPD.
