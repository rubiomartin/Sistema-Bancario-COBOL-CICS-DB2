@@ -48,6 +48,13 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE DCLCLIEN END-EXEC.
            EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLTRPR END-EXEC.
+           EXEC SQL INCLUDE DCLTRPE END-EXEC.
+           EXEC SQL INCLUDE DCLNOTI END-EXEC.
+           EXEC SQL INCLUDE DCLCTA END-EXEC.
+           EXEC SQL INCLUDE DCLDIVI END-EXEC.
+           EXEC SQL INCLUDE DCLPARA END-EXEC.
+           EXEC SQL INCLUDE DCLCOTP END-EXEC.
        01  WS-MONTO-EDITADO      PIC Z.ZZZ.ZZZ.ZZ9,99.
        01  WA-RESPUESTA-CICS        PIC S9(8) COMP.
 
@@ -57,9 +64,55 @@
            05 WS-MONTO-DECIMAL      PIC 9(10)V99.
            05 WS-SALDO-ACTUAL       PIC 9(10)V99.
            05 WS-SALDO-NUEVO        PIC S9(11)V99.
+           05 WS-SALDO-NUEVO-DESTINO PIC S9(11)V99.
            05 WS-USER-ORIGEN        PIC X(8).
            05 WS-USER-DESTINO       PIC X(8).
+      * Referencia libre de la transferencia (p.ej. "ALQUILER
+      * AGOSTO"), opcional - SPACES si el cliente no la completa.
+           05 WS-CONCEPTO           PIC X(30).
+      * Limite diario de transacciones (transferencias)
+           05 WS-TOTAL-TRANSF-HOY   PIC S9(8)V9(2) COMP-3 VALUE 0.
+      * Transferencia programada a futuro (FECHAPROI en blanco =
+      * transferencia inmediata, como hasta ahora)
+           05 WS-FECHA-PROG-RAW     PIC X(10).
+           05 WS-FECHA-PROG-ISO     PIC X(10).
+           05 WS-DUMMY-SQL          PIC S9(4) COMP.
+      * Conversion de moneda entre cuenta origen y cliente destino
+      *; WS-MONTO-CONVERTIDO es el monto ya expresado en la
+      * moneda del destinatario.
+           05 WS-MONEDA-ORIGEN      PIC X(3).
+           05 WS-MONEDA-DESTINO     PIC X(3).
+           05 WS-MONTO-CONVERTIDO   PIC S9(10)V99.
+           05 WS-TASA-ORIGEN        PIC S9(6)V9(6) COMP-3.
+           05 WS-TASA-DESTINO       PIC S9(6)V9(6) COMP-3.
+      * Codigo OTP de confirmacion (transferencias inmediatas por
+      * encima de WS-UMBRAL-OTP) - ver 2420-SOLICITAR-OTP/
+      * 2450-VALIDAR-OTP.
+           05 WS-CODIGO-GENERADO    PIC 9(6).
+           05 WS-CODIGO-INPUT       PIC X(6).
       * SWITCHES
+      * Lote de transferencias: TS queue keyed por terminal,
+      * un registro USRDESTI+MONTO por cada entrada agregada con PF4.
+      * CG-LOTE-CONTADOR/CG-LOTE-PENDIENTE (COPYS/WSCOMM.cbl) llevan el
+      * estado entre pseudo-conversaciones; estos campos son solo de
+      * trabajo dentro de cada ejecucion.
+       01  WS-LOTE.
+           05 WS-TSQ-NOMBRE         PIC X(8).
+           05 WS-TSQ-REGISTRO.
+              10 WS-TSQ-USRDEST     PIC X(8).
+              10 WS-TSQ-MONTO       PIC 9(10)V99.
+           05 WS-TSQ-ITEM           PIC S9(4) COMP.
+           05 WS-TSQ-LOTE-OK        PIC S9(4) COMP VALUE 0.
+           05 WS-TSQ-LOTE-ERROR     PIC S9(4) COMP VALUE 0.
+           05 WS-TSQ-RESP           PIC S9(8) COMP.
+      * Version editada de los contadores, para armar mensajes por
+      * STRING (a diferencia de DISPLAY, STRING no convierte un campo
+      * binario/COMP a sus digitos).
+           05 WS-LOTE-CONTADOR-ED   PIC Z999.
+           05 WS-LOTE-OK-ED         PIC Z999.
+           05 WS-LOTE-ERROR-ED      PIC Z999.
+           05 WS-MSG-LOTE           PIC X(60).
+
        01  WS-CONTROL.
            03 SW-ENVIO-MAPA         PIC X     VALUE '0'.
               88 ENVIO-ERASE                  VALUE '1'.
@@ -75,6 +128,19 @@
 
            03 SW-SALDO-LEIDO        PIC X     VALUE 'N'.
 
+           03 SW-FECHA-PROG         PIC X     VALUE 'N'.
+              88 FECHA-PROG-INVALIDA          VALUE 'S'.
+
+      * Control de inactividad
+       01  WS-CONTROL-INACTIVIDAD.
+           05 WS-EIB-HORA           PIC S9(7).
+           05 WS-EIB-RESTO          PIC S9(7).
+           05 WS-EIB-MINUTO         PIC S9(7).
+           05 WS-EIB-SEGUNDO        PIC S9(7).
+           05 WS-SEGUNDOS-ACTUAL    PIC S9(7).
+           05 SW-SESION-EXPIRADA    PIC X     VALUE 'N'.
+              88 SESION-EXPIRADA              VALUE 'S'.
+
        01  WS-CONSTANTES.
            05 WS-MENSAJE-LOGN       PIC X(25)
                VALUE 'DEBE INGRESAR POR LOGN'.
@@ -84,9 +150,27 @@
            03  WC-TRANSACCION       PIC X(4)  VALUE 'BNKT'.
            03  WC-MAP               PIC X(8)  VALUE 'BNKMAPT'.
            03  WC-MAPSET            PIC X(8)  VALUE 'BNKTMP'.
+      * Monto a partir del cual una transferencia inmediata no se
+      * postea directo y queda pendiente de aprobacion de un
+      * supervisor (SOURCE/PBNKA.cbl - ). Valor de fabrica;
+      * 7060-LEER-PARAMETROS lo reemplaza por
+      * IBMUSER.PARAMETROS si la fila existe.
+           03  WS-UMBRAL-APROBACION PIC S9(8)V9(2) COMP-3
+                                     VALUE 50000,00.
+      * Techo maximo de saldo permitido. Valor de fabrica; tambien
+      * configurable via IBMUSER.PARAMETROS.
+           03  WS-SALDO-MAXIMO      PIC S9(8)V9(2) COMP-3
+                                     VALUE 99999999,99.
+      * Monto a partir del cual una transferencia inmediata exige
+      * un codigo OTP (IBMUSER.CODIGOS_OTP_TRANSF) antes de postear,
+      * ademas (no en lugar) de WS-UMBRAL-APROBACION - una
+      * transferencia puede necesitar las dos cosas. Valor de
+      * fabrica; tambien configurable via IBMUSER.PARAMETROS.
+           03  WS-UMBRAL-OTP        PIC S9(8)V9(2) COMP-3
+                                     VALUE 10000,00.
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA              PIC X(74).
+       01  DFHCOMMAREA              PIC X(179).
 
        PROCEDURE DIVISION.
 
@@ -95,8 +179,11 @@
       *================================================================*
        0000-PROCESO-TAREA.
 
+           PERFORM 7750-ARMAR-NOMBRE-LOTE.
+
            IF EIBCALEN > 0
                MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+               PERFORM 9150-VERIFICAR-INACTIVIDAD
            END-IF.
 
            EVALUATE TRUE
@@ -104,6 +191,12 @@
                    SET ESTADO-ERROR-LOGN TO TRUE
                    PERFORM 9200-ENVIAR-AVISO-TEXTO
 
+      * Sesion inactiva por mas del tiempo permitido
+               WHEN EIBCALEN > 0 AND NOT ESTADO-ERROR-LOGN
+                       AND SESION-EXPIRADA
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 9200-ENVIAR-AVISO-TEXTO
+
                WHEN EIBCALEN > 0 AND ESTADO-ERROR-LOGN
                    PERFORM 9100-SALIR-A-LOGN
 
@@ -121,6 +214,15 @@
       *================================================================*
        1000-PREPARAR-DATOS.
            MOVE LOW-VALUES TO BNKMAPTO.
+      * Una entrada "fresca" a BNKT (no una continuacion
+      * pseudo-conversacional) empieza un lote nuevo - se descarta
+      * cualquier resto de una TS queue de una sesion anterior en esta
+      * misma terminal.
+           MOVE 0   TO CG-LOTE-CONTADOR.
+           MOVE 'N' TO CG-LOTE-PENDIENTE.
+           PERFORM 7900-VACIAR-COLA-LOTE.
+
+           PERFORM 7060-LEER-PARAMETROS.
 
       * Leemos nuestro saldo para mostrar en pantalla
            PERFORM 7000-LEER-SALDO-ORIGEN.
@@ -139,7 +241,7 @@
            PERFORM 4000-ENVIO-MAPA.
 
       *================================================================*
-      * 2000 - LOGICA DE NEGOCIO                                     *
+      * 2000 - LOGICA DE NEGOCIO                                       *
       *================================================================*
        2000-PROCESAR-INTERACCION.
            PERFORM 4100-RECIBIR-MAPA.
@@ -147,12 +249,29 @@
 
 
            EVALUATE TRUE
+               WHEN EIBAID = DFHENTER AND LOTE-CONFIRMACION-PENDIENTE
+                   PERFORM 2800-PROCESAR-LOTE
+
                WHEN EIBAID = DFHENTER
                    PERFORM 2100-ACCION-MAPA
 
+      * Modo lote - PF4 agrega la entrada validada a la cola,
+      * PF7 pide confirmacion para procesarla completa, PF8 la vacia.
+               WHEN EIBAID = DFHPF4 AND NOT LOTE-CONFIRMACION-PENDIENTE
+                   PERFORM 2700-AGREGAR-AL-LOTE
+
+               WHEN EIBAID = DFHPF7 AND NOT LOTE-CONFIRMACION-PENDIENTE
+                   PERFORM 2750-CONFIRMAR-LOTE
+
+               WHEN EIBAID = DFHPF8 AND NOT LOTE-CONFIRMACION-PENDIENTE
+                   PERFORM 2900-VACIAR-LOTE
+
                WHEN EIBAID = DFHPF3
                    PERFORM 2200-TRATAR-SALIDA
 
+               WHEN EIBAID = DFHPF1 AND NOT LOTE-CONFIRMACION-PENDIENTE
+                   PERFORM 2260-MOSTRAR-AYUDA
+
                WHEN OTHER
                    MOVE ' TECLA INVALIDA' TO MSGO
            END-EVALUATE.
@@ -160,32 +279,66 @@
            PERFORM 4000-ENVIO-MAPA.
 
        2100-ACCION-MAPA.
-           PERFORM 2300-VALIDAR-CAMPOS.
-
-           IF NO-HAY-ERRORES
-               IF CONFIRMACION-PENDIENTE
-                   PERFORM 2500-EJECUTAR-NEGOCIO
-               ELSE
-                   PERFORM 2400-PREPARAR-CONFIRMACION
+           IF OTP-CONFIRMACION-PENDIENTE
+               PERFORM 2450-VALIDAR-OTP
+           ELSE
+               PERFORM 2300-VALIDAR-CAMPOS
+               IF NO-HAY-ERRORES
+                   IF CONFIRMACION-PENDIENTE
+                       IF WS-MONTO-DECIMAL > WS-UMBRAL-OTP
+                               AND WS-FECHA-PROG-ISO = SPACES
+                           PERFORM 2420-SOLICITAR-OTP
+                       ELSE
+                           PERFORM 2500-EJECUTAR-NEGOCIO
+                       END-IF
+                   ELSE
+                       PERFORM 2400-PREPARAR-CONFIRMACION
+                   END-IF
                END-IF
            END-IF.
 
        2200-TRATAR-SALIDA.
-           IF CONFIRMACION-PENDIENTE
-               MOVE 'N' TO SW-CONFIRMACION
-               MOVE ' OPERACION CANCELADA' TO MSGO
-               MOVE SPACES TO CONFRMO
-               MOVE ATTR-RED TO MSGC
-               PERFORM 4200-DESBLOQUEAR-CAMPOS
-           ELSE
-               PERFORM 9000-VOLVER-AL-MENU
-           END-IF.
+           EVALUATE TRUE
+               WHEN OTP-CONFIRMACION-PENDIENTE
+                   MOVE 'N' TO SW-OTP-PENDIENTE
+                   MOVE 'N' TO SW-CONFIRMACION
+                   MOVE ' OPERACION CANCELADA' TO MSGO
+                   MOVE SPACES TO CONFRMO
+                   MOVE SPACES TO OTPO
+                   MOVE ATTR-RED TO MSGC
+                   PERFORM 4200-DESBLOQUEAR-CAMPOS
+
+               WHEN CONFIRMACION-PENDIENTE
+                   MOVE 'N' TO SW-CONFIRMACION
+                   MOVE ' OPERACION CANCELADA' TO MSGO
+                   MOVE SPACES TO CONFRMO
+                   MOVE ATTR-RED TO MSGC
+                   PERFORM 4200-DESBLOQUEAR-CAMPOS
+
+               WHEN LOTE-CONFIRMACION-PENDIENTE
+                   MOVE 'N' TO CG-LOTE-PENDIENTE
+                   MOVE ' PROCESAM. DE LOTE CANCELADO - SIGUE EN COLA'
+                     TO MSGO
+                   MOVE ATTR-RED TO MSGC
+                   PERFORM 4200-DESBLOQUEAR-CAMPOS
+
+               WHEN OTHER
+                   PERFORM 9000-VOLVER-AL-MENU
+           END-EVALUATE.
+
+       2260-MOSTRAR-AYUDA.
+           MOVE ' ENTER=OK PF3=SALIR PF4/7/8=AGREGAR/CONFIRM/VACIAR'
+             TO MSGO.
+           MOVE ATTR-YELLOW TO MSGC.
 
        2300-VALIDAR-CAMPOS.
            MOVE 'N' TO SW-ERRORES.
+           MOVE ATTR-NORMAL TO USRDESTC.
+           MOVE ATTR-NORMAL TO MONTOC.
 
            MOVE FUNCTION UPPER-CASE(USRDESTI) TO USRDESTI.
            MOVE MONTOI TO WS-VAL-ENTRADA.
+           MOVE CONCEPTOI TO WS-CONCEPTO.
 
            PERFORM 9900-RUTINA-VALIDAR-NUMERO.
 
@@ -198,32 +351,109 @@
            EVALUATE TRUE
                WHEN USRDESTI = SPACES OR LOW-VALUES
                    MOVE ' ERROR: INGRESE USUARIO DESTINO' TO MSGO
+                   MOVE ATTR-RED TO USRDESTC
                    SET HAY-ERROR-VALIDACION TO TRUE
 
                WHEN SQLCODE NOT = 0
                    MOVE ' ERROR: USUARIO DESTINO NO EXISTE' TO MSGO
+                   MOVE ATTR-RED TO USRDESTC
                    SET HAY-ERROR-VALIDACION TO TRUE
 
                WHEN USRDESTI = CG-M-USER
                    MOVE ' ERROR: NO PUEDE TRANSFERIRSE A SI MISMO'
                    TO MSGO
+                   MOVE ATTR-RED TO USRDESTC
                    SET HAY-ERROR-VALIDACION TO TRUE
 
                WHEN VAL-HAY-ERROR
                    MOVE ' ERROR: MONTO INVALIDO (FORMATO)' TO MSGO
+                   MOVE ATTR-RED TO MONTOC
                    SET HAY-ERROR-VALIDACION TO TRUE
 
                WHEN WS-VAL-SALIDA <= 0
                    MOVE ' ERROR: EL MONTO DEBE SER MAYOR A 0' TO MSGO
+                   MOVE ATTR-RED TO MONTOC
                    SET HAY-ERROR-VALIDACION TO TRUE
 
 
            END-EVALUATE.
 
+           IF NO-HAY-ERRORES
+               PERFORM 2350-VALIDAR-FECHA-PROGRAMADA
+           END-IF.
+
            IF HAY-ERROR-VALIDACION
                MOVE 'N' TO SW-CONFIRMACION
            END-IF.
 
+      *================================================================*
+      * 2350 - TRANSFERENCIA PROGRAMADA                                *
+      *================================================================*
+       2350-VALIDAR-FECHA-PROGRAMADA.
+           MOVE 'N' TO SW-FECHA-PROG.
+           MOVE ATTR-NORMAL TO FECHAPROC.
+           IF FECHAPROI = SPACES OR LOW-VALUES
+               MOVE SPACES TO WS-FECHA-PROG-ISO
+           ELSE
+               MOVE FECHAPROI TO WS-FECHA-PROG-RAW
+               IF WS-FECHA-PROG-RAW(3:1) = '/' AND
+                  WS-FECHA-PROG-RAW(6:1) = '/'
+                   STRING WS-FECHA-PROG-RAW(7:4) '-'
+                          WS-FECHA-PROG-RAW(4:2) '-'
+                          WS-FECHA-PROG-RAW(1:2)
+                          DELIMITED BY SIZE INTO WS-FECHA-PROG-ISO
+               ELSE
+                   SET FECHA-PROG-INVALIDA TO TRUE
+               END-IF
+
+               IF FECHA-PROG-INVALIDA
+                   MOVE ' ERROR: FECHA PROGRAMADA INVALIDA (DD/MM/AAAA)'
+                     TO MSGO
+                   MOVE ATTR-RED TO FECHAPROC
+                   SET HAY-ERROR-VALIDACION TO TRUE
+               ELSE
+                   EXEC SQL SELECT 1 INTO :WS-DUMMY-SQL
+                       FROM SYSIBM.SYSDUMMY1
+                       WHERE DATE(:WS-FECHA-PROG-ISO) > CURRENT DATE
+                   END-EXEC
+                   IF SQLCODE NOT = 0
+                       MOVE ' ERROR: FECHA PROGRAMADA DEBE SER FUTURA'
+                         TO MSGO
+                       MOVE ATTR-RED TO FECHAPROC
+                       SET HAY-ERROR-VALIDACION TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF NO-HAY-ERRORES
+               PERFORM 2360-VALIDAR-REPETIR
+           END-IF.
+
+      *================================================================*
+      * 2360 - ORDEN PERMANENTE / RECURRENTE                           *
+      *================================================================*
+       2360-VALIDAR-REPETIR.
+           MOVE FUNCTION UPPER-CASE(REPETII) TO REPETII.
+           MOVE ATTR-NORMAL TO REPETIC.
+           EVALUATE TRUE
+               WHEN REPETII = SPACES OR LOW-VALUES
+                   MOVE 'N' TO REPETII
+               WHEN REPETII = 'S' OR REPETII = 'N'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE ' ERROR: REPETIR DEBE SER S O N' TO MSGO
+                   MOVE ATTR-RED TO REPETIC
+                   SET HAY-ERROR-VALIDACION TO TRUE
+           END-EVALUATE.
+
+           IF NO-HAY-ERRORES AND REPETII = 'S'
+                   AND WS-FECHA-PROG-ISO = SPACES
+               MOVE ' ERROR: ORDEN PERMANENTE REQUIERE FECHA DE INICIO'
+                 TO MSGO
+               MOVE ATTR-RED TO FECHAPROC
+               SET HAY-ERROR-VALIDACION TO TRUE
+           END-IF.
+
        2400-PREPARAR-CONFIRMACION.
            MOVE ' CONFIRME: ENTER=SI PF3=CANCELAR' TO MSGO.
            MOVE ATTR-YELLOW TO MSGC.
@@ -234,16 +464,118 @@
            PERFORM 9950-ELIMINAR-ESPACIOS-IZQ.
 
            INITIALIZE CONFRMO.
+           IF WS-FECHA-PROG-ISO = SPACES
            STRING ' Â¿SEGURO QUIERE TRANSFERIRLE $' DELIMITED BY SIZE
-           WS-TRIM-STR-OUT                DELIMITED BY SPACES
-           ' A '                          DELIMITED BY SIZE
-           USRDESTI                       DELIMITED BY SPACE
-           '?'                            DELIMITED BY SIZE
-           INTO CONFRMO.
+               WS-TRIM-STR-OUT                DELIMITED BY SPACES
+               ' A '                          DELIMITED BY SIZE
+               USRDESTI                       DELIMITED BY SPACE
+               '?'                            DELIMITED BY SIZE
+               INTO CONFRMO
+           ELSE
+               IF REPETII = 'S'
+               STRING ' CREAR ORDEN PERMANENTE DE $' DELIMITED BY SIZE
+                   WS-TRIM-STR-OUT                DELIMITED BY SPACES
+                   ' A '                          DELIMITED BY SIZE
+                   USRDESTI                       DELIMITED BY SPACE
+                   ' CADA MES DESDE EL ' DELIMITED BY SIZE
+                   FECHAPROI                      DELIMITED BY SPACE
+                   '?'                            DELIMITED BY SIZE
+                   INTO CONFRMO
+               ELSE
+                   STRING ' PROGRAMAR $' DELIMITED BY SIZE
+                   WS-TRIM-STR-OUT                DELIMITED BY SPACES
+                   ' A '                          DELIMITED BY SIZE
+                   USRDESTI                       DELIMITED BY SPACE
+                   ' PARA EL ' DELIMITED BY SIZE
+                   FECHAPROI                      DELIMITED BY SPACE
+                   '?'                            DELIMITED BY SIZE
+                   INTO CONFRMO
+               END-IF
+           END-IF.
 
            MOVE 'S' TO SW-CONFIRMACION.
            MOVE ATTR-PROT-MDT TO USRDESTA.
            MOVE ATTR-PROT-MDT TO MONTOA.
+           MOVE ATTR-PROT-MDT TO FECHAPROA.
+           MOVE ATTR-PROT-MDT TO REPETIA.
+           MOVE ATTR-PROT-MDT TO CONCEPTOA.
+
+      *================================================================*
+      * 2420/2450 - CONFIRMACION OTP (TRANSFERENCIAS INMEDIATAS DE     *
+      * ALTO MONTO). Paso adicional, independiente del umbral de       *
+      * aprobacion de 2500-EJECUTAR-NEGOCIO: una transferencia puede   *
+      * requerir las dos cosas (primero el OTP aca, despues, si        *
+      * corresponde, la cola de aprobacion).                           *
+      *================================================================*
+       2420-SOLICITAR-OTP.
+           PERFORM 9700-GENERAR-CODIGO.
+           PERFORM 8000-BORRAR-CODIGO-OTP-ANTERIOR.
+           PERFORM 8100-INSERTAR-CODIGO-OTP.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE 'S' TO SW-OTP-PENDIENTE
+               MOVE SPACES TO OTPI
+               MOVE ATTR-UNPROT-MDT TO OTPA
+               MOVE ' INGRESE EL CODIGO DE CONFIRMACION (OTP) RECIBIDO'
+                 TO MSGO
+               MOVE ATTR-YELLOW TO MSGC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR GENERANDO EL CODIGO OTP' TO MSGO
+               MOVE ATTR-RED TO MSGC
+               MOVE 'N' TO SW-CONFIRMACION
+               PERFORM 4200-DESBLOQUEAR-CAMPOS
+           END-IF.
+
+       2450-VALIDAR-OTP.
+           MOVE 'N' TO SW-ERRORES.
+           MOVE SPACES TO MSGO.
+
+           INSPECT OTPI REPLACING ALL LOW-VALUES BY SPACES.
+           MOVE OTPI TO WS-CODIGO-INPUT.
+
+           PERFORM 8200-LEER-CODIGO-OTP.
+
+           EVALUATE TRUE
+               WHEN SQLCODE NOT = 0
+                   MOVE ' CODIGO OTP INVALIDO O VENCIDO' TO MSGO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN HV-USADO-COTP = 'Y'
+                   MOVE ' CODIGO OTP YA UTILIZADO' TO MSGO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+
+               WHEN WS-CODIGO-INPUT NOT = HV-CODIGO-COTP
+                   MOVE ' CODIGO OTP INCORRECTO' TO MSGO
+                   SET HAY-ERROR-VALIDACION TO TRUE
+           END-EVALUATE.
+
+           IF HAY-ERROR-VALIDACION
+               MOVE ATTR-RED TO MSGC
+           ELSE
+               PERFORM 8300-MARCAR-CODIGO-OTP-USADO
+               MOVE 'N' TO SW-OTP-PENDIENTE
+               PERFORM 2460-RESTAURAR-DATOS-TRANSFERENCIA
+               PERFORM 2500-EJECUTAR-NEGOCIO
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2460 - USRDESTI/MONTOI/CONCEPTOI retransmiten porque sus       *
+      * atributos quedaron en ATTR-PROT-MDT desde                     *
+      * 2400-PREPARAR-CONFIRMACION, pero WS-MONTO-DECIMAL/WS-CONCEPTO *
+      * (WORKING-STORAGE, sin respaldo en COMMAREA) vuelven a su      *
+      * valor inicial en la tarea CICS nueva de cada vuelta del paso  *
+      * OTP. Se recalculan aca, igual que en 2300-VALIDAR-CAMPOS,     *
+      * antes de ejecutar el negocio.                                 *
+      *----------------------------------------------------------------*
+       2460-RESTAURAR-DATOS-TRANSFERENCIA.
+           MOVE MONTOI TO WS-VAL-ENTRADA.
+           PERFORM 9900-RUTINA-VALIDAR-NUMERO.
+           IF NO-HAY-ERRORES
+               MOVE WS-VAL-SALIDA-V TO WS-MONTO-DECIMAL
+           END-IF.
+           MOVE CONCEPTOI TO WS-CONCEPTO.
 
        2500-EJECUTAR-NEGOCIO.
       * Inicializamos estado como fallido por defecto
@@ -275,11 +607,32 @@
                    PERFORM 4200-DESBLOQUEAR-CAMPOS
                    SET HAY-ERROR-VALIDACION TO TRUE
                ELSE
-                   PERFORM 2600-VERIFICAR-LIMITE-DESTINO
+                   IF WS-FECHA-PROG-ISO = SPACES
+                       PERFORM 7050-CONSULTAR-TRANSFERIDO-HOY-DB2
+                       IF WS-TOTAL-TRANSF-HOY + WS-MONTO-DECIMAL
+                             > HV-LIMITE-DIARIO
+                           MOVE ' LIMITE DIARIO EXCEDIDO'
+                             TO MSGO
+                           MOVE ATTR-RED TO MSGC
+                           MOVE 'N' TO SW-CONFIRMACION
+                           PERFORM 4200-DESBLOQUEAR-CAMPOS
+                           SET HAY-ERROR-VALIDACION TO TRUE
+                       ELSE
+                           PERFORM 2600-VERIFICAR-LIMITE-DESTINO
+                       END-IF
+                   END-IF
                END-IF
 
                IF NO-HAY-ERRORES
-                   PERFORM 3000-PERSISTENCIA-DATOS
+                   IF WS-FECHA-PROG-ISO NOT = SPACES
+                       PERFORM 3100-PERSISTENCIA-PROGRAMADA
+                   ELSE
+                       IF WS-MONTO-DECIMAL > WS-UMBRAL-APROBACION
+                           PERFORM 3200-PERSISTENCIA-PENDIENTE
+                       ELSE
+                           PERFORM 3000-PERSISTENCIA-DATOS
+                       END-IF
+                   END-IF
                END-IF
 
                IF OPERACION-EXITOSA
@@ -289,6 +642,8 @@
                    PERFORM 4200-DESBLOQUEAR-CAMPOS
                    MOVE SPACES       TO MONTOO
                    MOVE SPACES       TO USRDESTO
+                   MOVE SPACES       TO FECHAPROO
+                   MOVE SPACES       TO CONCEPTOO
                    MOVE WS-SALDO-NUEVO TO WS-SALDO-ACTUAL
                    SET ENVIO-ERASE   TO TRUE
                    MOVE 'N'          TO SW-CONFIRMACION
@@ -300,10 +655,12 @@
       *================================================================*
        2600-VERIFICAR-LIMITE-DESTINO.
            PERFORM 7300-VALIDAR-DESTINO-DB2.
+           PERFORM 7350-CONVERTIR-MONEDA.
 
-           COMPUTE WS-SALDO-NUEVO = HV-SALDO + WS-MONTO-DECIMAL
+           COMPUTE WS-SALDO-NUEVO-DESTINO =
+               HV-SALDO + WS-MONTO-CONVERTIDO
 
-           IF WS-SALDO-NUEVO > 99999999,99
+           IF WS-SALDO-NUEVO-DESTINO > WS-SALDO-MAXIMO
                MOVE ' ERROR: DESTINATARIO NO PUEDE RECIBIR TANTO MONTO'
                   TO MSGO
                MOVE ATTR-RED TO MSGC
@@ -312,12 +669,145 @@
                PERFORM 4200-DESBLOQUEAR-CAMPOS
            END-IF.
 
+      *================================================================*
+      * 2700 - MODO LOTE                                               *
+      *================================================================*
+       2700-AGREGAR-AL-LOTE.
+           PERFORM 2300-VALIDAR-CAMPOS.
+
+           IF NO-HAY-ERRORES
+               MOVE USRDESTI         TO WS-TSQ-USRDEST
+               MOVE WS-MONTO-DECIMAL TO WS-TSQ-MONTO
+               PERFORM 7800-ENCOLAR-LOTE
+               ADD 1 TO CG-LOTE-CONTADOR
+               MOVE SPACES TO USRDESTO
+               MOVE SPACES TO MONTOO
+               MOVE SPACES TO CONFRMO
+               MOVE 'N' TO SW-CONFIRMACION
+               MOVE ' AGREGADA AL LOTE - PF7=PROCESAR PF8=VACIAR'
+                 TO MSGO
+               MOVE CG-LOTE-CONTADOR TO WS-LOTE-CONTADOR-ED
+               MOVE WS-LOTE-CONTADOR-ED TO WS-TRIM-STR-IN
+               MOVE 4 TO WS-TRIM-MAX-LEN
+               PERFORM 9950-ELIMINAR-ESPACIOS-IZQ
+               STRING ' LOTE: ' DELIMITED BY SIZE
+                   WS-TRIM-STR-OUT DELIMITED BY SPACE
+                   ' TRANSFERENCIA(S) EN COLA' DELIMITED BY SIZE
+                   INTO LEYENDAO
+           END-IF.
+
+       2750-CONFIRMAR-LOTE.
+           IF CG-LOTE-CONTADOR = 0
+               MOVE ' EL LOTE ESTA VACIO - USE PF4 PARA AGREGAR' TO MSGO
+           ELSE
+               SET LOTE-CONFIRMACION-PENDIENTE TO TRUE
+               MOVE CG-LOTE-CONTADOR TO WS-LOTE-CONTADOR-ED
+               MOVE WS-LOTE-CONTADOR-ED TO WS-TRIM-STR-IN
+               MOVE 4 TO WS-TRIM-MAX-LEN
+               PERFORM 9950-ELIMINAR-ESPACIOS-IZQ
+               STRING ' CONFIRMA PROCESAR LOTE DE ' DELIMITED BY SIZE
+                   WS-TRIM-STR-OUT DELIMITED BY SPACE
+                   ' TRANSF.? ENTER=SI PF3=CANCELAR' DELIMITED BY SIZE
+                   INTO MSGO
+               MOVE ATTR-YELLOW TO MSGC
+               MOVE ATTR-PROT-MDT TO USRDESTA
+               MOVE ATTR-PROT-MDT TO MONTOA
+           END-IF.
+
+       2800-PROCESAR-LOTE.
+           MOVE 0 TO WS-TSQ-LOTE-OK WS-TSQ-LOTE-ERROR.
+
+           PERFORM 7000-LEER-SALDO-ORIGEN.
+
+           IF SQLCODE = 0
+               MOVE HV-SALDO TO WS-SALDO-ACTUAL
+
+               PERFORM VARYING WS-TSQ-ITEM FROM 1 BY 1
+                       UNTIL WS-TSQ-ITEM > CG-LOTE-CONTADOR
+                   PERFORM 7850-LEER-ITEM-LOTE
+                   PERFORM 2850-PROCESAR-ITEM-LOTE
+               END-PERFORM
+
+               MOVE WS-TSQ-LOTE-OK TO WS-LOTE-OK-ED
+               MOVE WS-LOTE-OK-ED TO WS-TRIM-STR-IN
+               MOVE 4 TO WS-TRIM-MAX-LEN
+               PERFORM 9950-ELIMINAR-ESPACIOS-IZQ
+               MOVE WS-TRIM-STR-OUT TO WS-MSG-LOTE
+
+               MOVE WS-TSQ-LOTE-ERROR TO WS-LOTE-ERROR-ED
+               MOVE WS-LOTE-ERROR-ED TO WS-TRIM-STR-IN
+               MOVE 4 TO WS-TRIM-MAX-LEN
+               PERFORM 9950-ELIMINAR-ESPACIOS-IZQ
+
+               STRING ' LOTE PROCESADO: ' DELIMITED BY SIZE
+                   WS-MSG-LOTE DELIMITED BY SPACE
+                   ' OK / ' DELIMITED BY SIZE
+                   WS-TRIM-STR-OUT DELIMITED BY SPACE
+                   ' CON ERROR' DELIMITED BY SIZE
+                   INTO MSGO
+           ELSE
+      * Si no se pudo leer el saldo de origen no tiene sentido
+      * procesar el lote contra un WS-SALDO-ACTUAL con el valor que
+      * haya quedado de una operacion anterior - se descarta el lote
+      * completo y se avisa al usuario.
+               MOVE ' ERROR LEYENDO SALDO - LOTE NO PROCESADO'
+                 TO MSGO
+               MOVE ATTR-RED TO MSGC
+           END-IF.
+
+           PERFORM 7900-VACIAR-COLA-LOTE.
+           MOVE 0   TO CG-LOTE-CONTADOR.
+           MOVE 'N' TO CG-LOTE-PENDIENTE.
+           MOVE SPACES TO LEYENDAO.
+
+           PERFORM 4200-DESBLOQUEAR-CAMPOS.
+           MOVE WS-SALDO-ACTUAL TO SALDOO.
+
+       2850-PROCESAR-ITEM-LOTE.
+           MOVE WS-TSQ-USRDEST TO USRDESTI WS-USER-DESTINO.
+           MOVE WS-TSQ-MONTO   TO WS-MONTO-DECIMAL.
+      * El registro de la TS queue (WS-TSQ-REGISTRO) no lleva
+      * CONCEPTO - una transferencia agregada al lote por PF4 queda sin
+      * referencia, igual que hoy queda sin AGENTE_ID.
+           MOVE SPACES         TO WS-CONCEPTO.
+
+           PERFORM 7300-VALIDAR-DESTINO-DB2.
+
+           IF SQLCODE NOT = 0 OR USRDESTI = CG-M-USER
+                   OR WS-MONTO-DECIMAL = 0
+                   OR WS-SALDO-ACTUAL < WS-MONTO-DECIMAL
+               ADD 1 TO WS-TSQ-LOTE-ERROR
+           ELSE
+               PERFORM 7350-CONVERTIR-MONEDA
+               COMPUTE WS-SALDO-NUEVO-DESTINO =
+                   HV-SALDO + WS-MONTO-CONVERTIDO
+               IF WS-SALDO-NUEVO-DESTINO > WS-SALDO-MAXIMO
+                   ADD 1 TO WS-TSQ-LOTE-ERROR
+               ELSE
+                   PERFORM 3000-PERSISTENCIA-DATOS
+                   IF OPERACION-EXITOSA
+                       ADD 1 TO WS-TSQ-LOTE-OK
+                       MOVE WS-SALDO-NUEVO TO WS-SALDO-ACTUAL
+                   ELSE
+                       ADD 1 TO WS-TSQ-LOTE-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+
+       2900-VACIAR-LOTE.
+           PERFORM 7900-VACIAR-COLA-LOTE.
+           MOVE 0   TO CG-LOTE-CONTADOR.
+           MOVE 'N' TO CG-LOTE-PENDIENTE.
+           MOVE SPACES TO LEYENDAO.
+           MOVE ' LOTE VACIADO' TO MSGO.
+
       *================================================================*
       * 3000 - PERSISTENCIA (ACID)                                     *
       *================================================================*
        3000-PERSISTENCIA-DATOS.
            SUBTRACT WS-MONTO-DECIMAL FROM WS-SALDO-ACTUAL
                GIVING WS-SALDO-NUEVO.
+           MOVE CG-AGENTE-ID TO HV-AGENTE-ID.
 
            PERFORM 7100-UPDATE-SALDO-ORIGEN.
 
@@ -331,20 +821,35 @@
                    MOVE WS-MONTO-DECIMAL TO HV-MONTO
                    MOVE CG-M-USER        TO HV-USUARIO-MOV
                    MOVE WS-USER-DESTINO  TO HV-USUARIO-REL
+                   MOVE WS-SALDO-NUEVO   TO HV-SALDO-RESULTANTE
+      * La pata de origen afecta IBMUSER.CUENTAS;
+      * se registra para que una futura reversion sepa donde reaplicar
+      * el SALDO.
+                   MOVE CG-CUENTA-NUM    TO HV-CUENTA-NUM
+                   MOVE WS-CONCEPTO      TO HV-CONCEPTO
                    PERFORM 7200-INSERTAR-HISTORIAL
 
                    IF SQLCODE = 0
       * ---------------------------------------------------------
       * 2. REGISTRO PARA EL DESTINATARIO (Entrada de dinero)
       * ---------------------------------------------------------
-                       MOVE 'R'              TO HV-TIPO-OPER
-                       MOVE WS-MONTO-DECIMAL TO HV-MONTO
-                       MOVE WS-USER-DESTINO  TO HV-USUARIO-MOV
+                       MOVE 'R'                TO HV-TIPO-OPER
+                       MOVE WS-MONTO-CONVERTIDO TO HV-MONTO
+                       MOVE WS-USER-DESTINO    TO HV-USUARIO-MOV
                        MOVE CG-M-USER        TO HV-USUARIO-REL
+                       MOVE WS-SALDO-NUEVO-DESTINO
+                                             TO HV-SALDO-RESULTANTE
+      * La pata de destino sigue afectando CLIENTES.SALDO
+      * (7400-UPDATE-SALDO-DESTINO), no una cuenta puntual de CUENTAS -
+      * CUENTA_NUM queda en blanco, misma convencion que una fila
+      * legacy.
+                       MOVE SPACES           TO HV-CUENTA-NUM
+                       MOVE WS-CONCEPTO      TO HV-CONCEPTO
 
                        PERFORM 7200-INSERTAR-HISTORIAL
 
                        IF SQLCODE = 0
+                           PERFORM 7700-INSERTAR-NOTIFICACION
                            EXEC CICS SYNCPOINT END-EXEC
                            SET OPERACION-EXITOSA TO TRUE
                            MOVE ' TRANSFERENCIA EXITOSA' TO WS-MSG-EXITO
@@ -362,7 +867,55 @@
                END-IF
            ELSE
                EXEC CICS SYNCPOINT ROLLBACK END-EXEC
-               MOVE ' ERROR AL DEBITAR ORIGEN' TO MSGO
+      * SQLCODE +100 en 7100-UPDATE-SALDO-ORIGEN significa que
+      * SALDO ya no coincidia con la re-lectura.
+               IF SQLCODE = 100
+                   MOVE ' SALDO MODIFICADO POR OTRA SESION - REINTENTE'
+                     TO MSGO
+               ELSE
+                   MOVE ' ERROR AL DEBITAR ORIGEN' TO MSGO
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * 3100 - PERSISTENCIA DE TRANSFERENCIA PROGRAMADA                *
+      *================================================================*
+       3100-PERSISTENCIA-PROGRAMADA.
+      * No se mueve dinero todavia; BATCH/PBNKS.cbl lo hara el dia
+      * programado. El saldo de origen no cambia hoy.
+           MOVE WS-SALDO-ACTUAL TO WS-SALDO-NUEVO.
+
+           PERFORM 7500-INSERTAR-TRANSF-PROGRAMADA.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               SET OPERACION-EXITOSA TO TRUE
+               MOVE ' TRANSFERENCIA PROGRAMADA CORRECTAMENTE'
+                 TO WS-MSG-EXITO
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR AL PROGRAMAR LA TRANSFERENCIA' TO MSGO
+           END-IF.
+
+      *================================================================*
+      * 3200 - PERSISTENCIA DE APROBACION PENDIENTE                    *
+      *================================================================*
+       3200-PERSISTENCIA-PENDIENTE.
+      * No se mueve dinero todavia; un supervisor la libera desde
+      * SOURCE/PBNKA.cbl. El saldo de origen no cambia hoy.
+           MOVE WS-SALDO-ACTUAL TO WS-SALDO-NUEVO.
+
+           PERFORM 7600-INSERTAR-TRANSF-PENDIENTE.
+
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               SET OPERACION-EXITOSA TO TRUE
+               MOVE ' TRANSFERENCIA QUEDO PENDIENTE DE APROBACION'
+                 TO WS-MSG-EXITO
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR AL REGISTRAR APROBACION PENDIENTE'
+                 TO MSGO
            END-IF.
 
       *================================================================*
@@ -396,42 +949,271 @@
        4200-DESBLOQUEAR-CAMPOS.
            MOVE ATTR-UNPROT-MDT     TO USRDESTA.
            MOVE ATTR-UNPROT-NUM-MDT TO MONTOA.
+           MOVE ATTR-UNPROT-MDT     TO FECHAPROA.
+           MOVE ATTR-UNPROT-MDT     TO REPETIA.
+           MOVE ATTR-UNPROT-MDT     TO CONCEPTOA.
 
       *================================================================*
       * 7000 - ACCESO A DATOS (DB2)                                    *
       *================================================================*
+      * umbral de aprobacion y techo de saldo configurables
+      * via IBMUSER.PARAMETROS; una fila ausente deja el valor de
+      * fabrica declarado arriba.
+       7060-LEER-PARAMETROS.
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'UMBRAL_APROBACION'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-UMBRAL-APROBACION
+           END-IF.
+
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'SALDO_MAXIMO'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-SALDO-MAXIMO
+           END-IF.
+
+           EXEC SQL SELECT VALOR_PARAM INTO :HV-VALOR-PARAM
+               FROM IBMUSER.PARAMETROS
+               WHERE NOMBRE_PARAM = 'UMBRAL_OTP'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE HV-VALOR-PARAM TO WS-UMBRAL-OTP
+           END-IF.
+
        7000-LEER-SALDO-ORIGEN.
-           MOVE CG-M-USER TO WS-USER-ORIGEN.
-           EXEC SQL SELECT SALDO INTO :HV-SALDO
-               FROM IBMUSER.CLIENTES WHERE USUARIO = :WS-USER-ORIGEN
+      * WS-USER-ORIGEN identifica al DUENO de la cuenta de
+      * origen (CG-CUENTA-TITULAR) para los controles de cliente y
+      * para TRANSF_PROGRAMADA/TRANSF_PENDIENTE mas abajo - no es
+      * necesariamente quien esta conectado si la cuenta es compartida
+      * (IBMUSER.CUENTAS_COMPARTIDAS). MOVIMIENTOS.USUARIO sigue
+      * registrando CG-M-USER, quien realmente tecleo la operacion
+      * (ver 3000-PERSISTENCIA-DATOS/7200-INSERTAR-HISTORIAL).
+           MOVE CG-CUENTA-TITULAR TO WS-USER-ORIGEN.
+      * El saldo de origen ahora vive en IBMUSER.CUENTAS;
+      * LIMITE_DIARIO sigue siendo un control de CLIENTES, no de
+      * cuenta. El destino de una transferencia sigue acreditandose
+      * en CLIENTES.SALDO (7400-UPDATE-SALDO-DESTINO) - esta version
+      * no agrega un paso de seleccion de cuenta destino.
+           EXEC SQL SELECT SALDO, MONEDA INTO :HV-SALDO-CTA,
+                :HV-MONEDA-CTA
+               FROM IBMUSER.CUENTAS
+               WHERE NUMERO_CUENTA = :CG-CUENTA-NUM
+           END-EXEC.
+      * Si esta SELECT falla, el SQLCODE que debe ver el llamador es
+      * el de esta, no el de la de CLIENTES que sigue abajo - por eso
+      * la segunda SELECT queda condicionada al exito de la primera.
+           IF SQLCODE = 0
+               MOVE HV-SALDO-CTA TO HV-SALDO
+               MOVE HV-MONEDA-CTA TO WS-MONEDA-ORIGEN
+               EXEC SQL SELECT LIMITE_DIARIO INTO :HV-LIMITE-DIARIO
+                   FROM IBMUSER.CLIENTES
+                   WHERE USUARIO = :WS-USER-ORIGEN
+               END-EXEC
+           END-IF.
+
+       7050-CONSULTAR-TRANSFERIDO-HOY-DB2.
+      * Igual que el retiro en PBNKX, el tope diario de
+      * transferencias se mide por cuenta (CUENTA_NUM) para que una
+      * cuenta compartida tenga un solo cupo sin importar cual usuario
+      * autorizado transfirio.
+           MOVE 0 TO WS-TOTAL-TRANSF-HOY.
+           EXEC SQL
+                SELECT COALESCE(SUM(MONTO), 0) INTO :WS-TOTAL-TRANSF-HOY
+                FROM IBMUSER.MOVIMIENTOS
+                WHERE CUENTA_NUM = :CG-CUENTA-NUM
+                  AND TIPO_OPER = 'T'
+                  AND DATE(FECHA) = CURRENT DATE
            END-EXEC.
 
+      * Proteccion contra lost-update entre dos sesiones
+      * activas para el mismo USUARIO (misma lectura optimista que
+      * SOURCE/PBNKX.cbl 7100-UPDATE-SALDO). El UPDATE solo aplica si
+      * SALDO sigue siendo el que trajo la re-lectura (WS-SALDO-ACTUAL,
+      * via 7000-LEER-SALDO-ORIGEN); si otra sesion ya lo modifico, 0
+      * filas califican y DB2 devuelve SQLCODE +100, que 3000-
+      * PERSISTENCIA-DATOS ya trata como fallo y hace ROLLBACK.
        7100-UPDATE-SALDO-ORIGEN.
            MOVE WS-SALDO-NUEVO TO HV-SALDO.
-           EXEC SQL UPDATE IBMUSER.CLIENTES SET SALDO = :HV-SALDO
-               WHERE USUARIO = :WS-USER-ORIGEN
+           MOVE WS-SALDO-NUEVO TO HV-SALDO-CTA.
+           EXEC SQL UPDATE IBMUSER.CUENTAS SET SALDO = :HV-SALDO-CTA
+               WHERE NUMERO_CUENTA = :CG-CUENTA-NUM
+                 AND SALDO = :WS-SALDO-ACTUAL
            END-EXEC.
 
        7200-INSERTAR-HISTORIAL.
+      * Misma sucursal/canal para ambas patas de la
+      * transferencia - es la sesion que ejecuta la operacion, no la
+      * cuenta afectada.
+           MOVE CG-SUCURSAL-ID   TO HV-SUCURSAL-ID.
            EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
-               (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL)
+               (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                SALDO_RESULTANTE, AGENTE_ID, CUENTA_NUM, SUCURSAL_ID,
+                CONCEPTO)
                VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
-                CURRENT TIMESTAMP, :HV-USUARIO-REL)
+                CURRENT TIMESTAMP, :HV-USUARIO-REL,
+                :HV-SALDO-RESULTANTE, :HV-AGENTE-ID, :HV-CUENTA-NUM,
+                :HV-SUCURSAL-ID, :HV-CONCEPTO)
            END-EXEC.
 
        7300-VALIDAR-DESTINO-DB2.
            MOVE USRDESTI TO WS-USER-DESTINO.
-           EXEC SQL SELECT SALDO INTO :HV-SALDO
+           EXEC SQL SELECT SALDO, MONEDA INTO :HV-SALDO, :HV-MONEDA
                FROM IBMUSER.CLIENTES WHERE USUARIO = :WS-USER-DESTINO
            END-EXEC.
+           MOVE HV-MONEDA TO WS-MONEDA-DESTINO.
+
+       7350-CONVERTIR-MONEDA.
+      * Si origen y destino usan la misma moneda no hay nada
+      * que convertir. Si difieren, se busca la tasa de cada una en
+      * IBMUSER.DIVISAS (valor de 1 unidad en una moneda base comun)
+      * y se reexpresa el monto en la moneda del destinatario.
+           IF WS-MONEDA-ORIGEN = WS-MONEDA-DESTINO
+               MOVE WS-MONTO-DECIMAL TO WS-MONTO-CONVERTIDO
+           ELSE
+               EXEC SQL SELECT TASA_A_BASE INTO :HV-TASA-A-BASE
+                   FROM IBMUSER.DIVISAS
+                   WHERE CODIGO_MONEDA = :WS-MONEDA-ORIGEN
+               END-EXEC
+               MOVE HV-TASA-A-BASE TO WS-TASA-ORIGEN
+
+               EXEC SQL SELECT TASA_A_BASE INTO :HV-TASA-A-BASE
+                   FROM IBMUSER.DIVISAS
+                   WHERE CODIGO_MONEDA = :WS-MONEDA-DESTINO
+               END-EXEC
+               MOVE HV-TASA-A-BASE TO WS-TASA-DESTINO
+
+               COMPUTE WS-MONTO-CONVERTIDO ROUNDED =
+                   WS-MONTO-DECIMAL * WS-TASA-ORIGEN / WS-TASA-DESTINO
+           END-IF.
 
        7400-UPDATE-SALDO-DESTINO.
-           MOVE WS-MONTO-DECIMAL TO HV-MONTO.
+           MOVE WS-MONTO-CONVERTIDO TO HV-MONTO.
            EXEC SQL UPDATE IBMUSER.CLIENTES
                SET SALDO = SALDO + :HV-MONTO
                WHERE USUARIO = :WS-USER-DESTINO
            END-EXEC.
 
+       7500-INSERTAR-TRANSF-PROGRAMADA.
+           MOVE WS-USER-ORIGEN   TO HV-USUARIO-ORIGEN.
+           MOVE WS-USER-DESTINO  TO HV-USUARIO-DESTINO.
+           MOVE WS-MONTO-DECIMAL TO HV-MONTO-PROG.
+           MOVE WS-FECHA-PROG-ISO TO HV-FECHA-PROG.
+           MOVE 'P'              TO HV-ESTADO-PROG.
+           MOVE REPETII          TO HV-ES-RECURRENTE.
+           EXEC SQL INSERT INTO IBMUSER.TRANSF_PROGRAMADA
+               (USUARIO_ORIGEN, USUARIO_DESTINO, MONTO,
+                FECHA_PROGRAMADA, ESTADO, FECHA_CREACION,
+                ES_RECURRENTE)
+               VALUES (:HV-USUARIO-ORIGEN, :HV-USUARIO-DESTINO,
+                :HV-MONTO-PROG, DATE(:HV-FECHA-PROG), :HV-ESTADO-PROG,
+                CURRENT TIMESTAMP, :HV-ES-RECURRENTE)
+           END-EXEC.
+
+       7600-INSERTAR-TRANSF-PENDIENTE.
+           MOVE WS-USER-ORIGEN   TO HV-ORIGEN-PEND.
+           MOVE WS-USER-DESTINO  TO HV-DESTINO-PEND.
+           MOVE WS-MONTO-DECIMAL TO HV-MONTO-PEND.
+           MOVE 'P'              TO HV-ESTADO-PEND.
+           EXEC SQL INSERT INTO IBMUSER.TRANSF_PENDIENTE
+               (USUARIO_ORIGEN, USUARIO_DESTINO, MONTO, ESTADO,
+                FECHA_CREACION)
+               VALUES (:HV-ORIGEN-PEND, :HV-DESTINO-PEND,
+                :HV-MONTO-PEND, :HV-ESTADO-PEND, CURRENT TIMESTAMP)
+           END-EXEC.
+
+       7700-INSERTAR-NOTIFICACION.
+      * Cola de notificacion para el interfaz de correo/SMS.
+      * Se inserta dentro de la misma unidad de trabajo que el
+      * movimiento de fondos, antes del SYNCPOINT que la confirma.
+           MOVE CG-M-USER        TO HV-ORIGEN-NOTI.
+           MOVE WS-USER-DESTINO  TO HV-DESTINO-NOTI.
+           MOVE WS-MONTO-DECIMAL TO HV-MONTO-NOTI.
+           MOVE 'P'              TO HV-ESTADO-NOTI.
+           EXEC SQL INSERT INTO IBMUSER.NOTIFICACIONES
+               (USUARIO_ORIGEN, USUARIO_DESTINO, MONTO, FECHA_EVENTO,
+                ESTADO)
+               VALUES (:HV-ORIGEN-NOTI, :HV-DESTINO-NOTI,
+                :HV-MONTO-NOTI, CURRENT TIMESTAMP, :HV-ESTADO-NOTI)
+           END-EXEC.
+
+      *================================================================*
+      * 7750/78xx - TS QUEUE DEL LOTE                                  *
+      *================================================================*
+       7750-ARMAR-NOMBRE-LOTE.
+      * La queue es propia de la terminal, no de la sesion: asi dos
+      * operadores en terminales distintas no chocan, y una terminal
+      * que se reconecta recupera su propio lote en curso.
+           MOVE 'LOTE' TO WS-TSQ-NOMBRE(1:4).
+           MOVE EIBTRMID TO WS-TSQ-NOMBRE(5:4).
+
+       7800-ENCOLAR-LOTE.
+           EXEC CICS WRITEQ TS
+               QUEUE(WS-TSQ-NOMBRE)
+               FROM(WS-TSQ-REGISTRO)
+               LENGTH(LENGTH OF WS-TSQ-REGISTRO)
+               RESP(WS-TSQ-RESP)
+           END-EXEC.
+
+       7850-LEER-ITEM-LOTE.
+           EXEC CICS READQ TS
+               QUEUE(WS-TSQ-NOMBRE)
+               INTO(WS-TSQ-REGISTRO)
+               LENGTH(LENGTH OF WS-TSQ-REGISTRO)
+               ITEM(WS-TSQ-ITEM)
+               RESP(WS-TSQ-RESP)
+           END-EXEC.
+
+       7900-VACIAR-COLA-LOTE.
+           EXEC CICS DELETEQ TS
+               QUEUE(WS-TSQ-NOMBRE)
+               RESP(WS-TSQ-RESP)
+           END-EXEC.
+
+      *================================================================*
+      * 8000 - CODIGO OTP DE CONFIRMACION (IBMUSER.CODIGOS_OTP_TRANSF) *
+      *================================================================*
+       8000-BORRAR-CODIGO-OTP-ANTERIOR.
+           MOVE CG-M-USER TO HV-USUARIO-COTP.
+           EXEC SQL
+                DELETE FROM IBMUSER.CODIGOS_OTP_TRANSF
+                WHERE USUARIO = :HV-USUARIO-COTP
+           END-EXEC.
+
+       8100-INSERTAR-CODIGO-OTP.
+           MOVE CG-M-USER           TO HV-USUARIO-COTP.
+           MOVE WS-CODIGO-GENERADO  TO HV-CODIGO-COTP.
+           MOVE 'N'                 TO HV-USADO-COTP.
+           EXEC SQL
+                INSERT INTO IBMUSER.CODIGOS_OTP_TRANSF
+                (USUARIO, CODIGO, FECHA_GENERACION, USADO)
+                VALUES (:HV-USUARIO-COTP, :HV-CODIGO-COTP,
+                        CURRENT TIMESTAMP, :HV-USADO-COTP)
+           END-EXEC.
+
+      * Vigencia de 10 minutos desde que se genero el codigo, mismo
+      * criterio que IBMUSER.CODIGOS_RECUPERACION (SOURCE/PBNKO.cbl).
+       8200-LEER-CODIGO-OTP.
+           MOVE CG-M-USER TO HV-USUARIO-COTP.
+           EXEC SQL
+                SELECT CODIGO, USADO INTO :HV-CODIGO-COTP,
+                       :HV-USADO-COTP
+                FROM IBMUSER.CODIGOS_OTP_TRANSF
+                WHERE USUARIO = :HV-USUARIO-COTP
+                  AND FECHA_GENERACION > (CURRENT TIMESTAMP
+                      - 10 MINUTES)
+           END-EXEC.
+
+       8300-MARCAR-CODIGO-OTP-USADO.
+           MOVE CG-M-USER TO HV-USUARIO-COTP.
+           EXEC SQL
+                UPDATE IBMUSER.CODIGOS_OTP_TRANSF SET USADO = 'Y'
+                WHERE USUARIO = :HV-USUARIO-COTP
+           END-EXEC.
+
        9000-VOLVER-AL-MENU.
            INITIALIZE CH-COMUN.
            MOVE 'BNKT' TO CH-TRANS-RETORNO.
@@ -447,9 +1229,37 @@
                LENGTH (LENGTH OF WS-MENSAJE-LOGN)
                ERASE FREEKB END-EXEC.
 
+       9150-VERIFICAR-INACTIVIDAD.
+           SET SW-SESION-EXPIRADA TO 'N'.
+           DIVIDE EIBTIME BY 10000 GIVING WS-EIB-HORA
+               REMAINDER WS-EIB-RESTO.
+           DIVIDE WS-EIB-RESTO BY 100 GIVING WS-EIB-MINUTO
+               REMAINDER WS-EIB-SEGUNDO.
+           COMPUTE WS-SEGUNDOS-ACTUAL =
+               WS-EIB-HORA * 3600 + WS-EIB-MINUTO * 60 + WS-EIB-SEGUNDO.
+
+           IF CG-ULT-ACTIVIDAD-SEG > 0
+               AND WS-SEGUNDOS-ACTUAL - CG-ULT-ACTIVIDAD-SEG
+                   > CG-TIMEOUT-SEGUNDOS
+               SET SESION-EXPIRADA TO TRUE
+           END-IF.
+
+           MOVE WS-SEGUNDOS-ACTUAL TO CG-ULT-ACTIVIDAD-SEG.
+
        9999-RETORNO-CICS.
            EXEC CICS RETURN TRANSID(WC-TRANSACCION)
                COMMAREA(COMMAREA-GLOBAL)
            END-EXEC.
 
+      *================================================================*
+      * 9700 - GENERACION DE CODIGO OTP                                *
+      * Codigo de 6 digitos derivado de EIBTIME/EIBDATE: este entorno  *
+      * no tiene un servicio de numeros aleatorios de hardware (misma  *
+      * limitacion que SOURCE/PBNKO.cbl 9700-GENERAR-CODIGO y          *
+      * COPYS/CPYHSHPD.cbl para el hash de password).                  *
+      *================================================================*
+       9700-GENERAR-CODIGO.
+           COMPUTE WS-CODIGO-GENERADO =
+               FUNCTION MOD((EIBTIME * 31) + EIBDATE, 1000000).
+
        COPY CPYVALPD.
