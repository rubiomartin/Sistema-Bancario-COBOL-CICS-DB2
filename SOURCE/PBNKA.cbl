@@ -0,0 +1,363 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKA.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKA                                  **
+      ** TITULO ...........: APROBACION DE TRANSFERENCIAS PENDIENTES**
+      ** **
+      ** TIPO .............: ONLINE                                 **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: CICS                           **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Transaccion de mantenimiento para supervisores. Muestra, **
+      **   una por vez, la transferencia pendiente mas antigua de   **
+      **   IBMUSER.TRANSF_PENDIENTE (ESTADO='P' - creada por        **
+      **   SOURCE/PBNKT.cbl - - cuando el monto supera **
+      **   WS-UMBRAL-APROBACION).                                   **
+      ** - PF5 aprueba: mueve el dinero (debita origen, acredita    **
+      **   destino, genera los dos registros de MOVIMIENTOS 'T'/'R' **
+      **   igual que la transferencia inmediata de PBNKT - reusa la **
+      **   misma logica de 7300-VALIDAR-DESTINO-DB2 y               **
+      **   7400-UPDATE-SALDO-DESTINO de PBNKT, duplicada aqui porque**
+      **   son dos programas CICS distintos y no pueden compartir   **
+      **   parrafos) y marca la fila ESTADO='A'.                    **
+      ** - PF6 rechaza: no mueve dinero, marca la fila ESTADO='R'.  **
+      ** - PF7 salta a la siguiente sin resolver esta.              **
+      ** - Utiliza COMMIT/ROLLBACK (SYNCPOINT) para integridad.     **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * COPIES DE MAPAS, COMMAREA Y UTILIDADES                         *
+      *----------------------------------------------------------------*
+       COPY BNKAMP.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY WSCOMM.
+       COPY CICSATTR.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLIEN END-EXEC.
+           EXEC SQL INCLUDE DCLMOVIM END-EXEC.
+           EXEC SQL INCLUDE DCLTRPE END-EXEC.
+           EXEC SQL INCLUDE DCLNOTI END-EXEC.
+
+       01  WA-RESPUESTA-CICS        PIC S9(8) COMP.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-SALDO-ORIGEN       PIC S9(8)V9(2) COMP-3.
+           05 WS-SALDO-NUEVO-ORIG   PIC S9(8)V9(2) COMP-3.
+           05 WS-SALDO-NUEVO-DEST   PIC S9(8)V9(2) COMP-3.
+           05 WS-APROBADOR          PIC X(8).
+
+       01  WS-CONTROL.
+           03 SW-ENVIO-MAPA         PIC X     VALUE '0'.
+              88 ENVIO-ERASE                  VALUE '1'.
+              88 ENVIO-DATAONLY               VALUE '2'.
+
+           03 SW-HAY-PENDIENTE      PIC X     VALUE 'N'.
+              88 HAY-PENDIENTE-CARGADA        VALUE 'S'.
+
+       01  WS-CONSTANTES.
+           05 WS-MENSAJE-LOGN       PIC X(25)
+              VALUE 'DEBE INGRESAR POR LOGN'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKA'.
+           03  WC-TRANSACCION       PIC X(4)  VALUE 'BNKA'.
+           03  WC-MAP               PIC X(8)  VALUE 'BNKMAPA'.
+           03  WC-MAPSET            PIC X(8)  VALUE 'BNKAMP'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA              PIC X(179).
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-TAREA.
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 9200-ENVIAR-AVISO-TEXTO
+
+               WHEN EIBCALEN > 0 AND ESTADO-ERROR-LOGN
+                   PERFORM 9100-SALIR-A-LOGN
+
+               WHEN EIBTRNID NOT = WC-TRANSACCION
+                   PERFORM 1000-PREPARAR-DATOS
+
+               WHEN OTHER
+                   PERFORM 2000-PROCESAR-INTERACCION
+           END-EVALUATE.
+
+           PERFORM 9999-RETORNO-CICS.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-PREPARAR-DATOS.
+           MOVE LOW-VALUES TO BNKMAPAO.
+           PERFORM 3000-CARGAR-PENDIENTE.
+           SET ENVIO-ERASE TO TRUE.
+           PERFORM 4000-ENVIO-MAPA.
+
+      *================================================================*
+      * 2000 - LOGICA DE NEGOCIO                                       *
+      *================================================================*
+       2000-PROCESAR-INTERACCION.
+           PERFORM 4100-RECIBIR-MAPA.
+           SET ENVIO-DATAONLY TO TRUE.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF5
+                   PERFORM 2100-APROBAR
+                   PERFORM 3000-CARGAR-PENDIENTE
+
+               WHEN EIBAID = DFHPF6
+                   PERFORM 2200-RECHAZAR
+                   PERFORM 3000-CARGAR-PENDIENTE
+
+               WHEN EIBAID = DFHPF7
+                   MOVE SPACES TO MSGAO
+                   PERFORM 3000-CARGAR-PENDIENTE
+
+               WHEN EIBAID = DFHPF3
+                   PERFORM 9000-VOLVER-AL-MENU
+
+               WHEN OTHER
+                   MOVE ' TECLA INVALIDA' TO MSGAO
+           END-EVALUATE.
+
+           PERFORM 4000-ENVIO-MAPA.
+
+       2100-APROBAR.
+           IF NOT HAY-PENDIENTE-CARGADA
+               MOVE ' NO HAY NADA PENDIENTE PARA APROBAR' TO MSGAO
+           ELSE
+               PERFORM 7300-LEER-SALDO-ORIGEN
+               IF SQLCODE NOT = 0 OR HV-SALDO < HV-MONTO-PEND
+                   MOVE 'R' TO HV-ESTADO-PEND
+                   PERFORM 7700-ACTUALIZAR-ESTADO
+                   IF SQLCODE = 0
+                       EXEC CICS SYNCPOINT END-EXEC
+                       MOVE ' FONDOS INSUFICIENTES - RECHAZADA'
+                         TO MSGAO
+                   ELSE
+                       EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                       MOVE ' ERROR AL RECHAZAR' TO MSGAO
+                   END-IF
+               ELSE
+                   PERFORM 2150-EJECUTAR-TRANSFERENCIA
+               END-IF
+           END-IF.
+
+       2150-EJECUTAR-TRANSFERENCIA.
+           SUBTRACT HV-MONTO-PEND FROM HV-SALDO
+               GIVING WS-SALDO-NUEVO-ORIG.
+           PERFORM 7400-DEBITAR-ORIGEN.
+           IF SQLCODE = 0
+               PERFORM 7500-ACREDITAR-DESTINO
+           END-IF.
+           IF SQLCODE = 0
+               MOVE 'T'                TO HV-TIPO-OPER
+               MOVE HV-MONTO-PEND      TO HV-MONTO
+               MOVE HV-ORIGEN-PEND     TO HV-USUARIO-MOV
+               MOVE HV-DESTINO-PEND    TO HV-USUARIO-REL
+               MOVE WS-SALDO-NUEVO-ORIG TO HV-SALDO-RESULTANTE
+               MOVE CG-M-USER          TO HV-AGENTE-ID
+               PERFORM 7600-INSERTAR-MOVIMIENTO
+           END-IF.
+           IF SQLCODE = 0
+               MOVE 'R'                TO HV-TIPO-OPER
+               MOVE HV-MONTO-PEND      TO HV-MONTO
+               MOVE HV-DESTINO-PEND    TO HV-USUARIO-MOV
+               MOVE HV-ORIGEN-PEND     TO HV-USUARIO-REL
+               MOVE WS-SALDO-NUEVO-DEST TO HV-SALDO-RESULTANTE
+               MOVE CG-M-USER          TO HV-AGENTE-ID
+               PERFORM 7600-INSERTAR-MOVIMIENTO
+           END-IF.
+           IF SQLCODE = 0
+               MOVE 'A'            TO HV-ESTADO-PEND
+               MOVE CG-M-USER      TO WS-APROBADOR
+               PERFORM 7700-ACTUALIZAR-ESTADO
+           END-IF.
+           IF SQLCODE = 0
+               PERFORM 7800-INSERTAR-NOTIFICACION
+           END-IF.
+           IF SQLCODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE ' TRANSFERENCIA APROBADA Y EJECUTADA' TO MSGAO
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE ' ERROR AL APROBAR LA TRANSFERENCIA' TO MSGAO
+           END-IF.
+
+       2200-RECHAZAR.
+           IF NOT HAY-PENDIENTE-CARGADA
+               MOVE ' NO HAY NADA PENDIENTE PARA RECHAZAR' TO MSGAO
+           ELSE
+               MOVE 'R' TO HV-ESTADO-PEND
+               PERFORM 7700-ACTUALIZAR-ESTADO
+               IF SQLCODE = 0
+                   EXEC CICS SYNCPOINT END-EXEC
+                   MOVE ' TRANSFERENCIA RECHAZADA' TO MSGAO
+               ELSE
+                   EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                   MOVE ' ERROR AL RECHAZAR LA TRANSFERENCIA' TO MSGAO
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * 3000 - CARGA DE LA PENDIENTE MAS ANTIGUA                       *
+      *================================================================*
+       3000-CARGAR-PENDIENTE.
+           MOVE LOW-VALUES TO IDPENDO MONTOPO.
+           MOVE SPACES     TO ORIGENO DESTINOO FECHAPO.
+           MOVE 'N' TO SW-HAY-PENDIENTE.
+
+           PERFORM 7100-LEER-PRIMERA-PENDIENTE.
+
+           IF SQLCODE = 0
+               SET HAY-PENDIENTE-CARGADA TO TRUE
+               MOVE HV-ID-PEND         TO IDPENDO
+               MOVE HV-ORIGEN-PEND     TO ORIGENO
+               MOVE HV-DESTINO-PEND    TO DESTINOO
+               MOVE HV-MONTO-PEND      TO MONTOPO
+               MOVE HV-FECHA-CREACION-PEND TO FECHAPO
+           ELSE
+               IF MSGAO = SPACES
+                   MOVE ' NO HAY TRANSFERENCIAS PENDIENTES' TO MSGAO
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * 4000 - MANEJO DE MAPAS                                         *
+      *================================================================*
+       4000-ENVIO-MAPA.
+           EVALUATE TRUE
+               WHEN ENVIO-ERASE
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPAO) ERASE FREEKB END-EXEC
+               WHEN ENVIO-DATAONLY
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPAO) DATAONLY FREEKB END-EXEC
+           END-EVALUATE.
+
+       4100-RECIBIR-MAPA.
+           EXEC CICS RECEIVE MAP(WC-MAP) MAPSET(WC-MAPSET)
+                INTO(BNKMAPAI) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS (DB2)                                    *
+      *================================================================*
+       7100-LEER-PRIMERA-PENDIENTE.
+           EXEC SQL SELECT ID_PEND, USUARIO_ORIGEN, USUARIO_DESTINO,
+                      MONTO, ESTADO, FECHA_CREACION
+               INTO :HV-ID-PEND, :HV-ORIGEN-PEND, :HV-DESTINO-PEND,
+                    :HV-MONTO-PEND, :HV-ESTADO-PEND,
+                    :HV-FECHA-CREACION-PEND
+               FROM IBMUSER.TRANSF_PENDIENTE
+               WHERE ESTADO = 'P'
+               ORDER BY ID_PEND
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+       7300-LEER-SALDO-ORIGEN.
+           EXEC SQL SELECT SALDO INTO :HV-SALDO
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO = :HV-ORIGEN-PEND
+           END-EXEC.
+
+       7400-DEBITAR-ORIGEN.
+           EXEC SQL UPDATE IBMUSER.CLIENTES
+               SET SALDO = :WS-SALDO-NUEVO-ORIG
+               WHERE USUARIO = :HV-ORIGEN-PEND
+           END-EXEC.
+
+       7500-ACREDITAR-DESTINO.
+           EXEC SQL UPDATE IBMUSER.CLIENTES
+               SET SALDO = SALDO + :HV-MONTO-PEND
+               WHERE USUARIO = :HV-DESTINO-PEND
+           END-EXEC.
+           EXEC SQL SELECT SALDO INTO :WS-SALDO-NUEVO-DEST
+               FROM IBMUSER.CLIENTES
+               WHERE USUARIO = :HV-DESTINO-PEND
+           END-EXEC.
+
+       7600-INSERTAR-MOVIMIENTO.
+      * Sucursal/canal de quien aprueba, resuelto por PBNKL.
+           MOVE CG-SUCURSAL-ID TO HV-SUCURSAL-ID.
+           EXEC SQL INSERT INTO IBMUSER.MOVIMIENTOS
+               (USUARIO, TIPO_OPER, MONTO, FECHA, USUARIO_REL,
+                SALDO_RESULTANTE, AGENTE_ID, SUCURSAL_ID)
+               VALUES (:HV-USUARIO-MOV, :HV-TIPO-OPER, :HV-MONTO,
+                CURRENT TIMESTAMP, :HV-USUARIO-REL,
+                :HV-SALDO-RESULTANTE, :HV-AGENTE-ID, :HV-SUCURSAL-ID)
+           END-EXEC.
+
+       7700-ACTUALIZAR-ESTADO.
+           MOVE WS-APROBADOR TO HV-APROBADO-POR.
+           EXEC SQL UPDATE IBMUSER.TRANSF_PENDIENTE
+               SET ESTADO = :HV-ESTADO-PEND,
+                   FECHA_RESOLUCION = CURRENT TIMESTAMP,
+                   APROBADO_POR = :HV-APROBADO-POR
+               WHERE ID_PEND = :HV-ID-PEND
+           END-EXEC.
+
+       7800-INSERTAR-NOTIFICACION.
+      * Cola de notificacion para el interfaz de correo/SMS,
+      * misma tabla y convencion que PBNKT - 7700-INSERTAR-NOTIFICACION.
+           MOVE HV-ORIGEN-PEND  TO HV-ORIGEN-NOTI.
+           MOVE HV-DESTINO-PEND TO HV-DESTINO-NOTI.
+           MOVE HV-MONTO-PEND   TO HV-MONTO-NOTI.
+           MOVE 'P'             TO HV-ESTADO-NOTI.
+           EXEC SQL INSERT INTO IBMUSER.NOTIFICACIONES
+               (USUARIO_ORIGEN, USUARIO_DESTINO, MONTO, FECHA_EVENTO,
+                ESTADO)
+               VALUES (:HV-ORIGEN-NOTI, :HV-DESTINO-NOTI,
+                :HV-MONTO-NOTI, CURRENT TIMESTAMP, :HV-ESTADO-NOTI)
+           END-EXEC.
+
+      *================================================================*
+      * 9000 - NAVEGACION Y SALIDA                                     *
+      *================================================================*
+       9000-VOLVER-AL-MENU.
+           INITIALIZE CH-COMUN.
+           MOVE WC-TRANSACCION TO CH-TRANS-RETORNO.
+           EXEC CICS XCTL PROGRAM(CS-PGM-MENU)
+               COMMAREA(COMMAREA-GLOBAL) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+       9100-SALIR-A-LOGN.
+           EXEC CICS XCTL
+                PROGRAM (CS-PGM-LOGIN)
+           END-EXEC.
+
+       9200-ENVIAR-AVISO-TEXTO.
+           EXEC CICS SEND TEXT
+                FROM (WS-MENSAJE-LOGN)
+                LENGTH (LENGTH OF WS-MENSAJE-LOGN)
+                ERASE
+                FREEKB
+           END-EXEC.
+
+       9999-RETORNO-CICS.
+           EXEC CICS RETURN TRANSID(WC-TRANSACCION)
+               COMMAREA(COMMAREA-GLOBAL)
+           END-EXEC.
