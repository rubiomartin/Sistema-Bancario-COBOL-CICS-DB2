@@ -16,9 +16,17 @@
       **
       ** - Menu central de la aplicacion bancaria.                  **
       ** Permite al usuario seleccionar entre:                      **
-      ** 1. Deposito/retiro de dinero (PBNKX)                       **
-      ** 2. Transferir a otro usuario (PBNKT)                       **
+      ** 1. Deposito/retiro de dinero (PBNKX, via PBNKQ)             **
+      ** 2. Transferir a otro usuario (PBNKT, via PBNKQ)             **
       ** 3. Historial de Movimientos (PBNKH)                        **
+      ** 4. Cambio de Clave (PBNKP)                                 **
+      ** 5. Aprobar transferencias pendientes (PBNKA)                **
+      ** 6. Revertir un movimiento por ID_MOV (PBNKR)                **
+      ** 7. Retiros programados por cuotas (PBNKN, via PBNKQ)         **
+      ** (opciones 5 y 6 restringidas a personal - CG-TIPO-USUARIO   **
+      ** = 'E', resuelto por PBNKL al login desde CLIENTES.           **
+      ** TIPO_USUARIO; misma navegacion de siempre, solo rechaza      **
+      ** la seleccion si quien esta logueado no es empleado)          **
       ** **
       ** Gestiona la navegacion mediante XCTL y controla            **
       ** el acceso no autorizado (si no viene de LOGN).             **
@@ -52,9 +60,19 @@
               88 ENVIO-ERASE                  VALUE '1'.
               88 ENVIO-DATAONLY               VALUE '2'.
 
+      * Control de inactividad
+       01  WS-CONTROL-INACTIVIDAD.
+           05 WS-EIB-HORA           PIC S9(7).
+           05 WS-EIB-RESTO          PIC S9(7).
+           05 WS-EIB-MINUTO         PIC S9(7).
+           05 WS-EIB-SEGUNDO        PIC S9(7).
+           05 WS-SEGUNDOS-ACTUAL    PIC S9(7).
+           05 SW-SESION-EXPIRADA    PIC X     VALUE 'N'.
+              88 SESION-EXPIRADA              VALUE 'S'.
+
        LINKAGE SECTION.
       * AJUSTE: Debe coincidir con el LOGIN (50 bytes)
-       01  DFHCOMMAREA              PIC X(100).
+       01  DFHCOMMAREA              PIC X(179).
 
        PROCEDURE DIVISION.
       *----------------------------------------------------------------
@@ -65,6 +83,7 @@
 
            IF EIBCALEN > 0
                MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+               PERFORM 9150-VERIFICAR-INACTIVIDAD
            END-IF.
 
            EVALUATE TRUE
@@ -73,6 +92,12 @@
                    SET ESTADO-ERROR-LOGN TO TRUE
                    PERFORM 3100-ENVIAR-AVISO-TEXTO
 
+      * 1B. sesion inactiva por mas del tiempo permitido
+               WHEN EIBCALEN > 0 AND NOT ESTADO-ERROR-LOGN
+                       AND SESION-EXPIRADA
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 3100-ENVIAR-AVISO-TEXTO
+
       * 2. REDIRECCION: Usuario presiono Enter tras el error
                WHEN EIBCALEN > 0 AND ESTADO-ERROR-LOGN
                    PERFORM 9100-SALIR-A-LOGN
@@ -81,6 +106,7 @@
                WHEN EIBTRNID NOT = 'BNKM'
                    MOVE LOW-VALUE          TO BNKMAPMO
                    INITIALIZE CH-COMUN
+                   MOVE CG-ULTIMO-ACCESO   TO MSGO
                    SET ENVIO-ERASE         TO TRUE
                    PERFORM 3000-ENVIO-MAPA
 
@@ -115,6 +141,10 @@
                WHEN EIBAID = DFHPF12
                    PERFORM 9100-SALIR-A-LOGN
 
+      * F1: Ayuda (opciones disponibles en este menu)
+               WHEN EIBAID = DFHPF1
+                   PERFORM 1200-MOSTRAR-AYUDA
+
                WHEN OTHER
                    MOVE LOW-VALUES TO BNKMAPMO
                    MOVE 'TECLA NO VALIDA' TO MSGO
@@ -130,17 +160,43 @@
 
            EVALUATE TRUE
                WHEN OPCIONI = '1'
-                  MOVE CS-PGM-CONSULTA      TO CH-XCTL
+                  MOVE CS-PGM-CONSULTA      TO CG-CUENTA-DESTINO
+                  MOVE CS-PGM-CUENTAS       TO CH-XCTL
                   PERFORM 8000-LLAMAR-PROGRAMA
 
                WHEN OPCIONI = '2'
-                  MOVE CS-PGM-TRANSFERIR    TO CH-XCTL
+                  MOVE CS-PGM-TRANSFERIR    TO CG-CUENTA-DESTINO
+                  MOVE CS-PGM-CUENTAS       TO CH-XCTL
                   PERFORM 8000-LLAMAR-PROGRAMA
 
                WHEN OPCIONI = '3'
                   MOVE CS-PGM-HISTORIAL     TO CH-XCTL
                   PERFORM 8000-LLAMAR-PROGRAMA
 
+               WHEN OPCIONI = '4'
+                  MOVE CS-PGM-CLAVE         TO CH-XCTL
+                  PERFORM 8000-LLAMAR-PROGRAMA
+
+               WHEN OPCIONI = '5' AND USUARIO-EMPLEADO
+                  MOVE CS-PGM-APROBACION    TO CH-XCTL
+                  PERFORM 8000-LLAMAR-PROGRAMA
+
+               WHEN OPCIONI = '6' AND USUARIO-EMPLEADO
+                  MOVE CS-PGM-REVERSO       TO CH-XCTL
+                  PERFORM 8000-LLAMAR-PROGRAMA
+
+               WHEN OPCIONI = '7'
+                  MOVE CS-PGM-RETIROS       TO CG-CUENTA-DESTINO
+                  MOVE CS-PGM-CUENTAS       TO CH-XCTL
+                  PERFORM 8000-LLAMAR-PROGRAMA
+
+               WHEN (OPCIONI = '5' OR OPCIONI = '6')
+                       AND NOT USUARIO-EMPLEADO
+                   MOVE LOW-VALUES TO BNKMAPMO
+                   MOVE ' OPCION RESERVADA A PERSONAL' TO MSGO
+                   SET ENVIO-DATAONLY TO TRUE
+                   PERFORM 3000-ENVIO-MAPA
+
                WHEN OTHER
                    MOVE LOW-VALUES TO BNKMAPMO
                    MOVE ' SELECCIONE UNA OPCION CORRECTA' TO MSGO
@@ -149,6 +205,20 @@
 
            END-EVALUATE.
 
+      *----------------------------------------------------------------
+      * 1200: AYUDA (PF1)
+      * Resumen de opciones del menu principal
+      *----------------------------------------------------------------
+       1200-MOSTRAR-AYUDA.
+           MOVE LOW-VALUES TO BNKMAPMO.
+           STRING ' 1=CTAS 2=TRANF 3=HIST 4=PWD 5=APROB 6=REV 7=RET'
+                  DELIMITED BY SIZE
+                  ' PF12=SALIR' DELIMITED BY SIZE
+               INTO MSGO.
+           MOVE DFHYELLOW TO MSGC.
+           SET ENVIO-DATAONLY TO TRUE.
+           PERFORM 3000-ENVIO-MAPA.
+
       *----------------------------------------------------------------
       * 2000: ENTRADA DE DATOS (RECEIVE)
       *----------------------------------------------------------------
@@ -199,7 +269,6 @@
        8000-LLAMAR-PROGRAMA.
 
       * Preparar datos comunes para el programa llamado
-           MOVE WC-TRANSACCION    TO CH-TRANSACCION
            MOVE WC-TRANSACCION    TO CH-TRANS-RETORNO
            MOVE WC-PROGRAMA       TO CH-PROGRAMA-RETORNO
 
@@ -230,3 +299,23 @@
            EXEC CICS XCTL
                 PROGRAM (CS-PGM-LOGIN)
            END-EXEC.
+
+      *----------------------------------------------------------------
+      * 9150: CONTROL DE INACTIVIDAD
+      *----------------------------------------------------------------
+       9150-VERIFICAR-INACTIVIDAD.
+           SET SW-SESION-EXPIRADA TO 'N'.
+           DIVIDE EIBTIME BY 10000 GIVING WS-EIB-HORA
+               REMAINDER WS-EIB-RESTO.
+           DIVIDE WS-EIB-RESTO BY 100 GIVING WS-EIB-MINUTO
+               REMAINDER WS-EIB-SEGUNDO.
+           COMPUTE WS-SEGUNDOS-ACTUAL =
+               WS-EIB-HORA * 3600 + WS-EIB-MINUTO * 60 + WS-EIB-SEGUNDO.
+
+           IF CG-ULT-ACTIVIDAD-SEG > 0
+               AND WS-SEGUNDOS-ACTUAL - CG-ULT-ACTIVIDAD-SEG
+                   > CG-TIMEOUT-SEGUNDOS
+               SET SESION-EXPIRADA TO TRUE
+           END-IF.
+
+           MOVE WS-SEGUNDOS-ACTUAL TO CG-ULT-ACTIVIDAD-SEG.
