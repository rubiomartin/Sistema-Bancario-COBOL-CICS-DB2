@@ -0,0 +1,413 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PBNKQ.
+       AUTHOR. IBMUSER.
+      *
+      *****************************************************************
+      ** PROGRAMA .........: PBNKQ                                  **
+      ** TITULO ...........: SELECCION DE CUENTA                    **
+      ** **
+      ** TIPO .............: ONLINE                                 **
+      ** - LENGUAJE ...............: COBOL                          **
+      ** - ENTORNO ................: CICS                           **
+      ** - BASE DE DATOS ..........: DB2                            **
+      ** **
+      ** DESCRIPCION ......:                                        **
+      ** **
+      ** - Paso intermedio de seleccion de cuenta. SOURCE/ **
+      **   PBNKM.cbl XCTL aqui, dejando en CG-CUENTA-DESTINO el      **
+      **   programa al que se debe continuar (PBNKX o PBNKT), antes  **
+      **   de entrar a esas transacciones, porque ahora un USUARIO   **
+      **   puede tener mas de una cuenta en IBMUSER.CUENTAS.         **
+      ** - Muestra hasta 4 cuentas del usuario. El usuario teclea el **
+      **   NUMERO_CUENTA deseado y confirma con ENTER; PF3 vuelve al **
+      **   menu sin seleccionar nada.                                **
+      ** - ademas de sus propias cuentas, la lista incluye **
+      **   las de cualquier USUARIO_PRINCIPAL que haya autorizado a  **
+      **   CG-M-USER en IBMUSER.CUENTAS_COMPARTIDAS (marcadas con un **
+      **   '*' en la columna de tipo), hasta completar las 4         **
+      **   posiciones de la pantalla. CG-CUENTA-TITULAR queda en     **
+      **   COMMAREA con el dueno real de la cuenta elegida, para que **
+      **   PBNKX/PBNKT apliquen los controles de ese cliente en vez  **
+      **   de los de CG-M-USER.                                      **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * COPIES DE MAPAS, COMMAREA Y UTILIDADES                         *
+      *----------------------------------------------------------------*
+       COPY BNKQMP.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY WSCOMM.
+       COPY CICSATTR.
+      *----------------------------------------------------------------*
+      * DEFINICIONES DB2                                               *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCTA END-EXEC.
+           EXEC SQL INCLUDE DCLCOMP END-EXEC.
+
+       01  WA-RESPUESTA-CICS        PIC S9(8) COMP.
+
+       01  WS-VARIABLES-TRABAJO.
+           05 WS-CUENTA-TECLEADA    PIC X(10).
+           05 WS-CUENTA-LISTA.
+              10 WS-CTA-NUMERO      PIC X(10) OCCURS 4 TIMES.
+              10 WS-CTA-TIPO        PIC X(01) OCCURS 4 TIMES.
+              10 WS-CTA-SALDO       PIC $$$,$$$,$$9.99 OCCURS 4 TIMES.
+      * Dueno real de cada fila de la lista - coincide con
+      * CG-M-USER salvo en las cuentas agregadas por
+      * 3200-AGREGAR-CUENTAS-COMPARTIDAS.
+              10 WS-CTA-TITULAR     PIC X(08) OCCURS 4 TIMES.
+           05 WS-CANT-CUENTAS       PIC S9(4) COMP VALUE 0.
+           05 WS-INDICE             PIC S9(4) COMP.
+           05 WS-TIPO-CODE          PIC X(01).
+           05 WS-TIPO-DESC          PIC X(10).
+           05 WS-ES-COMPARTIDA      PIC X(01) VALUE 'N'.
+              88 CUENTA-ES-COMPARTIDA        VALUE 'S'.
+           05 WS-MENSAJE-LOGN       PIC X(25)
+              VALUE 'DEBE INGRESAR POR LOGN'.
+
+       01  WS-CONTROL.
+           05 SW-ENVIO-MAPA         PIC X.
+              88 ENVIO-ERASE                  VALUE '1'.
+              88 ENVIO-DATAONLY               VALUE '2'.
+           05 SW-ERRORES            PIC X.
+              88 HAY-ERROR-VALIDACION         VALUE 'S'.
+              88 NO-HAY-ERRORES               VALUE 'N'.
+
+       01  WC-CONSTANTES.
+           03  WC-PROGRAMA          PIC X(8)  VALUE 'PBNKQ'.
+           03  WC-TRANSACCION       PIC X(4)  VALUE 'BNKQ'.
+           03  WC-MAP               PIC X(8)  VALUE 'BNKMAPQ'.
+           03  WC-MAPSET            PIC X(8)  VALUE 'BNKQMP'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA              PIC X(179).
+
+       PROCEDURE DIVISION.
+
+      *================================================================*
+      * 0000 - CONTROL PRINCIPAL                                       *
+      *================================================================*
+       0000-PROCESO-TAREA.
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO COMMAREA-GLOBAL
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   SET ESTADO-ERROR-LOGN TO TRUE
+                   PERFORM 9200-ENVIAR-AVISO-TEXTO
+
+               WHEN EIBCALEN > 0 AND ESTADO-ERROR-LOGN
+                   PERFORM 9100-SALIR-A-LOGN
+
+               WHEN EIBTRNID NOT = WC-TRANSACCION
+                   PERFORM 1000-PREPARAR-DATOS
+
+               WHEN OTHER
+                   PERFORM 2000-PROCESAR-INTERACCION
+           END-EVALUATE.
+
+           PERFORM 9999-RETORNO-CICS.
+
+      *================================================================*
+      * 1000 - INICIALIZACION                                          *
+      *================================================================*
+       1000-PREPARAR-DATOS.
+           MOVE LOW-VALUES TO BNKMAPQO.
+           PERFORM 3000-LISTAR-CUENTAS.
+           SET ENVIO-ERASE TO TRUE.
+           PERFORM 4000-ENVIO-MAPA.
+
+      *================================================================*
+      * 2000 - LOGICA DE NEGOCIO                                       *
+      *================================================================*
+       2000-PROCESAR-INTERACCION.
+           PERFORM 4100-RECIBIR-MAPA.
+           SET ENVIO-DATAONLY TO TRUE.
+           PERFORM 3000-LISTAR-CUENTAS.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+                   PERFORM 2100-VALIDAR-SELECCION
+                   IF NO-HAY-ERRORES
+                       PERFORM 9000-CONTINUAR-AL-DESTINO
+                   ELSE
+                       PERFORM 4000-ENVIO-MAPA
+                   END-IF
+
+               WHEN EIBAID = DFHPF3
+                   PERFORM 9050-VOLVER-AL-MENU
+
+               WHEN OTHER
+                   MOVE ' TECLA INVALIDA' TO MSGQO
+                   PERFORM 4000-ENVIO-MAPA
+           END-EVALUATE.
+
+       2100-VALIDAR-SELECCION.
+           MOVE 'N' TO SW-ERRORES.
+           MOVE SPACES TO MSGQO.
+
+           INSPECT CUENTAI REPLACING ALL LOW-VALUES BY SPACES.
+           MOVE CUENTAI TO WS-CUENTA-TECLEADA.
+
+           IF WS-CUENTA-TECLEADA = SPACES
+               MOVE ' INGRESE EL NUMERO DE CUENTA' TO MSGQO
+               SET HAY-ERROR-VALIDACION TO TRUE
+           ELSE
+               SET HAY-ERROR-VALIDACION TO TRUE
+               PERFORM VARYING WS-INDICE FROM 1 BY 1
+                       UNTIL WS-INDICE > WS-CANT-CUENTAS
+                   IF WS-CTA-NUMERO(WS-INDICE) = WS-CUENTA-TECLEADA
+                       MOVE WS-CTA-NUMERO(WS-INDICE)  TO CG-CUENTA-NUM
+                       MOVE WS-CTA-TIPO(WS-INDICE)    TO CG-CUENTA-TIPO
+                       MOVE WS-CTA-TITULAR(WS-INDICE)
+                           TO CG-CUENTA-TITULAR
+                       SET NO-HAY-ERRORES TO TRUE
+                   END-IF
+               END-PERFORM
+               IF HAY-ERROR-VALIDACION
+                   MOVE ' CUENTA NO VALIDA PARA ESTE USUARIO' TO MSGQO
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * 3000 - CARGA DE CUENTAS DEL USUARIO                            *
+      *================================================================*
+       3000-LISTAR-CUENTAS.
+           MOVE 0 TO WS-CANT-CUENTAS.
+           MOVE SPACES TO WS-CUENTA-LISTA.
+
+           PERFORM 7000-ABRIR-CURSOR-CUENTAS.
+           PERFORM 4 TIMES
+               PERFORM 7100-LEER-CUENTA
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CANT-CUENTAS
+                   MOVE HV-NUMERO-CUENTA
+                       TO WS-CTA-NUMERO(WS-CANT-CUENTAS)
+                   MOVE HV-TIPO-CUENTA
+                       TO WS-CTA-TIPO(WS-CANT-CUENTAS)
+                   MOVE HV-SALDO-CTA
+                       TO WS-CTA-SALDO(WS-CANT-CUENTAS)
+                   MOVE CG-M-USER
+                       TO WS-CTA-TITULAR(WS-CANT-CUENTAS)
+               END-IF
+           END-PERFORM.
+           PERFORM 7200-CERRAR-CURSOR-CUENTAS.
+
+           IF WS-CANT-CUENTAS < 4
+               PERFORM 3200-AGREGAR-CUENTAS-COMPARTIDAS
+           END-IF.
+
+           IF WS-CANT-CUENTAS = 0
+               MOVE ' NO TIENE CUENTAS REGISTRADAS' TO MSGQO
+           ELSE
+               IF WS-CANT-CUENTAS >= 1
+                   MOVE WS-CTA-NUMERO(1) TO NUMCTA1O
+                   MOVE 1                TO WS-INDICE
+                   MOVE WS-CTA-TIPO(1)   TO WS-TIPO-CODE
+                   PERFORM 3100-DESCRIBIR-TIPO
+                   MOVE WS-TIPO-DESC      TO TIPO1O
+                   MOVE WS-CTA-SALDO(1)  TO SALD1O
+               END-IF
+               IF WS-CANT-CUENTAS >= 2
+                   MOVE WS-CTA-NUMERO(2) TO NUMCTA2O
+                   MOVE 2                TO WS-INDICE
+                   MOVE WS-CTA-TIPO(2)   TO WS-TIPO-CODE
+                   PERFORM 3100-DESCRIBIR-TIPO
+                   MOVE WS-TIPO-DESC      TO TIPO2O
+                   MOVE WS-CTA-SALDO(2)  TO SALD2O
+               END-IF
+               IF WS-CANT-CUENTAS >= 3
+                   MOVE WS-CTA-NUMERO(3) TO NUMCTA3O
+                   MOVE 3                TO WS-INDICE
+                   MOVE WS-CTA-TIPO(3)   TO WS-TIPO-CODE
+                   PERFORM 3100-DESCRIBIR-TIPO
+                   MOVE WS-TIPO-DESC      TO TIPO3O
+                   MOVE WS-CTA-SALDO(3)  TO SALD3O
+               END-IF
+               IF WS-CANT-CUENTAS >= 4
+                   MOVE WS-CTA-NUMERO(4) TO NUMCTA4O
+                   MOVE 4                TO WS-INDICE
+                   MOVE WS-CTA-TIPO(4)   TO WS-TIPO-CODE
+                   PERFORM 3100-DESCRIBIR-TIPO
+                   MOVE WS-TIPO-DESC      TO TIPO4O
+                   MOVE WS-CTA-SALDO(4)  TO SALD4O
+               END-IF
+               IF CUENTA-ES-COMPARTIDA
+                   MOVE ' * = CUENTA COMPARTIDA CON OTRO USUARIO'
+                     TO MSGQO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 3100 - DESCRIBIR-TIPO. WS-INDICE identifica la fila que se     *
+      * esta formateando; si su titular no es CG-M-USER, se *
+      * marca con un '*' para que se note que es una cuenta de otro    *
+      * usuario operada por autorizacion.                              *
+      *----------------------------------------------------------------*
+       3100-DESCRIBIR-TIPO.
+           EVALUATE WS-TIPO-CODE
+               WHEN 'C'
+                   MOVE 'CORRIENTE' TO WS-TIPO-DESC
+               WHEN 'A'
+                   MOVE 'AHORRO'    TO WS-TIPO-DESC
+               WHEN OTHER
+                   MOVE WS-TIPO-CODE TO WS-TIPO-DESC
+           END-EVALUATE.
+
+           IF WS-CTA-TITULAR(WS-INDICE) NOT = CG-M-USER
+               SET CUENTA-ES-COMPARTIDA TO TRUE
+               MOVE WS-TIPO-DESC(1:9) TO WS-TIPO-DESC
+               MOVE '*' TO WS-TIPO-DESC(10:1)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 3200 - AGREGAR-CUENTAS-COMPARTIDAS. Recorre los                *
+      * USUARIO_PRINCIPAL que autorizaron a CG-M-USER en IBMUSER.      *
+      * CUENTAS_COMPARTIDAS y les agrega sus cuentas a la misma lista, *
+      * hasta completar las 4 posiciones de pantalla.                  *
+      *----------------------------------------------------------------*
+       3200-AGREGAR-CUENTAS-COMPARTIDAS.
+           PERFORM 7300-ABRIR-CURSOR-COMPARTIDAS.
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-CANT-CUENTAS >= 4
+               PERFORM 7400-LEER-COMPARTIDA
+               IF SQLCODE = 0
+                   PERFORM 3210-AGREGAR-CUENTAS-DEL-PRINCIPAL
+               END-IF
+           END-PERFORM.
+           PERFORM 7500-CERRAR-CURSOR-COMPARTIDAS.
+
+       3210-AGREGAR-CUENTAS-DEL-PRINCIPAL.
+           PERFORM 7000-ABRIR-CURSOR-CUENTAS-PRINC.
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-CANT-CUENTAS >= 4
+               PERFORM 7100-LEER-CUENTA-PRINC
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CANT-CUENTAS
+                   MOVE HV-NUMERO-CUENTA
+                       TO WS-CTA-NUMERO(WS-CANT-CUENTAS)
+                   MOVE HV-TIPO-CUENTA
+                       TO WS-CTA-TIPO(WS-CANT-CUENTAS)
+                   MOVE HV-SALDO-CTA
+                       TO WS-CTA-SALDO(WS-CANT-CUENTAS)
+                   MOVE HV-USUARIO-PRINC
+                       TO WS-CTA-TITULAR(WS-CANT-CUENTAS)
+               END-IF
+           END-PERFORM.
+           PERFORM 7200-CERRAR-CURSOR-CUENTAS-PRINC.
+
+      *================================================================*
+      * 4000 - MANEJO DE MAPAS                                         *
+      *================================================================*
+       4000-ENVIO-MAPA.
+           EVALUATE TRUE
+               WHEN ENVIO-ERASE
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPQO) ERASE FREEKB END-EXEC
+               WHEN ENVIO-DATAONLY
+                   EXEC CICS SEND MAP(WC-MAP) MAPSET(WC-MAPSET)
+                        FROM(BNKMAPQO) DATAONLY FREEKB END-EXEC
+           END-EVALUATE.
+
+       4100-RECIBIR-MAPA.
+           EXEC CICS RECEIVE MAP(WC-MAP) MAPSET(WC-MAPSET)
+                INTO(BNKMAPQI) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+      *================================================================*
+      * 7000 - ACCESO A DATOS (DB2)                                    *
+      *================================================================*
+       7000-ABRIR-CURSOR-CUENTAS.
+           EXEC SQL DECLARE CUR-CUENTAS CURSOR FOR
+               SELECT NUMERO_CUENTA, TIPO_CUENTA, SALDO
+               FROM IBMUSER.CUENTAS
+               WHERE USUARIO = :CG-M-USER
+               ORDER BY NUMERO_CUENTA
+           END-EXEC.
+           EXEC SQL OPEN CUR-CUENTAS END-EXEC.
+
+       7100-LEER-CUENTA.
+           EXEC SQL FETCH CUR-CUENTAS
+               INTO :HV-NUMERO-CUENTA, :HV-TIPO-CUENTA, :HV-SALDO-CTA
+           END-EXEC.
+
+       7200-CERRAR-CURSOR-CUENTAS.
+           EXEC SQL CLOSE CUR-CUENTAS END-EXEC.
+
+      *----------------------------------------------------------------*
+      * cuentas compartidas *
+      *----------------------------------------------------------------*
+       7300-ABRIR-CURSOR-COMPARTIDAS.
+           EXEC SQL DECLARE CUR-COMPARTIDAS CURSOR FOR
+               SELECT USUARIO_PRINCIPAL
+               FROM IBMUSER.CUENTAS_COMPARTIDAS
+               WHERE USUARIO_AUTORIZADO = :CG-M-USER
+               ORDER BY USUARIO_PRINCIPAL
+           END-EXEC.
+           EXEC SQL OPEN CUR-COMPARTIDAS END-EXEC.
+
+       7400-LEER-COMPARTIDA.
+           EXEC SQL FETCH CUR-COMPARTIDAS
+               INTO :HV-USUARIO-PRINC
+           END-EXEC.
+
+       7500-CERRAR-CURSOR-COMPARTIDAS.
+           EXEC SQL CLOSE CUR-COMPARTIDAS END-EXEC.
+
+       7000-ABRIR-CURSOR-CUENTAS-PRINC.
+           EXEC SQL DECLARE CUR-CUENTAS-PRINC CURSOR FOR
+               SELECT NUMERO_CUENTA, TIPO_CUENTA, SALDO
+               FROM IBMUSER.CUENTAS
+               WHERE USUARIO = :HV-USUARIO-PRINC
+               ORDER BY NUMERO_CUENTA
+           END-EXEC.
+           EXEC SQL OPEN CUR-CUENTAS-PRINC END-EXEC.
+
+       7100-LEER-CUENTA-PRINC.
+           EXEC SQL FETCH CUR-CUENTAS-PRINC
+               INTO :HV-NUMERO-CUENTA, :HV-TIPO-CUENTA, :HV-SALDO-CTA
+           END-EXEC.
+
+       7200-CERRAR-CURSOR-CUENTAS-PRINC.
+           EXEC SQL CLOSE CUR-CUENTAS-PRINC END-EXEC.
+
+      *================================================================*
+      * 9000 - NAVEGACION Y SALIDA                                     *
+      *================================================================*
+       9000-CONTINUAR-AL-DESTINO.
+           MOVE CG-CUENTA-DESTINO TO CH-XCTL.
+           MOVE WC-TRANSACCION    TO CH-TRANS-RETORNO.
+           MOVE WC-PROGRAMA       TO CH-PROGRAMA-RETORNO.
+           EXEC CICS XCTL PROGRAM(CH-XCTL)
+               COMMAREA(COMMAREA-GLOBAL) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+       9050-VOLVER-AL-MENU.
+           INITIALIZE CH-COMUN.
+           MOVE WC-TRANSACCION TO CH-TRANS-RETORNO.
+           EXEC CICS XCTL PROGRAM(CS-PGM-MENU)
+               COMMAREA(COMMAREA-GLOBAL) RESP(WA-RESPUESTA-CICS)
+           END-EXEC.
+
+       9100-SALIR-A-LOGN.
+           EXEC CICS XCTL
+                PROGRAM (CS-PGM-LOGIN)
+           END-EXEC.
+
+       9200-ENVIAR-AVISO-TEXTO.
+           EXEC CICS SEND TEXT
+                FROM (WS-MENSAJE-LOGN)
+                LENGTH (LENGTH OF WS-MENSAJE-LOGN)
+                ERASE
+                FREEKB
+           END-EXEC.
+
+       9999-RETORNO-CICS.
+           EXEC CICS RETURN TRANSID(WC-TRANSACCION)
+               COMMAREA(COMMAREA-GLOBAL)
+           END-EXEC.
