@@ -0,0 +1,38 @@
+      ******************************************************************
+      * DCLGEN TABLE(NOTIFICACIONES)                                   *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLNOTI))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLNOTIFICACIONES)                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NOTIFICACIONES TABLE
+           ( ID_NOTI                        INTEGER NOT NULL,
+             USUARIO_ORIGEN                 CHAR(8) NOT NULL,
+             USUARIO_DESTINO                CHAR(8) NOT NULL,
+             MONTO                          DECIMAL(10, 2) NOT NULL,
+             FECHA_EVENTO                   TIMESTAMP NOT NULL,
+             ESTADO                         CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NOTIFICACIONES                     *
+      ******************************************************************
+       01  DCLNOTIFICACIONES.
+      *                       ID_NOTI
+           10 HV-ID-NOTI            PIC S9(9) USAGE COMP.
+      *                       USUARIO_ORIGEN
+           10 HV-ORIGEN-NOTI        PIC X(8).
+      *                       USUARIO_DESTINO
+           10 HV-DESTINO-NOTI       PIC X(8).
+      *                       MONTO
+           10 HV-MONTO-NOTI         PIC S9(8)V9(2) USAGE COMP-3.
+      *                       FECHA_EVENTO
+           10 HV-FECHA-EVENTO-NOTI  PIC X(26).
+      *                       ESTADO
+           10 HV-ESTADO-NOTI        PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
