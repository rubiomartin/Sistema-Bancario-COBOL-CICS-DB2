@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.DORMIDAS)                                  *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLDORM))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLDORMIDAS)                                  *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.DORMIDAS TABLE
+           ( USUARIO                        CHAR(8) NOT NULL,
+             ULTIMA_ACTIVIDAD               TIMESTAMP NOT NULL,
+             DIAS_INACTIVO                  INTEGER NOT NULL,
+             FECHA_DETECCION                TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.DORMIDAS                   *
+      ******************************************************************
+       01  DCLDORMIDAS.
+      *                       USUARIO
+           10 HV-USUARIO-DORM      PIC X(8).
+      *                       ULTIMA_ACTIVIDAD
+           10 HV-ULTIMA-ACTIVIDAD  PIC X(26).
+      *                       DIAS_INACTIVO
+           10 HV-DIAS-INACTIVO     PIC S9(9) USAGE COMP.
+      *                       FECHA_DETECCION
+           10 HV-FECHA-DETECCION   PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
