@@ -0,0 +1,44 @@
+      ******************************************************************
+      * DCLGEN TABLE(TRANSF_PROGRAMADA)                                *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLTRPR))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLTRANSFPROG)                                *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE TRANSF_PROGRAMADA TABLE
+           ( ID_PROG                        INTEGER NOT NULL,
+             USUARIO_ORIGEN                 CHAR(8) NOT NULL,
+             USUARIO_DESTINO                CHAR(8) NOT NULL,
+             MONTO                          DECIMAL(10, 2) NOT NULL,
+             FECHA_PROGRAMADA               DATE NOT NULL,
+             ESTADO                         CHAR(1) NOT NULL,
+             FECHA_CREACION                 TIMESTAMP NOT NULL,
+             ES_RECURRENTE                  CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TRANSF_PROGRAMADA                  *
+      ******************************************************************
+       01  DCLTRANSFPROG.
+      *                       ID_PROG
+           10 HV-ID-PROG           PIC S9(9) USAGE COMP.
+      *                       USUARIO_ORIGEN
+           10 HV-USUARIO-ORIGEN    PIC X(8).
+      *                       USUARIO_DESTINO
+           10 HV-USUARIO-DESTINO   PIC X(8).
+      *                       MONTO
+           10 HV-MONTO-PROG        PIC S9(8)V9(2) USAGE COMP-3.
+      *                       FECHA_PROGRAMADA
+           10 HV-FECHA-PROG        PIC X(10).
+      *                       ESTADO
+           10 HV-ESTADO-PROG       PIC X(1).
+      *                       FECHA_CREACION
+           10 HV-FECHA-CREACION    PIC X(26).
+      *                       ES_RECURRENTE
+           10 HV-ES-RECURRENTE     PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
