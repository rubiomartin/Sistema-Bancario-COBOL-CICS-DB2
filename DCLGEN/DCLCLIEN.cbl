@@ -11,9 +11,18 @@
       ******************************************************************
            EXEC SQL DECLARE IBMUSER.CLIENTES TABLE
            ( USUARIO                        CHAR(8) NOT NULL,
-             PASSWORD                       CHAR(8) NOT NULL,
+             PASSWORD                       CHAR(16) NOT NULL,
              NOMBRE                         CHAR(20) NOT NULL,
-             SALDO                          DECIMAL(10, 2) NOT NULL
+             SALDO                          DECIMAL(10, 2) NOT NULL,
+             INTENTOS_FALLIDOS              DECIMAL(2, 0) NOT NULL,
+             BLOQUEADO                      CHAR(1) NOT NULL,
+             LIMITE_DIARIO                  DECIMAL(10, 2) NOT NULL,
+             LIMITE_SOBREGIRO               DECIMAL(10, 2) NOT NULL,
+             MONEDA                         CHAR(3) NOT NULL,
+             ESTADO                         CHAR(1) NOT NULL,
+             SALDO_MINIMO                   DECIMAL(10, 2) NOT NULL,
+             TIPO_USUARIO                   CHAR(1) NOT NULL,
+             CONTACTO_RECUPERACION          CHAR(40) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE IBMUSER.CLIENTES                   *
@@ -22,11 +31,29 @@
       *                       USUARIO
            10 HV-USUARIO           PIC X(8).
       *                       PASSWORD
-           10 HV-PASSWORD          PIC X(8).
+           10 HV-PASSWORD          PIC X(16).
       *                       NOMBRE
            10 HV-NOMBRE            PIC X(20).
       *                       SALDO
            10 HV-SALDO             PIC S9(8)V9(2) USAGE COMP-3.
+      *                       INTENTOS_FALLIDOS
+           10 HV-INTENTOS-FALLIDOS PIC S9(2)V USAGE COMP-3.
+      *                       BLOQUEADO
+           10 HV-BLOQUEADO         PIC X(1).
+      *                       LIMITE_DIARIO
+           10 HV-LIMITE-DIARIO     PIC S9(8)V9(2) USAGE COMP-3.
+      *                       LIMITE_SOBREGIRO
+           10 HV-LIMITE-SOBREGIRO  PIC S9(8)V9(2) USAGE COMP-3.
+      *                       MONEDA
+           10 HV-MONEDA            PIC X(3).
+      *                       ESTADO
+           10 HV-ESTADO            PIC X(1).
+      *                       SALDO_MINIMO
+           10 HV-SALDO-MINIMO      PIC S9(8)V9(2) USAGE COMP-3.
+      *                       TIPO_USUARIO
+           10 HV-TIPO-USUARIO      PIC X(1).
+      *                       CONTACTO_RECUPERACION
+           10 HV-CONTACTO-RECUPERACION PIC X(40).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13      *
       ******************************************************************
