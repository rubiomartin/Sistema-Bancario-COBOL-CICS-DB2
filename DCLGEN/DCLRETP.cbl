@@ -0,0 +1,50 @@
+      ******************************************************************
+      * DCLGEN TABLE(RETIROS_PROGRAMADOS)                              *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLRETP))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLRETIROPROG)                                *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE RETIROS_PROGRAMADOS TABLE
+           ( ID_RETIRO_PROG                 INTEGER NOT NULL,
+             USUARIO                        CHAR(8) NOT NULL,
+             CUENTA_NUM                     CHAR(10) NOT NULL,
+             MONTO_TOTAL                    DECIMAL(10, 2) NOT NULL,
+             MONTO_CUOTA                    DECIMAL(10, 2) NOT NULL,
+             FRECUENCIA_DIAS                SMALLINT NOT NULL,
+             SALDO_PENDIENTE                DECIMAL(10, 2) NOT NULL,
+             FECHA_PROXIMA                  DATE NOT NULL,
+             ESTADO                         CHAR(1) NOT NULL,
+             FECHA_CREACION                 TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE RETIROS_PROGRAMADOS                *
+      ******************************************************************
+       01  DCLRETIROPROG.
+      *                       ID_RETIRO_PROG
+           10 HV-ID-RETIRO-PROG    PIC S9(9) USAGE COMP.
+      *                       USUARIO
+           10 HV-USUARIO-RETP      PIC X(8).
+      *                       CUENTA_NUM
+           10 HV-CUENTA-RETP       PIC X(10).
+      *                       MONTO_TOTAL
+           10 HV-MONTO-TOTAL-RETP  PIC S9(8)V9(2) USAGE COMP-3.
+      *                       MONTO_CUOTA
+           10 HV-MONTO-CUOTA-RETP  PIC S9(8)V9(2) USAGE COMP-3.
+      *                       FRECUENCIA_DIAS
+           10 HV-FRECUENCIA-DIAS   PIC S9(4) USAGE COMP.
+      *                       SALDO_PENDIENTE
+           10 HV-SALDO-PEND-RETP   PIC S9(8)V9(2) USAGE COMP-3.
+      *                       FECHA_PROXIMA
+           10 HV-FECHA-PROXIMA     PIC X(10).
+      *                       ESTADO
+           10 HV-ESTADO-RETP       PIC X(1).
+      *                       FECHA_CREACION
+           10 HV-FECHA-CREAC-RETP  PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      ******************************************************************
