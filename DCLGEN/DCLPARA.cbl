@@ -0,0 +1,26 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.PARAMETROS)                                *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLPARA))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLPARAMETROS)                                *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.PARAMETROS TABLE
+           ( NOMBRE_PARAM                   CHAR(30) NOT NULL,
+             VALOR_PARAM                    DECIMAL(15, 6) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.PARAMETROS                 *
+      ******************************************************************
+       01  DCLPARAMETROS.
+      *                       NOMBRE_PARAM
+           10 HV-NOMBRE-PARAM      PIC X(30).
+      *                       VALOR_PARAM
+           10 HV-VALOR-PARAM       PIC S9(9)V9(6) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
