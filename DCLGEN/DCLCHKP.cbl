@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.CHECKPOINT_BATCH)                         *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLCHKP))                    *
+      *        ACTION(REPLACE)                                        *
+      *        LANGUAGE(COBOL)                                        *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLCHECKPOINT)                                 *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.CHECKPOINT_BATCH TABLE
+           ( PROGRAMA                      CHAR(8) NOT NULL,
+             ULTIMO_USUARIO                 CHAR(8) NOT NULL,
+             FECHA_ACTUALIZACION            TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.CHECKPOINT_BATCH           *
+      ******************************************************************
+       01  DCLCHKP.
+      *                       PROGRAMA
+           10 HV-PROGRAMA-CHK      PIC X(8).
+      *                       ULTIMO_USUARIO
+           10 HV-ULTIMO-USUARIO    PIC X(8).
+      *                       FECHA_ACTUALIZACION
+           10 HV-FECHA-CHK         PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
