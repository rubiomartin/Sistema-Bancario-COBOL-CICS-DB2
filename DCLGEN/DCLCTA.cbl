@@ -0,0 +1,35 @@
+      ******************************************************************
+      * DCLGEN TABLE(CUENTAS)                                          *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLCTA))                     *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLCUENTAS)                                   *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE CUENTAS TABLE
+           ( NUMERO_CUENTA                  CHAR(10) NOT NULL,
+             USUARIO                        CHAR(8) NOT NULL,
+             TIPO_CUENTA                    CHAR(1) NOT NULL,
+             SALDO                          DECIMAL(10, 2) NOT NULL,
+             MONEDA                         CHAR(3) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE CUENTAS                            *
+      ******************************************************************
+       01  DCLCUENTAS.
+      *                       NUMERO_CUENTA
+           10 HV-NUMERO-CUENTA      PIC X(10).
+      *                       USUARIO
+           10 HV-USUARIO-CTA        PIC X(8).
+      *                       TIPO_CUENTA
+           10 HV-TIPO-CUENTA        PIC X(1).
+      *                       SALDO
+           10 HV-SALDO-CTA          PIC S9(8)V9(2) USAGE COMP-3.
+      *                       MONEDA
+           10 HV-MONEDA-CTA         PIC X(3).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
