@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.CODIGOS_OTP_TRANSF)                       *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLCOTP))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLCODIGOSOTPTRANSF)                           *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.CODIGOS_OTP_TRANSF TABLE
+           ( USUARIO                        CHAR(8) NOT NULL,
+             CODIGO                         CHAR(6) NOT NULL,
+             FECHA_GENERACION               TIMESTAMP NOT NULL,
+             USADO                          CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.CODIGOS_OTP_TRANSF         *
+      ******************************************************************
+       01  DCLCODIGOSOTPTRANSF.
+      *                       USUARIO
+           10 HV-USUARIO-COTP      PIC X(8).
+      *                       CODIGO
+           10 HV-CODIGO-COTP       PIC X(6).
+      *                       FECHA_GENERACION
+           10 HV-FECHA-GEN-COTP    PIC X(26).
+      *                       USADO
+           10 HV-USADO-COTP        PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
