@@ -0,0 +1,26 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.CUENTAS_COMPARTIDAS)                      *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLCOMP))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLCUENTASCOMP)                                *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.CUENTAS_COMPARTIDAS TABLE
+           ( USUARIO_PRINCIPAL              CHAR(8) NOT NULL,
+             USUARIO_AUTORIZADO             CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.CUENTAS_COMPARTIDAS        *
+      ******************************************************************
+       01  DCLCUENTASCOMP.
+      *                       USUARIO_PRINCIPAL
+           10 HV-USUARIO-PRINC     PIC X(8).
+      *                       USUARIO_AUTORIZADO
+           10 HV-USUARIO-AUTOR     PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
