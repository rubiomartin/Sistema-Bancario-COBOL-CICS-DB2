@@ -0,0 +1,59 @@
+      ******************************************************************
+      * DCLGEN TABLE(MOVIMIENTOS_HIST)                                 *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLMVHI))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLMOVIMIENTOS-HIST)                          *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE MOVIMIENTOS_HIST TABLE
+           ( ID_MOV                         INTEGER NOT NULL,
+             USUARIO                        CHAR(8) NOT NULL,
+             TIPO_OPER                      CHAR(1) NOT NULL,
+             MONTO                          DECIMAL(10, 2) NOT NULL,
+             FECHA                          TIMESTAMP NOT NULL,
+             USUARIO_REL                    CHAR(8) NOT NULL,
+             SALDO_RESULTANTE               DECIMAL(10, 2) NOT NULL,
+             AGENTE_ID                      CHAR(8) NOT NULL,
+             CUENTA_NUM                     CHAR(10) NOT NULL,
+             ID_MOV_ORIGEN                  INTEGER NOT NULL,
+             SUCURSAL_ID                    CHAR(4) NOT NULL,
+             CONCEPTO                       CHAR(30) NOT NULL,
+             FECHA_ARCHIVO                  TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE MOVIMIENTOS_HIST                   *
+      ******************************************************************
+       01  DCLMOVIMIENTOS-HIST.
+      *                       ID_MOV
+           10 HV-ID-MOV-HIST       PIC S9(9) USAGE COMP.
+      *                       USUARIO
+           10 HV-USUARIO-HIST      PIC X(8).
+      *                       TIPO_OPER
+           10 HV-TIPO-OPER-HIST    PIC X(1).
+      *                       MONTO
+           10 HV-MONTO-HIST        PIC S9(8)V9(2) USAGE COMP-3.
+      *                       FECHA
+           10 HV-FECHA-HIST        PIC X(26).
+      *                       USUARIO_REL
+           10 HV-USUARIO-REL-HIST  PIC X(8).
+      *                       SALDO_RESULTANTE
+           10 HV-SALDO-RESULT-HIST PIC S9(8)V9(2) USAGE COMP-3.
+      *                       AGENTE_ID
+           10 HV-AGENTE-ID-HIST    PIC X(8).
+      *                       CUENTA_NUM
+           10 HV-CUENTA-NUM-HIST   PIC X(10).
+      *                       ID_MOV_ORIGEN
+           10 HV-ID-MOV-ORIG-HIST  PIC S9(9) USAGE COMP.
+      *                       SUCURSAL_ID
+           10 HV-SUCURSAL-ID-HIST  PIC X(4).
+      *                       CONCEPTO
+           10 HV-CONCEPTO-HIST     PIC X(30).
+      *                       FECHA_ARCHIVO
+           10 HV-FECHA-ARCHIVO     PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13      *
+      ******************************************************************
