@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.DETALLE_EFECTIVO)                         *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLDETE))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLDETALLE)                                   *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.DETALLE_EFECTIVO TABLE
+           ( ID_MOV                         INTEGER NOT NULL,
+             DENOMINACION                   DECIMAL(8, 2) NOT NULL,
+             CANTIDAD                       INTEGER NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.DETALLE_EFECTIVO           *
+      ******************************************************************
+       01  DCLDETALLE.
+      *                       ID_MOV
+           10 HV-ID-MOV-DET        PIC S9(9) USAGE COMP.
+      *                       DENOMINACION
+           10 HV-DENOMINACION      PIC S9(6)V9(2) USAGE COMP-3.
+      *                       CANTIDAD
+           10 HV-CANTIDAD          PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
