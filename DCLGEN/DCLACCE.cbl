@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.ACCESOS)                                  *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLACCE))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLACCESOS)                                   *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.ACCESOS TABLE
+           ( ID_ACCESO                      INTEGER NOT NULL,
+             USUARIO                        CHAR(8) NOT NULL,
+             FECHA_HORA                     TIMESTAMP NOT NULL,
+             TERMINAL_ID                    CHAR(4) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.ACCESOS                    *
+      ******************************************************************
+       01  DCLACCESOS.
+      *                       ID_ACCESO
+           10 HV-ID-ACCESO         PIC S9(9) USAGE COMP.
+      *                       USUARIO
+           10 HV-USUARIO-ACC       PIC X(8).
+      *                       FECHA_HORA
+           10 HV-FECHA-ACC         PIC X(26).
+      *                       TERMINAL_ID
+           10 HV-TERMINAL-ACC      PIC X(4).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
