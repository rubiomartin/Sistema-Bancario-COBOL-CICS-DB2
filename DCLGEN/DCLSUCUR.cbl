@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.SUCURSAL)                                  *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLSUCUR))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLSUCURSAL)                                  *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.SUCURSAL TABLE
+           ( SUCURSAL_ID                    CHAR(4) NOT NULL,
+             NOMBRE                         CHAR(30) NOT NULL,
+             CANAL                          CHAR(1) NOT NULL,
+             TERMINAL_ID                    CHAR(4) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.SUCURSAL                   *
+      ******************************************************************
+       01  DCLSUCURSAL.
+      *                       SUCURSAL_ID
+           10 HV-SUCURSAL-ID       PIC X(4).
+      *                       NOMBRE
+           10 HV-NOMBRE-SUC        PIC X(30).
+      *                       CANAL
+           10 HV-CANAL             PIC X(1).
+      *                       TERMINAL_ID
+           10 HV-TERMINAL-ID       PIC X(4).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
