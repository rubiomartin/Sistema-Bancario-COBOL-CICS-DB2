@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.CODIGOS_RECUPERACION)                     *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLCREC))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLCODIGOSRECUP)                               *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.CODIGOS_RECUPERACION TABLE
+           ( USUARIO                        CHAR(8) NOT NULL,
+             CODIGO                         CHAR(6) NOT NULL,
+             FECHA_GENERACION               TIMESTAMP NOT NULL,
+             USADO                          CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.CODIGOS_RECUPERACION       *
+      ******************************************************************
+       01  DCLCODIGOSRECUP.
+      *                       USUARIO
+           10 HV-USUARIO-CREC      PIC X(8).
+      *                       CODIGO
+           10 HV-CODIGO-CREC       PIC X(6).
+      *                       FECHA_GENERACION
+           10 HV-FECHA-GEN-CREC    PIC X(26).
+      *                       USADO
+           10 HV-USADO-CREC        PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
