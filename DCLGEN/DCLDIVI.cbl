@@ -0,0 +1,26 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.DIVISAS)                                  *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLDIVI))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLDIVISAS)                                   *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.DIVISAS TABLE
+           ( CODIGO_MONEDA                  CHAR(3) NOT NULL,
+             TASA_A_BASE                    DECIMAL(12, 6) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.DIVISAS                    *
+      ******************************************************************
+       01  DCLDIVISAS.
+      *                       CODIGO_MONEDA
+           10 HV-CODIGO-MONEDA     PIC X(3).
+      *                       TASA_A_BASE
+           10 HV-TASA-A-BASE       PIC S9(6)V9(6) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
