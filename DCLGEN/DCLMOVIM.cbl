@@ -15,7 +15,13 @@
              TIPO_OPER                      CHAR(1) NOT NULL,
              MONTO                          DECIMAL(10, 2) NOT NULL,
              FECHA                          TIMESTAMP NOT NULL,
-             USUARIO_REL                    CHAR(8) NOT NULL
+             USUARIO_REL                    CHAR(8) NOT NULL,
+             SALDO_RESULTANTE               DECIMAL(10, 2) NOT NULL,
+             AGENTE_ID                      CHAR(8) NOT NULL,
+             CUENTA_NUM                     CHAR(10) NOT NULL,
+             ID_MOV_ORIGEN                  INTEGER NOT NULL,
+             SUCURSAL_ID                    CHAR(4) NOT NULL,
+             CONCEPTO                       CHAR(30) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE MOVIMIENTOS                        *
@@ -33,6 +39,18 @@
            10 HV-FECHA             PIC X(26).
       *                       USUARIO_REL
            10 HV-USUARIO-REL       PIC X(8).
+      *                       SALDO_RESULTANTE
+           10 HV-SALDO-RESULTANTE  PIC S9(8)V9(2) USAGE COMP-3.
+      *                       AGENTE_ID
+           10 HV-AGENTE-ID         PIC X(8).
+      *                       CUENTA_NUM
+           10 HV-CUENTA-NUM        PIC X(10).
+      *                       ID_MOV_ORIGEN
+           10 HV-ID-MOV-ORIGEN     PIC S9(9) USAGE COMP.
+      *                       SUCURSAL_ID
+           10 HV-SUCURSAL-ID       PIC X(4).
+      *                       CONCEPTO
+           10 HV-CONCEPTO          PIC X(30).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *
       ******************************************************************
