@@ -0,0 +1,44 @@
+      ******************************************************************
+      * DCLGEN TABLE(TRANSF_PENDIENTE)                                 *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLTRPE))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLTRANSFPEND)                                *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE TRANSF_PENDIENTE TABLE
+           ( ID_PEND                        INTEGER NOT NULL,
+             USUARIO_ORIGEN                 CHAR(8) NOT NULL,
+             USUARIO_DESTINO                CHAR(8) NOT NULL,
+             MONTO                          DECIMAL(10, 2) NOT NULL,
+             ESTADO                         CHAR(1) NOT NULL,
+             FECHA_CREACION                 TIMESTAMP NOT NULL,
+             FECHA_RESOLUCION               TIMESTAMP,
+             APROBADO_POR                   CHAR(8)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TRANSF_PENDIENTE                   *
+      ******************************************************************
+       01  DCLTRANSFPEND.
+      *                       ID_PEND
+           10 HV-ID-PEND           PIC S9(9) USAGE COMP.
+      *                       USUARIO_ORIGEN
+           10 HV-ORIGEN-PEND       PIC X(8).
+      *                       USUARIO_DESTINO
+           10 HV-DESTINO-PEND      PIC X(8).
+      *                       MONTO
+           10 HV-MONTO-PEND        PIC S9(8)V9(2) USAGE COMP-3.
+      *                       ESTADO
+           10 HV-ESTADO-PEND       PIC X(1).
+      *                       FECHA_CREACION
+           10 HV-FECHA-CREACION-PEND PIC X(26).
+      *                       FECHA_RESOLUCION
+           10 HV-FECHA-RESOLUCION  PIC X(26).
+      *                       APROBADO_POR
+           10 HV-APROBADO-POR      PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
