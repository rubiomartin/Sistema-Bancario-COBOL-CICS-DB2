@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.ADMINS)                                    *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLADMIN))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLADMINS)                                    *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.ADMINS TABLE
+           ( ADMIN_ID                       CHAR(8) NOT NULL,
+             PASSWORD                       CHAR(16) NOT NULL,
+             NOMBRE                         CHAR(20) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.ADMINS                     *
+      ******************************************************************
+       01  DCLADMINS.
+      *                       ADMIN_ID
+           10 HV-ADMIN-ID           PIC X(8).
+      *                       PASSWORD
+           10 HV-ADMIN-PASSWORD     PIC X(16).
+      *                       NOMBRE
+           10 HV-ADMIN-NOMBRE       PIC X(20).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
