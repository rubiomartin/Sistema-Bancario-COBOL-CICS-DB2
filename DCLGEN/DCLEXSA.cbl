@@ -0,0 +1,38 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.EXCEPCIONES_SALDO)                        *
+      *        LIBRARY(BANKPRJ.LIB.DCLGEN(DCLEXSA))                    *
+      *        ACTION(REPLACE)                                        *
+      *        LANGUAGE(COBOL)                                        *
+      *        NAMES(HV-)                                              *
+      *        STRUCTURE(DCLEXCSALDO)                                  *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.EXCEPCIONES_SALDO TABLE
+           ( ID_EXCEPCION                   INTEGER NOT NULL,
+             USUARIO                        CHAR(8) NOT NULL,
+             SALDO_CLIENTES                 DECIMAL(10, 2) NOT NULL,
+             TOTAL_MOVIMIENTOS              DECIMAL(10, 2) NOT NULL,
+             DIFERENCIA                     DECIMAL(10, 2) NOT NULL,
+             FECHA_DETECCION                TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.EXCEPCIONES_SALDO          *
+      ******************************************************************
+       01  DCLEXSA.
+      *                       ID_EXCEPCION
+           10 HV-ID-EXCEPCION      PIC S9(9) USAGE COMP.
+      *                       USUARIO
+           10 HV-USUARIO-EXC       PIC X(8).
+      *                       SALDO_CLIENTES
+           10 HV-SALDO-CLIENTES    PIC S9(8)V9(2) USAGE COMP-3.
+      *                       TOTAL_MOVIMIENTOS
+           10 HV-TOTAL-MOVS-EXC    PIC S9(8)V9(2) USAGE COMP-3.
+      *                       DIFERENCIA
+           10 HV-DIFERENCIA-EXC    PIC S9(8)V9(2) USAGE COMP-3.
+      *                       FECHA_DETECCION
+           10 HV-FECHA-DETEC       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
