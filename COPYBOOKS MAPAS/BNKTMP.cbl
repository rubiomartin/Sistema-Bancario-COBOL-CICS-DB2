@@ -48,6 +48,30 @@
              03 USRDESTA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  USRDESTI  PIC X(8).
+           02  LBLFECHAL    COMP  PIC  S9(4).
+           02  LBLFECHAF    PICTURE X.
+           02  FILLER REDEFINES LBLFECHAF.
+             03 LBLFECHAA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLFECHAI  PIC X(25).
+           02  FECHAPROL    COMP  PIC  S9(4).
+           02  FECHAPROF    PICTURE X.
+           02  FILLER REDEFINES FECHAPROF.
+             03 FECHAPROA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FECHAPROI  PIC X(10).
+           02  LBLREPETL    COMP  PIC  S9(4).
+           02  LBLREPETF    PICTURE X.
+           02  FILLER REDEFINES LBLREPETF.
+             03 LBLREPETA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLREPETI  PIC X(20).
+           02  REPETIL    COMP  PIC  S9(4).
+           02  REPETIF    PICTURE X.
+           02  FILLER REDEFINES REPETIF.
+             03 REPETIA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  REPETII  PIC X(1).
            02  LBLMONTOL    COMP  PIC  S9(4).
            02  LBLMONTOF    PICTURE X.
            02  FILLER REDEFINES LBLMONTOF.
@@ -60,6 +84,30 @@
              03 MONTOA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  MONTOI  PIC 999999999999.
+           02  LBLCONCL    COMP  PIC  S9(4).
+           02  LBLCONCF    PICTURE X.
+           02  FILLER REDEFINES LBLCONCF.
+             03 LBLCONCA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLCONCI  PIC X(20).
+           02  CONCEPTOL    COMP  PIC  S9(4).
+           02  CONCEPTOF    PICTURE X.
+           02  FILLER REDEFINES CONCEPTOF.
+             03 CONCEPTOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CONCEPTOI  PIC X(30).
+           02  LBLOTPL    COMP  PIC  S9(4).
+           02  LBLOTPF    PICTURE X.
+           02  FILLER REDEFINES LBLOTPF.
+             03 LBLOTPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLOTPI  PIC X(20).
+           02  OTPL    COMP  PIC  S9(4).
+           02  OTPF    PICTURE X.
+           02  FILLER REDEFINES OTPF.
+             03 OTPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  OTPI  PIC X(6).
            02  CONFRML    COMP  PIC  S9(4).
            02  CONFRMF    PICTURE X.
            02  FILLER REDEFINES CONFRMF.
@@ -119,6 +167,22 @@
            02  USRDESTH    PICTURE X.
            02  USRDESTO  PIC X(8).
            02  FILLER PICTURE X(3).
+           02  LBLFECHAC    PICTURE X.
+           02  LBLFECHAH    PICTURE X.
+           02  LBLFECHAO  PIC X(25).
+           02  FILLER PICTURE X(3).
+           02  FECHAPROC    PICTURE X.
+           02  FECHAPROH    PICTURE X.
+           02  FECHAPROO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LBLREPETC    PICTURE X.
+           02  LBLREPETH    PICTURE X.
+           02  LBLREPETO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  REPETIC    PICTURE X.
+           02  REPETIH    PICTURE X.
+           02  REPETIO  PIC X(1).
+           02  FILLER PICTURE X(3).
            02  LBLMONTOC    PICTURE X.
            02  LBLMONTOH    PICTURE X.
            02  LBLMONTOO  PIC X(20).
@@ -127,6 +191,22 @@
            02  MONTOH    PICTURE X.
            02  MONTOO  PIC X(12).
            02  FILLER PICTURE X(3).
+           02  LBLCONCC    PICTURE X.
+           02  LBLCONCH    PICTURE X.
+           02  LBLCONCO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  CONCEPTOC    PICTURE X.
+           02  CONCEPTOH    PICTURE X.
+           02  CONCEPTOO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  LBLOTPC    PICTURE X.
+           02  LBLOTPH    PICTURE X.
+           02  LBLOTPO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  OTPC    PICTURE X.
+           02  OTPH    PICTURE X.
+           02  OTPO  PIC X(6).
+           02  FILLER PICTURE X(3).
            02  CONFRMC    PICTURE X.
            02  CONFRMH    PICTURE X.
            02  CONFRMO  PIC X(70).
