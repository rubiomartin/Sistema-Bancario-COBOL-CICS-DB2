@@ -0,0 +1,44 @@
+       01  BNKMAPPI.
+           02  FILLER PIC X(12).
+           02  CLAVEAL    COMP  PIC  S9(4).
+           02  CLAVEAF    PICTURE X.
+           02  FILLER REDEFINES CLAVEAF.
+             03 CLAVEAA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CLAVEAI  PIC X(8).
+           02  CLAVENL    COMP  PIC  S9(4).
+           02  CLAVENF    PICTURE X.
+           02  FILLER REDEFINES CLAVENF.
+             03 CLAVENA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CLAVENI  PIC X(8).
+           02  CLAVECL    COMP  PIC  S9(4).
+           02  CLAVECF    PICTURE X.
+           02  FILLER REDEFINES CLAVECF.
+             03 CLAVECA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CLAVECI  PIC X(8).
+           02  MSGPL    COMP  PIC  S9(4).
+           02  MSGPF    PICTURE X.
+           02  FILLER REDEFINES MSGPF.
+             03 MSGPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGPI  PIC X(60).
+       01  BNKMAPPO REDEFINES BNKMAPPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  CLAVEAC    PICTURE X.
+           02  CLAVEAH    PICTURE X.
+           02  CLAVEAO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  CLAVENC    PICTURE X.
+           02  CLAVENH    PICTURE X.
+           02  CLAVENO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  CLAVECC    PICTURE X.
+           02  CLAVECH    PICTURE X.
+           02  CLAVECO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MSGPC    PICTURE X.
+           02  MSGPH    PICTURE X.
+           02  MSGPO  PIC X(60).
