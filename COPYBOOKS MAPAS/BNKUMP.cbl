@@ -0,0 +1,104 @@
+       01  BNKMAPUI.
+           02  FILLER PIC X(12).
+           02  ADMINUL    COMP  PIC  S9(4).
+           02  ADMINUF    PICTURE X.
+           02  FILLER REDEFINES ADMINUF.
+             03 ADMINUA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ADMINUI  PIC X(8).
+           02  ADMINPL    COMP  PIC  S9(4).
+           02  ADMINPF    PICTURE X.
+           02  FILLER REDEFINES ADMINPF.
+             03 ADMINPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ADMINPI  PIC X(8).
+           02  USUARIOL    COMP  PIC  S9(4).
+           02  USUARIOF    PICTURE X.
+           02  FILLER REDEFINES USUARIOF.
+             03 USUARIOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  USUARIOI  PIC X(8).
+           02  NOMBREL    COMP  PIC  S9(4).
+           02  NOMBREF    PICTURE X.
+           02  FILLER REDEFINES NOMBREF.
+             03 NOMBREA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NOMBREI  PIC X(20).
+           02  SALDOL    COMP  PIC  S9(4).
+           02  SALDOF    PICTURE X.
+           02  FILLER REDEFINES SALDOF.
+             03 SALDOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SALDOI  PIC X(15).
+           02  INTENTOL    COMP  PIC  S9(4).
+           02  INTENTOF    PICTURE X.
+           02  FILLER REDEFINES INTENTOF.
+             03 INTENTOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  INTENTOI  PIC X(2).
+           02  BLOQL    COMP  PIC  S9(4).
+           02  BLOQF    PICTURE X.
+           02  FILLER REDEFINES BLOQF.
+             03 BLOQA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BLOQI  PIC X(1).
+           02  ESTADOL    COMP  PIC  S9(4).
+           02  ESTADOF    PICTURE X.
+           02  FILLER REDEFINES ESTADOF.
+             03 ESTADOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ESTADOI  PIC X(1).
+           02  PAYOUTL    COMP  PIC  S9(4).
+           02  PAYOUTF    PICTURE X.
+           02  FILLER REDEFINES PAYOUTF.
+             03 PAYOUTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PAYOUTI  PIC X(8).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(60).
+       01  BNKMAPUO REDEFINES BNKMAPUI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ADMINUC    PICTURE X.
+           02  ADMINUH    PICTURE X.
+           02  ADMINUO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ADMINPC    PICTURE X.
+           02  ADMINPH    PICTURE X.
+           02  ADMINPO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  USUARIOC    PICTURE X.
+           02  USUARIOH    PICTURE X.
+           02  USUARIOO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  NOMBREC    PICTURE X.
+           02  NOMBREH    PICTURE X.
+           02  NOMBREO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  SALDOC    PICTURE X.
+           02  SALDOH    PICTURE X.
+           02  SALDOO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  INTENTOC    PICTURE X.
+           02  INTENTOH    PICTURE X.
+           02  INTENTOO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  BLOQC    PICTURE X.
+           02  BLOQH    PICTURE X.
+           02  BLOQO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  ESTADOC    PICTURE X.
+           02  ESTADOH    PICTURE X.
+           02  ESTADOO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  PAYOUTC    PICTURE X.
+           02  PAYOUTH    PICTURE X.
+           02  PAYOUTO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
