@@ -0,0 +1,184 @@
+       01  BNKMAPNI.
+           02  FILLER PIC X(12).
+           02  TITULOL    COMP  PIC  S9(4).
+           02  TITULOF    PICTURE X.
+           02  FILLER REDEFINES TITULOF.
+             03 TITULOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TITULOI  PIC X(35).
+           02  LBLUSERL    COMP  PIC  S9(4).
+           02  LBLUSERF    PICTURE X.
+           02  FILLER REDEFINES LBLUSERF.
+             03 LBLUSERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLUSERI  PIC X(10).
+           02  NOMBREUSL    COMP  PIC  S9(4).
+           02  NOMBREUSF    PICTURE X.
+           02  FILLER REDEFINES NOMBREUSF.
+             03 NOMBREUSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NOMBREUSI  PIC X(10).
+           02  LBLCTAL    COMP  PIC  S9(4).
+           02  LBLCTAF    PICTURE X.
+           02  FILLER REDEFINES LBLCTAF.
+             03 LBLCTAA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLCTAI  PIC X(14).
+           02  CUENTAL    COMP  PIC  S9(4).
+           02  CUENTAF    PICTURE X.
+           02  FILLER REDEFINES CUENTAF.
+             03 CUENTAA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CUENTAI  PIC X(10).
+           02  LBLESTL    COMP  PIC  S9(4).
+           02  LBLESTF    PICTURE X.
+           02  FILLER REDEFINES LBLESTF.
+             03 LBLESTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLESTI  PIC X(14).
+           02  ESTADOL    COMP  PIC  S9(4).
+           02  ESTADOF    PICTURE X.
+           02  FILLER REDEFINES ESTADOF.
+             03 ESTADOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ESTADOI  PIC X(10).
+           02  LBLTOTL    COMP  PIC  S9(4).
+           02  LBLTOTF    PICTURE X.
+           02  FILLER REDEFINES LBLTOTF.
+             03 LBLTOTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLTOTI  PIC X(20).
+           02  MONTOTOTL    COMP  PIC  S9(4).
+           02  MONTOTOTF    PICTURE X.
+           02  FILLER REDEFINES MONTOTOTF.
+             03 MONTOTOTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MONTOTOTI  PIC X(15).
+           02  LBLCUOL    COMP  PIC  S9(4).
+           02  LBLCUOF    PICTURE X.
+           02  FILLER REDEFINES LBLCUOF.
+             03 LBLCUOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLCUOI  PIC X(20).
+           02  MONTOCUOL    COMP  PIC  S9(4).
+           02  MONTOCUOF    PICTURE X.
+           02  FILLER REDEFINES MONTOCUOF.
+             03 MONTOCUOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MONTOCUOI  PIC X(15).
+           02  LBLFRECL    COMP  PIC  S9(4).
+           02  LBLFRECF    PICTURE X.
+           02  FILLER REDEFINES LBLFRECF.
+             03 LBLFRECA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLFRECI  PIC X(20).
+           02  FRECUENL    COMP  PIC  S9(4).
+           02  FRECUENF    PICTURE X.
+           02  FILLER REDEFINES FRECUENF.
+             03 FRECUENA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FRECUENI  PIC X(04).
+           02  LBLPENDL    COMP  PIC  S9(4).
+           02  LBLPENDF    PICTURE X.
+           02  FILLER REDEFINES LBLPENDF.
+             03 LBLPENDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLPENDI  PIC X(20).
+           02  SALDOPENL    COMP  PIC  S9(4).
+           02  SALDOPENF    PICTURE X.
+           02  FILLER REDEFINES SALDOPENF.
+             03 SALDOPENA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SALDOPENI  PIC X(15).
+           02  LBLPROXL    COMP  PIC  S9(4).
+           02  LBLPROXF    PICTURE X.
+           02  FILLER REDEFINES LBLPROXF.
+             03 LBLPROXA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLPROXI  PIC X(20).
+           02  PROXIMAL    COMP  PIC  S9(4).
+           02  PROXIMAF    PICTURE X.
+           02  FILLER REDEFINES PROXIMAF.
+             03 PROXIMAA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PROXIMAI  PIC X(10).
+           02  MSGNL    COMP  PIC  S9(4).
+           02  MSGNF    PICTURE X.
+           02  FILLER REDEFINES MSGNF.
+             03 MSGNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGNI  PIC X(60).
+       01  BNKMAPNO REDEFINES BNKMAPNI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TITULOC    PICTURE X.
+           02  TITULOH    PICTURE X.
+           02  TITULOO  PIC X(35).
+           02  FILLER PICTURE X(3).
+           02  LBLUSERC    PICTURE X.
+           02  LBLUSERH    PICTURE X.
+           02  LBLUSERO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  NOMBREUSC    PICTURE X.
+           02  NOMBREUSH    PICTURE X.
+           02  NOMBREUSO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LBLCTAC    PICTURE X.
+           02  LBLCTAH    PICTURE X.
+           02  LBLCTAO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  CUENTAC    PICTURE X.
+           02  CUENTAH    PICTURE X.
+           02  CUENTAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LBLESTC    PICTURE X.
+           02  LBLESTH    PICTURE X.
+           02  LBLESTO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  ESTADOC    PICTURE X.
+           02  ESTADOH    PICTURE X.
+           02  ESTADOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LBLTOTC    PICTURE X.
+           02  LBLTOTH    PICTURE X.
+           02  LBLTOTO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  MONTOTOTC    PICTURE X.
+           02  MONTOTOTH    PICTURE X.
+           02  MONTOTOTO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  LBLCUOC    PICTURE X.
+           02  LBLCUOH    PICTURE X.
+           02  LBLCUOO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  MONTOCUOC    PICTURE X.
+           02  MONTOCUOH    PICTURE X.
+           02  MONTOCUOO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  LBLFRECC    PICTURE X.
+           02  LBLFRECH    PICTURE X.
+           02  LBLFRECO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  FRECUENC    PICTURE X.
+           02  FRECUENH    PICTURE X.
+           02  FRECUENO  PIC X(04).
+           02  FILLER PICTURE X(3).
+           02  LBLPENDC    PICTURE X.
+           02  LBLPENDH    PICTURE X.
+           02  LBLPENDO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  SALDOPENC    PICTURE X.
+           02  SALDOPENH    PICTURE X.
+           02  SALDOPENO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  LBLPROXC    PICTURE X.
+           02  LBLPROXH    PICTURE X.
+           02  LBLPROXO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  PROXIMAC    PICTURE X.
+           02  PROXIMAH    PICTURE X.
+           02  PROXIMAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MSGNC    PICTURE X.
+           02  MSGNH    PICTURE X.
+           02  MSGNO  PIC X(60).
