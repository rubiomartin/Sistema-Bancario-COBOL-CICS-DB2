@@ -0,0 +1,144 @@
+       01  BNKMAPQI.
+           02  FILLER PIC X(12).
+           02  NUMCTA1L    COMP  PIC  S9(4).
+           02  NUMCTA1F    PICTURE X.
+           02  FILLER REDEFINES NUMCTA1F.
+             03 NUMCTA1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NUMCTA1I  PIC X(10).
+           02  TIPO1L    COMP  PIC  S9(4).
+           02  TIPO1F    PICTURE X.
+           02  FILLER REDEFINES TIPO1F.
+             03 TIPO1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TIPO1I  PIC X(10).
+           02  SALD1L    COMP  PIC  S9(4).
+           02  SALD1F    PICTURE X.
+           02  FILLER REDEFINES SALD1F.
+             03 SALD1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SALD1I  PIC X(15).
+           02  NUMCTA2L    COMP  PIC  S9(4).
+           02  NUMCTA2F    PICTURE X.
+           02  FILLER REDEFINES NUMCTA2F.
+             03 NUMCTA2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NUMCTA2I  PIC X(10).
+           02  TIPO2L    COMP  PIC  S9(4).
+           02  TIPO2F    PICTURE X.
+           02  FILLER REDEFINES TIPO2F.
+             03 TIPO2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TIPO2I  PIC X(10).
+           02  SALD2L    COMP  PIC  S9(4).
+           02  SALD2F    PICTURE X.
+           02  FILLER REDEFINES SALD2F.
+             03 SALD2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SALD2I  PIC X(15).
+           02  NUMCTA3L    COMP  PIC  S9(4).
+           02  NUMCTA3F    PICTURE X.
+           02  FILLER REDEFINES NUMCTA3F.
+             03 NUMCTA3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NUMCTA3I  PIC X(10).
+           02  TIPO3L    COMP  PIC  S9(4).
+           02  TIPO3F    PICTURE X.
+           02  FILLER REDEFINES TIPO3F.
+             03 TIPO3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TIPO3I  PIC X(10).
+           02  SALD3L    COMP  PIC  S9(4).
+           02  SALD3F    PICTURE X.
+           02  FILLER REDEFINES SALD3F.
+             03 SALD3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SALD3I  PIC X(15).
+           02  NUMCTA4L    COMP  PIC  S9(4).
+           02  NUMCTA4F    PICTURE X.
+           02  FILLER REDEFINES NUMCTA4F.
+             03 NUMCTA4A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NUMCTA4I  PIC X(10).
+           02  TIPO4L    COMP  PIC  S9(4).
+           02  TIPO4F    PICTURE X.
+           02  FILLER REDEFINES TIPO4F.
+             03 TIPO4A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TIPO4I  PIC X(10).
+           02  SALD4L    COMP  PIC  S9(4).
+           02  SALD4F    PICTURE X.
+           02  FILLER REDEFINES SALD4F.
+             03 SALD4A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SALD4I  PIC X(15).
+           02  CUENTAL    COMP  PIC  S9(4).
+           02  CUENTAF    PICTURE X.
+           02  FILLER REDEFINES CUENTAF.
+             03 CUENTAA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CUENTAI  PIC X(10).
+           02  MSGQL    COMP  PIC  S9(4).
+           02  MSGQF    PICTURE X.
+           02  FILLER REDEFINES MSGQF.
+             03 MSGQA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGQI  PIC X(60).
+       01  BNKMAPQO REDEFINES BNKMAPQI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  NUMCTA1C    PICTURE X.
+           02  NUMCTA1H    PICTURE X.
+           02  NUMCTA1O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  TIPO1C    PICTURE X.
+           02  TIPO1H    PICTURE X.
+           02  TIPO1O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  SALD1C    PICTURE X.
+           02  SALD1H    PICTURE X.
+           02  SALD1O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  NUMCTA2C    PICTURE X.
+           02  NUMCTA2H    PICTURE X.
+           02  NUMCTA2O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  TIPO2C    PICTURE X.
+           02  TIPO2H    PICTURE X.
+           02  TIPO2O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  SALD2C    PICTURE X.
+           02  SALD2H    PICTURE X.
+           02  SALD2O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  NUMCTA3C    PICTURE X.
+           02  NUMCTA3H    PICTURE X.
+           02  NUMCTA3O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  TIPO3C    PICTURE X.
+           02  TIPO3H    PICTURE X.
+           02  TIPO3O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  SALD3C    PICTURE X.
+           02  SALD3H    PICTURE X.
+           02  SALD3O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  NUMCTA4C    PICTURE X.
+           02  NUMCTA4H    PICTURE X.
+           02  NUMCTA4O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  TIPO4C    PICTURE X.
+           02  TIPO4H    PICTURE X.
+           02  TIPO4O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  SALD4C    PICTURE X.
+           02  SALD4H    PICTURE X.
+           02  SALD4O  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  CUENTAC    PICTURE X.
+           02  CUENTAH    PICTURE X.
+           02  CUENTAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MSGQC    PICTURE X.
+           02  MSGQH    PICTURE X.
+           02  MSGQO  PIC X(60).
