@@ -0,0 +1,64 @@
+       01  BNKMAPAI.
+           02  FILLER PIC X(12).
+           02  IDPENDL    COMP  PIC  S9(4).
+           02  IDPENDF    PICTURE X.
+           02  FILLER REDEFINES IDPENDF.
+             03 IDPENDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  IDPENDI  PIC 9(9).
+           02  ORIGENL    COMP  PIC  S9(4).
+           02  ORIGENF    PICTURE X.
+           02  FILLER REDEFINES ORIGENF.
+             03 ORIGENA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ORIGENI  PIC X(8).
+           02  DESTINOL    COMP  PIC  S9(4).
+           02  DESTINOF    PICTURE X.
+           02  FILLER REDEFINES DESTINOF.
+             03 DESTINOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DESTINOI  PIC X(8).
+           02  MONTOPL    COMP  PIC  S9(4).
+           02  MONTOPF    PICTURE X.
+           02  FILLER REDEFINES MONTOPF.
+             03 MONTOPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MONTOPI  PIC X(15).
+           02  FECHAPL    COMP  PIC  S9(4).
+           02  FECHAPF    PICTURE X.
+           02  FILLER REDEFINES FECHAPF.
+             03 FECHAPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FECHAPI  PIC X(26).
+           02  MSGAL    COMP  PIC  S9(4).
+           02  MSGAF    PICTURE X.
+           02  FILLER REDEFINES MSGAF.
+             03 MSGAA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGAI  PIC X(60).
+       01  BNKMAPAO REDEFINES BNKMAPAI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  IDPENDC    PICTURE X.
+           02  IDPENDH    PICTURE X.
+           02  IDPENDO  PIC 9(9).
+           02  FILLER PICTURE X(3).
+           02  ORIGENC    PICTURE X.
+           02  ORIGENH    PICTURE X.
+           02  ORIGENO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  DESTINOC    PICTURE X.
+           02  DESTINOH    PICTURE X.
+           02  DESTINOO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MONTOPC    PICTURE X.
+           02  MONTOPH    PICTURE X.
+           02  MONTOPO  PIC $$$,$$$,$$9.99.
+           02  FILLER PICTURE X(3).
+           02  FECHAPC    PICTURE X.
+           02  FECHAPH    PICTURE X.
+           02  FECHAPO  PIC X(26).
+           02  FILLER PICTURE X(3).
+           02  MSGAC    PICTURE X.
+           02  MSGAH    PICTURE X.
+           02  MSGAO  PIC X(60).
