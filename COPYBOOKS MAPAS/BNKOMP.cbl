@@ -0,0 +1,114 @@
+       01  BNKMAPOI.
+           02  FILLER PIC X(12).
+           02  TITULOL    COMP  PIC  S9(4).
+           02  TITULOF    PICTURE X.
+           02  FILLER REDEFINES TITULOF.
+             03 TITULOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TITULOI  PIC X(35).
+           02  INSTRUL    COMP  PIC  S9(4).
+           02  INSTRUF    PICTURE X.
+           02  FILLER REDEFINES INSTRUF.
+             03 INSTRUA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  INSTRUI  PIC X(60).
+           02  LBLUSERL    COMP  PIC  S9(4).
+           02  LBLUSERF    PICTURE X.
+           02  FILLER REDEFINES LBLUSERF.
+             03 LBLUSERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLUSERI  PIC X(10).
+           02  USERI    COMP  PIC  S9(4).
+           02  USERFF    PICTURE X.
+           02  FILLER REDEFINES USERFF.
+             03 USERFA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  USERFI  PIC X(8).
+           02  LBLCODL    COMP  PIC  S9(4).
+           02  LBLCODF    PICTURE X.
+           02  FILLER REDEFINES LBLCODF.
+             03 LBLCODA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLCODI  PIC X(10).
+           02  CODIGOL    COMP  PIC  S9(4).
+           02  CODIGOF    PICTURE X.
+           02  FILLER REDEFINES CODIGOF.
+             03 CODIGOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CODIGOI  PIC X(6).
+           02  LBLCLNL    COMP  PIC  S9(4).
+           02  LBLCLNF    PICTURE X.
+           02  FILLER REDEFINES LBLCLNF.
+             03 LBLCLNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLCLNI  PIC X(14).
+           02  CLAVENL    COMP  PIC  S9(4).
+           02  CLAVENF    PICTURE X.
+           02  FILLER REDEFINES CLAVENF.
+             03 CLAVENA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CLAVENI  PIC X(8).
+           02  LBLCLCL    COMP  PIC  S9(4).
+           02  LBLCLCF    PICTURE X.
+           02  FILLER REDEFINES LBLCLCF.
+             03 LBLCLCA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLCLCI  PIC X(14).
+           02  CLAVECL    COMP  PIC  S9(4).
+           02  CLAVECF    PICTURE X.
+           02  FILLER REDEFINES CLAVECF.
+             03 CLAVECA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CLAVECI  PIC X(8).
+           02  MSGOL    COMP  PIC  S9(4).
+           02  MSGOF    PICTURE X.
+           02  FILLER REDEFINES MSGOF.
+             03 MSGOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGOI  PIC X(60).
+       01  BNKMAPOO REDEFINES BNKMAPOI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TITULOC    PICTURE X.
+           02  TITULOH    PICTURE X.
+           02  TITULOO  PIC X(35).
+           02  FILLER PICTURE X(3).
+           02  INSTRUC    PICTURE X.
+           02  INSTRUH    PICTURE X.
+           02  INSTRUO  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  LBLUSERC    PICTURE X.
+           02  LBLUSERH    PICTURE X.
+           02  LBLUSERO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  USERFC    PICTURE X.
+           02  USERFH    PICTURE X.
+           02  USERFO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LBLCODC    PICTURE X.
+           02  LBLCODH    PICTURE X.
+           02  LBLCODO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  CODIGOC    PICTURE X.
+           02  CODIGOH    PICTURE X.
+           02  CODIGOO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  LBLCLNC    PICTURE X.
+           02  LBLCLNH    PICTURE X.
+           02  LBLCLNO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  CLAVENC    PICTURE X.
+           02  CLAVENH    PICTURE X.
+           02  CLAVENO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LBLCLCC    PICTURE X.
+           02  LBLCLCH    PICTURE X.
+           02  LBLCLCO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  CLAVECC    PICTURE X.
+           02  CLAVECH    PICTURE X.
+           02  CLAVECO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MSGOC    PICTURE X.
+           02  MSGOH    PICTURE X.
+           02  MSGOO  PIC X(60).
