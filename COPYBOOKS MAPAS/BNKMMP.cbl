@@ -0,0 +1,34 @@
+       01  BNKMAPMI.
+           02  FILLER PIC X(12).
+           02  OPCIONL    COMP  PIC  S9(4).
+           02  OPCIONF    PICTURE X.
+           02  FILLER REDEFINES OPCIONF.
+             03 OPCIONA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  OPCIONI  PIC X(1).
+           02  NOMBREUSL    COMP  PIC  S9(4).
+           02  NOMBREUSF    PICTURE X.
+           02  FILLER REDEFINES NOMBREUSF.
+             03 NOMBREUSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NOMBREUSI  PIC X(10).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(60).
+       01  BNKMAPMO REDEFINES BNKMAPMI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  OPCIONC    PICTURE X.
+           02  OPCIONH    PICTURE X.
+           02  OPCIONO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NOMBREUSC    PICTURE X.
+           02  NOMBREUSH    PICTURE X.
+           02  NOMBREUSO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
