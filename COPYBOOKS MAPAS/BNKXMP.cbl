@@ -72,6 +72,36 @@
              03 MONTOA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  MONTOI  PIC 999999999999.
+           02  LBLDENOL    COMP  PIC  S9(4).
+           02  LBLDENOF    PICTURE X.
+           02  FILLER REDEFINES LBLDENOF.
+             03 LBLDENOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LBLDENOI  PIC X(40).
+           02  DENOM1L    COMP  PIC  S9(4).
+           02  DENOM1F    PICTURE X.
+           02  FILLER REDEFINES DENOM1F.
+             03 DENOM1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DENOM1I  PIC X(3).
+           02  DENOM2L    COMP  PIC  S9(4).
+           02  DENOM2F    PICTURE X.
+           02  FILLER REDEFINES DENOM2F.
+             03 DENOM2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DENOM2I  PIC X(3).
+           02  DENOM3L    COMP  PIC  S9(4).
+           02  DENOM3F    PICTURE X.
+           02  FILLER REDEFINES DENOM3F.
+             03 DENOM3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DENOM3I  PIC X(3).
+           02  DENOM4L    COMP  PIC  S9(4).
+           02  DENOM4F    PICTURE X.
+           02  FILLER REDEFINES DENOM4F.
+             03 DENOM4A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DENOM4I  PIC X(3).
            02  CONFRML    COMP  PIC  S9(4).
            02  CONFRMF    PICTURE X.
            02  FILLER REDEFINES CONFRMF.
@@ -147,6 +177,26 @@
            02  MONTOH    PICTURE X.
            02  MONTOO  PIC X(12).
            02  FILLER PICTURE X(3).
+           02  LBLDENOC    PICTURE X.
+           02  LBLDENOH    PICTURE X.
+           02  LBLDENOO  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  DENOM1C    PICTURE X.
+           02  DENOM1H    PICTURE X.
+           02  DENOM1O  PIC 999.
+           02  FILLER PICTURE X(3).
+           02  DENOM2C    PICTURE X.
+           02  DENOM2H    PICTURE X.
+           02  DENOM2O  PIC 999.
+           02  FILLER PICTURE X(3).
+           02  DENOM3C    PICTURE X.
+           02  DENOM3H    PICTURE X.
+           02  DENOM3O  PIC 999.
+           02  FILLER PICTURE X(3).
+           02  DENOM4C    PICTURE X.
+           02  DENOM4H    PICTURE X.
+           02  DENOM4O  PIC 999.
+           02  FILLER PICTURE X(3).
            02  CONFRMC    PICTURE X.
            02  CONFRMH    PICTURE X.
            02  CONFRMO  PIC X(70).
