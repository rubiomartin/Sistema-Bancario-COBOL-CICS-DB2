@@ -0,0 +1,54 @@
+       01  BNKMAPEI.
+           02  FILLER PIC X(12).
+           02  USERNL    COMP  PIC  S9(4).
+           02  USERNF    PICTURE X.
+           02  FILLER REDEFINES USERNF.
+             03 USERNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  USERNI  PIC X(8).
+           02  NOMBREL    COMP  PIC  S9(4).
+           02  NOMBREF    PICTURE X.
+           02  FILLER REDEFINES NOMBREF.
+             03 NOMBREA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NOMBREI  PIC X(20).
+           02  PASS1L    COMP  PIC  S9(4).
+           02  PASS1F    PICTURE X.
+           02  FILLER REDEFINES PASS1F.
+             03 PASS1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PASS1I  PIC X(8).
+           02  PASS2L    COMP  PIC  S9(4).
+           02  PASS2F    PICTURE X.
+           02  FILLER REDEFINES PASS2F.
+             03 PASS2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PASS2I  PIC X(8).
+           02  MSGEL    COMP  PIC  S9(4).
+           02  MSGEF    PICTURE X.
+           02  FILLER REDEFINES MSGEF.
+             03 MSGEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGEI  PIC X(60).
+       01  BNKMAPEO REDEFINES BNKMAPEI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  USERNC    PICTURE X.
+           02  USERNH    PICTURE X.
+           02  USERNO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  NOMBREC    PICTURE X.
+           02  NOMBREH    PICTURE X.
+           02  NOMBREO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  PASS1C    PICTURE X.
+           02  PASS1H    PICTURE X.
+           02  PASS1O  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  PASS2C    PICTURE X.
+           02  PASS2H    PICTURE X.
+           02  PASS2O  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MSGEC    PICTURE X.
+           02  MSGEH    PICTURE X.
+           02  MSGEO  PIC X(60).
