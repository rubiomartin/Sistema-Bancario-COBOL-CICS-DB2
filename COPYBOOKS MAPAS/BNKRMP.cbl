@@ -0,0 +1,74 @@
+       01  BNKMAPRI.
+           02  FILLER PIC X(12).
+           02  IDMOVL    COMP  PIC  S9(4).
+           02  IDMOVF    PICTURE X.
+           02  FILLER REDEFINES IDMOVF.
+             03 IDMOVA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  IDMOVI  PIC 9(9).
+           02  USUARIORL    COMP  PIC  S9(4).
+           02  USUARIORF    PICTURE X.
+           02  FILLER REDEFINES USUARIORF.
+             03 USUARIORA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  USUARIORI  PIC X(8).
+           02  TIPORL    COMP  PIC  S9(4).
+           02  TIPORF    PICTURE X.
+           02  FILLER REDEFINES TIPORF.
+             03 TIPORA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TIPORI  PIC X(15).
+           02  MONTORL    COMP  PIC  S9(4).
+           02  MONTORF    PICTURE X.
+           02  FILLER REDEFINES MONTORF.
+             03 MONTORA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MONTORI  PIC X(15).
+           02  FECHARL    COMP  PIC  S9(4).
+           02  FECHARF    PICTURE X.
+           02  FILLER REDEFINES FECHARF.
+             03 FECHARA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FECHARI  PIC X(26).
+           02  CUENTARL    COMP  PIC  S9(4).
+           02  CUENTARF    PICTURE X.
+           02  FILLER REDEFINES CUENTARF.
+             03 CUENTARA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CUENTARI  PIC X(10).
+           02  MSGRL    COMP  PIC  S9(4).
+           02  MSGRF    PICTURE X.
+           02  FILLER REDEFINES MSGRF.
+             03 MSGRA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGRI  PIC X(60).
+       01  BNKMAPRO REDEFINES BNKMAPRI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  IDMOVC    PICTURE X.
+           02  IDMOVH    PICTURE X.
+           02  IDMOVO  PIC 9(9).
+           02  FILLER PICTURE X(3).
+           02  USUARIORC    PICTURE X.
+           02  USUARIORH    PICTURE X.
+           02  USUARIORO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  TIPORC    PICTURE X.
+           02  TIPORH    PICTURE X.
+           02  TIPORO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  MONTORC    PICTURE X.
+           02  MONTORH    PICTURE X.
+           02  MONTORO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  FECHARC    PICTURE X.
+           02  FECHARH    PICTURE X.
+           02  FECHARO  PIC X(26).
+           02  FILLER PICTURE X(3).
+           02  CUENTARC    PICTURE X.
+           02  CUENTARH    PICTURE X.
+           02  CUENTARO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MSGRC    PICTURE X.
+           02  MSGRH    PICTURE X.
+           02  MSGRO  PIC X(60).
